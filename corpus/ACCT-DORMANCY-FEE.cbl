@@ -1,62 +1,163 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ACCT-DORMANCY-FEE.
+      *================================================================*
+      * Dormancy Fee Assessment                                        *
+      * 2024-11-04 Fee tiers and dormancy threshold moved off hardcoded *
+      *            WS-TIERn-FEE literals onto a rate table keyed by    *
+      *            account type and state (DORMRATE.DAT); account scan *
+      *            converted from an OCCURS 50 in-memory table to a    *
+      *            sequential pass over the account master             *
+      *            (ACCTMSTR.DAT) so the run is not capped at 50 rows. *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-FILE ASSIGN TO 'ACCTMSTR.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCT-FS.
+           SELECT RATE-FILE ASSIGN TO 'DORMRATE.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RATE-FS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-FILE.
+       01  ACCT-REC.
+           05  AC-ACCT-ID          PIC X(10).
+           05  AC-LAST-ACTIVITY    PIC 9(8).
+           05  AC-ACCT-BALANCE     PIC S9(9)V99.
+           05  AC-ACCT-TYPE        PIC X(2).
+           05  AC-STATE            PIC X(2).
+           05  AC-FEE-EXEMPT       PIC X.
+       FD  RATE-FILE.
+       01  RATE-REC.
+           05  RT-ACCT-TYPE        PIC X(2).
+           05  RT-STATE            PIC X(2).
+           05  RT-DORMANCY-DAYS    PIC 9(5).
+           05  RT-TIER1-FEE        PIC S9(3)V99.
+           05  RT-TIER2-FEE        PIC S9(3)V99.
+           05  RT-TIER3-FEE        PIC S9(3)V99.
        WORKING-STORAGE SECTION.
-       01 WS-ACCT-TABLE.
-           05 WS-ACCT-ENTRY OCCURS 50 TIMES.
-               10 WS-ACCT-ID          PIC X(10).
-               10 WS-LAST-ACTIVITY    PIC 9(8).
-               10 WS-ACCT-BALANCE     PIC S9(9)V99 COMP-3.
-               10 WS-ACCT-TYPE        PIC X(2).
-               10 WS-FEE-EXEMPT       PIC X VALUE 'N'.
-                   88 IS-EXEMPT        VALUE 'Y'.
-               10 WS-FEE-APPLIED      PIC S9(5)V99 COMP-3.
-       01 WS-CURRENT-DATE            PIC 9(8).
-       01 WS-DAYS-INACTIVE           PIC 9(5).
-       01 WS-DORMANCY-THRESHOLD      PIC 9(5) VALUE 365.
-       01 WS-FEE-SCHEDULE.
-           05 WS-TIER1-FEE           PIC S9(3)V99 COMP-3
-               VALUE 5.00.
-           05 WS-TIER2-FEE           PIC S9(3)V99 COMP-3
-               VALUE 10.00.
-           05 WS-TIER3-FEE           PIC S9(3)V99 COMP-3
-               VALUE 25.00.
-       01 WS-IDX                     PIC 99.
-       01 WS-ACCT-COUNT              PIC 99 VALUE 50.
-       01 WS-TOTAL-FEES              PIC S9(7)V99 COMP-3.
-       01 WS-DORMANT-COUNT           PIC 9(3).
-       01 WS-EXEMPT-COUNT            PIC 9(3).
-       01 WS-FEE-AMOUNT              PIC S9(5)V99 COMP-3.
-       01 WS-REPORT-LINE             PIC X(80).
-       01 WS-YEAR-DIFF               PIC 9(3).
+       01  WS-ACCT-FS             PIC XX.
+       01  WS-RATE-FS             PIC XX.
+       01  WS-ACCT-EOF            PIC X VALUE 'N'.
+           88  ACCT-AT-EOF         VALUE 'Y'.
+       01  WS-RATE-EOF            PIC X VALUE 'N'.
+           88  RATE-AT-EOF         VALUE 'Y'.
+       01  WS-RATE-TABLE.
+           05  WS-RATE-ENTRY      OCCURS 500 TIMES.
+               10  WR-ACCT-TYPE    PIC X(2).
+               10  WR-STATE        PIC X(2).
+               10  WR-DORMANCY-DAYS PIC 9(5).
+               10  WR-TIER1-FEE    PIC S9(3)V99 COMP-3.
+               10  WR-TIER2-FEE    PIC S9(3)V99 COMP-3.
+               10  WR-TIER3-FEE    PIC S9(3)V99 COMP-3.
+       01  WS-RATE-COUNT           PIC 9(5) VALUE 0.
+       01  WS-DEFAULT-DORM-DAYS    PIC 9(5) VALUE 365.
+       01  WS-DEFAULT-TIER1-FEE    PIC S9(3)V99 COMP-3 VALUE 5.00.
+       01  WS-DEFAULT-TIER2-FEE    PIC S9(3)V99 COMP-3 VALUE 10.00.
+       01  WS-DEFAULT-TIER3-FEE    PIC S9(3)V99 COMP-3 VALUE 25.00.
+       01  WS-CURRENT-DATE        PIC 9(8).
+       01  WS-DAYS-INACTIVE       PIC 9(5).
+       01  WS-DORMANCY-THRESHOLD  PIC 9(5).
+       01  WS-TIER1-FEE           PIC S9(3)V99 COMP-3.
+       01  WS-TIER2-FEE           PIC S9(3)V99 COMP-3.
+       01  WS-TIER3-FEE           PIC S9(3)V99 COMP-3.
+       01  WS-RATE-MATCH-IDX      PIC 9(5).
+       01  WS-IDX                 PIC 9(5).
+       01  WS-TOTAL-FEES          PIC S9(9)V99 COMP-3.
+       01  WS-DORMANT-COUNT       PIC 9(7).
+       01  WS-EXEMPT-COUNT        PIC 9(7).
+       01  WS-ACCT-COUNT          PIC 9(7).
+       01  WS-FEE-AMOUNT          PIC S9(5)V99 COMP-3.
+       01  WS-NEW-BALANCE         PIC S9(9)V99 COMP-3.
+       01  WS-REPORT-LINE         PIC X(80).
+       01  WS-YEAR-DIFF           PIC 9(3).
        PROCEDURE DIVISION.
        0000-MAIN-CONTROL.
            PERFORM 1000-INITIALIZE
-           PERFORM 2000-SCAN-ACCOUNTS
+           PERFORM 2000-SCAN-ACCOUNTS UNTIL ACCT-AT-EOF
            PERFORM 3000-PRODUCE-REPORT
+           PERFORM 9000-CLOSE-FILES
            STOP RUN.
        1000-INITIALIZE.
            MOVE 0 TO WS-TOTAL-FEES
            MOVE 0 TO WS-DORMANT-COUNT
            MOVE 0 TO WS-EXEMPT-COUNT
-           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE 0 TO WS-ACCT-COUNT
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           PERFORM 1100-LOAD-RATE-TABLE
+           OPEN INPUT ACCT-FILE
+           IF WS-ACCT-FS NOT = '00'
+               DISPLAY 'ACCOUNT FILE ERROR: ' WS-ACCT-FS
+               STOP RUN
+           END-IF
+           PERFORM 1200-READ-ACCT.
+       1100-LOAD-RATE-TABLE.
+           OPEN INPUT RATE-FILE
+           IF WS-RATE-FS NOT = '00'
+               DISPLAY 'RATE FILE ERROR: ' WS-RATE-FS
+                   ' - USING DEFAULT FEE SCHEDULE'
+           ELSE
+               PERFORM UNTIL RATE-AT-EOF
+                   READ RATE-FILE
+                       AT END SET RATE-AT-EOF TO TRUE
+                       NOT AT END PERFORM 1110-ADD-RATE-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE RATE-FILE
+           END-IF.
+       1110-ADD-RATE-ENTRY.
+           IF WS-RATE-COUNT < 500
+               ADD 1 TO WS-RATE-COUNT
+               MOVE RT-ACCT-TYPE TO WR-ACCT-TYPE(WS-RATE-COUNT)
+               MOVE RT-STATE TO WR-STATE(WS-RATE-COUNT)
+               MOVE RT-DORMANCY-DAYS
+                   TO WR-DORMANCY-DAYS(WS-RATE-COUNT)
+               MOVE RT-TIER1-FEE TO WR-TIER1-FEE(WS-RATE-COUNT)
+               MOVE RT-TIER2-FEE TO WR-TIER2-FEE(WS-RATE-COUNT)
+               MOVE RT-TIER3-FEE TO WR-TIER3-FEE(WS-RATE-COUNT)
+           END-IF.
+       1200-READ-ACCT.
+           READ ACCT-FILE
+               AT END SET ACCT-AT-EOF TO TRUE
+           END-READ.
        2000-SCAN-ACCOUNTS.
-           PERFORM VARYING WS-IDX FROM 1 BY 1
-               UNTIL WS-IDX > WS-ACCT-COUNT
-               PERFORM 2100-EVALUATE-ACCOUNT
-           END-PERFORM.
+           ADD 1 TO WS-ACCT-COUNT
+           PERFORM 2100-EVALUATE-ACCOUNT
+           PERFORM 1200-READ-ACCT.
        2100-EVALUATE-ACCOUNT.
-           IF IS-EXEMPT(WS-IDX)
+           IF AC-FEE-EXEMPT = 'Y'
                ADD 1 TO WS-EXEMPT-COUNT
            ELSE
+               PERFORM 2150-LOOKUP-RATE
                COMPUTE WS-DAYS-INACTIVE =
-                   WS-CURRENT-DATE -
-                   WS-LAST-ACTIVITY(WS-IDX)
+                   WS-CURRENT-DATE - AC-LAST-ACTIVITY
                IF WS-DAYS-INACTIVE > WS-DORMANCY-THRESHOLD
                    PERFORM 2200-DETERMINE-FEE
                    ADD 1 TO WS-DORMANT-COUNT
                END-IF
            END-IF.
+       2150-LOOKUP-RATE.
+           MOVE 0 TO WS-RATE-MATCH-IDX
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-RATE-COUNT
+               IF WR-ACCT-TYPE(WS-IDX) = AC-ACCT-TYPE
+                   AND WR-STATE(WS-IDX) = AC-STATE
+                   MOVE WS-IDX TO WS-RATE-MATCH-IDX
+               END-IF
+           END-PERFORM
+           IF WS-RATE-MATCH-IDX > 0
+               MOVE WR-DORMANCY-DAYS(WS-RATE-MATCH-IDX)
+                   TO WS-DORMANCY-THRESHOLD
+               MOVE WR-TIER1-FEE(WS-RATE-MATCH-IDX) TO WS-TIER1-FEE
+               MOVE WR-TIER2-FEE(WS-RATE-MATCH-IDX) TO WS-TIER2-FEE
+               MOVE WR-TIER3-FEE(WS-RATE-MATCH-IDX) TO WS-TIER3-FEE
+           ELSE
+               MOVE WS-DEFAULT-DORM-DAYS TO WS-DORMANCY-THRESHOLD
+               MOVE WS-DEFAULT-TIER1-FEE TO WS-TIER1-FEE
+               MOVE WS-DEFAULT-TIER2-FEE TO WS-TIER2-FEE
+               MOVE WS-DEFAULT-TIER3-FEE TO WS-TIER3-FEE
+           END-IF.
        2200-DETERMINE-FEE.
            COMPUTE WS-YEAR-DIFF =
                WS-DAYS-INACTIVE / 365
@@ -68,36 +169,25 @@
                WHEN OTHER
                    MOVE WS-TIER3-FEE TO WS-FEE-AMOUNT
            END-EVALUATE
-           IF WS-ACCT-TYPE(WS-IDX) = 'SV'
+           IF AC-ACCT-TYPE = 'SV'
                COMPUTE WS-FEE-AMOUNT =
                    WS-FEE-AMOUNT * 0.50
            END-IF
-           IF WS-FEE-AMOUNT > WS-ACCT-BALANCE(WS-IDX)
-               MOVE WS-ACCT-BALANCE(WS-IDX)
-                   TO WS-FEE-AMOUNT
+           IF WS-FEE-AMOUNT > AC-ACCT-BALANCE
+               MOVE AC-ACCT-BALANCE TO WS-FEE-AMOUNT
            END-IF
-           SUBTRACT WS-FEE-AMOUNT FROM
-               WS-ACCT-BALANCE(WS-IDX)
-           MOVE WS-FEE-AMOUNT TO
-               WS-FEE-APPLIED(WS-IDX)
-           ADD WS-FEE-AMOUNT TO WS-TOTAL-FEES.
+           COMPUTE WS-NEW-BALANCE = AC-ACCT-BALANCE - WS-FEE-AMOUNT
+           ADD WS-FEE-AMOUNT TO WS-TOTAL-FEES
+           DISPLAY AC-ACCT-ID ' FEE=$' WS-FEE-AMOUNT
+               ' NEWBAL=$' WS-NEW-BALANCE.
        3000-PRODUCE-REPORT.
            DISPLAY 'DORMANCY FEE ASSESSMENT REPORT'
            DISPLAY '=============================='
-           DISPLAY 'DATE: ' WS-CURRENT-DATE
-           PERFORM VARYING WS-IDX FROM 1 BY 1
-               UNTIL WS-IDX > WS-ACCT-COUNT
-               IF WS-FEE-APPLIED(WS-IDX) > 0
-                   STRING WS-ACCT-ID(WS-IDX)
-                       DELIMITED BY '  '
-                       ' FEE=$' DELIMITED BY SIZE
-                       WS-FEE-APPLIED(WS-IDX)
-                       DELIMITED BY SIZE
-                       INTO WS-REPORT-LINE
-                   END-STRING
-                   DISPLAY WS-REPORT-LINE
-               END-IF
-           END-PERFORM
+           DISPLAY 'DATE:             ' WS-CURRENT-DATE
+           DISPLAY 'ACCOUNTS SCANNED: ' WS-ACCT-COUNT
            DISPLAY 'DORMANT ACCOUNTS: ' WS-DORMANT-COUNT
            DISPLAY 'EXEMPT ACCOUNTS:  ' WS-EXEMPT-COUNT
+           DISPLAY 'RATE TABLE ROWS:  ' WS-RATE-COUNT
            DISPLAY 'TOTAL FEES:       ' WS-TOTAL-FEES.
+       9000-CLOSE-FILES.
+           CLOSE ACCT-FILE.
