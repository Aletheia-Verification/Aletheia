@@ -1,6 +1,44 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ACCT-ESCHEAT-SCAN.
+      *================================================================*
+      * 2024-11-05 Escheatment threshold is now looked up by the       *
+      *            owner's last-known-address state code (unclaimed-  *
+      *            property deadlines are set by that state, not by    *
+      *            account type) via ESCHSTTE.DAT, and every           *
+      *            dormant/final notice decision is logged to          *
+      *            NOTICELOG.DAT (date sent, date returned             *
+      *            undeliverable, re-mail count) for audit proof.      *
+      *================================================================*
+      * 2024-11-06 Added the mail-returned-undeliverable event path -  *
+      *            when WS-MAIL-RETURNED-IND comes in 'Y' for an       *
+      *            account, the account's most recent notice log      *
+      *            entry is rewritten with the return date instead of *
+      *            being left permanently marked as delivered.        *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATE-FILE ASSIGN TO 'ESCHSTTE.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATE-FS.
+           SELECT NOTICE-FILE ASSIGN TO 'NOTICELOG.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NOTICE-FS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  STATE-FILE.
+       01  STATE-REC.
+           05  SR-STATE-CODE       PIC X(2).
+           05  SR-ESCHEAT-YEARS    PIC 9(2).
+       FD  NOTICE-FILE.
+       01  NOTICE-REC.
+           05  NL-ACCT-NUM         PIC X(12).
+           05  NL-STATE-CODE       PIC X(2).
+           05  NL-NOTICE-TYPE      PIC X(10).
+           05  NL-DATE-SENT        PIC 9(8).
+           05  NL-RETURNED-UNDELIV PIC X.
+           05  NL-DATE-RETURNED    PIC 9(8).
+           05  NL-REMAIL-COUNT     PIC 9(2).
        WORKING-STORAGE SECTION.
        01 WS-ACCT-DATA.
            05 WS-ACCT-NUM            PIC X(12).
@@ -25,12 +63,42 @@
        01 WS-NOTICE-SENT             PIC X VALUE 'N'.
            88 WS-NOTIFIED            VALUE 'Y'.
        01 WS-ACTION-REQUIRED         PIC X(20).
+       01 WS-STATE-FS                PIC XX.
+       01 WS-NOTICE-FS                PIC XX.
+       01 WS-STATE-EOF               PIC X VALUE 'N'.
+           88 STATE-AT-EOF            VALUE 'Y'.
+       01 WS-NOTICE-EOF               PIC X VALUE 'N'.
+           88 NOTICE-AT-EOF           VALUE 'Y'.
+       01 WS-STATE-FOUND             PIC X VALUE 'N'.
+           88 STATE-WAS-FOUND         VALUE 'Y'.
+       01 WS-PRIOR-REMAIL-COUNT      PIC 9(2) VALUE 0.
+       01 WS-PRIOR-UNDELIV           PIC X VALUE 'N'.
+       01 WS-NEW-NOTICE-TYPE         PIC X(10).
+       01 WS-MAIL-RETURNED-IND       PIC X VALUE 'N'.
+           88 WS-MAIL-WAS-RETURNED   VALUE 'Y'.
+       01 WS-NOTICE-TABLE.
+           05 WS-NOTICE-ENTRY OCCURS 200 TIMES
+                  INDEXED BY WS-NOT-IDX.
+               10 WS-NOT-ACCT-NUM      PIC X(12).
+               10 WS-NOT-STATE-CODE    PIC X(2).
+               10 WS-NOT-NOTICE-TYPE   PIC X(10).
+               10 WS-NOT-DATE-SENT     PIC 9(8).
+               10 WS-NOT-RET-UNDELIV   PIC X.
+               10 WS-NOT-DATE-RETURNED PIC 9(8).
+               10 WS-NOT-REMAIL-COUNT  PIC 9(2).
+       01 WS-NOTICE-COUNT            PIC 9(4) VALUE 0.
+       01 WS-NOTICE-MAX              PIC 9(4) VALUE 200.
+       01 WS-NOTICE-MATCH-IDX        PIC 9(4) VALUE 0.
        PROCEDURE DIVISION.
        0000-MAIN-PROCESS.
            PERFORM 1000-INITIALIZE
            PERFORM 2000-CALC-INACTIVITY
            PERFORM 3000-SET-THRESHOLD
            PERFORM 4000-DETERMINE-STATUS
+           PERFORM 4500-LOG-NOTICE
+           IF WS-MAIL-WAS-RETURNED
+               PERFORM 4600-RECORD-MAIL-RETURN
+           END-IF
            PERFORM 5000-DISPLAY-RESULTS
            STOP RUN.
        1000-INITIALIZE.
@@ -47,21 +115,45 @@
                MOVE 0 TO WS-YEARS-INACTIVE
            END-IF.
        3000-SET-THRESHOLD.
-           EVALUATE TRUE
-               WHEN WS-CHECKING
-                   MOVE 3 TO WS-ESCHEAT-THRESHOLD
-               WHEN WS-SAVINGS
-                   MOVE 5 TO WS-ESCHEAT-THRESHOLD
-               WHEN WS-CD
-                   MOVE 5 TO WS-ESCHEAT-THRESHOLD
-               WHEN OTHER
-                   MOVE 3 TO WS-ESCHEAT-THRESHOLD
-           END-EVALUATE
+           PERFORM 3100-LOOKUP-STATE-THRESHOLD
+           IF NOT STATE-WAS-FOUND
+               EVALUATE TRUE
+                   WHEN WS-CHECKING
+                       MOVE 3 TO WS-ESCHEAT-THRESHOLD
+                   WHEN WS-SAVINGS
+                       MOVE 5 TO WS-ESCHEAT-THRESHOLD
+                   WHEN WS-CD
+                       MOVE 5 TO WS-ESCHEAT-THRESHOLD
+                   WHEN OTHER
+                       MOVE 3 TO WS-ESCHEAT-THRESHOLD
+               END-EVALUATE
+           END-IF
            IF WS-ACCT-BALANCE < 25.00
                IF WS-ESCHEAT-THRESHOLD > 1
                    SUBTRACT 1 FROM WS-ESCHEAT-THRESHOLD
                END-IF
            END-IF.
+       3100-LOOKUP-STATE-THRESHOLD.
+           MOVE 'N' TO WS-STATE-FOUND
+           OPEN INPUT STATE-FILE
+           IF WS-STATE-FS NOT = '00'
+               DISPLAY 'STATE THRESHOLD FILE NOT AVAILABLE - '
+                   'USING ACCOUNT-TYPE DEFAULT'
+           ELSE
+               MOVE 'N' TO WS-STATE-EOF
+               PERFORM UNTIL STATE-AT-EOF OR STATE-WAS-FOUND
+                   READ STATE-FILE
+                       AT END SET STATE-AT-EOF TO TRUE
+                       NOT AT END
+                           IF SR-STATE-CODE = WS-STATE-CODE
+                               MOVE SR-ESCHEAT-YEARS
+                                   TO WS-ESCHEAT-THRESHOLD
+                               MOVE 'Y' TO WS-STATE-FOUND
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE STATE-FILE
+           END-IF.
        4000-DETERMINE-STATUS.
            EVALUATE TRUE
                WHEN WS-YEARS-INACTIVE < 1
@@ -87,6 +179,117 @@
                MOVE 'CLOSE ZERO BALANCE'
                    TO WS-ACTION-REQUIRED
            END-IF.
+       4500-LOG-NOTICE.
+           IF WS-DORMANT OR WS-PRE-ESCHEAT
+               IF WS-DORMANT
+                   MOVE 'DORMANT' TO WS-NEW-NOTICE-TYPE
+               ELSE
+                   MOVE 'FINAL' TO WS-NEW-NOTICE-TYPE
+               END-IF
+               PERFORM 4510-FIND-PRIOR-NOTICE
+               PERFORM 4520-WRITE-NOTICE
+           END-IF.
+       4510-FIND-PRIOR-NOTICE.
+           MOVE 0 TO WS-PRIOR-REMAIL-COUNT
+           MOVE 'N' TO WS-PRIOR-UNDELIV
+           OPEN INPUT NOTICE-FILE
+           IF WS-NOTICE-FS = '00'
+               MOVE 'N' TO WS-NOTICE-EOF
+               PERFORM UNTIL NOTICE-AT-EOF
+                   READ NOTICE-FILE
+                       AT END SET NOTICE-AT-EOF TO TRUE
+                       NOT AT END
+                           IF NL-ACCT-NUM = WS-ACCT-NUM
+                               MOVE NL-REMAIL-COUNT
+                                   TO WS-PRIOR-REMAIL-COUNT
+                               MOVE NL-RETURNED-UNDELIV
+                                   TO WS-PRIOR-UNDELIV
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE NOTICE-FILE
+           END-IF.
+       4520-WRITE-NOTICE.
+           OPEN EXTEND NOTICE-FILE
+           IF WS-NOTICE-FS NOT = '00' AND WS-NOTICE-FS NOT = '05'
+               CLOSE NOTICE-FILE
+               OPEN OUTPUT NOTICE-FILE
+           END-IF
+           MOVE WS-ACCT-NUM TO NL-ACCT-NUM
+           MOVE WS-STATE-CODE TO NL-STATE-CODE
+           MOVE WS-NEW-NOTICE-TYPE TO NL-NOTICE-TYPE
+           MOVE WS-CURRENT-DATE TO NL-DATE-SENT
+           MOVE 'N' TO NL-RETURNED-UNDELIV
+           MOVE 0 TO NL-DATE-RETURNED
+           IF WS-PRIOR-UNDELIV = 'Y'
+               COMPUTE NL-REMAIL-COUNT = WS-PRIOR-REMAIL-COUNT + 1
+           ELSE
+               MOVE WS-PRIOR-REMAIL-COUNT TO NL-REMAIL-COUNT
+           END-IF
+           WRITE NOTICE-REC
+           SET WS-NOTIFIED TO TRUE
+           CLOSE NOTICE-FILE.
+       4600-RECORD-MAIL-RETURN.
+           PERFORM 4610-LOAD-NOTICE-TABLE
+           PERFORM 4620-FIND-LATEST-NOTICE
+           IF WS-NOTICE-MATCH-IDX > 0
+               MOVE 'Y' TO
+                   WS-NOT-RET-UNDELIV(WS-NOTICE-MATCH-IDX)
+               MOVE WS-CURRENT-DATE TO
+                   WS-NOT-DATE-RETURNED(WS-NOTICE-MATCH-IDX)
+               PERFORM 4630-SAVE-NOTICE-TABLE
+           END-IF.
+       4610-LOAD-NOTICE-TABLE.
+           MOVE 0 TO WS-NOTICE-COUNT
+           OPEN INPUT NOTICE-FILE
+           IF WS-NOTICE-FS = '00'
+               MOVE 'N' TO WS-NOTICE-EOF
+               PERFORM UNTIL NOTICE-AT-EOF
+                   READ NOTICE-FILE
+                       AT END SET NOTICE-AT-EOF TO TRUE
+                       NOT AT END PERFORM 4611-ADD-NOTICE-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE NOTICE-FILE
+           END-IF.
+       4611-ADD-NOTICE-ENTRY.
+           IF WS-NOTICE-COUNT < WS-NOTICE-MAX
+               ADD 1 TO WS-NOTICE-COUNT
+               SET WS-NOT-IDX TO WS-NOTICE-COUNT
+               MOVE NL-ACCT-NUM TO WS-NOT-ACCT-NUM(WS-NOT-IDX)
+               MOVE NL-STATE-CODE TO WS-NOT-STATE-CODE(WS-NOT-IDX)
+               MOVE NL-NOTICE-TYPE TO WS-NOT-NOTICE-TYPE(WS-NOT-IDX)
+               MOVE NL-DATE-SENT TO WS-NOT-DATE-SENT(WS-NOT-IDX)
+               MOVE NL-RETURNED-UNDELIV
+                   TO WS-NOT-RET-UNDELIV(WS-NOT-IDX)
+               MOVE NL-DATE-RETURNED
+                   TO WS-NOT-DATE-RETURNED(WS-NOT-IDX)
+               MOVE NL-REMAIL-COUNT TO WS-NOT-REMAIL-COUNT(WS-NOT-IDX)
+           END-IF.
+       4620-FIND-LATEST-NOTICE.
+           MOVE 0 TO WS-NOTICE-MATCH-IDX
+           PERFORM VARYING WS-NOT-IDX FROM 1 BY 1
+               UNTIL WS-NOT-IDX > WS-NOTICE-COUNT
+               IF WS-NOT-ACCT-NUM(WS-NOT-IDX) = WS-ACCT-NUM
+                   SET WS-NOTICE-MATCH-IDX TO WS-NOT-IDX
+               END-IF
+           END-PERFORM.
+       4630-SAVE-NOTICE-TABLE.
+           OPEN OUTPUT NOTICE-FILE
+           PERFORM VARYING WS-NOT-IDX FROM 1 BY 1
+               UNTIL WS-NOT-IDX > WS-NOTICE-COUNT
+               MOVE WS-NOT-ACCT-NUM(WS-NOT-IDX) TO NL-ACCT-NUM
+               MOVE WS-NOT-STATE-CODE(WS-NOT-IDX) TO NL-STATE-CODE
+               MOVE WS-NOT-NOTICE-TYPE(WS-NOT-IDX) TO NL-NOTICE-TYPE
+               MOVE WS-NOT-DATE-SENT(WS-NOT-IDX) TO NL-DATE-SENT
+               MOVE WS-NOT-RET-UNDELIV(WS-NOT-IDX)
+                   TO NL-RETURNED-UNDELIV
+               MOVE WS-NOT-DATE-RETURNED(WS-NOT-IDX)
+                   TO NL-DATE-RETURNED
+               MOVE WS-NOT-REMAIL-COUNT(WS-NOT-IDX) TO NL-REMAIL-COUNT
+               WRITE NOTICE-REC
+           END-PERFORM
+           CLOSE NOTICE-FILE.
        5000-DISPLAY-RESULTS.
            DISPLAY 'ESCHEATMENT SCAN REPORT'
            DISPLAY '======================='
@@ -94,6 +297,7 @@
            DISPLAY 'OWNER:           ' WS-OWNER-NAME
            DISPLAY 'BALANCE:         ' WS-ACCT-BALANCE
            DISPLAY 'LAST ACTIVITY:   ' WS-LAST-ACTIVITY
+           DISPLAY 'STATE:           ' WS-STATE-CODE
            DISPLAY 'YEARS INACTIVE:  ' WS-YEARS-INACTIVE
            DISPLAY 'THRESHOLD:       ' WS-ESCHEAT-THRESHOLD
            IF WS-ACTIVE
@@ -108,4 +312,8 @@
            IF WS-ESCHEAT-READY
                DISPLAY 'STATUS: ESCHEAT READY'
            END-IF
-           DISPLAY 'ACTION: ' WS-ACTION-REQUIRED.
+           DISPLAY 'ACTION: ' WS-ACTION-REQUIRED
+           IF WS-NOTIFIED
+               DISPLAY 'NOTICE LOGGED: ' WS-NEW-NOTICE-TYPE
+                   ' REMAIL COUNT=' NL-REMAIL-COUNT
+           END-IF.
