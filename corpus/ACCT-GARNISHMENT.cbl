@@ -1,90 +1,153 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ACCT-GARNISHMENT.
+      *================================================================*
+      * 2024-11-04 WS-GARNISH-ORDER converted from a single order to a *
+      *            table of concurrently-active orders (WS-ORDER-      *
+      *            TABLE). Added 2500-RESOLVE-PRIORITY so child-       *
+      *            support and tax-levy orders are satisfied ahead of  *
+      *            ordinary creditor/student-loan orders, applying     *
+      *            WS-AVAILABLE-AMT against each order in that legal   *
+      *            priority order instead of assuming only one order   *
+      *            is ever in force.                                   *
+      *================================================================*
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-GARNISH-ORDER.
-           05 WS-COURT-ORDER-NUM  PIC X(12).
-           05 WS-ORDER-TYPE       PIC X(2).
-               88 OT-CHILD-SUPP  VALUE 'CS'.
-               88 OT-TAX-LEVY   VALUE 'TL'.
-               88 OT-CREDITOR   VALUE 'CR'.
-               88 OT-STUDENT    VALUE 'SL'.
-           05 WS-ORDER-AMT       PIC S9(7)V99 COMP-3.
-           05 WS-PRIORITY        PIC 9.
        01 WS-ACCT-INFO.
            05 WS-ACCT-NUM        PIC X(12).
            05 WS-ACCT-BALANCE    PIC S9(9)V99 COMP-3.
            05 WS-ACCT-TYPE       PIC X(2).
            05 WS-PROTECTED-AMT   PIC S9(7)V99 COMP-3.
-       01 WS-EXEMPT-AMT          PIC S9(7)V99 COMP-3.
+       01 WS-ORDER-COUNT         PIC 9 VALUE 0.
+       01 WS-ORDER-TABLE.
+           05 WS-ORDER OCCURS 5 TIMES INDEXED BY WS-OI.
+               10 WS-COURT-ORDER-NUM  PIC X(12).
+               10 WS-ORDER-TYPE       PIC X(2).
+                   88 OT-CHILD-SUPP    VALUE 'CS'.
+                   88 OT-TAX-LEVY      VALUE 'TL'.
+                   88 OT-CREDITOR      VALUE 'CR'.
+                   88 OT-STUDENT       VALUE 'SL'.
+               10 WS-ORDER-AMT        PIC S9(7)V99 COMP-3.
+               10 WS-RESOLVE-RANK     PIC 9.
+               10 WS-EXEMPT-AMT       PIC S9(7)V99 COMP-3.
+               10 WS-MAX-GARNISH-PCT  PIC S9(1)V99 COMP-3.
+               10 WS-GARNISH-AMT      PIC S9(7)V99 COMP-3.
+               10 WS-ORDER-RESULT     PIC X(15).
        01 WS-AVAILABLE-AMT       PIC S9(9)V99 COMP-3.
-       01 WS-GARNISH-AMT         PIC S9(7)V99 COMP-3.
-       01 WS-MAX-GARNISH-PCT     PIC S9(1)V99 COMP-3.
        01 WS-FEDERAL-EXEMPT      PIC S9(7)V99 COMP-3
            VALUE 2500.00.
-       01 WS-RESULT              PIC X(15).
+       01 WS-RANK-IDX            PIC 9.
+       01 WS-BEST-IDX            PIC 9.
+       01 WS-BEST-RANK           PIC 9.
+       01 WS-DONE-COUNT          PIC 9.
        01 WS-HOLD-AMT            PIC S9(7)V99 COMP-3.
        PROCEDURE DIVISION.
        0000-MAIN.
-           PERFORM 1000-CALC-EXEMPT
+           PERFORM 1000-CALC-EXEMPT-ALL
            PERFORM 2000-CALC-AVAILABLE
-           PERFORM 3000-APPLY-GARNISHMENT
+           PERFORM 2500-RESOLVE-PRIORITY
+           PERFORM 3000-APPLY-GARNISHMENTS-IN-ORDER
            PERFORM 4000-OUTPUT
            STOP RUN.
-       1000-CALC-EXEMPT.
+       1000-CALC-EXEMPT-ALL.
+           PERFORM VARYING WS-OI FROM 1 BY 1
+               UNTIL WS-OI > WS-ORDER-COUNT
+               PERFORM 1100-CALC-EXEMPT
+           END-PERFORM.
+       1100-CALC-EXEMPT.
            EVALUATE TRUE
-               WHEN OT-CHILD-SUPP
-                   MOVE 0.65 TO WS-MAX-GARNISH-PCT
-                   MOVE 0 TO WS-EXEMPT-AMT
-               WHEN OT-TAX-LEVY
-                   MOVE 1.00 TO WS-MAX-GARNISH-PCT
-                   MOVE WS-FEDERAL-EXEMPT TO WS-EXEMPT-AMT
-               WHEN OT-CREDITOR
-                   MOVE 0.25 TO WS-MAX-GARNISH-PCT
-                   MOVE WS-FEDERAL-EXEMPT TO WS-EXEMPT-AMT
-                   IF WS-PROTECTED-AMT > WS-EXEMPT-AMT
-                       MOVE WS-PROTECTED-AMT TO WS-EXEMPT-AMT
+               WHEN OT-CHILD-SUPP(WS-OI)
+                   MOVE 0.65 TO WS-MAX-GARNISH-PCT(WS-OI)
+                   MOVE 0 TO WS-EXEMPT-AMT(WS-OI)
+                   MOVE 1 TO WS-RESOLVE-RANK(WS-OI)
+               WHEN OT-TAX-LEVY(WS-OI)
+                   MOVE 1.00 TO WS-MAX-GARNISH-PCT(WS-OI)
+                   MOVE WS-FEDERAL-EXEMPT TO WS-EXEMPT-AMT(WS-OI)
+                   MOVE 2 TO WS-RESOLVE-RANK(WS-OI)
+               WHEN OT-CREDITOR(WS-OI)
+                   MOVE 0.25 TO WS-MAX-GARNISH-PCT(WS-OI)
+                   MOVE WS-FEDERAL-EXEMPT TO WS-EXEMPT-AMT(WS-OI)
+                   IF WS-PROTECTED-AMT > WS-EXEMPT-AMT(WS-OI)
+                       MOVE WS-PROTECTED-AMT TO WS-EXEMPT-AMT(WS-OI)
                    END-IF
-               WHEN OT-STUDENT
-                   MOVE 0.15 TO WS-MAX-GARNISH-PCT
-                   MOVE WS-FEDERAL-EXEMPT TO WS-EXEMPT-AMT
+                   MOVE 4 TO WS-RESOLVE-RANK(WS-OI)
+               WHEN OT-STUDENT(WS-OI)
+                   MOVE 0.15 TO WS-MAX-GARNISH-PCT(WS-OI)
+                   MOVE WS-FEDERAL-EXEMPT TO WS-EXEMPT-AMT(WS-OI)
+                   MOVE 3 TO WS-RESOLVE-RANK(WS-OI)
                WHEN OTHER
-                   MOVE 0.25 TO WS-MAX-GARNISH-PCT
-                   MOVE WS-FEDERAL-EXEMPT TO WS-EXEMPT-AMT
+                   MOVE 0.25 TO WS-MAX-GARNISH-PCT(WS-OI)
+                   MOVE WS-FEDERAL-EXEMPT TO WS-EXEMPT-AMT(WS-OI)
+                   MOVE 5 TO WS-RESOLVE-RANK(WS-OI)
            END-EVALUATE.
        2000-CALC-AVAILABLE.
-           COMPUTE WS-AVAILABLE-AMT =
-               WS-ACCT-BALANCE - WS-EXEMPT-AMT
-           IF WS-AVAILABLE-AMT < 0
-               MOVE 0 TO WS-AVAILABLE-AMT
-           END-IF.
-       3000-APPLY-GARNISHMENT.
-           IF WS-AVAILABLE-AMT = 0
-               MOVE 'EXEMPT         ' TO WS-RESULT
-               MOVE 0 TO WS-GARNISH-AMT
+           MOVE WS-ACCT-BALANCE TO WS-AVAILABLE-AMT.
+       2500-RESOLVE-PRIORITY.
+      *    RESOLVE-RANK ALREADY REFLECTS LEGAL PRIORITY (1=HIGHEST);
+      *    3000 WALKS THE TABLE IN RANK ORDER, LOWEST RANK FIRST,
+      *    APPLYING EACH ORDER AGAINST WHATEVER BALANCE REMAINS.
+           CONTINUE.
+       3000-APPLY-GARNISHMENTS-IN-ORDER.
+           MOVE 0 TO WS-DONE-COUNT
+           PERFORM UNTIL WS-DONE-COUNT >= WS-ORDER-COUNT
+               PERFORM 3100-FIND-NEXT-RANK
+               PERFORM 3200-APPLY-ONE-ORDER
+               ADD 1 TO WS-DONE-COUNT
+           END-PERFORM.
+       3100-FIND-NEXT-RANK.
+           MOVE 0 TO WS-BEST-IDX
+           MOVE 9 TO WS-BEST-RANK
+           PERFORM VARYING WS-OI FROM 1 BY 1
+               UNTIL WS-OI > WS-ORDER-COUNT
+               IF WS-ORDER-RESULT(WS-OI) = SPACES
+                   AND WS-RESOLVE-RANK(WS-OI) < WS-BEST-RANK
+                   SET WS-BEST-IDX TO WS-OI
+                   MOVE WS-RESOLVE-RANK(WS-OI) TO WS-BEST-RANK
+               END-IF
+           END-PERFORM
+           SET WS-OI TO WS-BEST-IDX.
+       3200-APPLY-ONE-ORDER.
+           IF WS-OI = 0
+               CONTINUE
            ELSE
-               COMPUTE WS-HOLD-AMT =
-                   WS-AVAILABLE-AMT * WS-MAX-GARNISH-PCT
-               IF WS-HOLD-AMT > WS-ORDER-AMT
-                   MOVE WS-ORDER-AMT TO WS-GARNISH-AMT
-               ELSE
-                   MOVE WS-HOLD-AMT TO WS-GARNISH-AMT
+               COMPUTE WS-AVAILABLE-AMT =
+                   WS-ACCT-BALANCE - WS-EXEMPT-AMT(WS-OI)
+               IF WS-AVAILABLE-AMT < 0
+                   MOVE 0 TO WS-AVAILABLE-AMT
                END-IF
-               SUBTRACT WS-GARNISH-AMT FROM WS-ACCT-BALANCE
-               IF WS-GARNISH-AMT >= WS-ORDER-AMT
-                   MOVE 'FULL GARNISH   ' TO WS-RESULT
+               IF WS-AVAILABLE-AMT = 0
+                   MOVE 'EXEMPT         ' TO WS-ORDER-RESULT(WS-OI)
+                   MOVE 0 TO WS-GARNISH-AMT(WS-OI)
                ELSE
-                   MOVE 'PARTIAL GARNISH' TO WS-RESULT
+                   COMPUTE WS-HOLD-AMT =
+                       WS-AVAILABLE-AMT * WS-MAX-GARNISH-PCT(WS-OI)
+                   IF WS-HOLD-AMT > WS-ORDER-AMT(WS-OI)
+                       MOVE WS-ORDER-AMT(WS-OI) TO WS-GARNISH-AMT(WS-OI)
+                   ELSE
+                       MOVE WS-HOLD-AMT TO WS-GARNISH-AMT(WS-OI)
+                   END-IF
+                   SUBTRACT WS-GARNISH-AMT(WS-OI) FROM WS-ACCT-BALANCE
+                   IF WS-GARNISH-AMT(WS-OI) >= WS-ORDER-AMT(WS-OI)
+                       MOVE 'FULL GARNISH   '
+                           TO WS-ORDER-RESULT(WS-OI)
+                   ELSE
+                       MOVE 'PARTIAL GARNISH'
+                           TO WS-ORDER-RESULT(WS-OI)
+                   END-IF
                END-IF
            END-IF.
        4000-OUTPUT.
            DISPLAY 'GARNISHMENT PROCESSING'
            DISPLAY '======================'
-           DISPLAY 'ORDER:     ' WS-COURT-ORDER-NUM
-           DISPLAY 'TYPE:      ' WS-ORDER-TYPE
-           DISPLAY 'ORDER AMT: $' WS-ORDER-AMT
-           DISPLAY 'ACCT BAL:  $' WS-ACCT-BALANCE
-           DISPLAY 'EXEMPT:    $' WS-EXEMPT-AMT
-           DISPLAY 'AVAILABLE: $' WS-AVAILABLE-AMT
-           DISPLAY 'GARNISHED: $' WS-GARNISH-AMT
-           DISPLAY 'RESULT:    ' WS-RESULT.
+           DISPLAY 'ACCOUNT:      ' WS-ACCT-NUM
+           DISPLAY 'STARTING BAL: $' WS-ACCT-BALANCE
+           PERFORM VARYING WS-OI FROM 1 BY 1
+               UNTIL WS-OI > WS-ORDER-COUNT
+               DISPLAY 'ORDER:     ' WS-COURT-ORDER-NUM(WS-OI)
+               DISPLAY '  TYPE:      ' WS-ORDER-TYPE(WS-OI)
+                   ' RANK=' WS-RESOLVE-RANK(WS-OI)
+               DISPLAY '  ORDER AMT: $' WS-ORDER-AMT(WS-OI)
+               DISPLAY '  EXEMPT:    $' WS-EXEMPT-AMT(WS-OI)
+               DISPLAY '  GARNISHED: $' WS-GARNISH-AMT(WS-OI)
+               DISPLAY '  RESULT:    ' WS-ORDER-RESULT(WS-OI)
+           END-PERFORM
+           DISPLAY 'ENDING BAL:   $' WS-ACCT-BALANCE.
