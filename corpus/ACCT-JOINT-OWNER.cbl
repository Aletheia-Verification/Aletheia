@@ -1,7 +1,24 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ACCT-JOINT-OWNER.
+      *================================================================*
+      * 2024-11-04 Added WS-OWNERSHIP-TYPE (JTWROS vs TIC). Removal    *
+      *            now reallocates the removed owner's percentage to  *
+      *            survivors on a JTWROS account, and flags the       *
+      *            estate's share for separate disposition on a TIC   *
+      *            account instead of just zeroing the percentage.    *
+      *================================================================*
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       01 WS-OWNERSHIP-TYPE           PIC X(1) VALUE 'J'.
+           88 OWNERSHIP-JTWROS         VALUE 'J'.
+           88 OWNERSHIP-TIC            VALUE 'T'.
+       01 WS-REMOVE-REASON            PIC X(1).
+           88 REMOVE-DECEASED          VALUE 'D'.
+           88 REMOVE-VOLUNTARY         VALUE 'V'.
+       01 WS-ESTATE-PCT               PIC 9(3) VALUE 0.
+       01 WS-ESTATE-OWNER-NAME        PIC X(25).
+       01 WS-ESTATE-HOLD              PIC X VALUE 'N'.
+           88 ESTATE-PENDING           VALUE 'Y'.
        01 WS-OWNER-TABLE.
            05 WS-OWNER OCCURS 4 TIMES.
                10 WS-OWNER-NAME       PIC X(25).
@@ -22,6 +39,9 @@
            05 WS-NEW-SSN              PIC X(9).
            05 WS-NEW-PCT              PIC 9(3).
        01 WS-TARGET-IDX               PIC 9.
+       01 WS-REALLOC-SHARE            PIC 9(3).
+       01 WS-REALLOC-REMAINDER        PIC S9(3).
+       01 WS-LAST-SURVIVOR-IDX        PIC 9 VALUE 0.
        01 WS-VALID                    PIC X VALUE 'N'.
            88 IS-VALID                 VALUE 'Y'.
        01 WS-ERR-MSG                  PIC X(40).
@@ -111,10 +131,7 @@
                END-PERFORM
            END-IF
            IF OP-REMOVE
-               MOVE 'N' TO
-                   WS-OWNER-ACTIVE(WS-TARGET-IDX)
-               MOVE 0 TO
-                   WS-OWNER-PCT(WS-TARGET-IDX)
+               PERFORM 3100-REMOVE-OWNER
            END-IF
            IF OP-MODIFY
                MOVE WS-NEW-NAME TO
@@ -122,10 +139,50 @@
                MOVE WS-NEW-PCT TO
                    WS-OWNER-PCT(WS-TARGET-IDX)
            END-IF.
+       3100-REMOVE-OWNER.
+           MOVE 'N' TO WS-ESTATE-HOLD
+           MOVE 0 TO WS-ESTATE-PCT
+           IF REMOVE-DECEASED AND OWNERSHIP-TIC
+               MOVE WS-OWNER-PCT(WS-TARGET-IDX) TO WS-ESTATE-PCT
+               MOVE WS-OWNER-NAME(WS-TARGET-IDX)
+                   TO WS-ESTATE-OWNER-NAME
+               SET ESTATE-PENDING TO TRUE
+               MOVE 'N' TO WS-OWNER-ACTIVE(WS-TARGET-IDX)
+           ELSE
+               IF OWNERSHIP-JTWROS
+                   PERFORM 3110-REALLOCATE-SURVIVORS
+               END-IF
+               MOVE 'N' TO WS-OWNER-ACTIVE(WS-TARGET-IDX)
+               MOVE 0 TO WS-OWNER-PCT(WS-TARGET-IDX)
+           END-IF.
+       3110-REALLOCATE-SURVIVORS.
+           MOVE 0 TO WS-LAST-SURVIVOR-IDX
+           COMPUTE WS-REALLOC-SHARE ROUNDED =
+               WS-OWNER-PCT(WS-TARGET-IDX) / (WS-ACTIVE-COUNT - 1)
+           COMPUTE WS-REALLOC-REMAINDER =
+               WS-OWNER-PCT(WS-TARGET-IDX) -
+               (WS-REALLOC-SHARE * (WS-ACTIVE-COUNT - 1))
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > 4
+               IF WS-IDX NOT = WS-TARGET-IDX
+                   AND OWNER-ACTIVE(WS-IDX)
+                   ADD WS-REALLOC-SHARE TO WS-OWNER-PCT(WS-IDX)
+                   MOVE WS-IDX TO WS-LAST-SURVIVOR-IDX
+               END-IF
+           END-PERFORM
+           IF WS-LAST-SURVIVOR-IDX > 0
+               ADD WS-REALLOC-REMAINDER TO
+                   WS-OWNER-PCT(WS-LAST-SURVIVOR-IDX)
+           END-IF.
        4000-DISPLAY-RESULT.
            DISPLAY 'JOINT OWNERSHIP MANAGEMENT'
            DISPLAY '=========================='
            DISPLAY 'ACCOUNT: ' WS-ACCT-NUM
+           IF OWNERSHIP-JTWROS
+               DISPLAY 'OWNERSHIP: JOINT WITH RIGHT OF SURVIVORSHIP'
+           ELSE
+               DISPLAY 'OWNERSHIP: TENANTS IN COMMON'
+           END-IF
            IF IS-VALID
                DISPLAY 'OPERATION: ' WS-OPERATION
                    ' - COMPLETED'
@@ -137,6 +194,11 @@
                            ' PCT=' WS-OWNER-PCT(WS-IDX)
                    END-IF
                END-PERFORM
+               IF ESTATE-PENDING
+                   DISPLAY '  ESTATE SHARE PENDING DISPOSITION: '
+                       WS-ESTATE-OWNER-NAME
+                       ' PCT=' WS-ESTATE-PCT
+               END-IF
            ELSE
                DISPLAY 'REJECTED: ' WS-ERR-MSG
            END-IF.
