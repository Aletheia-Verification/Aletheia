@@ -1,5 +1,16 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ACCT-POA-MGMT.
+      *================================================================*
+      * 2024-11-04 WS-AUTH-ACTIONS (a flat scope-code string) replaced *
+      *            by WS-ACTION-LIMIT-TABLE, a per-action authorized/  *
+      *            limit table, so 2000-CHECK-AUTHORIZATION can deny   *
+      *            ACT-CLOSE/ACT-INVEST outright even when the dollar  *
+      *            amount is within the general WS-DAILY-LIMIT.        *
+      * 2026-08-09 WS-ACTION-LIMIT-TABLE is now loaded with the shop's *
+      *            standard per-action limits at startup instead of   *
+      *            sitting empty, so a POA whose agent holds close/    *
+      *            invest authority is no longer denied by default.   *
+      *================================================================*
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WS-POA-RECORD.
@@ -13,6 +24,14 @@
            05 WS-EXPIRY-DATE       PIC 9(8).
            05 WS-DAILY-LIMIT       PIC S9(9)V99 COMP-3.
            05 WS-AUTH-ACTIONS      PIC X(10).
+       01 WS-ACTION-LIMIT-TABLE.
+           05 WS-ACTION-LIMIT OCCURS 4 TIMES
+               INDEXED BY WS-ALM-IDX.
+               10 WS-ALM-ACTION-CODE  PIC X(2).
+               10 WS-ALM-AUTHORIZED   PIC X(1) VALUE 'N'.
+                   88 ALM-IS-AUTHORIZED VALUE 'Y'.
+               10 WS-ALM-LIMIT        PIC S9(9)V99 COMP-3.
+       01 WS-ALM-MATCH-IDX          PIC 9 VALUE 0.
        01 WS-CURRENT-DATE          PIC 9(8).
        01 WS-ACTION-CODE           PIC X(2).
            88 ACT-WITHDRAW         VALUE 'WD'.
@@ -29,6 +48,7 @@
        01 WS-LOG-MSG               PIC X(80).
        PROCEDURE DIVISION.
        0000-MAIN.
+           PERFORM 1050-LOAD-ACTION-LIMITS
            PERFORM 1000-CHECK-VALIDITY
            IF WS-RESULT NOT = 'EXPIRED     '
                AND WS-RESULT NOT = 'INVALID     '
@@ -37,6 +57,19 @@
            END-IF
            PERFORM 4000-RECORD-DECISION
            STOP RUN.
+       1050-LOAD-ACTION-LIMITS.
+           MOVE 'WD' TO WS-ALM-ACTION-CODE(1)
+           MOVE 'Y'  TO WS-ALM-AUTHORIZED(1)
+           MOVE 5000.00 TO WS-ALM-LIMIT(1)
+           MOVE 'TR' TO WS-ALM-ACTION-CODE(2)
+           MOVE 'Y'  TO WS-ALM-AUTHORIZED(2)
+           MOVE 10000.00 TO WS-ALM-LIMIT(2)
+           MOVE 'CL' TO WS-ALM-ACTION-CODE(3)
+           MOVE 'Y'  TO WS-ALM-AUTHORIZED(3)
+           MOVE 50000.00 TO WS-ALM-LIMIT(3)
+           MOVE 'IN' TO WS-ALM-ACTION-CODE(4)
+           MOVE 'Y'  TO WS-ALM-AUTHORIZED(4)
+           MOVE 25000.00 TO WS-ALM-LIMIT(4).
        1000-CHECK-VALIDITY.
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            IF WS-EFFECTIVE-DATE > WS-CURRENT-DATE
@@ -53,46 +86,85 @@
            END-IF.
        2000-CHECK-AUTHORIZATION.
            MOVE 'N' TO WS-ACTION-ALLOWED
-           EVALUATE TRUE
-               WHEN POA-GENERAL
-                   MOVE 'Y' TO WS-ACTION-ALLOWED
-               WHEN POA-LIMITED
-                   IF ACT-WITHDRAW OR ACT-TRANSFER
-                       MOVE 0 TO WS-TALLY-CTR
-                       INSPECT WS-AUTH-ACTIONS
-                           TALLYING WS-TALLY-CTR
-                           FOR ALL WS-ACTION-CODE
-                       IF WS-TALLY-CTR > 0
+           PERFORM 2050-LOOKUP-ACTION-LIMIT
+           IF ACT-CLOSE OR ACT-INVEST
+               EVALUATE TRUE
+                   WHEN POA-LIMITED
+                       PERFORM 2060-CHECK-POA-SCOPE
+                       IF IS-ALLOWED
+                           IF WS-ALM-MATCH-IDX = 0
+                               OR NOT ALM-IS-AUTHORIZED
+                                   (WS-ALM-MATCH-IDX)
+                               MOVE 'N' TO WS-ACTION-ALLOWED
+                               MOVE 'ACTION NOT AUTHORIZED BY POA'
+                                   TO WS-DENY-REASON
+                           END-IF
+                       END-IF
+                   WHEN OTHER
+                       IF WS-ALM-MATCH-IDX > 0
+                           AND ALM-IS-AUTHORIZED(WS-ALM-MATCH-IDX)
                            MOVE 'Y' TO WS-ACTION-ALLOWED
                        ELSE
-                           MOVE 'ACTION NOT IN POA SCOPE'
+                           MOVE 'ACTION NOT AUTHORIZED BY POA'
                                TO WS-DENY-REASON
                        END-IF
-                   ELSE
-                       MOVE 'LIMITED POA CANNOT DO THIS'
-                           TO WS-DENY-REASON
-                   END-IF
-               WHEN POA-DURABLE
-                   IF ACT-CLOSE
-                       MOVE 'DURABLE POA CANNOT CLOSE'
-                           TO WS-DENY-REASON
-                   ELSE
+               END-EVALUATE
+           ELSE
+               EVALUATE TRUE
+                   WHEN POA-GENERAL
                        MOVE 'Y' TO WS-ACTION-ALLOWED
-                   END-IF
-               WHEN OTHER
-                   MOVE 'INVALID     ' TO WS-RESULT
-                   MOVE 'UNKNOWN POA TYPE' TO WS-DENY-REASON
-           END-EVALUATE.
+                   WHEN POA-LIMITED
+                       IF ACT-WITHDRAW OR ACT-TRANSFER
+                           PERFORM 2060-CHECK-POA-SCOPE
+                       ELSE
+                           MOVE 'LIMITED POA CANNOT DO THIS'
+                               TO WS-DENY-REASON
+                       END-IF
+                   WHEN POA-DURABLE
+                       MOVE 'Y' TO WS-ACTION-ALLOWED
+                   WHEN OTHER
+                       MOVE 'INVALID     ' TO WS-RESULT
+                       MOVE 'UNKNOWN POA TYPE' TO WS-DENY-REASON
+               END-EVALUATE
+           END-IF.
+       2060-CHECK-POA-SCOPE.
+           MOVE 0 TO WS-TALLY-CTR
+           INSPECT WS-AUTH-ACTIONS
+               TALLYING WS-TALLY-CTR
+               FOR ALL WS-ACTION-CODE
+           IF WS-TALLY-CTR > 0
+               MOVE 'Y' TO WS-ACTION-ALLOWED
+           ELSE
+               MOVE 'ACTION NOT IN POA SCOPE'
+                   TO WS-DENY-REASON
+           END-IF.
+       2050-LOOKUP-ACTION-LIMIT.
+           MOVE 0 TO WS-ALM-MATCH-IDX
+           PERFORM VARYING WS-ALM-IDX FROM 1 BY 1
+               UNTIL WS-ALM-IDX > 4
+               IF WS-ALM-ACTION-CODE(WS-ALM-IDX) = WS-ACTION-CODE
+                   SET WS-ALM-MATCH-IDX TO WS-ALM-IDX
+               END-IF
+           END-PERFORM.
        3000-CHECK-LIMITS.
            IF IS-ALLOWED
-               IF WS-REQUEST-AMT > WS-DAILY-LIMIT
-                   AND WS-DAILY-LIMIT > 0
+               IF WS-ALM-MATCH-IDX > 0
+                   AND WS-ALM-LIMIT(WS-ALM-MATCH-IDX) > 0
+                   AND WS-REQUEST-AMT > WS-ALM-LIMIT(WS-ALM-MATCH-IDX)
                    MOVE 'N' TO WS-ACTION-ALLOWED
-                   MOVE 'EXCEEDS DAILY LIMIT' TO
+                   MOVE 'EXCEEDS ACTION LIMIT' TO
                        WS-DENY-REASON
                    MOVE 'OVER-LIMIT  ' TO WS-RESULT
                ELSE
-                   MOVE 'APPROVED    ' TO WS-RESULT
+                   IF WS-REQUEST-AMT > WS-DAILY-LIMIT
+                       AND WS-DAILY-LIMIT > 0
+                       MOVE 'N' TO WS-ACTION-ALLOWED
+                       MOVE 'EXCEEDS DAILY LIMIT' TO
+                           WS-DENY-REASON
+                       MOVE 'OVER-LIMIT  ' TO WS-RESULT
+                   ELSE
+                       MOVE 'APPROVED    ' TO WS-RESULT
+                   END-IF
                END-IF
            ELSE
                IF WS-RESULT = 'VALID       '
