@@ -28,6 +28,13 @@
            05  TR-COMPANY-ID        PIC X(10).
            05  TR-ADDENDA-FLAG      PIC X(01).
            05  TR-ADDENDA-INFO      PIC X(80).
+           05  TR-IAT-FLAG          PIC X(01).
+           05  TR-FOREIGN-BANK-ID   PIC X(34).
+           05  TR-FOREIGN-BANK-NAME PIC X(35).
+           05  TR-FOREIGN-RECV-NAME PIC X(35).
+           05  TR-FOREIGN-RECV-ADDR PIC X(35).
+           05  TR-FOREIGN-RECV-CTRY PIC X(02).
+           05  TR-FOREIGN-CURRENCY  PIC X(03).
        FD  NACHA-FILE.
        01  NACHA-RECORD            PIC X(94).
        WORKING-STORAGE SECTION.
@@ -37,8 +44,8 @@
            88  END-OF-FILE         VALUE 'Y'.
        01  WS-NACHA-LINE           PIC X(94) VALUE SPACES.
        01  WS-ENTRY-HASH           PIC 9(10) VALUE 0.
-       01  WS-BATCH-DEBIT          PIC 9(12)V99 VALUE 0.
-       01  WS-BATCH-CREDIT         PIC 9(12)V99 VALUE 0.
+       01  WS-BATCH-DEBIT          PIC 9(10)V99 VALUE 0.
+       01  WS-BATCH-CREDIT         PIC 9(10)V99 VALUE 0.
        01  WS-TOTAL-DEBIT          PIC 9(14)V99 VALUE 0.
        01  WS-TOTAL-CREDIT         PIC 9(14)V99 VALUE 0.
        01  WS-ENTRY-COUNT          PIC 9(08) VALUE 0.
@@ -55,8 +62,14 @@
            05  WS-FILE-DAY         PIC 9(02).
        01  WS-FILE-DATE-6          PIC 9(06).
        01  WS-ORIG-ROUTING         PIC X(09) VALUE '021000021'.
+       01  WS-ORIG-DFI-ID          PIC X(08).
        01  WS-ORIG-NAME            PIC X(23)
                                    VALUE 'ALETHEIA BANK CORP     '.
+       01  WS-IAT-ADDENDA-CNT      PIC 9(06) VALUE 0.
+       01  WS-IAT-SEQ              PIC 9.
+       01  WS-BATCH-COMPANY-ID     PIC X(10).
+       01  WS-BATCH-CTL-MAC        PIC X(19) VALUE SPACES.
+       01  WS-BATCH-CTL-RESERVED   PIC X(06) VALUE SPACES.
        PROCEDURE DIVISION.
        0000-MAIN-CONTROL.
            PERFORM 1000-INITIALIZE
@@ -73,6 +86,7 @@
            COMPUTE WS-FILE-DATE-6 =
                (WS-FILE-YEAR - 2000) * 10000 +
                WS-FILE-MONTH * 100 + WS-FILE-DAY
+           MOVE WS-ORIG-ROUTING(1:8) TO WS-ORIG-DFI-ID
            OPEN INPUT TRANS-FILE
            OPEN OUTPUT NACHA-FILE
            IF WS-TRN-STATUS NOT = '00'
@@ -103,8 +117,12 @@
                PERFORM 3000-WRITE-BATCH-HEADER
            END-IF
            PERFORM 4000-WRITE-ENTRY-DETAIL
-           IF TR-ADDENDA-FLAG = 'Y'
-               PERFORM 5000-WRITE-ADDENDA
+           IF TR-IAT-FLAG = 'Y'
+               PERFORM 5100-WRITE-IAT-ADDENDA
+           ELSE
+               IF TR-ADDENDA-FLAG = 'Y'
+                   PERFORM 5000-WRITE-ADDENDA
+               END-IF
            END-IF
            PERFORM 1100-READ-TRANS.
        3000-WRITE-BATCH-HEADER.
@@ -114,14 +132,31 @@
            MOVE ZERO TO WS-BATCH-CREDIT
            MOVE ZERO TO WS-BATCH-ENTRY-CNT
            MOVE TR-BATCH-NUM TO WS-PREV-BATCH
+           IF TR-IAT-FLAG = 'Y'
+               MOVE SPACES TO WS-BATCH-COMPANY-ID
+           ELSE
+               MOVE TR-COMPANY-ID TO WS-BATCH-COMPANY-ID
+           END-IF
            MOVE SPACES TO WS-NACHA-LINE
-           STRING '5'
-               DELIMITED BY SIZE
-               TR-COMPANY-ID
-               DELIMITED BY SIZE
-               WS-ORIG-NAME
-               DELIMITED BY SIZE
-               INTO WS-NACHA-LINE
+           IF TR-IAT-FLAG = 'Y'
+               STRING '5'
+                   DELIMITED BY SIZE
+                   'IAT'
+                   DELIMITED BY SIZE
+                   TR-FOREIGN-RECV-CTRY
+                   DELIMITED BY SIZE
+                   WS-ORIG-NAME
+                   DELIMITED BY SIZE
+                   INTO WS-NACHA-LINE
+           ELSE
+               STRING '5'
+                   DELIMITED BY SIZE
+                   TR-COMPANY-ID
+                   DELIMITED BY SIZE
+                   WS-ORIG-NAME
+                   DELIMITED BY SIZE
+                   INTO WS-NACHA-LINE
+           END-IF
            WRITE NACHA-RECORD FROM WS-NACHA-LINE
            ADD 1 TO WS-RECORD-TOTAL.
        4000-WRITE-ENTRY-DETAIL.
@@ -141,6 +176,8 @@
                INTO WS-NACHA-LINE
            WRITE NACHA-RECORD FROM WS-NACHA-LINE
            ADD 1 TO WS-RECORD-TOTAL
+           MOVE TR-ROUTING(1:8) TO WS-ROUTING-HASH-WK
+           ADD WS-ROUTING-HASH-WK TO WS-ENTRY-HASH
            EVALUATE TR-TRAN-CODE
                WHEN '27'
                    ADD TR-AMOUNT TO WS-BATCH-DEBIT
@@ -168,9 +205,65 @@
                INTO WS-NACHA-LINE
            WRITE NACHA-RECORD FROM WS-NACHA-LINE
            ADD 1 TO WS-RECORD-TOTAL.
+       5100-WRITE-IAT-ADDENDA.
+      *    NACHA requires seven addenda (type 7) records on every IAT
+      *    entry, carrying the correspondent-bank and foreign-receiver
+      *    detail that a domestic entry has no room for.
+           PERFORM VARYING WS-IAT-SEQ FROM 1 BY 1
+               UNTIL WS-IAT-SEQ > 7
+               PERFORM 5110-WRITE-ONE-IAT-ADDENDA
+           END-PERFORM.
+       5110-WRITE-ONE-IAT-ADDENDA.
+           ADD 1 TO WS-ADDENDA-COUNT
+           ADD 1 TO WS-IAT-ADDENDA-CNT
+           MOVE SPACES TO WS-NACHA-LINE
+           EVALUATE WS-IAT-SEQ
+               WHEN 1
+                   STRING '7' '01' TR-FOREIGN-RECV-NAME
+                       DELIMITED BY SIZE INTO WS-NACHA-LINE
+               WHEN 2
+                   STRING '7' '02' TR-FOREIGN-RECV-ADDR
+                       DELIMITED BY SIZE INTO WS-NACHA-LINE
+               WHEN 3
+                   STRING '7' '03' TR-FOREIGN-RECV-CTRY
+                       TR-FOREIGN-CURRENCY
+                       DELIMITED BY SIZE INTO WS-NACHA-LINE
+               WHEN 4
+                   STRING '7' '04' TR-FOREIGN-BANK-ID
+                       DELIMITED BY SIZE INTO WS-NACHA-LINE
+               WHEN 5
+                   STRING '7' '05' TR-FOREIGN-BANK-NAME
+                       DELIMITED BY SIZE INTO WS-NACHA-LINE
+               WHEN 6
+                   STRING '7' '06' WS-ORIG-NAME
+                       DELIMITED BY SIZE INTO WS-NACHA-LINE
+               WHEN OTHER
+                   STRING '7' '07' TR-ROUTING TR-ACCT-NUM
+                       DELIMITED BY SIZE INTO WS-NACHA-LINE
+           END-EVALUATE
+           WRITE NACHA-RECORD FROM WS-NACHA-LINE
+           ADD 1 TO WS-RECORD-TOTAL.
        6000-WRITE-BATCH-CONTROL.
            MOVE SPACES TO WS-NACHA-LINE
            STRING '8'
+               DELIMITED BY SIZE
+               WS-BATCH-ENTRY-CNT
+               DELIMITED BY SIZE
+               WS-ENTRY-HASH
+               DELIMITED BY SIZE
+               WS-BATCH-DEBIT
+               DELIMITED BY SIZE
+               WS-BATCH-CREDIT
+               DELIMITED BY SIZE
+               WS-BATCH-COMPANY-ID
+               DELIMITED BY SIZE
+               WS-BATCH-CTL-MAC
+               DELIMITED BY SIZE
+               WS-BATCH-CTL-RESERVED
+               DELIMITED BY SIZE
+               WS-ORIG-DFI-ID
+               DELIMITED BY SIZE
+               WS-PREV-BATCH
                DELIMITED BY SIZE
                INTO WS-NACHA-LINE
            WRITE NACHA-RECORD FROM WS-NACHA-LINE
@@ -191,5 +284,6 @@
            DISPLAY 'BATCHES:  ' WS-BATCH-COUNT
            DISPLAY 'ENTRIES:  ' WS-ENTRY-COUNT
            DISPLAY 'ADDENDA:  ' WS-ADDENDA-COUNT
+           DISPLAY 'IAT ADDENDA: ' WS-IAT-ADDENDA-CNT
            DISPLAY 'DEBIT:    ' WS-TOTAL-DEBIT
            DISPLAY 'CREDIT:   ' WS-TOTAL-CREDIT.
