@@ -4,6 +4,12 @@
       * ACH OFAC Screening Engine                                       *
       * Screens ACH originations against SDN list using name matching,  *
       * generates alerts, applies dispositions, and logs results.       *
+      * 2024-11-06 SDN table is now loaded from the published SDN       *
+      *            extract (SDNLIST.DAT) instead of 20 in-line literal  *
+      *            entries, sized for the full published list, and the  *
+      *            match score blends the old coverage tally with a    *
+      *            Soundex phonetic-key comparison so transliterated /  *
+      *            reordered names are not silently cleared.            *
       *================================================================*
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -11,6 +17,9 @@
            SELECT ACH-FILE ASSIGN TO 'ACHSCREEN.DAT'
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-ACH-STATUS.
+           SELECT SDN-FILE ASSIGN TO 'SDNLIST.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SDN-FS.
        DATA DIVISION.
        FILE SECTION.
        FD  ACH-FILE.
@@ -21,24 +30,36 @@
            05  AR-AMOUNT           PIC 9(10)V99.
            05  AR-ORIG-COUNTRY     PIC X(02).
            05  AR-RECV-COUNTRY     PIC X(02).
+       FD  SDN-FILE.
+       01  SDN-EXTRACT-REC.
+           05  SX-NAME             PIC X(30).
+           05  SX-COUNTRY          PIC X(02).
+           05  SX-TYPE             PIC X(01).
        WORKING-STORAGE SECTION.
        01  WS-ACH-STATUS          PIC XX VALUE SPACES.
+       01  WS-SDN-FS              PIC XX VALUE SPACES.
        01  WS-EOF                 PIC X VALUE 'N'.
            88  END-OF-FILE        VALUE 'Y'.
+       01  WS-SDN-EOF              PIC X VALUE 'N'.
+           88  SDN-AT-EOF          VALUE 'Y'.
        01  WS-SDN-TABLE.
-           05  WS-SDN-ENTRY       OCCURS 20 TIMES.
+           05  WS-SDN-ENTRY       OCCURS 5000 TIMES.
                10  SDN-NAME       PIC X(30).
                10  SDN-COUNTRY    PIC X(02).
                10  SDN-TYPE       PIC X(01).
-       01  WS-SDN-COUNT           PIC 9(02) VALUE 10.
-       01  WS-SDN-IDX             PIC 9(02).
+               10  SDN-SOUNDEX    PIC X(04).
+       01  WS-SDN-COUNT           PIC 9(05) VALUE 0.
+       01  WS-SDN-IDX             PIC 9(05).
+       01  WS-ORIG-SOUNDEX        PIC X(04).
+       01  WS-SOUNDEX-MATCH       PIC X VALUE 'N'.
+           88  SOUNDEX-MATCHES    VALUE 'Y'.
        01  WS-ACH-CNT             PIC 9(08) VALUE 0.
        01  WS-MATCH-CNT           PIC 9(06) VALUE 0.
        01  WS-CLEAR-CNT           PIC 9(08) VALUE 0.
        01  WS-HOLD-CNT            PIC 9(06) VALUE 0.
        01  WS-MATCH-SCORE         PIC 9(03).
        01  WS-BEST-SCORE          PIC 9(03).
-       01  WS-BEST-IDX            PIC 9(02).
+       01  WS-BEST-IDX            PIC 9(05).
        01  WS-THRESHOLD           PIC 9(03) VALUE 70.
        01  WS-DISPOSITION         PIC X(10).
        01  WS-ORIG-TALLY          PIC 9(03).
@@ -49,6 +70,13 @@
        01  WS-TOTAL-HELD-AMT      PIC S9(13)V99 VALUE 0.
        01  WS-MSG                 PIC X(100) VALUE SPACES.
        01  WS-CHAR-IDX            PIC 9(02).
+       01  WS-SOUNDEX-WORK.
+           05  WS-SDX-FIRST        PIC X.
+           05  WS-SDX-CODE         PIC X(3).
+       01  WS-SDX-SRC              PIC X(30).
+       01  WS-SDX-POS              PIC 9(02).
+       01  WS-SDX-DIGIT            PIC X.
+       01  WS-SDX-PREV-DIGIT        PIC X VALUE '0'.
        PROCEDURE DIVISION.
        0000-MAIN-CONTROL.
            PERFORM 1000-INITIALIZE
@@ -68,6 +96,32 @@
                AT END SET END-OF-FILE TO TRUE
            END-READ.
        1200-LOAD-SDN.
+           OPEN INPUT SDN-FILE
+           IF WS-SDN-FS NOT = '00'
+               DISPLAY 'SDN EXTRACT NOT AVAILABLE: ' WS-SDN-FS
+                   ' - USING FALLBACK SEED LIST'
+               PERFORM 1250-LOAD-FALLBACK-SEED
+           ELSE
+               MOVE 'N' TO WS-SDN-EOF
+               PERFORM UNTIL SDN-AT-EOF
+                   READ SDN-FILE
+                       AT END SET SDN-AT-EOF TO TRUE
+                       NOT AT END PERFORM 1210-ADD-SDN-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE SDN-FILE
+           END-IF.
+       1210-ADD-SDN-ENTRY.
+           IF WS-SDN-COUNT < 5000
+               ADD 1 TO WS-SDN-COUNT
+               MOVE SX-NAME TO SDN-NAME(WS-SDN-COUNT)
+               MOVE SX-COUNTRY TO SDN-COUNTRY(WS-SDN-COUNT)
+               MOVE SX-TYPE TO SDN-TYPE(WS-SDN-COUNT)
+               MOVE SX-NAME TO WS-SDX-SRC
+               PERFORM 3600-CALC-SOUNDEX
+               MOVE WS-SOUNDEX-WORK TO SDN-SOUNDEX(WS-SDN-COUNT)
+           END-IF.
+       1250-LOAD-FALLBACK-SEED.
            MOVE 'SANCTIONED ENTITY A       ' TO SDN-NAME(1)
            MOVE 'IR' TO SDN-COUNTRY(1)
            MOVE 'E' TO SDN-TYPE(1)
@@ -97,7 +151,14 @@
            MOVE 'I' TO SDN-TYPE(9)
            MOVE 'SDN COMPANY J             ' TO SDN-NAME(10)
            MOVE 'CN' TO SDN-COUNTRY(10)
-           MOVE 'E' TO SDN-TYPE(10).
+           MOVE 'E' TO SDN-TYPE(10)
+           MOVE 10 TO WS-SDN-COUNT
+           PERFORM VARYING WS-SDN-IDX FROM 1 BY 1
+               UNTIL WS-SDN-IDX > WS-SDN-COUNT
+               MOVE SDN-NAME(WS-SDN-IDX) TO WS-SDX-SRC
+               PERFORM 3600-CALC-SOUNDEX
+               MOVE WS-SOUNDEX-WORK TO SDN-SOUNDEX(WS-SDN-IDX)
+           END-PERFORM.
        2000-PROCESS-ENTRIES.
            ADD 1 TO WS-ACH-CNT
            MOVE 0 TO WS-BEST-SCORE
@@ -134,12 +195,68 @@
            ELSE
                MOVE 0 TO WS-MATCH-SCORE
            END-IF
+           MOVE WS-ORIG-UPPER TO WS-SDX-SRC
+           PERFORM 3600-CALC-SOUNDEX
+           MOVE 'N' TO WS-SOUNDEX-MATCH
+           IF WS-SOUNDEX-WORK = SDN-SOUNDEX(WS-SDN-IDX)
+               MOVE 'Y' TO WS-SOUNDEX-MATCH
+               IF WS-MATCH-SCORE < 75
+                   MOVE 75 TO WS-MATCH-SCORE
+               END-IF
+               ADD 15 TO WS-MATCH-SCORE
+           END-IF
            IF AR-ORIG-COUNTRY = SDN-COUNTRY(WS-SDN-IDX)
                ADD 20 TO WS-MATCH-SCORE
            END-IF
            IF WS-MATCH-SCORE > 100
                MOVE 100 TO WS-MATCH-SCORE
            END-IF.
+      *    3600-CALC-SOUNDEX renders a classic 4-char Soundex key
+      *    (first letter + 3 consonant-class digits) for WS-SDX-SRC
+      *    into WS-SOUNDEX-WORK, so reordered/transliterated names
+      *    that fail the literal tally above can still alert.
+       3600-CALC-SOUNDEX.
+           MOVE SPACES TO WS-SOUNDEX-WORK
+           MOVE '0' TO WS-SDX-PREV-DIGIT
+           MOVE 1 TO WS-SDX-POS
+           INSPECT WS-SDX-SRC
+               TALLYING WS-SDX-POS FOR LEADING SPACES
+           IF WS-SDX-POS > 30
+               MOVE 'X' TO WS-SDX-FIRST
+           ELSE
+               MOVE WS-SDX-SRC(WS-SDX-POS:1) TO WS-SDX-FIRST
+           END-IF
+           MOVE '000' TO WS-SDX-CODE
+           MOVE 0 TO WS-CHAR-IDX
+           ADD 1 TO WS-SDX-POS
+           PERFORM VARYING WS-SDX-POS FROM WS-SDX-POS BY 1
+               UNTIL WS-SDX-POS > 30 OR WS-CHAR-IDX >= 3
+               MOVE SPACES TO WS-SDX-DIGIT
+               EVALUATE WS-SDX-SRC(WS-SDX-POS:1)
+                   WHEN 'B' WHEN 'F' WHEN 'P' WHEN 'V'
+                       MOVE '1' TO WS-SDX-DIGIT
+                   WHEN 'C' WHEN 'G' WHEN 'J' WHEN 'K'
+                   WHEN 'Q' WHEN 'S' WHEN 'X' WHEN 'Z'
+                       MOVE '2' TO WS-SDX-DIGIT
+                   WHEN 'D' WHEN 'T'
+                       MOVE '3' TO WS-SDX-DIGIT
+                   WHEN 'L'
+                       MOVE '4' TO WS-SDX-DIGIT
+                   WHEN 'M' WHEN 'N'
+                       MOVE '5' TO WS-SDX-DIGIT
+                   WHEN 'R'
+                       MOVE '6' TO WS-SDX-DIGIT
+                   WHEN OTHER
+                       MOVE '0' TO WS-SDX-DIGIT
+               END-EVALUATE
+               IF WS-SDX-DIGIT NOT = '0'
+                   AND WS-SDX-DIGIT NOT = WS-SDX-PREV-DIGIT
+                   ADD 1 TO WS-CHAR-IDX
+                   MOVE WS-SDX-DIGIT
+                       TO WS-SDX-CODE(WS-CHAR-IDX:1)
+               END-IF
+               MOVE WS-SDX-DIGIT TO WS-SDX-PREV-DIGIT
+           END-PERFORM.
        4000-SCREEN-RECEIVER.
            MOVE AR-RECV-NAME TO WS-ORIG-UPPER
            PERFORM VARYING WS-SDN-IDX FROM 1 BY 1
