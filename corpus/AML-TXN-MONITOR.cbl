@@ -1,6 +1,12 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AML-TXN-MONITOR.
-
+      *================================================================*
+      * 2024-11-04 Added a persisted per-account running risk-score    *
+      *            file (RISKSCORE.DAT) so a customer with elevated    *
+      *            risk from prior runs' borderline activity is scored *
+      *            against a lower alert threshold today instead of    *
+      *            every run starting each account from a clean slate. *
+      *================================================================*
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -11,6 +17,9 @@
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-ALT-STATUS.
            SELECT SORT-FILE ASSIGN TO 'SORTWORK'.
+           SELECT RISK-FILE ASSIGN TO 'RISKSCORE.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RISK-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -39,6 +48,13 @@
            05 SR-COUNTRY              PIC X(3).
            05 SR-NARRATIVE            PIC X(35).
 
+       FD RISK-FILE.
+       01 RISK-RECORD.
+           05 RF-ACCT-ID              PIC X(12).
+           05 RF-RUNNING-SCORE        PIC 9(5).
+           05 RF-BORDERLINE-RUNS      PIC 9(3).
+           05 RF-LAST-RUN-DATE        PIC 9(8).
+
        FD ALERT-FILE.
        01 ALERT-RECORD.
            05 ALT-ACCT-ID             PIC X(12).
@@ -69,6 +85,7 @@
            05 WS-HIGH-RISK-CTY-CNT    PIC 9(5).
            05 WS-STRUCTURING-FLAG     PIC X VALUE 'N'.
                88 WS-STRUCTURING      VALUE 'Y'.
+           05 WS-ACCT-ALERT-COUNT     PIC 9(3).
 
        01 WS-THRESHOLDS.
            05 WS-CTR-LIMIT            PIC S9(11)V99 COMP-3
@@ -95,6 +112,25 @@
        01 WS-DESC-PTR                 PIC 9(3).
        01 WS-SPACE-TALLY              PIC 9(3).
 
+       01 WS-RISK-STATUS               PIC X(2).
+       01 WS-RISK-TABLE.
+           05 WS-RISK-ENTRY OCCURS 2000 TIMES.
+               10 WS-RT-ACCT-ID        PIC X(12).
+               10 WS-RT-RUNNING-SCORE  PIC 9(5).
+               10 WS-RT-BORDERLINE-RUNS PIC 9(3).
+               10 WS-RT-LAST-RUN-DATE  PIC 9(8).
+       01 WS-RISK-COUNT                PIC 9(4) VALUE 0.
+       01 WS-RISK-MAX                  PIC 9(4) VALUE 2000.
+       01 WS-RISK-IDX                  PIC 9(4).
+       01 WS-RISK-MATCH-IDX            PIC 9(4) VALUE 0.
+       01 WS-CURRENT-RUN-DATE          PIC 9(8).
+       01 WS-PRIOR-RISK-SCORE          PIC 9(5).
+       01 WS-EFFECTIVE-CTR-LIMIT       PIC S9(11)V99 COMP-3.
+       01 WS-EFFECTIVE-VELOCITY-LIMIT  PIC 9(5).
+       01 WS-BORDERLINE-FLAG           PIC X VALUE 'N'.
+           88 WS-WAS-BORDERLINE         VALUE 'Y'.
+       01 WS-ACCT-RISK-ADD             PIC 9(5).
+
        PROCEDURE DIVISION.
        0000-MAIN-PROCESS.
            PERFORM 1000-INITIALIZE
@@ -110,6 +146,7 @@
                PERFORM 3000-CHECK-RULES
            END-IF
            PERFORM 4000-CLOSE-FILES
+           PERFORM 4100-SAVE-RISK-FILE
            PERFORM 5000-DISPLAY-SUMMARY
            STOP RUN.
 
@@ -121,6 +158,8 @@
            MOVE 'SYR' TO WS-HR-CTY(3)
            MOVE 'CUB' TO WS-HR-CTY(4)
            MOVE 'MMR' TO WS-HR-CTY(5)
+           ACCEPT WS-CURRENT-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM 1050-LOAD-RISK-TABLE
            PERFORM 1010-RESET-ACCUMULATORS.
 
        1010-RESET-ACCUMULATORS.
@@ -129,8 +168,34 @@
            MOVE 0 TO WS-TXN-COUNT
            MOVE 0 TO WS-CASH-COUNT
            MOVE 0 TO WS-HIGH-RISK-CTY-CNT
+           MOVE 0 TO WS-ACCT-ALERT-COUNT
            MOVE 'N' TO WS-STRUCTURING-FLAG.
 
+       1050-LOAD-RISK-TABLE.
+           MOVE 0 TO WS-RISK-COUNT
+           OPEN INPUT RISK-FILE
+           IF WS-RISK-STATUS = '00'
+               PERFORM UNTIL WS-RISK-STATUS NOT = '00'
+                   READ RISK-FILE
+                       AT END MOVE '10' TO WS-RISK-STATUS
+                       NOT AT END PERFORM 1060-ADD-RISK-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE RISK-FILE
+           END-IF.
+
+       1060-ADD-RISK-ENTRY.
+           IF WS-RISK-COUNT < WS-RISK-MAX
+               ADD 1 TO WS-RISK-COUNT
+               MOVE RF-ACCT-ID TO WS-RT-ACCT-ID(WS-RISK-COUNT)
+               MOVE RF-RUNNING-SCORE TO
+                   WS-RT-RUNNING-SCORE(WS-RISK-COUNT)
+               MOVE RF-BORDERLINE-RUNS TO
+                   WS-RT-BORDERLINE-RUNS(WS-RISK-COUNT)
+               MOVE RF-LAST-RUN-DATE TO
+                   WS-RT-LAST-RUN-DATE(WS-RISK-COUNT)
+           END-IF.
+
        1100-OPEN-FILES.
            OPEN INPUT TXN-FILE
            OPEN OUTPUT ALERT-FILE.
@@ -184,14 +249,95 @@
            END-PERFORM.
 
        3000-CHECK-RULES.
+           PERFORM 3050-LOOKUP-PRIOR-RISK
+           PERFORM 3060-SET-EFFECTIVE-THRESHOLDS
            PERFORM 3100-CHECK-CTR-RULE
            PERFORM 3200-CHECK-STRUCTURING
            PERFORM 3300-CHECK-VELOCITY
            PERFORM 3400-CHECK-WIRE-THRESHOLD
-           PERFORM 3500-CHECK-HIGH-RISK.
+           PERFORM 3500-CHECK-HIGH-RISK
+           PERFORM 3600-UPDATE-RISK-SCORE.
+
+       3050-LOOKUP-PRIOR-RISK.
+           MOVE 0 TO WS-RISK-MATCH-IDX
+           MOVE 0 TO WS-PRIOR-RISK-SCORE
+           PERFORM VARYING WS-RISK-IDX FROM 1 BY 1
+               UNTIL WS-RISK-IDX > WS-RISK-COUNT
+               IF WS-RT-ACCT-ID(WS-RISK-IDX) = WS-PREV-ACCT
+                   MOVE WS-RISK-IDX TO WS-RISK-MATCH-IDX
+               END-IF
+           END-PERFORM
+           IF WS-RISK-MATCH-IDX > 0
+               MOVE WS-RT-RUNNING-SCORE(WS-RISK-MATCH-IDX)
+                   TO WS-PRIOR-RISK-SCORE
+           END-IF.
+
+       3060-SET-EFFECTIVE-THRESHOLDS.
+           MOVE WS-CTR-LIMIT TO WS-EFFECTIVE-CTR-LIMIT
+           MOVE WS-VELOCITY-LIMIT TO WS-EFFECTIVE-VELOCITY-LIMIT
+           IF WS-PRIOR-RISK-SCORE > 0
+      *        ACCOUNT CARRIES ELEVATED RISK FROM PRIOR BORDERLINE
+      *        ACTIVITY - TIGHTEN THE ALERT THRESHOLDS FOR IT.
+               COMPUTE WS-EFFECTIVE-CTR-LIMIT =
+                   WS-CTR-LIMIT * 0.80
+               COMPUTE WS-EFFECTIVE-VELOCITY-LIMIT =
+                   WS-VELOCITY-LIMIT * 0.80
+           END-IF.
+
+       3600-UPDATE-RISK-SCORE.
+           IF WS-ACCT-ALERT-COUNT > 0
+               COMPUTE WS-ACCT-RISK-ADD = WS-ACCT-ALERT-COUNT * 15
+               ADD WS-ACCT-RISK-ADD TO WS-PRIOR-RISK-SCORE
+               IF WS-RISK-MATCH-IDX > 0
+                   ADD 1 TO WS-RT-BORDERLINE-RUNS(WS-RISK-MATCH-IDX)
+               END-IF
+           ELSE
+               IF WS-PRIOR-RISK-SCORE > 5
+                   SUBTRACT 5 FROM WS-PRIOR-RISK-SCORE
+               ELSE
+                   MOVE 0 TO WS-PRIOR-RISK-SCORE
+               END-IF
+           END-IF
+           PERFORM 3650-SAVE-RISK-ENTRY.
+
+       3650-SAVE-RISK-ENTRY.
+           IF WS-RISK-MATCH-IDX = 0
+               IF WS-RISK-COUNT < WS-RISK-MAX
+                   ADD 1 TO WS-RISK-COUNT
+                   MOVE WS-RISK-COUNT TO WS-RISK-MATCH-IDX
+                   MOVE WS-PREV-ACCT
+                       TO WS-RT-ACCT-ID(WS-RISK-MATCH-IDX)
+                   MOVE 0 TO WS-RT-BORDERLINE-RUNS(WS-RISK-MATCH-IDX)
+                   IF WS-ACCT-ALERT-COUNT > 0
+                       MOVE 1 TO
+                           WS-RT-BORDERLINE-RUNS(WS-RISK-MATCH-IDX)
+                   END-IF
+               END-IF
+           END-IF
+           IF WS-RISK-MATCH-IDX > 0
+               MOVE WS-PRIOR-RISK-SCORE
+                   TO WS-RT-RUNNING-SCORE(WS-RISK-MATCH-IDX)
+               MOVE WS-CURRENT-RUN-DATE
+                   TO WS-RT-LAST-RUN-DATE(WS-RISK-MATCH-IDX)
+           END-IF.
+
+       4100-SAVE-RISK-FILE.
+           OPEN OUTPUT RISK-FILE
+           PERFORM VARYING WS-RISK-IDX FROM 1 BY 1
+               UNTIL WS-RISK-IDX > WS-RISK-COUNT
+               MOVE WS-RT-ACCT-ID(WS-RISK-IDX) TO RF-ACCT-ID
+               MOVE WS-RT-RUNNING-SCORE(WS-RISK-IDX)
+                   TO RF-RUNNING-SCORE
+               MOVE WS-RT-BORDERLINE-RUNS(WS-RISK-IDX)
+                   TO RF-BORDERLINE-RUNS
+               MOVE WS-RT-LAST-RUN-DATE(WS-RISK-IDX)
+                   TO RF-LAST-RUN-DATE
+               WRITE RISK-RECORD
+           END-PERFORM
+           CLOSE RISK-FILE.
 
        3100-CHECK-CTR-RULE.
-           IF WS-CASH-TOTAL > WS-CTR-LIMIT
+           IF WS-CASH-TOTAL > WS-EFFECTIVE-CTR-LIMIT
                MOVE SPACES TO WS-DESC-BUF
                MOVE 1 TO WS-DESC-PTR
                STRING 'CASH TOTAL EXCEEDS CTR LIMIT '
@@ -207,6 +353,7 @@
                MOVE WS-DESC-BUF TO ALT-DESCRIPTION
                WRITE ALERT-RECORD
                ADD 1 TO WS-ALERTS-GEN
+               ADD 1 TO WS-ACCT-ALERT-COUNT
            END-IF.
 
        3200-CHECK-STRUCTURING.
@@ -226,10 +373,11 @@
                MOVE WS-DESC-BUF TO ALT-DESCRIPTION
                WRITE ALERT-RECORD
                ADD 1 TO WS-ALERTS-GEN
+               ADD 1 TO WS-ACCT-ALERT-COUNT
            END-IF.
 
        3300-CHECK-VELOCITY.
-           IF WS-TXN-COUNT > WS-VELOCITY-LIMIT
+           IF WS-TXN-COUNT > WS-EFFECTIVE-VELOCITY-LIMIT
                MOVE WS-PREV-ACCT TO ALT-ACCT-ID
                MOVE 'VELC' TO ALT-RULE-CODE
                MOVE 0 TO ALT-TOTAL-AMT
@@ -239,6 +387,7 @@
                    TO ALT-DESCRIPTION
                WRITE ALERT-RECORD
                ADD 1 TO WS-ALERTS-GEN
+               ADD 1 TO WS-ACCT-ALERT-COUNT
            END-IF.
 
        3400-CHECK-WIRE-THRESHOLD.
@@ -252,6 +401,7 @@
                    TO ALT-DESCRIPTION
                WRITE ALERT-RECORD
                ADD 1 TO WS-ALERTS-GEN
+               ADD 1 TO WS-ACCT-ALERT-COUNT
            END-IF.
 
        3500-CHECK-HIGH-RISK.
@@ -269,6 +419,7 @@
                    TO ALT-DESCRIPTION
                WRITE ALERT-RECORD
                ADD 1 TO WS-ALERTS-GEN
+               ADD 1 TO WS-ACCT-ALERT-COUNT
            END-IF.
 
        4000-CLOSE-FILES.
