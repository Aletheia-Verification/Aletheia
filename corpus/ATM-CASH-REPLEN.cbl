@@ -4,6 +4,11 @@
       * ATM Cash Replenishment Scheduler                               *
       * Analyzes ATM usage patterns, predicts depletion dates,         *
       * generates replenishment orders by denomination.                *
+      *================================================================*
+      * 2026-08-08 Added armored-car route planning: ATMs needing a    *
+      *            refill are sequenced by priority into fixed-size    *
+      *            route stops so dispatch can hand the carrier one    *
+      *            manifest per truck instead of a per-ATM work order. *
       *================================================================*
        DATA DIVISION.
        WORKING-STORAGE SECTION.
@@ -49,6 +54,20 @@
        01  WS-WORK-PCT                PIC S9(3)V99 COMP-3.
        01  WS-FILL-AMT                PIC S9(9)V99 COMP-3.
        01  WS-ATM-NAME-TALLY          PIC S9(3) COMP-3.
+      *--- Armored-Car Route Planning ---
+       01  WS-STOPS-PER-ROUTE         PIC 9 VALUE 3.
+       01  WS-ROUTE-SEQUENCE.
+           05  WS-ROUTE-STOP-ATM OCCURS 5 TIMES PIC 9(3).
+       01  WS-ROUTE-STOP-COUNT        PIC 9(3) VALUE 0.
+       01  WS-NUM-ROUTES              PIC 9(3) VALUE 0.
+       01  WS-ROUTE-IDX               PIC 9(3).
+       01  WS-ROUTE-STOP-IDX          PIC 9(3).
+       01  WS-ROUTE-FIRST-STOP        PIC 9(3).
+       01  WS-ROUTE-LAST-STOP         PIC 9(3).
+       01  WS-ROUTE-TOTAL-CASH        PIC S9(9)V99 COMP-3.
+       01  WS-SORT-SWAP               PIC 9(3).
+       01  WS-SORT-DONE-FLAG          PIC X VALUE 'N'.
+           88  WS-SORT-DONE           VALUE 'Y'.
 
        PROCEDURE DIVISION.
 
@@ -56,8 +75,10 @@
            PERFORM 1000-INITIALIZE
            PERFORM 2000-ANALYZE-FLEET
            PERFORM 3000-GENERATE-ORDERS
+           PERFORM 3500-BUILD-ROUTES
            PERFORM 4000-COMPUTE-FLEET-STATS
            PERFORM 5000-DISPLAY-SCHEDULE
+           PERFORM 5500-DISPLAY-ROUTES
            STOP RUN.
 
        1000-INITIALIZE.
@@ -148,6 +169,45 @@
                END-IF
            END-PERFORM.
 
+       3500-BUILD-ROUTES.
+           MOVE 0 TO WS-ROUTE-STOP-COUNT
+           PERFORM VARYING WS-ATM-IDX FROM 1 BY 1
+               UNTIL WS-ATM-IDX > WS-ATM-COUNT
+               IF WS-ATM-ORDER-AMT(WS-ATM-IDX) > 0
+                   ADD 1 TO WS-ROUTE-STOP-COUNT
+                   MOVE WS-ATM-IDX
+                       TO WS-ROUTE-STOP-ATM(WS-ROUTE-STOP-COUNT)
+               END-IF
+           END-PERFORM
+           PERFORM 3550-SORT-ROUTE-STOPS
+           DIVIDE WS-ROUTE-STOP-COUNT BY WS-STOPS-PER-ROUTE
+               GIVING WS-NUM-ROUTES
+               REMAINDER WS-SORT-SWAP
+           IF WS-SORT-SWAP > 0
+               ADD 1 TO WS-NUM-ROUTES
+           END-IF.
+
+       3550-SORT-ROUTE-STOPS.
+           MOVE 'N' TO WS-SORT-DONE-FLAG
+           PERFORM UNTIL WS-SORT-DONE
+               MOVE 'Y' TO WS-SORT-DONE-FLAG
+               PERFORM VARYING WS-ROUTE-STOP-IDX FROM 1 BY 1
+                   UNTIL WS-ROUTE-STOP-IDX >= WS-ROUTE-STOP-COUNT
+                   IF WS-ATM-PRIORITY(WS-ROUTE-STOP-ATM
+                       (WS-ROUTE-STOP-IDX)) >
+                       WS-ATM-PRIORITY(WS-ROUTE-STOP-ATM
+                       (WS-ROUTE-STOP-IDX + 1))
+                       MOVE WS-ROUTE-STOP-ATM(WS-ROUTE-STOP-IDX)
+                           TO WS-SORT-SWAP
+                       MOVE WS-ROUTE-STOP-ATM(WS-ROUTE-STOP-IDX + 1)
+                           TO WS-ROUTE-STOP-ATM(WS-ROUTE-STOP-IDX)
+                       MOVE WS-SORT-SWAP
+                           TO WS-ROUTE-STOP-ATM(WS-ROUTE-STOP-IDX + 1)
+                       MOVE 'N' TO WS-SORT-DONE-FLAG
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
        4000-COMPUTE-FLEET-STATS.
            IF WS-TOTAL-CAPACITY > 0
                COMPUTE WS-FLEET-FILL-PCT ROUNDED =
@@ -185,3 +245,42 @@
            MOVE WS-TOTAL-ORDER TO WS-DISP-AMT
            DISPLAY "TOTAL ORDER:   " WS-DISP-AMT
            DISPLAY "========================================".
+
+       5500-DISPLAY-ROUTES.
+           DISPLAY " "
+           DISPLAY "========================================"
+           DISPLAY "   ARMORED CAR ROUTE MANIFEST"
+           DISPLAY "========================================"
+           IF WS-ROUTE-STOP-COUNT = 0
+               DISPLAY "NO ATMS REQUIRE SERVICE"
+           ELSE
+               PERFORM VARYING WS-ROUTE-IDX FROM 1 BY 1
+                   UNTIL WS-ROUTE-IDX > WS-NUM-ROUTES
+                   COMPUTE WS-ROUTE-FIRST-STOP =
+                       (WS-ROUTE-IDX - 1) * WS-STOPS-PER-ROUTE + 1
+                   COMPUTE WS-ROUTE-LAST-STOP =
+                       WS-ROUTE-IDX * WS-STOPS-PER-ROUTE
+                   IF WS-ROUTE-LAST-STOP > WS-ROUTE-STOP-COUNT
+                       MOVE WS-ROUTE-STOP-COUNT TO WS-ROUTE-LAST-STOP
+                   END-IF
+                   MOVE 0 TO WS-ROUTE-TOTAL-CASH
+                   DISPLAY "ROUTE " WS-ROUTE-IDX ":"
+                   PERFORM VARYING WS-ROUTE-STOP-IDX
+                       FROM WS-ROUTE-FIRST-STOP BY 1
+                       UNTIL WS-ROUTE-STOP-IDX > WS-ROUTE-LAST-STOP
+                       MOVE WS-ATM-ORDER-AMT(WS-ROUTE-STOP-ATM
+                           (WS-ROUTE-STOP-IDX)) TO WS-DISP-AMT
+                       DISPLAY "  STOP " WS-ROUTE-STOP-IDX ": "
+                           WS-ATM-ID(WS-ROUTE-STOP-ATM
+                               (WS-ROUTE-STOP-IDX)) " "
+                           WS-ATM-LOCATION(WS-ROUTE-STOP-ATM
+                               (WS-ROUTE-STOP-IDX))
+                           " LOAD: " WS-DISP-AMT
+                       ADD WS-ATM-ORDER-AMT(WS-ROUTE-STOP-ATM
+                           (WS-ROUTE-STOP-IDX)) TO WS-ROUTE-TOTAL-CASH
+                   END-PERFORM
+                   MOVE WS-ROUTE-TOTAL-CASH TO WS-DISP-AMT
+                   DISPLAY "  ROUTE TOTAL CASH TO LOAD: " WS-DISP-AMT
+               END-PERFORM
+           END-IF
+           DISPLAY "========================================".
