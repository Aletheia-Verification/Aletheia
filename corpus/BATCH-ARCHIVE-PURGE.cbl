@@ -1,10 +1,19 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BATCH-ARCHIVE-PURGE.
+      *================================================================*
+      * 2026-08-08 Retention is now per record-type instead of a       *
+      *            single 2555-day rule, and any key present in        *
+      *            LEGALHOLD.DAT is retained regardless of age until   *
+      *            the hold is lifted.                                 *
+      *================================================================*
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ARCHIVE-FILE ASSIGN TO 'ARCHIVE.DAT'
                FILE STATUS IS WS-ARC-FS.
+           SELECT HOLD-FILE ASSIGN TO 'LEGALHOLD.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HOLD-FS.
        DATA DIVISION.
        FILE SECTION.
        FD ARCHIVE-FILE.
@@ -13,8 +22,12 @@
            05 ARC-DATE            PIC 9(8).
            05 ARC-TYPE            PIC X(2).
            05 ARC-DATA            PIC X(100).
+       FD HOLD-FILE.
+       01 HOLD-RECORD.
+           05 HLD-KEY              PIC X(20).
        WORKING-STORAGE SECTION.
        01 WS-ARC-FS              PIC XX.
+       01 WS-HOLD-FS              PIC XX.
        01 WS-EOF                 PIC X VALUE 'N'.
            88 AT-EOF             VALUE 'Y'.
        01 WS-CURRENT-DATE        PIC 9(8).
@@ -24,14 +37,30 @@
        01 WS-TOTAL-READ          PIC 9(7).
        01 WS-RETAINED            PIC 9(7).
        01 WS-PURGED              PIC 9(7).
+       01 WS-ON-HOLD-COUNT       PIC 9(7).
        01 WS-PURGE-TYPE.
            05 WS-PT-TXNS         PIC 9(5).
            05 WS-PT-STMTS        PIC 9(5).
            05 WS-PT-AUDIT        PIC 9(5).
            05 WS-PT-OTHER        PIC 9(5).
+      *--- Per-Type Retention ---
+       01 WS-RETENTION-SCHEDULE.
+           05 WS-RETENTION-TX     PIC 9(5) VALUE 2555.
+           05 WS-RETENTION-ST     PIC 9(5) VALUE 2555.
+           05 WS-RETENTION-AU     PIC 9(5) VALUE 3650.
+           05 WS-RETENTION-OTHER  PIC 9(5) VALUE 1825.
+      *--- Legal Hold Table ---
+       01 WS-HOLD-TABLE.
+           05 WS-HOLD-ENTRY OCCURS 100 TIMES PIC X(20).
+       01 WS-HOLD-COUNT           PIC 9(4) VALUE 0.
+       01 WS-HOLD-MAX             PIC 9(4) VALUE 100.
+       01 WS-HOLD-IDX             PIC 9(4).
+       01 WS-ON-HOLD-FLAG         PIC X VALUE 'N'.
+           88 IS-ON-HOLD          VALUE 'Y'.
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INIT
+           PERFORM 1100-LOAD-LEGAL-HOLDS
            PERFORM 2000-OPEN
            PERFORM 3000-PROCESS UNTIL AT-EOF
            PERFORM 4000-CLOSE
@@ -40,15 +69,32 @@
        1000-INIT.
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            MOVE 2555 TO WS-RETENTION-DAYS
-           COMPUTE WS-CUTOFF-DATE =
-               WS-CURRENT-DATE - WS-RETENTION-DAYS
            MOVE 0 TO WS-TOTAL-READ
            MOVE 0 TO WS-RETAINED
            MOVE 0 TO WS-PURGED
+           MOVE 0 TO WS-ON-HOLD-COUNT
+           MOVE 0 TO WS-HOLD-COUNT
            MOVE 0 TO WS-PT-TXNS
            MOVE 0 TO WS-PT-STMTS
            MOVE 0 TO WS-PT-AUDIT
            MOVE 0 TO WS-PT-OTHER.
+       1100-LOAD-LEGAL-HOLDS.
+           OPEN INPUT HOLD-FILE
+           IF WS-HOLD-FS = '00'
+               PERFORM UNTIL WS-HOLD-FS NOT = '00'
+                   READ HOLD-FILE
+                       AT END MOVE '10' TO WS-HOLD-FS
+                       NOT AT END
+                           PERFORM 1110-ADD-HOLD-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE HOLD-FILE
+           END-IF.
+       1110-ADD-HOLD-ENTRY.
+           IF WS-HOLD-COUNT < WS-HOLD-MAX
+               ADD 1 TO WS-HOLD-COUNT
+               MOVE HLD-KEY TO WS-HOLD-ENTRY(WS-HOLD-COUNT)
+           END-IF.
        2000-OPEN.
            OPEN INPUT ARCHIVE-FILE
            IF WS-ARC-FS NOT = '00'
@@ -62,31 +108,58 @@
            END-READ.
        3100-EVALUATE.
            ADD 1 TO WS-TOTAL-READ
-           IF ARC-DATE < WS-CUTOFF-DATE
-               ADD 1 TO WS-PURGED
-               EVALUATE ARC-TYPE
-                   WHEN 'TX'
-                       ADD 1 TO WS-PT-TXNS
-                   WHEN 'ST'
-                       ADD 1 TO WS-PT-STMTS
-                   WHEN 'AU'
-                       ADD 1 TO WS-PT-AUDIT
-                   WHEN OTHER
-                       ADD 1 TO WS-PT-OTHER
-               END-EVALUATE
-           ELSE
+           PERFORM 3050-SET-RETENTION-DAYS
+           COMPUTE WS-CUTOFF-DATE =
+               WS-CURRENT-DATE - WS-RETENTION-DAYS
+           PERFORM 3150-CHECK-LEGAL-HOLD
+           IF IS-ON-HOLD
+               ADD 1 TO WS-ON-HOLD-COUNT
                ADD 1 TO WS-RETAINED
+           ELSE
+               IF ARC-DATE < WS-CUTOFF-DATE
+                   ADD 1 TO WS-PURGED
+                   EVALUATE ARC-TYPE
+                       WHEN 'TX'
+                           ADD 1 TO WS-PT-TXNS
+                       WHEN 'ST'
+                           ADD 1 TO WS-PT-STMTS
+                       WHEN 'AU'
+                           ADD 1 TO WS-PT-AUDIT
+                       WHEN OTHER
+                           ADD 1 TO WS-PT-OTHER
+                   END-EVALUATE
+               ELSE
+                   ADD 1 TO WS-RETAINED
+               END-IF
            END-IF.
+       3050-SET-RETENTION-DAYS.
+           EVALUATE ARC-TYPE
+               WHEN 'TX'
+                   MOVE WS-RETENTION-TX TO WS-RETENTION-DAYS
+               WHEN 'ST'
+                   MOVE WS-RETENTION-ST TO WS-RETENTION-DAYS
+               WHEN 'AU'
+                   MOVE WS-RETENTION-AU TO WS-RETENTION-DAYS
+               WHEN OTHER
+                   MOVE WS-RETENTION-OTHER TO WS-RETENTION-DAYS
+           END-EVALUATE.
+       3150-CHECK-LEGAL-HOLD.
+           MOVE 'N' TO WS-ON-HOLD-FLAG
+           PERFORM VARYING WS-HOLD-IDX FROM 1 BY 1
+               UNTIL WS-HOLD-IDX > WS-HOLD-COUNT
+               IF WS-HOLD-ENTRY(WS-HOLD-IDX) = ARC-KEY
+                   MOVE 'Y' TO WS-ON-HOLD-FLAG
+               END-IF
+           END-PERFORM.
        4000-CLOSE.
            CLOSE ARCHIVE-FILE.
        5000-REPORT.
            DISPLAY 'ARCHIVE PURGE REPORT'
            DISPLAY '===================='
            DISPLAY 'DATE:       ' WS-CURRENT-DATE
-           DISPLAY 'RETENTION:  ' WS-RETENTION-DAYS ' DAYS'
-           DISPLAY 'CUTOFF:     ' WS-CUTOFF-DATE
            DISPLAY 'TOTAL READ: ' WS-TOTAL-READ
            DISPLAY 'RETAINED:   ' WS-RETAINED
+           DISPLAY 'ON HOLD:    ' WS-ON-HOLD-COUNT
            DISPLAY 'PURGED:     ' WS-PURGED
            DISPLAY '  TXN:      ' WS-PT-TXNS
            DISPLAY '  STMT:     ' WS-PT-STMTS
