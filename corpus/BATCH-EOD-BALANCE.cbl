@@ -1,10 +1,21 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BATCH-EOD-BALANCE.
+      *================================================================*
+      * 2024-11-07 Added checkpoint/restart: every WS-CKPT-INTERVAL     *
+      *            transactions the last TR-ACCT-NUM/TR-TIMESTAMP      *
+      *            applied is written to EODCKPT.DAT, and a restart    *
+      *            run (WS-RESTART-MODE = 'Y') skips every transaction  *
+      *            up to and including that checkpoint instead of      *
+      *            reprocessing the whole file after an abend.         *
+      *================================================================*
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT TXN-FILE ASSIGN TO 'DAILYTXN.DAT'
                FILE STATUS IS WS-TXN-FS.
+           SELECT CKPT-FILE ASSIGN TO 'EODCKPT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FS.
        DATA DIVISION.
        FILE SECTION.
        FD TXN-FILE.
@@ -13,10 +24,32 @@
            05 TR-TXN-TYPE         PIC X(2).
            05 TR-AMOUNT           PIC S9(9)V99.
            05 TR-TIMESTAMP        PIC X(14).
+       FD CKPT-FILE.
+       01 CKPT-REC.
+           05 CK-ACCT-NUM         PIC X(12).
+           05 CK-TIMESTAMP        PIC X(14).
+           05 CK-TXN-COUNT        PIC 9(7).
+           05 CK-ACCT-CT          PIC 99.
+           05 CK-AS-ENTRY OCCURS 20 TIMES.
+               10 CK-AS-ACCT      PIC X(12).
+               10 CK-AS-OPEN      PIC S9(11)V99 COMP-3.
+               10 CK-AS-DEBITS    PIC S9(9)V99 COMP-3.
+               10 CK-AS-CREDITS   PIC S9(9)V99 COMP-3.
+               10 CK-AS-CLOSE     PIC S9(11)V99 COMP-3.
+               10 CK-AS-TXN-CT    PIC 9(5).
        WORKING-STORAGE SECTION.
        01 WS-TXN-FS              PIC XX.
+       01 WS-CKPT-FS              PIC XX.
        01 WS-EOF-FLAG            PIC X VALUE 'N'.
            88 AT-EOF             VALUE 'Y'.
+       01 WS-RESTART-MODE        PIC X VALUE 'N'.
+           88 IS-RESTART-RUN     VALUE 'Y'.
+       01 WS-SKIP-MODE           PIC X VALUE 'N'.
+           88 STILL-SKIPPING     VALUE 'Y'.
+       01 WS-CKPT-ACCT           PIC X(12) VALUE SPACES.
+       01 WS-CKPT-TIMESTAMP      PIC X(14) VALUE SPACES.
+       01 WS-CKPT-INTERVAL       PIC 9(5) VALUE 500.
+       01 WS-CKPT-COUNTER        PIC 9(7) VALUE 0.
        01 WS-ACCT-SUMMARY.
            05 WS-AS OCCURS 20 TIMES.
                10 WS-AS-ACCT     PIC X(12).
@@ -44,8 +77,46 @@
            STOP RUN.
        1000-INIT.
            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RESTART-MODE FROM COMMAND-LINE
            MOVE 0 TO WS-ACCT-CT
-           MOVE 0 TO WS-TOTAL-TXNS.
+           MOVE 0 TO WS-TOTAL-TXNS
+           MOVE 0 TO WS-CKPT-COUNTER
+           IF IS-RESTART-RUN
+               PERFORM 1100-LOAD-CHECKPOINT
+           END-IF.
+       1100-LOAD-CHECKPOINT.
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-FS = '00'
+               MOVE 'Y' TO WS-SKIP-MODE
+               PERFORM UNTIL WS-CKPT-FS NOT = '00'
+                   READ CKPT-FILE
+                       AT END MOVE '10' TO WS-CKPT-FS
+                       NOT AT END
+                           MOVE CK-ACCT-NUM TO WS-CKPT-ACCT
+                           MOVE CK-TIMESTAMP TO WS-CKPT-TIMESTAMP
+                           MOVE CK-TXN-COUNT TO WS-TOTAL-TXNS
+                           MOVE CK-ACCT-CT TO WS-ACCT-CT
+                           PERFORM 1110-RESTORE-ACCT-TABLE
+                   END-READ
+               END-PERFORM
+               CLOSE CKPT-FILE
+               DISPLAY 'RESTARTING AFTER CHECKPOINT ACCT='
+                   WS-CKPT-ACCT ' TS=' WS-CKPT-TIMESTAMP
+           ELSE
+               DISPLAY 'NO CHECKPOINT FOUND - RESTART FROM START'
+           END-IF.
+       1110-RESTORE-ACCT-TABLE.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-ACCT-CT
+               PERFORM 1120-RESTORE-ACCT-ENTRY
+           END-PERFORM.
+       1120-RESTORE-ACCT-ENTRY.
+           MOVE CK-AS-ACCT(WS-IDX) TO WS-AS-ACCT(WS-IDX)
+           MOVE CK-AS-OPEN(WS-IDX) TO WS-AS-OPEN(WS-IDX)
+           MOVE CK-AS-DEBITS(WS-IDX) TO WS-AS-DEBITS(WS-IDX)
+           MOVE CK-AS-CREDITS(WS-IDX) TO WS-AS-CREDITS(WS-IDX)
+           MOVE CK-AS-CLOSE(WS-IDX) TO WS-AS-CLOSE(WS-IDX)
+           MOVE CK-AS-TXN-CT(WS-IDX) TO WS-AS-TXN-CT(WS-IDX).
        2000-OPEN.
            OPEN INPUT TXN-FILE
            IF WS-TXN-FS NOT = '00'
@@ -55,8 +126,43 @@
        3000-PROCESS.
            READ TXN-FILE
                AT END SET AT-EOF TO TRUE
-               NOT AT END PERFORM 3100-APPLY-TXN
+               NOT AT END PERFORM 3050-CHECK-SKIP
            END-READ.
+       3050-CHECK-SKIP.
+           IF STILL-SKIPPING
+               IF TR-ACCT-NUM = WS-CKPT-ACCT
+                   AND TR-TIMESTAMP = WS-CKPT-TIMESTAMP
+                   MOVE 'N' TO WS-SKIP-MODE
+               END-IF
+           ELSE
+               PERFORM 3100-APPLY-TXN
+               PERFORM 3200-CHECKPOINT-IF-DUE
+           END-IF.
+       3200-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-CKPT-COUNTER
+           IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+               PERFORM 3210-WRITE-CHECKPOINT
+               MOVE 0 TO WS-CKPT-COUNTER
+           END-IF.
+       3210-WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE
+           MOVE TR-ACCT-NUM TO CK-ACCT-NUM
+           MOVE TR-TIMESTAMP TO CK-TIMESTAMP
+           MOVE WS-TOTAL-TXNS TO CK-TXN-COUNT
+           MOVE WS-ACCT-CT TO CK-ACCT-CT
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-ACCT-CT
+               PERFORM 3220-SAVE-ACCT-ENTRY
+           END-PERFORM
+           WRITE CKPT-REC
+           CLOSE CKPT-FILE.
+       3220-SAVE-ACCT-ENTRY.
+           MOVE WS-AS-ACCT(WS-IDX) TO CK-AS-ACCT(WS-IDX)
+           MOVE WS-AS-OPEN(WS-IDX) TO CK-AS-OPEN(WS-IDX)
+           MOVE WS-AS-DEBITS(WS-IDX) TO CK-AS-DEBITS(WS-IDX)
+           MOVE WS-AS-CREDITS(WS-IDX) TO CK-AS-CREDITS(WS-IDX)
+           MOVE WS-AS-CLOSE(WS-IDX) TO CK-AS-CLOSE(WS-IDX)
+           MOVE WS-AS-TXN-CT(WS-IDX) TO CK-AS-TXN-CT(WS-IDX).
        3100-APPLY-TXN.
            ADD 1 TO WS-TOTAL-TXNS
            MOVE 'N' TO WS-FOUND
