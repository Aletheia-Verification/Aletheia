@@ -4,6 +4,13 @@
       * General Ledger Batch Posting Engine                            *
       * Reads journal entries, validates debit/credit balancing,       *
       * posts to chart of accounts table, handles suspense.            *
+      * 2024-11-08 Suspense postings are now tagged with their          *
+      *            originating JR-BATCH-NUM/JR-POST-DATE in a tracked   *
+      *            item table, an aging report (0-1/2-5/6-10/11+ days)  *
+      *            is produced, and any item older than                *
+      *            WS-REVERSAL-DAY-LIMIT is auto-reversed back to the   *
+      *            chart of accounts (or written off if the target     *
+      *            account still cannot be resolved).                  *
       *================================================================*
 
        ENVIRONMENT DIVISION.
@@ -22,7 +29,8 @@
            05  JR-ENTRY-TYPE         PIC X(1).
            05  JR-AMOUNT             PIC 9(11)V99.
            05  JR-DESCRIPTION        PIC X(30).
-           05  JR-FILLER             PIC X(20).
+           05  JR-POST-DATE          PIC 9(8).
+           05  JR-FILLER             PIC X(12).
 
        WORKING-STORAGE SECTION.
 
@@ -54,6 +62,28 @@
        01  WS-SUSPENSE-ACCT          PIC 9(6).
        01  WS-SUSPENSE-BALANCE       PIC S9(13)V99 COMP-3.
        01  WS-SUSPENSE-COUNT         PIC S9(5) COMP-3.
+       01  WS-SUSPENSE-CLEARING-ACCT PIC 9(6) VALUE 999998.
+       01  WS-REVERSAL-DAY-LIMIT     PIC 9(3) VALUE 10.
+       01  WS-CURRENT-DATE           PIC 9(8).
+
+      *--- Suspense Item Tracking ---*
+       01  WS-SUSPENSE-ITEMS.
+           05  WS-SI-ENTRY OCCURS 500.
+               10  SI-BATCH-NUM      PIC 9(6).
+               10  SI-ACCOUNT-NUM    PIC 9(6).
+               10  SI-ENTRY-TYPE     PIC X(1).
+               10  SI-AMOUNT         PIC S9(13)V99 COMP-3.
+               10  SI-POST-DATE      PIC 9(8).
+               10  SI-DAYS-OUT       PIC 9(5).
+               10  SI-REVERSED       PIC X VALUE 'N'.
+                   88  SI-IS-REVERSED VALUE 'Y'.
+       01  WS-SI-COUNT               PIC S9(5) COMP-3 VALUE 0.
+       01  WS-AGE-0-1                PIC 9(5) VALUE 0.
+       01  WS-AGE-2-5                PIC 9(5) VALUE 0.
+       01  WS-AGE-6-10               PIC 9(5) VALUE 0.
+       01  WS-AGE-11-PLUS            PIC 9(5) VALUE 0.
+       01  WS-REVERSAL-COUNT         PIC 9(5) VALUE 0.
+       01  WS-WRITEOFF-COUNT         PIC 9(5) VALUE 0.
 
       *--- Grand Totals ---*
        01  WS-GRAND-DEBITS           PIC S9(15)V99 COMP-3.
@@ -87,10 +117,12 @@
            PERFORM 2000-LOAD-CHART-OF-ACCOUNTS
            PERFORM 3000-PROCESS-JOURNAL
            PERFORM 4000-FINALIZE-BATCH
+           PERFORM 6000-AGE-SUSPENSE-ITEMS
            PERFORM 5000-GENERATE-REPORT
            STOP RUN.
 
        1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            INITIALIZE WS-COA-TABLE
            MOVE 0 TO WS-GRAND-DEBITS
            MOVE 0 TO WS-GRAND-CREDITS
@@ -163,7 +195,17 @@
            MOVE 0 TO WC-DEBIT-TOTAL(5)
            MOVE 0 TO WC-CREDIT-TOTAL(5)
            MOVE 0 TO WC-POST-COUNT(5)
-           MOVE 1 TO WC-ACTIVE(5).
+           MOVE 1 TO WC-ACTIVE(5)
+
+           ADD 1 TO WS-COA-COUNT
+           MOVE 999998 TO WC-ACCOUNT-NUM(6)
+           MOVE "SUSPENSE-WRITEOFF" TO WC-ACCOUNT-NAME(6)
+           MOVE "E" TO WC-ACCOUNT-TYPE(6)
+           MOVE 0 TO WC-BALANCE(6)
+           MOVE 0 TO WC-DEBIT-TOTAL(6)
+           MOVE 0 TO WC-CREDIT-TOTAL(6)
+           MOVE 0 TO WC-POST-COUNT(6)
+           MOVE 1 TO WC-ACTIVE(6).
 
        3000-PROCESS-JOURNAL.
            OPEN INPUT JOURNAL-FILE
@@ -235,6 +277,7 @@
                    ADD JR-AMOUNT TO WS-BATCH-DEBIT-TOT
                    ADD JR-AMOUNT TO WS-GRAND-DEBITS
                    IF WC-ACCOUNT-TYPE(WS-FOUND-INDEX) = "A"
+                       OR WC-ACCOUNT-TYPE(WS-FOUND-INDEX) = "E"
                        ADD JR-AMOUNT TO
                            WC-BALANCE(WS-FOUND-INDEX)
                    ELSE
@@ -267,7 +310,82 @@
            ADD JR-AMOUNT TO WS-SUSPENSE-BALANCE
            ADD 1 TO WS-SUSPENSE-COUNT
            DISPLAY "SUSPENSE: ACCT=" JR-ACCOUNT-NUM
-               " AMT=" JR-AMOUNT.
+               " AMT=" JR-AMOUNT
+           IF WS-SI-COUNT < 500
+               ADD 1 TO WS-SI-COUNT
+               MOVE JR-BATCH-NUM TO SI-BATCH-NUM(WS-SI-COUNT)
+               MOVE JR-ACCOUNT-NUM TO SI-ACCOUNT-NUM(WS-SI-COUNT)
+               MOVE JR-ENTRY-TYPE TO SI-ENTRY-TYPE(WS-SI-COUNT)
+               MOVE JR-AMOUNT TO SI-AMOUNT(WS-SI-COUNT)
+               MOVE JR-POST-DATE TO SI-POST-DATE(WS-SI-COUNT)
+               MOVE 'N' TO SI-REVERSED(WS-SI-COUNT)
+           END-IF.
+
+       6000-AGE-SUSPENSE-ITEMS.
+           MOVE 0 TO WS-AGE-0-1 WS-AGE-2-5 WS-AGE-6-10
+               WS-AGE-11-PLUS WS-REVERSAL-COUNT WS-WRITEOFF-COUNT
+           PERFORM VARYING WS-LOOP-IDX FROM 1 BY 1
+               UNTIL WS-LOOP-IDX > WS-SI-COUNT
+               PERFORM 6100-AGE-ONE-ITEM
+           END-PERFORM.
+
+       6100-AGE-ONE-ITEM.
+           IF NOT SI-IS-REVERSED(WS-LOOP-IDX)
+               COMPUTE SI-DAYS-OUT(WS-LOOP-IDX) =
+                   WS-CURRENT-DATE - SI-POST-DATE(WS-LOOP-IDX)
+               EVALUATE TRUE
+                   WHEN SI-DAYS-OUT(WS-LOOP-IDX) <= 1
+                       ADD 1 TO WS-AGE-0-1
+                   WHEN SI-DAYS-OUT(WS-LOOP-IDX) <= 5
+                       ADD 1 TO WS-AGE-2-5
+                   WHEN SI-DAYS-OUT(WS-LOOP-IDX) <= 10
+                       ADD 1 TO WS-AGE-6-10
+                   WHEN OTHER
+                       ADD 1 TO WS-AGE-11-PLUS
+               END-EVALUATE
+               IF SI-DAYS-OUT(WS-LOOP-IDX) > WS-REVERSAL-DAY-LIMIT
+                   PERFORM 6200-FORCE-REVERSAL
+               END-IF
+           END-IF.
+
+       6200-FORCE-REVERSAL.
+           MOVE SI-ACCOUNT-NUM(WS-LOOP-IDX) TO JR-ACCOUNT-NUM
+           PERFORM 3400-FIND-ACCOUNT
+           IF WS-FOUND-INDEX > 0
+               ADD 1 TO WS-REVERSAL-COUNT
+           ELSE
+               MOVE WS-SUSPENSE-CLEARING-ACCT TO JR-ACCOUNT-NUM
+               PERFORM 3400-FIND-ACCOUNT
+               ADD 1 TO WS-WRITEOFF-COUNT
+           END-IF
+           IF WS-FOUND-INDEX > 0
+               IF SI-ENTRY-TYPE(WS-LOOP-IDX) = "D"
+                   IF WC-ACCOUNT-TYPE(WS-FOUND-INDEX) = "A"
+                       OR WC-ACCOUNT-TYPE(WS-FOUND-INDEX) = "E"
+                       ADD SI-AMOUNT(WS-LOOP-IDX)
+                           TO WC-BALANCE(WS-FOUND-INDEX)
+                   ELSE
+                       SUBTRACT SI-AMOUNT(WS-LOOP-IDX)
+                           FROM WC-BALANCE(WS-FOUND-INDEX)
+                   END-IF
+               ELSE
+                   IF WC-ACCOUNT-TYPE(WS-FOUND-INDEX) = "L"
+                       OR WC-ACCOUNT-TYPE(WS-FOUND-INDEX) = "R"
+                       ADD SI-AMOUNT(WS-LOOP-IDX)
+                           TO WC-BALANCE(WS-FOUND-INDEX)
+                   ELSE
+                       SUBTRACT SI-AMOUNT(WS-LOOP-IDX)
+                           FROM WC-BALANCE(WS-FOUND-INDEX)
+                   END-IF
+               END-IF
+               ADD 1 TO WC-POST-COUNT(WS-FOUND-INDEX)
+           END-IF
+           SUBTRACT SI-AMOUNT(WS-LOOP-IDX) FROM WS-SUSPENSE-BALANCE
+           MOVE 'Y' TO SI-REVERSED(WS-LOOP-IDX)
+           DISPLAY "SUSPENSE ITEM AGED OUT - REVERSED: BATCH="
+               SI-BATCH-NUM(WS-LOOP-IDX) " ACCT="
+               SI-ACCOUNT-NUM(WS-LOOP-IDX) " AMT="
+               SI-AMOUNT(WS-LOOP-IDX).
 
        4000-FINALIZE-BATCH.
            IF WS-CURRENT-BATCH > 0
@@ -315,6 +433,14 @@
            MOVE WS-SUSPENSE-COUNT TO WS-DISP-COUNT
            DISPLAY "SUSPENSE ITEMS:    " WS-DISP-COUNT
            DISPLAY "----------------------------------------"
+           DISPLAY "SUSPENSE AGING REPORT"
+           DISPLAY "  0-1 DAYS:   " WS-AGE-0-1
+           DISPLAY "  2-5 DAYS:   " WS-AGE-2-5
+           DISPLAY "  6-10 DAYS:  " WS-AGE-6-10
+           DISPLAY "  11+ DAYS:   " WS-AGE-11-PLUS
+           DISPLAY "  AUTO-REVERSED TO COA: " WS-REVERSAL-COUNT
+           DISPLAY "  WRITTEN OFF (NO ACCT): " WS-WRITEOFF-COUNT
+           DISPLAY "----------------------------------------"
            PERFORM 5100-ACCOUNT-DETAIL
            DISPLAY "========================================"
            DISPLAY "  END GL POSTING REPORT".
