@@ -1,5 +1,19 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BATCH-STMT-RENDER.
+      *================================================================*
+      * 2026-08-08 Added checkpoint/restart (WS-RESTART-MODE from the  *
+      *            command line skips every account up to and         *
+      *            including the last account checkpointed in         *
+      *            STMTCKPT.DAT) and catch-up rendering: any cycle day *
+      *            between the last successful run and today is now   *
+      *            rendered instead of only an exact cycle-day match,  *
+      *            so a missed overnight run is not a missed cycle.   *
+      * 2026-08-09 STMTLASTRUN.DAT now carries the full last-run date  *
+      *            instead of a bare day-of-month, and catch-up scans  *
+      *            calendar dates with INTEGER-OF-DATE/DATE-OF-INTEGER *
+      *            so a month boundary between runs no longer hides a  *
+      *            missed cycle day.                                  *
+      *================================================================*
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -7,6 +21,12 @@
                FILE STATUS IS WS-ACCT-FS.
            SELECT STMT-FILE ASSIGN TO 'STMTS.DAT'
                FILE STATUS IS WS-STMT-FS.
+           SELECT CKPT-FILE ASSIGN TO 'STMTCKPT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FS.
+           SELECT LASTRUN-FILE ASSIGN TO 'STMTLASTRUN.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LASTRUN-FS.
        DATA DIVISION.
        FILE SECTION.
        FD ACCT-FILE.
@@ -18,54 +38,172 @@
            05 AR-STMT-TYPE        PIC X(1).
        FD STMT-FILE.
        01 STMT-REC                PIC X(132).
+       FD CKPT-FILE.
+       01 CKPT-REC.
+           05 CK-ACCT-NUM         PIC X(12).
+           05 CK-RUN-DATE         PIC 9(8).
+       FD LASTRUN-FILE.
+       01 LASTRUN-REC.
+           05 LR-RUN-DATE          PIC 9(8).
        WORKING-STORAGE SECTION.
        01 WS-ACCT-FS              PIC XX.
        01 WS-STMT-FS              PIC XX.
+       01 WS-CKPT-FS               PIC XX.
+       01 WS-LASTRUN-FS            PIC XX.
        01 WS-EOF                  PIC X VALUE 'N'.
            88 AT-EOF              VALUE 'Y'.
        01 WS-CURRENT-DATE         PIC 9(8).
        01 WS-CURRENT-DAY          PIC 9(2).
+       01 WS-LAST-RUN-DATE         PIC 9(8) VALUE 0.
+       01 WS-LAST-RUN-INT          PIC S9(9) COMP-3.
+       01 WS-CURRENT-INT           PIC S9(9) COMP-3.
+       01 WS-CATCHUP-START-INT     PIC S9(9) COMP-3.
+       01 WS-SCAN-INT              PIC S9(9) COMP-3.
+       01 WS-SCAN-DATE             PIC 9(8).
+       01 WS-SCAN-DAY              PIC 9(2).
+       01 WS-CATCHUP-FLAG          PIC X VALUE 'N'.
+           88 WS-CATCHUP-FOUND     VALUE 'Y'.
        01 WS-ACCTS-READ           PIC 9(5).
        01 WS-STMTS-WRITTEN        PIC 9(5).
        01 WS-SKIPPED              PIC 9(5).
+       01 WS-CAUGHT-UP            PIC 9(5).
        01 WS-HEADER-LINE          PIC X(132).
        01 WS-DETAIL-LINE          PIC X(132).
        01 WS-FOOTER-LINE          PIC X(132).
        01 WS-PAGE-COUNT           PIC 9(3).
+      *--- Checkpoint/Restart ---
+       01 WS-RESTART-MODE          PIC X VALUE 'N'.
+           88 IS-RESTART-RUN       VALUE 'Y'.
+       01 WS-SKIP-MODE             PIC X VALUE 'N'.
+           88 STILL-SKIPPING       VALUE 'Y'.
+       01 WS-CKPT-ACCT             PIC X(12) VALUE SPACES.
+       01 WS-CKPT-INTERVAL         PIC 9(5) VALUE 200.
+       01 WS-CKPT-COUNTER          PIC 9(5) VALUE 0.
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INIT
            PERFORM 2000-OPEN-FILES
            PERFORM 3000-PROCESS UNTIL AT-EOF
            PERFORM 4000-CLOSE-FILES
+           PERFORM 4500-SAVE-LAST-RUN
            PERFORM 5000-SUMMARY
            STOP RUN.
        1000-INIT.
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            MOVE WS-CURRENT-DATE(7:2) TO WS-CURRENT-DAY
+           ACCEPT WS-RESTART-MODE FROM COMMAND-LINE
            MOVE 0 TO WS-ACCTS-READ
            MOVE 0 TO WS-STMTS-WRITTEN
            MOVE 0 TO WS-SKIPPED
-           MOVE 0 TO WS-PAGE-COUNT.
+           MOVE 0 TO WS-CAUGHT-UP
+           MOVE 0 TO WS-PAGE-COUNT
+           MOVE 0 TO WS-CKPT-COUNTER
+           PERFORM 1100-LOAD-LAST-RUN
+           IF IS-RESTART-RUN
+               PERFORM 1200-LOAD-CHECKPOINT
+           END-IF.
+       1100-LOAD-LAST-RUN.
+           OPEN INPUT LASTRUN-FILE
+           IF WS-LASTRUN-FS = '00'
+               READ LASTRUN-FILE
+                   AT END CONTINUE
+                   NOT AT END MOVE LR-RUN-DATE TO WS-LAST-RUN-DATE
+               END-READ
+               CLOSE LASTRUN-FILE
+           ELSE
+               COMPUTE WS-LAST-RUN-INT =
+                   FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE) - 1
+               COMPUTE WS-LAST-RUN-DATE =
+                   FUNCTION DATE-OF-INTEGER(WS-LAST-RUN-INT)
+           END-IF.
+       1200-LOAD-CHECKPOINT.
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-FS = '00'
+               MOVE 'Y' TO WS-SKIP-MODE
+               PERFORM UNTIL WS-CKPT-FS NOT = '00'
+                   READ CKPT-FILE
+                       AT END MOVE '10' TO WS-CKPT-FS
+                       NOT AT END
+                           MOVE CK-ACCT-NUM TO WS-CKPT-ACCT
+                   END-READ
+               END-PERFORM
+               CLOSE CKPT-FILE
+               DISPLAY 'RESTARTING AFTER CHECKPOINT ACCT='
+                   WS-CKPT-ACCT
+           ELSE
+               DISPLAY 'NO CHECKPOINT FOUND - RESTART FROM START'
+           END-IF.
        2000-OPEN-FILES.
            OPEN INPUT ACCT-FILE
            IF WS-ACCT-FS NOT = '00'
                DISPLAY 'ACCT FILE ERROR: ' WS-ACCT-FS
                STOP RUN
            END-IF
-           OPEN OUTPUT STMT-FILE.
+           IF IS-RESTART-RUN
+               OPEN EXTEND STMT-FILE
+               IF WS-STMT-FS NOT = '00' AND WS-STMT-FS NOT = '05'
+                   OPEN OUTPUT STMT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT STMT-FILE
+           END-IF.
        3000-PROCESS.
            READ ACCT-FILE
                AT END SET AT-EOF TO TRUE
-               NOT AT END PERFORM 3100-EVAL-ACCOUNT
+               NOT AT END PERFORM 3050-CHECK-SKIP
            END-READ.
-       3100-EVAL-ACCOUNT.
+       3050-CHECK-SKIP.
            ADD 1 TO WS-ACCTS-READ
+           IF STILL-SKIPPING
+               IF AR-ACCT-NUM = WS-CKPT-ACCT
+                   MOVE 'N' TO WS-SKIP-MODE
+               END-IF
+           ELSE
+               PERFORM 3100-EVAL-ACCOUNT
+               PERFORM 3300-CHECKPOINT-IF-DUE
+           END-IF.
+       3300-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-CKPT-COUNTER
+           IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+               PERFORM 3310-WRITE-CHECKPOINT
+               MOVE 0 TO WS-CKPT-COUNTER
+           END-IF.
+       3310-WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE
+           MOVE AR-ACCT-NUM TO CK-ACCT-NUM
+           MOVE WS-CURRENT-DATE TO CK-RUN-DATE
+           WRITE CKPT-REC
+           CLOSE CKPT-FILE.
+       3100-EVAL-ACCOUNT.
            IF AR-CYCLE-DAY = WS-CURRENT-DAY
                PERFORM 3200-RENDER-STMT
            ELSE
-               ADD 1 TO WS-SKIPPED
+               PERFORM 3150-CHECK-CATCHUP
+               IF WS-CATCHUP-FOUND
+                   PERFORM 3200-RENDER-STMT
+                   ADD 1 TO WS-CAUGHT-UP
+               ELSE
+                   ADD 1 TO WS-SKIPPED
+               END-IF
            END-IF.
+       3150-CHECK-CATCHUP.
+           MOVE 'N' TO WS-CATCHUP-FLAG
+           COMPUTE WS-LAST-RUN-INT =
+               FUNCTION INTEGER-OF-DATE(WS-LAST-RUN-DATE)
+           COMPUTE WS-CURRENT-INT =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE)
+           COMPUTE WS-CATCHUP-START-INT = WS-LAST-RUN-INT + 1
+           PERFORM VARYING WS-SCAN-INT
+                   FROM WS-CATCHUP-START-INT BY 1
+                   UNTIL WS-SCAN-INT >= WS-CURRENT-INT
+                      OR WS-CATCHUP-FOUND
+               COMPUTE WS-SCAN-DATE =
+                   FUNCTION DATE-OF-INTEGER(WS-SCAN-INT)
+               MOVE WS-SCAN-DATE(7:2) TO WS-SCAN-DAY
+               IF WS-SCAN-DAY = AR-CYCLE-DAY
+                   SET WS-CATCHUP-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
        3200-RENDER-STMT.
            ADD 1 TO WS-STMTS-WRITTEN
            ADD 1 TO WS-PAGE-COUNT
@@ -92,6 +230,11 @@
        4000-CLOSE-FILES.
            CLOSE ACCT-FILE
            CLOSE STMT-FILE.
+       4500-SAVE-LAST-RUN.
+           OPEN OUTPUT LASTRUN-FILE
+           MOVE WS-CURRENT-DATE TO LR-RUN-DATE
+           WRITE LASTRUN-REC
+           CLOSE LASTRUN-FILE.
        5000-SUMMARY.
            DISPLAY 'STATEMENT BATCH REPORT'
            DISPLAY '======================'
@@ -99,5 +242,6 @@
            DISPLAY 'CYCLE:    ' WS-CURRENT-DAY
            DISPLAY 'READ:     ' WS-ACCTS-READ
            DISPLAY 'RENDERED: ' WS-STMTS-WRITTEN
+           DISPLAY 'CAUGHT UP:' WS-CAUGHT-UP
            DISPLAY 'SKIPPED:  ' WS-SKIPPED
            DISPLAY 'PAGES:    ' WS-PAGE-COUNT.
