@@ -5,8 +5,42 @@
       * Aggregates daily cash transactions per customer, triggers
       * CTR when aggregate exceeds $10,000, builds filing record.
       *================================================================
+      * 2024-11-20 Daily cash totals are now persisted per customer in  *
+      *            CASHHIST.DAT and rolled up over a trailing window so *
+      *            structuring spread across several days under the    *
+      *            single-day threshold is still flagged for review.   *
+      *================================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CASH-HIST-FILE ASSIGN TO 'CASHHIST.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CH-FS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CASH-HIST-FILE.
+       01  CH-REC.
+           05  CH-CUST-ID           PIC X(12).
+           05  CH-TXN-DATE          PIC 9(8).
+           05  CH-CASH-IN-TOTAL     PIC S9(11)V99 COMP-3.
+           05  CH-CASH-OUT-TOTAL    PIC S9(11)V99 COMP-3.
        WORKING-STORAGE SECTION.
+       01  WS-CH-FS                 PIC XX.
+       01  WS-ROLLING-WINDOW-DAYS   PIC 9(2) VALUE 5.
+       01  WS-CH-TABLE.
+           05  WS-CH-ENTRY OCCURS 30 TIMES.
+               10  WS-CH-CUST       PIC X(12).
+               10  WS-CH-DATE       PIC 9(8).
+               10  WS-CH-CASH-IN    PIC S9(11)V99 COMP-3.
+               10  WS-CH-CASH-OUT   PIC S9(11)V99 COMP-3.
+       01  WS-CH-COUNT              PIC 9(2) VALUE 0.
+       01  WS-CH-MAX                PIC 9(2) VALUE 30.
+       01  WS-CH-IDX                PIC 9(2).
+       01  WS-ROLLING-CASH-IN       PIC S9(11)V99 COMP-3.
+       01  WS-ROLLING-CASH-OUT      PIC S9(11)V99 COMP-3.
+       01  WS-ROLLING-DAY-CT        PIC 9(2).
+       01  WS-ROLLING-FLAG          PIC X(1) VALUE 'N'.
+           88  WS-ROLLING-CTR-HIT   VALUE 'Y'.
        01 WS-CUSTOMER-INFO.
            05 WS-CUST-ID               PIC X(12).
            05 WS-CUST-NAME             PIC X(30).
@@ -64,11 +98,14 @@
        PROCEDURE DIVISION.
        0000-MAIN-PROCESS.
            PERFORM 1000-INITIALIZE
+           PERFORM 1100-LOAD-CASH-HISTORY
            PERFORM 2000-AGGREGATE-TXNS
+           PERFORM 2500-COMPUTE-ROLLING-AGGREGATE
            PERFORM 3000-CHECK-THRESHOLD
            PERFORM 4000-DETECT-STRUCTURING
            PERFORM 5000-BUILD-CTR-RECORD
            PERFORM 6000-DISPLAY-REPORT
+           PERFORM 7000-SAVE-CASH-HISTORY
            STOP RUN.
        1000-INITIALIZE.
            ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD
@@ -83,7 +120,71 @@
            MOVE 0 TO WS-CASH-TXN-CT
            MOVE 0 TO WS-WIRE-TXN-CT
            MOVE SPACES TO WS-PREV-BRANCH
-           MOVE 0 TO WS-BRANCH-COUNT.
+           MOVE 0 TO WS-BRANCH-COUNT
+           MOVE 'N' TO WS-ROLLING-FLAG
+           MOVE 'CUST00004471' TO WS-CUST-ID
+           MOVE 'OKONKWO, CHIDI' TO WS-CUST-NAME
+           MOVE '512778934' TO WS-CUST-TIN
+           MOVE 4 TO WS-TXN-COUNT
+           MOVE 91500 TO WS-TXN-TIME(1)
+           MOVE 'CI' TO WS-TXN-TYPE(1)
+           MOVE 4500.00 TO WS-TXN-AMOUNT(1)
+           MOVE 'BR01' TO WS-TXN-BRANCH(1)
+           MOVE 'TLR001' TO WS-TXN-TELLER(1)
+           MOVE 103000 TO WS-TXN-TIME(2)
+           MOVE 'CI' TO WS-TXN-TYPE(2)
+           MOVE 4300.00 TO WS-TXN-AMOUNT(2)
+           MOVE 'BR02' TO WS-TXN-BRANCH(2)
+           MOVE 'TLR014' TO WS-TXN-TELLER(2)
+           MOVE 141500 TO WS-TXN-TIME(3)
+           MOVE 'CO' TO WS-TXN-TYPE(3)
+           MOVE 1200.00 TO WS-TXN-AMOUNT(3)
+           MOVE 'BR01' TO WS-TXN-BRANCH(3)
+           MOVE 'TLR001' TO WS-TXN-TELLER(3)
+           MOVE 155000 TO WS-TXN-TIME(4)
+           MOVE 'WI' TO WS-TXN-TYPE(4)
+           MOVE 2000.00 TO WS-TXN-AMOUNT(4)
+           MOVE 'BR01' TO WS-TXN-BRANCH(4)
+           MOVE 'TLR003' TO WS-TXN-TELLER(4).
+       1100-LOAD-CASH-HISTORY.
+           MOVE 0 TO WS-CH-COUNT
+           OPEN INPUT CASH-HIST-FILE
+           IF WS-CH-FS = '00'
+               PERFORM UNTIL WS-CH-FS NOT = '00'
+                   READ CASH-HIST-FILE
+                       AT END MOVE '10' TO WS-CH-FS
+                       NOT AT END
+                           IF CH-CUST-ID = WS-CUST-ID
+                               PERFORM 1110-ADD-HISTORY-ENTRY
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CASH-HIST-FILE
+           END-IF.
+       1110-ADD-HISTORY-ENTRY.
+           IF WS-CH-COUNT < WS-CH-MAX
+               ADD 1 TO WS-CH-COUNT
+           ELSE
+               PERFORM 1115-SHIFT-HISTORY-TABLE
+           END-IF
+           MOVE CH-CUST-ID TO WS-CH-CUST(WS-CH-COUNT)
+           MOVE CH-TXN-DATE TO WS-CH-DATE(WS-CH-COUNT)
+           MOVE CH-CASH-IN-TOTAL TO
+               WS-CH-CASH-IN(WS-CH-COUNT)
+           MOVE CH-CASH-OUT-TOTAL TO
+               WS-CH-CASH-OUT(WS-CH-COUNT).
+       1115-SHIFT-HISTORY-TABLE.
+           PERFORM VARYING WS-CH-IDX FROM 1 BY 1
+               UNTIL WS-CH-IDX > WS-CH-MAX - 1
+               PERFORM 1116-SHIFT-ONE-ENTRY
+           END-PERFORM.
+       1116-SHIFT-ONE-ENTRY.
+           MOVE WS-CH-CUST(WS-CH-IDX + 1) TO WS-CH-CUST(WS-CH-IDX)
+           MOVE WS-CH-DATE(WS-CH-IDX + 1) TO WS-CH-DATE(WS-CH-IDX)
+           MOVE WS-CH-CASH-IN(WS-CH-IDX + 1)
+               TO WS-CH-CASH-IN(WS-CH-IDX)
+           MOVE WS-CH-CASH-OUT(WS-CH-IDX + 1)
+               TO WS-CH-CASH-OUT(WS-CH-IDX).
        2000-AGGREGATE-TXNS.
            PERFORM VARYING WS-TXN-IDX FROM 1 BY 1
                UNTIL WS-TXN-IDX > WS-TXN-COUNT
@@ -118,6 +219,25 @@
            IF WS-BRANCH-COUNT > 1
                SET WS-IS-MULTI-BRANCH TO TRUE
            END-IF.
+       2500-COMPUTE-ROLLING-AGGREGATE.
+           MOVE WS-CASH-IN-TOTAL TO WS-ROLLING-CASH-IN
+           MOVE WS-CASH-OUT-TOTAL TO WS-ROLLING-CASH-OUT
+           MOVE 1 TO WS-ROLLING-DAY-CT
+           PERFORM VARYING WS-CH-IDX FROM WS-CH-COUNT BY -1
+               UNTIL WS-CH-IDX < 1
+               IF WS-ROLLING-DAY-CT < WS-ROLLING-WINDOW-DAYS
+                   ADD WS-CH-CASH-IN(WS-CH-IDX) TO
+                       WS-ROLLING-CASH-IN
+                   ADD WS-CH-CASH-OUT(WS-CH-IDX) TO
+                       WS-ROLLING-CASH-OUT
+                   ADD 1 TO WS-ROLLING-DAY-CT
+               END-IF
+           END-PERFORM
+           IF (WS-ROLLING-CASH-IN > WS-THRESHOLD-AMT OR
+               WS-ROLLING-CASH-OUT > WS-THRESHOLD-AMT) AND
+               WS-ROLLING-DAY-CT > 1
+               SET WS-ROLLING-CTR-HIT TO TRUE
+           END-IF.
        3000-CHECK-THRESHOLD.
            IF WS-CASH-IN-TOTAL > WS-THRESHOLD-AMT
                SET WS-NEEDS-CTR TO TRUE
@@ -126,6 +246,10 @@
            IF WS-CASH-OUT-TOTAL > WS-THRESHOLD-AMT
                SET WS-NEEDS-CTR TO TRUE
                MOVE "CASH OUT OVER 10K" TO WS-CTR-REASON
+           END-IF
+           IF WS-ROLLING-CTR-HIT AND NOT WS-NEEDS-CTR
+               SET WS-NEEDS-CTR TO TRUE
+               MOVE "ROLLING AGG OVER 10K" TO WS-CTR-REASON
            END-IF.
        4000-DETECT-STRUCTURING.
            PERFORM VARYING WS-TXN-IDX FROM 1 BY 1
@@ -179,4 +303,24 @@
            END-IF
            IF WS-IS-MULTI-BRANCH
                DISPLAY "NOTE: MULTI-BRANCH ACTIVITY"
+           END-IF
+           DISPLAY "--- ROLLING " WS-ROLLING-WINDOW-DAYS
+               "-DAY AGGREGATE ---"
+           DISPLAY "DAYS IN WINDOW: " WS-ROLLING-DAY-CT
+           DISPLAY "ROLLING CASH IN:  " WS-ROLLING-CASH-IN
+           DISPLAY "ROLLING CASH OUT: " WS-ROLLING-CASH-OUT
+           IF WS-ROLLING-CTR-HIT
+               DISPLAY "WARNING: MULTI-DAY AGGREGATE "
+                   "EXCEEDS THRESHOLD"
            END-IF.
+       7000-SAVE-CASH-HISTORY.
+           MOVE WS-CUST-ID TO CH-CUST-ID
+           MOVE WS-REPORT-DATE TO CH-TXN-DATE
+           MOVE WS-CASH-IN-TOTAL TO CH-CASH-IN-TOTAL
+           MOVE WS-CASH-OUT-TOTAL TO CH-CASH-OUT-TOTAL
+           OPEN EXTEND CASH-HIST-FILE
+           IF WS-CH-FS NOT = '00' AND WS-CH-FS NOT = '05'
+               OPEN OUTPUT CASH-HIST-FILE
+           END-IF
+           WRITE CH-REC
+           CLOSE CASH-HIST-FILE.
