@@ -4,9 +4,73 @@
       * CARD DISPUTE RESOLUTION ENGINE                                 *
       * Processes cardholder disputes: categorizes, applies REG E/Z    *
       * timelines, calculates provisional credit, tracks aging.        *
+      * 2024-11-13 Provisional credit state now persists across runs   *
+      *            per dispute (DISPCASE.DAT) so a case opened in an   *
+      *            earlier run is recognized as already carrying       *
+      *            provisional credit, and a later merchant-favor      *
+      *            resolution reverses (charges back) that credit      *
+      *            instead of silently losing track of it.             *
+      * 2024-11-09 The chip-fallback liability flag is now looked up   *
+      *            from AUTHFLAG.DAT, the record CARD-EMV-AUTH writes  *
+      *            for a fallback-swipe approval, keyed by card number *
+      *            and transaction date, instead of a flag this        *
+      *            program computed on its own with no connection to  *
+      *            the authorization that actually occurred.           *
       *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CASE-FILE ASSIGN TO 'DISPCASE.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CASE-FS.
+           SELECT AUTHFLAG-FILE ASSIGN TO 'AUTHFLAG.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUTHFLAG-FS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CASE-FILE.
+       01  CASE-REC.
+           05  CS-DISP-ID          PIC X(12).
+           05  CS-CARD-NUM         PIC X(16).
+           05  CS-PROV-ISSUED      PIC X.
+           05  CS-PROV-AMOUNT      PIC S9(9)V99.
+           05  CS-PROV-REVERSED    PIC X.
+           05  CS-PROV-REVERSAL-AMT PIC S9(9)V99.
+           05  CS-RESOLUTION-CODE  PIC X(2).
+           05  CS-LAST-UPDATE      PIC 9(8).
+           05  CS-FALLBACK-LIAB    PIC X.
+       FD  AUTHFLAG-FILE.
+       01  AUTHFLAG-REC.
+           05  AF-PAN              PIC X(16).
+           05  AF-AUTH-DATE        PIC 9(8).
+           05  AF-FALLBACK-LIAB    PIC X(1).
        WORKING-STORAGE SECTION.
+       01  WS-CASE-FS                PIC XX.
+       01  WS-AUTHFLAG-FS            PIC XX.
+       01  WS-AUTHFLAG-TABLE.
+           05  WS-AF-ENTRY OCCURS 1000 TIMES.
+               10  WS-AF-PAN           PIC X(16).
+               10  WS-AF-AUTH-DATE     PIC 9(8).
+               10  WS-AF-FALLBACK-LIAB PIC X(1).
+       01  WS-AUTHFLAG-COUNT          PIC 9(4) VALUE 0.
+       01  WS-AUTHFLAG-MAX            PIC 9(4) VALUE 1000.
+       01  WS-AUTHFLAG-IDX            PIC 9(4).
+       01  WS-AUTHFLAG-MATCH-IDX      PIC 9(4) VALUE 0.
+       01  WS-CASE-TABLE.
+           05  WS-CASE-ENTRY OCCURS 1000 TIMES.
+               10  WS-CS-DISP-ID       PIC X(12).
+               10  WS-CS-CARD-NUM      PIC X(16).
+               10  WS-CS-PROV-ISSUED   PIC X.
+               10  WS-CS-PROV-AMOUNT   PIC S9(9)V99 COMP-3.
+               10  WS-CS-PROV-REVERSED PIC X.
+               10  WS-CS-PROV-REV-AMT  PIC S9(9)V99 COMP-3.
+               10  WS-CS-RESOLUTION    PIC X(2).
+               10  WS-CS-LAST-UPDATE   PIC 9(8).
+               10  WS-CS-FALLBACK-LIAB PIC X.
+       01  WS-CASE-COUNT              PIC 9(4) VALUE 0.
+       01  WS-CASE-MAX                PIC 9(4) VALUE 1000.
+       01  WS-CASE-IDX                PIC 9(4).
+       01  WS-CASE-MATCH-IDX          PIC 9(4) VALUE 0.
        01 WS-DISPUTE.
            05 WS-DISP-ID            PIC X(12).
            05 WS-CARD-NUM           PIC X(16).
@@ -29,6 +93,9 @@
                88 WS-MERCH-DENY     VALUE 'D'.
                88 WS-MERCH-PARTIAL  VALUE 'P'.
                88 WS-MERCH-NONE     VALUE 'N'.
+               88 WS-MERCH-SUBSTAN  VALUE 'S'.
+           05 WS-FALLBACK-LIAB-SHIFT PIC X(1) VALUE 'N'.
+               88 WS-FALLBACK-LIAB-MERCH VALUE 'Y'.
        01 WS-TIMELINE.
            05 WS-DAYS-SINCE-TXN     PIC S9(5) COMP-3.
            05 WS-DAYS-SINCE-DISP    PIC S9(5) COMP-3.
@@ -42,6 +109,9 @@
                88 WS-HAS-PROV       VALUE 'Y'.
            05 WS-PROV-DUE           PIC X VALUE 'N'.
                88 WS-NEEDS-PROV     VALUE 'Y'.
+           05 WS-PROV-REVERSED      PIC X VALUE 'N'.
+               88 WS-HAS-REVERSAL   VALUE 'Y'.
+           05 WS-PROV-REVERSAL-AMT  PIC S9(9)V99 COMP-3.
        01 WS-RESOLUTION.
            05 WS-RESOLUTION-CODE    PIC X(2).
                88 WS-RESOLVED-CUST  VALUE 'CC'.
@@ -61,6 +131,10 @@
        PROCEDURE DIVISION.
        0000-MAIN-CONTROL.
            PERFORM 1000-INITIALIZE
+           PERFORM 1100-LOAD-CASE-TABLE
+           PERFORM 1150-LOAD-AUTHFLAG-TABLE
+           PERFORM 1200-APPLY-CASE-STATE
+           PERFORM 1250-APPLY-FALLBACK-LIAB
            PERFORM 2000-VALIDATE-DISPUTE
            IF WS-IS-VALID
                PERFORM 3000-CALC-TIMELINES
@@ -68,6 +142,7 @@
                PERFORM 5000-ASSESS-PROVISIONAL
                PERFORM 6000-RESOLVE-DISPUTE
                PERFORM 7000-CALC-FINANCIALS
+               PERFORM 7100-SAVE-CASE-TABLE
            END-IF
            PERFORM 8000-DISPLAY-RESULT
            STOP RUN.
@@ -86,7 +161,96 @@
            MOVE 0 TO WS-CUST-REFUND
            MOVE 0 TO WS-MERCH-CHARGE
            MOVE 0 TO WS-NETWORK-FEE
-           MOVE SPACES TO WS-ERROR-MSG.
+           MOVE SPACES TO WS-ERROR-MSG
+           MOVE 0 TO WS-PROV-REVERSAL-AMT
+           MOVE 'N' TO WS-FALLBACK-LIAB-SHIFT.
+
+       1100-LOAD-CASE-TABLE.
+           MOVE 0 TO WS-CASE-COUNT
+           OPEN INPUT CASE-FILE
+           IF WS-CASE-FS = '00'
+               PERFORM UNTIL WS-CASE-FS NOT = '00'
+                   READ CASE-FILE
+                       AT END MOVE '10' TO WS-CASE-FS
+                       NOT AT END PERFORM 1110-ADD-CASE-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE CASE-FILE
+           END-IF.
+
+       1110-ADD-CASE-ENTRY.
+           IF WS-CASE-COUNT < WS-CASE-MAX
+               ADD 1 TO WS-CASE-COUNT
+               MOVE CS-DISP-ID TO WS-CS-DISP-ID(WS-CASE-COUNT)
+               MOVE CS-CARD-NUM TO WS-CS-CARD-NUM(WS-CASE-COUNT)
+               MOVE CS-PROV-ISSUED TO WS-CS-PROV-ISSUED(WS-CASE-COUNT)
+               MOVE CS-PROV-AMOUNT TO WS-CS-PROV-AMOUNT(WS-CASE-COUNT)
+               MOVE CS-PROV-REVERSED
+                   TO WS-CS-PROV-REVERSED(WS-CASE-COUNT)
+               MOVE CS-PROV-REVERSAL-AMT
+                   TO WS-CS-PROV-REV-AMT(WS-CASE-COUNT)
+               MOVE CS-RESOLUTION-CODE
+                   TO WS-CS-RESOLUTION(WS-CASE-COUNT)
+               MOVE CS-LAST-UPDATE TO WS-CS-LAST-UPDATE(WS-CASE-COUNT)
+               MOVE CS-FALLBACK-LIAB
+                   TO WS-CS-FALLBACK-LIAB(WS-CASE-COUNT)
+           END-IF.
+
+       1150-LOAD-AUTHFLAG-TABLE.
+           MOVE 0 TO WS-AUTHFLAG-COUNT
+           OPEN INPUT AUTHFLAG-FILE
+           IF WS-AUTHFLAG-FS = '00'
+               PERFORM UNTIL WS-AUTHFLAG-FS NOT = '00'
+                   READ AUTHFLAG-FILE
+                       AT END MOVE '10' TO WS-AUTHFLAG-FS
+                       NOT AT END PERFORM 1160-ADD-AUTHFLAG-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE AUTHFLAG-FILE
+           END-IF.
+
+       1160-ADD-AUTHFLAG-ENTRY.
+           IF WS-AUTHFLAG-COUNT < WS-AUTHFLAG-MAX
+               ADD 1 TO WS-AUTHFLAG-COUNT
+               MOVE AF-PAN TO WS-AF-PAN(WS-AUTHFLAG-COUNT)
+               MOVE AF-AUTH-DATE TO WS-AF-AUTH-DATE(WS-AUTHFLAG-COUNT)
+               MOVE AF-FALLBACK-LIAB
+                   TO WS-AF-FALLBACK-LIAB(WS-AUTHFLAG-COUNT)
+           END-IF.
+
+       1200-APPLY-CASE-STATE.
+           MOVE 0 TO WS-CASE-MATCH-IDX
+           PERFORM VARYING WS-CASE-IDX FROM 1 BY 1
+               UNTIL WS-CASE-IDX > WS-CASE-COUNT
+               IF WS-CS-DISP-ID(WS-CASE-IDX) = WS-DISP-ID
+                   MOVE WS-CASE-IDX TO WS-CASE-MATCH-IDX
+               END-IF
+           END-PERFORM
+           IF WS-CASE-MATCH-IDX > 0
+               MOVE WS-CS-PROV-ISSUED(WS-CASE-MATCH-IDX)
+                   TO WS-PROV-ISSUED
+               MOVE WS-CS-PROV-AMOUNT(WS-CASE-MATCH-IDX)
+                   TO WS-PROV-AMOUNT
+               MOVE WS-CS-PROV-REVERSED(WS-CASE-MATCH-IDX)
+                   TO WS-PROV-REVERSED
+               MOVE WS-CS-PROV-REV-AMT(WS-CASE-MATCH-IDX)
+                   TO WS-PROV-REVERSAL-AMT
+           END-IF.
+
+       1250-APPLY-FALLBACK-LIAB.
+           MOVE 0 TO WS-AUTHFLAG-MATCH-IDX
+           PERFORM VARYING WS-AUTHFLAG-IDX FROM 1 BY 1
+               UNTIL WS-AUTHFLAG-IDX > WS-AUTHFLAG-COUNT
+               IF WS-AF-PAN(WS-AUTHFLAG-IDX) = WS-CARD-NUM
+                   AND WS-AF-AUTH-DATE(WS-AUTHFLAG-IDX) = WS-TXN-DATE
+                   MOVE WS-AUTHFLAG-IDX TO WS-AUTHFLAG-MATCH-IDX
+               END-IF
+           END-PERFORM
+           IF WS-AUTHFLAG-MATCH-IDX > 0
+               MOVE WS-AF-FALLBACK-LIAB(WS-AUTHFLAG-MATCH-IDX)
+                   TO WS-FALLBACK-LIAB-SHIFT
+           END-IF.
+
        2000-VALIDATE-DISPUTE.
            IF WS-DISP-AMOUNT <= 0
                MOVE 'N' TO WS-VALID-FLAG
@@ -138,9 +302,19 @@
                END-IF
            END-IF.
        6000-RESOLVE-DISPUTE.
+           IF WS-UNAUTHORIZED AND WS-FALLBACK-LIAB-MERCH
+      *        CHIP FALLBACK LIABILITY SHIFT - MERCHANT BEARS THE
+      *        FRAUD LOSS REGARDLESS OF MERCHANT RESPONSE.
+               MOVE 'CC' TO WS-RESOLUTION-CODE
+           ELSE
+               PERFORM 6100-RESOLVE-BY-MERCH-RESPONSE
+           END-IF.
+       6100-RESOLVE-BY-MERCH-RESPONSE.
            EVALUATE TRUE
                WHEN WS-MERCH-ACCEPT
                    MOVE 'CC' TO WS-RESOLUTION-CODE
+               WHEN WS-MERCH-SUBSTAN
+                   MOVE 'CM' TO WS-RESOLUTION-CODE
                WHEN WS-MERCH-PARTIAL
                    MOVE 'SP' TO WS-RESOLUTION-CODE
                    MOVE 0.50 TO WS-PARTIAL-PCT
@@ -169,6 +343,14 @@
                    MOVE WS-DISP-AMOUNT TO WS-CUST-REFUND
                    MOVE WS-DISP-AMOUNT TO WS-MERCH-CHARGE
                    COMPUTE WS-NETWORK-FEE = 25.00
+               WHEN WS-RESOLVED-MERCH
+                   MOVE 0 TO WS-CUST-REFUND
+                   MOVE 0 TO WS-MERCH-CHARGE
+                   COMPUTE WS-NETWORK-FEE = 10.00
+                   IF WS-HAS-PROV AND NOT WS-HAS-REVERSAL
+                       MOVE WS-PROV-AMOUNT TO WS-PROV-REVERSAL-AMT
+                       MOVE 'Y' TO WS-PROV-REVERSED
+                   END-IF
                WHEN WS-RESOLVED-SPLIT
                    COMPUTE WS-CUST-REFUND ROUNDED =
                        WS-DISP-AMOUNT * WS-PARTIAL-PCT
@@ -184,6 +366,50 @@
                    MOVE 0 TO WS-MERCH-CHARGE
                    MOVE 0 TO WS-NETWORK-FEE
            END-EVALUATE.
+
+       7100-SAVE-CASE-TABLE.
+           IF WS-CASE-MATCH-IDX = 0
+               IF WS-CASE-COUNT < WS-CASE-MAX
+                   ADD 1 TO WS-CASE-COUNT
+                   MOVE WS-CASE-COUNT TO WS-CASE-MATCH-IDX
+               ELSE
+                   MOVE WS-CASE-MAX TO WS-CASE-MATCH-IDX
+               END-IF
+           END-IF
+           MOVE WS-DISP-ID TO WS-CS-DISP-ID(WS-CASE-MATCH-IDX)
+           MOVE WS-CARD-NUM TO WS-CS-CARD-NUM(WS-CASE-MATCH-IDX)
+           IF WS-NEEDS-PROV OR WS-HAS-PROV
+               MOVE 'Y' TO WS-CS-PROV-ISSUED(WS-CASE-MATCH-IDX)
+               MOVE WS-PROV-AMOUNT
+                   TO WS-CS-PROV-AMOUNT(WS-CASE-MATCH-IDX)
+           END-IF
+           MOVE WS-PROV-REVERSED
+               TO WS-CS-PROV-REVERSED(WS-CASE-MATCH-IDX)
+           MOVE WS-PROV-REVERSAL-AMT
+               TO WS-CS-PROV-REV-AMT(WS-CASE-MATCH-IDX)
+           MOVE WS-RESOLUTION-CODE
+               TO WS-CS-RESOLUTION(WS-CASE-MATCH-IDX)
+           MOVE WS-CURRENT-DATE
+               TO WS-CS-LAST-UPDATE(WS-CASE-MATCH-IDX)
+           MOVE WS-FALLBACK-LIAB-SHIFT
+               TO WS-CS-FALLBACK-LIAB(WS-CASE-MATCH-IDX)
+           OPEN OUTPUT CASE-FILE
+           PERFORM VARYING WS-CASE-IDX FROM 1 BY 1
+               UNTIL WS-CASE-IDX > WS-CASE-COUNT
+               MOVE WS-CS-DISP-ID(WS-CASE-IDX) TO CS-DISP-ID
+               MOVE WS-CS-CARD-NUM(WS-CASE-IDX) TO CS-CARD-NUM
+               MOVE WS-CS-PROV-ISSUED(WS-CASE-IDX) TO CS-PROV-ISSUED
+               MOVE WS-CS-PROV-AMOUNT(WS-CASE-IDX) TO CS-PROV-AMOUNT
+               MOVE WS-CS-PROV-REVERSED(WS-CASE-IDX)
+                   TO CS-PROV-REVERSED
+               MOVE WS-CS-PROV-REV-AMT(WS-CASE-IDX)
+                   TO CS-PROV-REVERSAL-AMT
+               MOVE WS-CS-RESOLUTION(WS-CASE-IDX) TO CS-RESOLUTION-CODE
+               MOVE WS-CS-LAST-UPDATE(WS-CASE-IDX) TO CS-LAST-UPDATE
+               MOVE WS-CS-FALLBACK-LIAB(WS-CASE-IDX) TO CS-FALLBACK-LIAB
+               WRITE CASE-REC
+           END-PERFORM
+           CLOSE CASE-FILE.
        8000-DISPLAY-RESULT.
            DISPLAY '========================================='
            DISPLAY 'DISPUTE RESOLUTION REPORT'
@@ -198,13 +424,21 @@
                DISPLAY 'DAYS IN DISPUTE: ' WS-DAYS-SINCE-DISP
                DISPLAY 'DEADLINE:        ' WS-DEADLINE-DATE
                DISPLAY 'MERCHANT RESP:   ' WS-MERCH-RESPONSE
+               IF WS-FALLBACK-LIAB-MERCH
+                   DISPLAY 'CHIP FALLBACK:   LIABILITY SHIFTED TO '
+                       'MERCHANT'
+               END-IF
                DISPLAY 'RESOLUTION:      ' WS-RESOLUTION-CODE
                DISPLAY 'CUST REFUND:     ' WS-CUST-REFUND
                DISPLAY 'MERCH CHARGE:    ' WS-MERCH-CHARGE
                DISPLAY 'NETWORK FEE:     ' WS-NETWORK-FEE
-               IF WS-NEEDS-PROV
+               IF WS-NEEDS-PROV OR WS-HAS-PROV
                    DISPLAY 'PROVISIONAL DUE: ' WS-PROV-AMOUNT
                END-IF
+               IF WS-HAS-REVERSAL
+                   DISPLAY 'PROV CREDIT REVERSED: '
+                       WS-PROV-REVERSAL-AMT
+               END-IF
            ELSE
                DISPLAY 'ERROR: ' WS-ERROR-MSG
            END-IF
