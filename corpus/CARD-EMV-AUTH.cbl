@@ -1,7 +1,33 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CARD-EMV-AUTH.
+      *================================================================*
+      * 2024-11-04 Added WS-CHIP-CARD-IND (does the plastic have a     *
+      *            chip) and WS-FALLBACK-LIAB-SHIFT so a swipe on a    *
+      *            chip-capable card ("chip fallback") is captured on  *
+      *            the authorization record for CARD-DISPUTE-ENGINE to *
+      *            carry through when a fallback transaction later     *
+      *            turns out to be fraudulent.                         *
+      * 2024-11-09 A chip-fallback approval now writes the PAN/auth    *
+      *            date/liability flag to AUTHFLAG.DAT so CARD-DISPUTE *
+      *            -ENGINE can look up the liability shift for the     *
+      *            disputed transaction instead of computing its own,  *
+      *            disconnected copy of the flag.                      *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUTHFLAG-FILE ASSIGN TO 'AUTHFLAG.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUTHFLAG-FS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUTHFLAG-FILE.
+       01  AUTHFLAG-REC.
+           05  AF-PAN              PIC X(16).
+           05  AF-AUTH-DATE        PIC 9(8).
+           05  AF-FALLBACK-LIAB    PIC X(1).
        WORKING-STORAGE SECTION.
+       01 WS-AUTHFLAG-FS          PIC XX.
        01 WS-AUTH-REQUEST.
            05 WS-PAN              PIC X(16).
            05 WS-ENTRY-MODE       PIC X(2).
@@ -23,6 +49,10 @@
            05 WS-CURRENT-BAL      PIC S9(7)V99 COMP-3.
            05 WS-AVAILABLE        PIC S9(7)V99 COMP-3.
            05 WS-EXPIRY-DATE      PIC 9(4).
+           05 WS-CHIP-CARD-IND    PIC X(1) VALUE 'Y'.
+               88 CARD-HAS-CHIP   VALUE 'Y'.
+       01 WS-FALLBACK-LIAB-SHIFT  PIC X(1) VALUE 'N'.
+           88 FALLBACK-LIAB-MERCH VALUE 'Y'.
        01 WS-RISK-FLAGS.
            05 WS-CVV-MATCH        PIC X VALUE 'N'.
                88 CVV-OK          VALUE 'Y'.
@@ -41,11 +71,15 @@
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-CHECK-CARD-STATUS
+           PERFORM 1500-CHECK-FALLBACK
            IF CS-ACTIVE
                PERFORM 2000-CHECK-BALANCE
                PERFORM 3000-RISK-ASSESS
                PERFORM 4000-MAKE-DECISION
            END-IF
+           IF FALLBACK-LIAB-MERCH AND WS-RESP-CODE = '00'
+               PERFORM 4500-RECORD-FALLBACK-LIAB
+           END-IF
            PERFORM 5000-OUTPUT
            STOP RUN.
        1000-CHECK-CARD-STATUS.
@@ -57,6 +91,12 @@
                MOVE '41' TO WS-RESP-CODE
                MOVE 'CARD REPORTED LOST' TO WS-RESP-MSG
            END-IF.
+       1500-CHECK-FALLBACK.
+           IF EM-SWIPE AND CARD-HAS-CHIP
+               SET FALLBACK-LIAB-MERCH TO TRUE
+           ELSE
+               MOVE 'N' TO WS-FALLBACK-LIAB-SHIFT
+           END-IF.
        2000-CHECK-BALANCE.
            COMPUTE WS-AVAILABLE =
                WS-CREDIT-LIMIT - WS-CURRENT-BAL
@@ -104,6 +144,16 @@
                    ADD WS-AUTH-AMT TO WS-CURRENT-BAL
                END-IF
            END-IF.
+       4500-RECORD-FALLBACK-LIAB.
+           OPEN EXTEND AUTHFLAG-FILE
+           IF WS-AUTHFLAG-FS NOT = '00' AND WS-AUTHFLAG-FS NOT = '05'
+               OPEN OUTPUT AUTHFLAG-FILE
+           END-IF
+           MOVE WS-PAN TO AF-PAN
+           MOVE WS-AUTH-DATE TO AF-AUTH-DATE
+           MOVE WS-FALLBACK-LIAB-SHIFT TO AF-FALLBACK-LIAB
+           WRITE AUTHFLAG-REC
+           CLOSE AUTHFLAG-FILE.
        5000-OUTPUT.
            DISPLAY 'EMV AUTHORIZATION'
            DISPLAY '================='
@@ -113,6 +163,9 @@
            DISPLAY 'RISK:     ' WS-RISK-SCORE
            DISPLAY 'RESPONSE: ' WS-RESP-CODE
            DISPLAY 'MESSAGE:  ' WS-RESP-MSG
+           IF FALLBACK-LIAB-MERCH
+               DISPLAY 'CHIP FALLBACK - LIABILITY SHIFTED TO MERCHANT'
+           END-IF
            IF WS-RESP-CODE = '00'
                DISPLAY 'AUTH CODE:' WS-AUTH-CODE
                DISPLAY 'NEW BAL:  $' WS-CURRENT-BAL
