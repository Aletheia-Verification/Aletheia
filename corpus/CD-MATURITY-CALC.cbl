@@ -4,6 +4,12 @@
       * Certificate of Deposit Maturity and Penalty Calculator         *
       * Computes maturity value, APY, and early withdrawal penalties   *
       * for various CD term structures.                                *
+      *================================================================*
+      * 2024-11-04 Added the maturity-notice lead time and the auto-   *
+      *            renewal opt-out grace window that follows it, so    *
+      *            the report shows whether a notice is due and        *
+      *            whether the CD is still inside its opt-out window   *
+      *            or has already rolled into its next term.           *
       *================================================================*
 
        DATA DIVISION.
@@ -62,6 +68,21 @@
        01  WS-ERROR-COUNT            PIC S9(5) COMP-3.
        01  WS-TEMP-CALC              PIC S9(13)V9(4) COMP-3.
 
+      *--- Maturity Notice Fields ---*
+       01  WS-NOTICE-DAYS            PIC S9(3) COMP-3 VALUE 30.
+       01  WS-DAYS-TO-MATURITY       PIC S9(8) COMP-3.
+       01  WS-NOTICE-DUE-FLAG        PIC X VALUE 'N'.
+           88 WS-NOTICE-DUE          VALUE 'Y'.
+
+      *--- Auto-Renewal Opt-Out Fields ---*
+       01  WS-GRACE-DAYS             PIC S9(3) COMP-3 VALUE 10.
+       01  WS-DAYS-PAST-MATURITY     PIC S9(8) COMP-3.
+       01  WS-AUTO-RENEW-IND         PIC X VALUE 'Y'.
+           88 WS-AUTO-RENEWS         VALUE 'Y'.
+       01  WS-OPT-OUT-IND            PIC X VALUE 'N'.
+           88 WS-OPTED-OUT           VALUE 'Y'.
+       01  WS-RENEWAL-STATUS         PIC X(27).
+
        PROCEDURE DIVISION.
 
        0000-MAIN-CONTROL.
@@ -70,6 +91,8 @@
            PERFORM 3000-COMPUTE-MATURITY
            PERFORM 4000-CALCULATE-APY
            PERFORM 5000-CHECK-EARLY-WITHDRAWAL
+           PERFORM 7000-CHECK-MATURITY-NOTICE
+           PERFORM 7100-CHECK-RENEWAL-WINDOW
            PERFORM 6000-DISPLAY-RESULTS
            STOP RUN.
 
@@ -191,6 +214,36 @@
                    WS-ACCRUED-TO-DATE
            END-IF.
 
+       7000-CHECK-MATURITY-NOTICE.
+           COMPUTE WS-DAYS-TO-MATURITY =
+               FUNCTION INTEGER-OF-DATE(WS-MATURITY-DATE)
+               - FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE)
+           IF WS-DAYS-TO-MATURITY > 0
+               AND WS-DAYS-TO-MATURITY <= WS-NOTICE-DAYS
+               SET WS-NOTICE-DUE TO TRUE
+           ELSE
+               MOVE 'N' TO WS-NOTICE-DUE-FLAG
+           END-IF.
+
+       7100-CHECK-RENEWAL-WINDOW.
+           IF WS-CURRENT-DATE < WS-MATURITY-DATE
+               MOVE 'NOT YET MATURED' TO WS-RENEWAL-STATUS
+           ELSE
+               COMPUTE WS-DAYS-PAST-MATURITY =
+                   FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE)
+                   - FUNCTION INTEGER-OF-DATE(WS-MATURITY-DATE)
+               IF NOT WS-AUTO-RENEWS OR WS-OPTED-OUT
+                   MOVE 'MATURED - NOT RENEWED' TO WS-RENEWAL-STATUS
+               ELSE
+                   IF WS-DAYS-PAST-MATURITY <= WS-GRACE-DAYS
+                       MOVE 'GRACE PERIOD - OPT-OUT OPEN'
+                           TO WS-RENEWAL-STATUS
+                   ELSE
+                       MOVE 'AUTO-RENEWED' TO WS-RENEWAL-STATUS
+                   END-IF
+               END-IF
+           END-IF.
+
        6000-DISPLAY-RESULTS.
            MOVE WS-CD-PRINCIPAL TO WS-DISP-PRINCIPAL
            DISPLAY "=== CD MATURITY REPORT ==="
@@ -216,5 +269,10 @@
            ELSE
                DISPLAY "CD HELD TO MATURITY"
            END-IF
+           IF WS-NOTICE-DUE
+               DISPLAY "MATURITY NOTICE DUE - DAYS LEFT: "
+                   WS-DAYS-TO-MATURITY
+           END-IF
+           DISPLAY "RENEWAL STATUS: " WS-RENEWAL-STATUS
            DISPLAY "PERIODS PROCESSED: " WS-PROCESS-COUNT
            DISPLAY "=== END REPORT ===".
