@@ -4,6 +4,12 @@
       * Check Hold Policy Engine (Reg CC Compliance)                   *
       * Determines hold periods based on check type, amount,           *
       * account age, and exception conditions per Regulation CC.       *
+      *================================================================*
+      * 2026-08-08 Added the emergency-conditions exception: deposits  *
+      *            made at a branch under an active disaster/emergency *
+      *            declaration now get the extended disaster hold      *
+      *            instead of the normal schedule, per a small table   *
+      *            of declared branches maintained by operations.      *
       *================================================================*
        DATA DIVISION.
        WORKING-STORAGE SECTION.
@@ -16,8 +22,21 @@
                10  WS-DEP-AVAIL-AMT  PIC S9(9)V99 COMP-3.
                10  WS-DEP-HOLD-AMT   PIC S9(9)V99 COMP-3.
                10  WS-DEP-EXCEPTION  PIC 9.
+               10  WS-DEP-BRANCH     PIC X(6).
        01  WS-DEP-IDX               PIC 9(3).
        01  WS-DEP-COUNT             PIC 9(3).
+      *--- Disaster/Emergency Exception Table ---
+       01  WS-DISASTER-TABLE.
+           05  WS-DISASTER-ENTRY OCCURS 5 TIMES.
+               10  WS-DIS-BRANCH     PIC X(6).
+               10  WS-DIS-HOLD-DAYS  PIC S9(3) COMP-3.
+               10  WS-DIS-ACTIVE     PIC X.
+                   88  WS-DIS-IS-ACTIVE VALUE 'Y'.
+       01  WS-DISASTER-COUNT        PIC 9(3).
+       01  WS-DISASTER-IDX          PIC 9(3).
+       01  WS-DISASTER-MATCH-FLAG   PIC X.
+           88  WS-DISASTER-MATCHED  VALUE 'Y'.
+       01  WS-DISASTER-COUNT-HIT    PIC S9(3) COMP-3.
       *--- Check Type Values ---
        01  WS-CHK-TYPE-VAL          PIC 9.
            88  WS-CHK-LOCAL         VALUE 1.
@@ -83,30 +102,47 @@
            MOVE 0 TO WS-TOTAL-DEPOSITED
            MOVE 0 TO WS-TOTAL-AVAILABLE
            MOVE 0 TO WS-TOTAL-ON-HOLD
+           MOVE 0 TO WS-DISASTER-COUNT-HIT
            IF WS-ACCT-AGE-DAYS <= WS-NEW-ACCT-DAYS
                MOVE 1 TO WS-ACCT-NEW
-           END-IF.
+           END-IF
+           MOVE 3 TO WS-DISASTER-COUNT
+           MOVE "BR0012" TO WS-DIS-BRANCH(1)
+           MOVE 15 TO WS-DIS-HOLD-DAYS(1)
+           MOVE "Y" TO WS-DIS-ACTIVE(1)
+           MOVE "BR0045" TO WS-DIS-BRANCH(2)
+           MOVE 15 TO WS-DIS-HOLD-DAYS(2)
+           MOVE "N" TO WS-DIS-ACTIVE(2)
+           MOVE "BR0099" TO WS-DIS-BRANCH(3)
+           MOVE 11 TO WS-DIS-HOLD-DAYS(3)
+           MOVE "Y" TO WS-DIS-ACTIVE(3).
 
        2000-LOAD-DEPOSITS.
            MOVE 6 TO WS-DEP-COUNT
            MOVE 3 TO WS-DEP-CHK-TYPE(1)
            MOVE 1500.00 TO WS-DEP-AMOUNT(1)
            MOVE 0 TO WS-DEP-EXCEPTION(1)
+           MOVE "BR0030" TO WS-DEP-BRANCH(1)
            MOVE 1 TO WS-DEP-CHK-TYPE(2)
            MOVE 3200.00 TO WS-DEP-AMOUNT(2)
            MOVE 0 TO WS-DEP-EXCEPTION(2)
+           MOVE "BR0012" TO WS-DEP-BRANCH(2)
            MOVE 2 TO WS-DEP-CHK-TYPE(3)
            MOVE 8500.00 TO WS-DEP-AMOUNT(3)
            MOVE 0 TO WS-DEP-EXCEPTION(3)
+           MOVE "BR0030" TO WS-DEP-BRANCH(3)
            MOVE 4 TO WS-DEP-CHK-TYPE(4)
            MOVE 2000.00 TO WS-DEP-AMOUNT(4)
            MOVE 0 TO WS-DEP-EXCEPTION(4)
+           MOVE "BR0030" TO WS-DEP-BRANCH(4)
            MOVE 5 TO WS-DEP-CHK-TYPE(5)
            MOVE 750.00 TO WS-DEP-AMOUNT(5)
            MOVE 0 TO WS-DEP-EXCEPTION(5)
+           MOVE "BR0099" TO WS-DEP-BRANCH(5)
            MOVE 1 TO WS-DEP-CHK-TYPE(6)
            MOVE 450.00 TO WS-DEP-AMOUNT(6)
-           MOVE 1 TO WS-DEP-EXCEPTION(6).
+           MOVE 1 TO WS-DEP-EXCEPTION(6)
+           MOVE "BR0030" TO WS-DEP-BRANCH(6).
 
        3000-APPLY-HOLD-POLICY.
            PERFORM VARYING WS-DEP-IDX FROM 1 BY 1
@@ -146,8 +182,26 @@
                        ADD 2 TO WS-DEP-HOLD-DAYS(WS-DEP-IDX)
                    END-IF
                END-IF
+               PERFORM 3100-CHECK-DISASTER-EXCEPTION
            END-PERFORM.
 
+       3100-CHECK-DISASTER-EXCEPTION.
+           MOVE 'N' TO WS-DISASTER-MATCH-FLAG
+           PERFORM VARYING WS-DISASTER-IDX FROM 1 BY 1
+               UNTIL WS-DISASTER-IDX > WS-DISASTER-COUNT
+               IF WS-DIS-BRANCH(WS-DISASTER-IDX) =
+                   WS-DEP-BRANCH(WS-DEP-IDX)
+                   AND WS-DIS-IS-ACTIVE(WS-DISASTER-IDX)
+                   MOVE 'Y' TO WS-DISASTER-MATCH-FLAG
+                   MOVE WS-DIS-HOLD-DAYS(WS-DISASTER-IDX)
+                       TO WS-DEP-HOLD-DAYS(WS-DEP-IDX)
+               END-IF
+           END-PERFORM
+           IF WS-DISASTER-MATCHED
+               MOVE 2 TO WS-DEP-EXCEPTION(WS-DEP-IDX)
+               ADD 1 TO WS-DISASTER-COUNT-HIT
+           END-IF.
+
        4000-COMPUTE-AVAILABILITY.
            PERFORM VARYING WS-DEP-IDX FROM 1 BY 1
                UNTIL WS-DEP-IDX > WS-DEP-COUNT
@@ -210,6 +264,10 @@
                IF WS-DEP-EXCEPTION(WS-DEP-IDX) = 1
                    DISPLAY "  ** EXCEPTION HOLD **"
                END-IF
+               IF WS-DEP-EXCEPTION(WS-DEP-IDX) = 2
+                   DISPLAY "  ** DISASTER/EMERGENCY HOLD ("
+                       WS-DEP-BRANCH(WS-DEP-IDX) ") **"
+               END-IF
            END-PERFORM
            DISPLAY "--- AVAILABILITY ---"
            MOVE WS-TOTAL-DEPOSITED TO WS-DISP-AMT
@@ -218,4 +276,6 @@
            DISPLAY "AVAILABLE:  " WS-DISP-AMT
            MOVE WS-TOTAL-ON-HOLD TO WS-DISP-AMT
            DISPLAY "ON HOLD:    " WS-DISP-AMT
+           MOVE WS-DISASTER-COUNT-HIT TO WS-DISP-CT
+           DISPLAY "DISASTER HOLDS APPLIED: " WS-DISP-CT
            DISPLAY "========================================".
