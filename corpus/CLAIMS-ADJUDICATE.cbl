@@ -4,6 +4,14 @@
       * CLAIMS ADJUDICATION ENGINE
       * Reads pending claims, validates coverage, applies deductibles,
       * co-pay, and benefit limits, then writes payment or denial.
+      *================================================================
+      * 2024-11-04 Added subrogation recovery case tracking. A paid    *
+      *            claim flagged third-party-liable opens a case in    *
+      *            SUBROCASE.DAT for the plan's paid amount; a         *
+      *            resubmission of the same claim ID carrying a        *
+      *            recovery amount posts against that case and moves   *
+      *            its status through PARTIAL to CLOSED as recoveries  *
+      *            catch up to the demand.                             *
       *================================================================
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -12,6 +20,9 @@
                FILE STATUS IS WS-CLM-FS.
            SELECT PAYMENT-FILE ASSIGN TO 'CLMPAY'
                FILE STATUS IS WS-PAY-FS.
+           SELECT SUBRO-FILE ASSIGN TO 'SUBROCASE.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUB-FS.
        DATA DIVISION.
        FILE SECTION.
        FD CLAIM-FILE.
@@ -31,6 +42,20 @@
            05 CLM-IN-NETWORK           PIC X(1).
                88 CLM-NETWORK-YES      VALUE 'Y'.
                88 CLM-NETWORK-NO       VALUE 'N'.
+           05 CLM-THIRD-PARTY-LIAB     PIC X(1).
+               88 CLM-SUBRO-FLAG       VALUE 'Y'.
+           05 CLM-SUBRO-RECOVERY-AMT   PIC S9(7)V99 COMP-3.
+       FD SUBRO-FILE.
+       01 SUBRO-RECORD.
+           05 SR-CLAIM-ID               PIC X(15).
+           05 SR-DEMAND-AMT             PIC S9(9)V99 COMP-3.
+           05 SR-RECOVERED-AMT          PIC S9(9)V99 COMP-3.
+           05 SR-STATUS                 PIC X(1).
+               88 SR-OPEN                VALUE 'O'.
+               88 SR-PARTIAL             VALUE 'P'.
+               88 SR-CLOSED              VALUE 'C'.
+               88 SR-WRITTEN-OFF         VALUE 'W'.
+           05 SR-OPEN-DATE               PIC 9(8).
        FD PAYMENT-FILE.
        01 PAY-RECORD.
            05 PAY-CLAIM-ID             PIC X(15).
@@ -45,6 +70,23 @@
        01 WS-FILE-STATUS.
            05 WS-CLM-FS               PIC X(2).
            05 WS-PAY-FS               PIC X(2).
+           05 WS-SUB-FS               PIC X(2).
+       01 WS-SUBRO-TABLE.
+           05 WS-SUBRO-ENTRY OCCURS 500 TIMES INDEXED BY WS-SUB-IDX.
+               10 WS-SR-CLAIM-ID       PIC X(15).
+               10 WS-SR-DEMAND-AMT     PIC S9(9)V99 COMP-3.
+               10 WS-SR-RECOVERED-AMT  PIC S9(9)V99 COMP-3.
+               10 WS-SR-STATUS         PIC X(1).
+                   88 WS-SR-IS-OPEN     VALUE 'O'.
+                   88 WS-SR-IS-PARTIAL  VALUE 'P'.
+                   88 WS-SR-IS-CLOSED   VALUE 'C'.
+                   88 WS-SR-IS-WOFF     VALUE 'W'.
+               10 WS-SR-OPEN-DATE      PIC 9(8).
+       01 WS-SUBRO-COUNT              PIC 9(4) VALUE 0.
+       01 WS-SUBRO-MAX                PIC 9(4) VALUE 500.
+       01 WS-SUBRO-MATCH-IDX          PIC 9(4) VALUE 0.
+       01 WS-SUBRO-OPEN-CASES         PIC 9(5) VALUE 0.
+       01 WS-SUBRO-DEMAND-TOTAL       PIC S9(11)V99 COMP-3 VALUE 0.
        01 WS-FLAGS.
            05 WS-EOF-FLAG             PIC X VALUE 'N'.
                88 WS-EOF              VALUE 'Y'.
@@ -90,17 +132,42 @@
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-OPEN-FILES
+           PERFORM 1100-LOAD-SUBRO-CASES
            PERFORM 2000-READ-CLAIM
            PERFORM 3000-PROCESS-CLAIMS
                UNTIL WS-EOF
            PERFORM 8000-REPORT-TOTALS
            PERFORM 9000-CLOSE-FILES
+           PERFORM 9100-SAVE-SUBRO-CASES
            STOP RUN.
        1000-OPEN-FILES.
            OPEN INPUT CLAIM-FILE
            OPEN OUTPUT PAYMENT-FILE
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            MOVE 0 TO WS-DEDUCT-MET.
+       1100-LOAD-SUBRO-CASES.
+           MOVE 0 TO WS-SUBRO-COUNT
+           OPEN INPUT SUBRO-FILE
+           IF WS-SUB-FS = '00'
+               PERFORM UNTIL WS-SUB-FS NOT = '00'
+                   READ SUBRO-FILE
+                       AT END MOVE '10' TO WS-SUB-FS
+                       NOT AT END PERFORM 1110-ADD-SUBRO-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE SUBRO-FILE
+           END-IF.
+       1110-ADD-SUBRO-ENTRY.
+           IF WS-SUBRO-COUNT < WS-SUBRO-MAX
+               ADD 1 TO WS-SUBRO-COUNT
+               SET WS-SUB-IDX TO WS-SUBRO-COUNT
+               MOVE SR-CLAIM-ID TO WS-SR-CLAIM-ID(WS-SUB-IDX)
+               MOVE SR-DEMAND-AMT TO WS-SR-DEMAND-AMT(WS-SUB-IDX)
+               MOVE SR-RECOVERED-AMT
+                   TO WS-SR-RECOVERED-AMT(WS-SUB-IDX)
+               MOVE SR-STATUS TO WS-SR-STATUS(WS-SUB-IDX)
+               MOVE SR-OPEN-DATE TO WS-SR-OPEN-DATE(WS-SUB-IDX)
+           END-IF.
        2000-READ-CLAIM.
            READ CLAIM-FILE
                AT END
@@ -110,19 +177,50 @@
                ADD 1 TO WS-TOTAL-READ
            END-IF.
        3000-PROCESS-CLAIMS.
-           INITIALIZE PAY-RECORD
-           MOVE CLM-ID TO PAY-CLAIM-ID
-           MOVE 'N' TO WS-DENY-FLAG
-           PERFORM 3100-CHECK-TIMELY-FILING
-           IF NOT WS-DENIED
-               PERFORM 3200-DETERMINE-BENEFIT-LIMIT
-               PERFORM 3300-CALC-ALLOWED-AMT
-               PERFORM 3400-APPLY-DEDUCTIBLE
-               PERFORM 3500-APPLY-COPAY
-               PERFORM 3600-FINALIZE-PAYMENT
+           PERFORM 3050-LOOKUP-SUBRO-CASE
+           IF WS-SUBRO-MATCH-IDX > 0
+               AND CLM-SUBRO-RECOVERY-AMT > 0
+               PERFORM 3060-POST-SUBRO-RECOVERY
+               PERFORM 3065-WRITE-RECOVERY-ACK
+           ELSE
+               INITIALIZE PAY-RECORD
+               MOVE CLM-ID TO PAY-CLAIM-ID
+               MOVE 'N' TO WS-DENY-FLAG
+               PERFORM 3100-CHECK-TIMELY-FILING
+               IF NOT WS-DENIED
+                   PERFORM 3200-DETERMINE-BENEFIT-LIMIT
+                   PERFORM 3300-CALC-ALLOWED-AMT
+                   PERFORM 3400-APPLY-DEDUCTIBLE
+                   PERFORM 3500-APPLY-COPAY
+                   PERFORM 3600-FINALIZE-PAYMENT
+               END-IF
+               PERFORM 4000-WRITE-PAYMENT
            END-IF
-           PERFORM 4000-WRITE-PAYMENT
            PERFORM 2000-READ-CLAIM.
+       3050-LOOKUP-SUBRO-CASE.
+           MOVE 0 TO WS-SUBRO-MATCH-IDX
+           PERFORM VARYING WS-SUB-IDX FROM 1 BY 1
+               UNTIL WS-SUB-IDX > WS-SUBRO-COUNT
+               IF WS-SR-CLAIM-ID(WS-SUB-IDX) = CLM-ID
+                   SET WS-SUBRO-MATCH-IDX TO WS-SUB-IDX
+               END-IF
+           END-PERFORM.
+       3065-WRITE-RECOVERY-ACK.
+           INITIALIZE PAY-RECORD
+           MOVE CLM-ID TO PAY-CLAIM-ID
+           MOVE 'REC' TO PAY-STATUS
+           WRITE PAY-RECORD.
+       3060-POST-SUBRO-RECOVERY.
+           SET WS-SUB-IDX TO WS-SUBRO-MATCH-IDX
+           ADD CLM-SUBRO-RECOVERY-AMT
+               TO WS-SR-RECOVERED-AMT(WS-SUB-IDX)
+           EVALUATE TRUE
+               WHEN WS-SR-RECOVERED-AMT(WS-SUB-IDX) >=
+                   WS-SR-DEMAND-AMT(WS-SUB-IDX)
+                   SET WS-SR-IS-CLOSED(WS-SUB-IDX) TO TRUE
+               WHEN WS-SR-RECOVERED-AMT(WS-SUB-IDX) > 0
+                   SET WS-SR-IS-PARTIAL(WS-SUB-IDX) TO TRUE
+           END-EVALUATE.
        3100-CHECK-TIMELY-FILING.
            COMPUTE WS-DAYS-SINCE-SVC =
                CLM-DATE-FILED - CLM-DATE-OF-SVC
@@ -201,16 +299,60 @@
            MOVE WS-APPLIED-DEDUCT TO PAY-DEDUCTIBLE
            MOVE WS-COPAY-AMT TO PAY-COPAY-AMT
            MOVE WS-PLAN-PORTION TO PAY-PLAN-PAYS
-           MOVE WS-PATIENT-PORTION TO PAY-PATIENT-RESP.
+           MOVE WS-PATIENT-PORTION TO PAY-PATIENT-RESP
+           IF PAY-STATUS = 'PAY' AND CLM-SUBRO-FLAG
+               AND WS-SUBRO-MATCH-IDX = 0
+               PERFORM 3700-OPEN-SUBRO-CASE
+           END-IF.
+       3700-OPEN-SUBRO-CASE.
+           IF WS-SUBRO-COUNT < WS-SUBRO-MAX
+               ADD 1 TO WS-SUBRO-COUNT
+               SET WS-SUB-IDX TO WS-SUBRO-COUNT
+               MOVE CLM-ID TO WS-SR-CLAIM-ID(WS-SUB-IDX)
+               MOVE WS-PLAN-PORTION TO WS-SR-DEMAND-AMT(WS-SUB-IDX)
+               MOVE 0 TO WS-SR-RECOVERED-AMT(WS-SUB-IDX)
+               SET WS-SR-IS-OPEN(WS-SUB-IDX) TO TRUE
+               MOVE WS-CURRENT-DATE TO WS-SR-OPEN-DATE(WS-SUB-IDX)
+           END-IF.
        4000-WRITE-PAYMENT.
            WRITE PAY-RECORD.
        8000-REPORT-TOTALS.
+           PERFORM 8100-TALLY-SUBRO-CASES
            DISPLAY 'CLAIMS ADJUDICATION SUMMARY'
            DISPLAY '==========================='
            DISPLAY 'CLAIMS READ:     ' WS-TOTAL-READ
            DISPLAY 'CLAIMS PAID:     ' WS-TOTAL-PAID
            DISPLAY 'CLAIMS DENIED:   ' WS-TOTAL-DENIED
-           DISPLAY 'TOTAL PAID AMT:  ' WS-TOTAL-PAID-AMT.
+           DISPLAY 'TOTAL PAID AMT:  ' WS-TOTAL-PAID-AMT
+           DISPLAY 'SUBRO OPEN/PART: ' WS-SUBRO-OPEN-CASES
+           DISPLAY 'SUBRO DEMAND OS: ' WS-SUBRO-DEMAND-TOTAL.
+       8100-TALLY-SUBRO-CASES.
+           MOVE 0 TO WS-SUBRO-OPEN-CASES
+           MOVE 0 TO WS-SUBRO-DEMAND-TOTAL
+           PERFORM VARYING WS-SUB-IDX FROM 1 BY 1
+               UNTIL WS-SUB-IDX > WS-SUBRO-COUNT
+               IF WS-SR-IS-OPEN(WS-SUB-IDX)
+                   OR WS-SR-IS-PARTIAL(WS-SUB-IDX)
+                   ADD 1 TO WS-SUBRO-OPEN-CASES
+                   COMPUTE WS-SUBRO-DEMAND-TOTAL =
+                       WS-SUBRO-DEMAND-TOTAL +
+                       WS-SR-DEMAND-AMT(WS-SUB-IDX) -
+                       WS-SR-RECOVERED-AMT(WS-SUB-IDX)
+               END-IF
+           END-PERFORM.
        9000-CLOSE-FILES.
            CLOSE CLAIM-FILE
            CLOSE PAYMENT-FILE.
+       9100-SAVE-SUBRO-CASES.
+           OPEN OUTPUT SUBRO-FILE
+           PERFORM VARYING WS-SUB-IDX FROM 1 BY 1
+               UNTIL WS-SUB-IDX > WS-SUBRO-COUNT
+               MOVE WS-SR-CLAIM-ID(WS-SUB-IDX) TO SR-CLAIM-ID
+               MOVE WS-SR-DEMAND-AMT(WS-SUB-IDX) TO SR-DEMAND-AMT
+               MOVE WS-SR-RECOVERED-AMT(WS-SUB-IDX)
+                   TO SR-RECOVERED-AMT
+               MOVE WS-SR-STATUS(WS-SUB-IDX) TO SR-STATUS
+               MOVE WS-SR-OPEN-DATE(WS-SUB-IDX) TO SR-OPEN-DATE
+               WRITE SUBRO-RECORD
+           END-PERFORM
+           CLOSE SUBRO-FILE.
