@@ -1,5 +1,11 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CLR-CHECK-IMAGE.
+      *================================================================*
+      * 2024-11-19 Added X9.37 image cash letter reference fields      *
+      *            (front/back image references, IRD sequence number, *
+      *            quality flag) so an item can no longer be marked    *
+      *            valid on MICR fields alone without a usable image.  *
+      *================================================================*
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WS-CHECK-DATA.
@@ -13,17 +19,41 @@
        01 WS-ERROR-MSG               PIC X(30).
        01 WS-PARSED-AMT              PIC S9(7)V99 COMP-3.
        01 WS-FORMATTED-MSG           PIC X(60).
+      *--- X9.37 Image Cash Letter References ---
+       01 WS-IMAGE-DATA.
+           05 WS-IMAGE-SEQ-NUM        PIC 9(7).
+           05 WS-IMAGE-FRONT-REF      PIC X(40).
+           05 WS-IMAGE-BACK-REF       PIC X(40).
+           05 WS-IMAGE-VIEW-COUNT     PIC 9(1).
+           05 WS-IMAGE-QUALITY-FLAG   PIC X(1).
+               88 WS-IMAGE-QA-PASS    VALUE 'P'.
+               88 WS-IMAGE-QA-FAIL    VALUE 'F'.
+       01 WS-IMAGE-VALID-FLAG         PIC X VALUE 'N'.
+           88 WS-IMAGE-IS-VALID       VALUE 'Y'.
+       01 WS-IMAGE-ERROR-MSG          PIC X(30).
        PROCEDURE DIVISION.
        0000-MAIN-PROCESS.
            PERFORM 1000-INITIALIZE
            PERFORM 2000-PARSE-MICR
            PERFORM 3000-VALIDATE
+           PERFORM 3500-VALIDATE-IMAGE-REFS
            PERFORM 4000-FORMAT-OUTPUT
            PERFORM 5000-DISPLAY-RESULTS
            STOP RUN.
        1000-INITIALIZE.
            MOVE 'N' TO WS-VALID-FLAG
-           MOVE SPACES TO WS-ERROR-MSG.
+           MOVE SPACES TO WS-ERROR-MSG
+           MOVE 'N' TO WS-IMAGE-VALID-FLAG
+           MOVE SPACES TO WS-IMAGE-ERROR-MSG
+           MOVE '073000176 123456789012 0001045' TO WS-MICR-LINE
+           MOVE '104500' TO WS-AMOUNT-FIELD
+           MOVE 1 TO WS-IMAGE-SEQ-NUM
+           MOVE 'ICL20241119073000176000001F.TIF' TO
+               WS-IMAGE-FRONT-REF
+           MOVE 'ICL20241119073000176000001B.TIF' TO
+               WS-IMAGE-BACK-REF
+           MOVE 2 TO WS-IMAGE-VIEW-COUNT
+           MOVE 'P' TO WS-IMAGE-QUALITY-FLAG.
        2000-PARSE-MICR.
            UNSTRING WS-MICR-LINE
                DELIMITED BY ' '
@@ -45,6 +75,26 @@
            ELSE
                MOVE 'INVALID ROUTING' TO WS-ERROR-MSG
            END-IF.
+       3500-VALIDATE-IMAGE-REFS.
+           IF WS-IMAGE-FRONT-REF = SPACES
+               MOVE 'MISSING FRONT IMAGE' TO WS-IMAGE-ERROR-MSG
+           ELSE
+               IF WS-IMAGE-VIEW-COUNT > 1 AND
+                       WS-IMAGE-BACK-REF = SPACES
+                   MOVE 'MISSING BACK IMAGE' TO
+                       WS-IMAGE-ERROR-MSG
+               ELSE
+                   IF WS-IMAGE-QA-FAIL
+                       MOVE 'IMAGE QUALITY FAILED' TO
+                           WS-IMAGE-ERROR-MSG
+                   ELSE
+                       MOVE 'Y' TO WS-IMAGE-VALID-FLAG
+                   END-IF
+               END-IF
+           END-IF
+           IF NOT WS-IMAGE-IS-VALID
+               MOVE 'N' TO WS-VALID-FLAG
+           END-IF.
        4000-FORMAT-OUTPUT.
            IF WS-IS-VALID
                STRING 'CHK ' DELIMITED BY SIZE
@@ -65,4 +115,14 @@
            ELSE
                DISPLAY 'STATUS: INVALID'
                DISPLAY 'ERROR: ' WS-ERROR-MSG
+           END-IF
+           DISPLAY '----- X9.37 IMAGE REFERENCES -----'
+           DISPLAY 'IMAGE SEQ NUM:  ' WS-IMAGE-SEQ-NUM
+           DISPLAY 'FRONT REF:      ' WS-IMAGE-FRONT-REF
+           DISPLAY 'BACK REF:       ' WS-IMAGE-BACK-REF
+           IF WS-IMAGE-IS-VALID
+               DISPLAY 'IMAGE STATUS:   VALID'
+           ELSE
+               DISPLAY 'IMAGE STATUS:   INVALID'
+               DISPLAY 'IMAGE ERROR:    ' WS-IMAGE-ERROR-MSG
            END-IF.
