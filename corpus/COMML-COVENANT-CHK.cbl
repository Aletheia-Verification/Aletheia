@@ -5,6 +5,12 @@
       * Tests borrower financial covenants (DSCR, leverage, current    *
       * ratio, tangible net worth), generates violation notices,        *
       * and applies cure period logic.                                  *
+      *================================================================*
+      * 2024-11-04 Added persisted covenant-breach case tracking        *
+      *            (COVCASE.DAT) - a cure notice opens a case with a    *
+      *            cure-period deadline computed from CV-CURE-DAYS,     *
+      *            carried across runs until the loan cures or          *
+      *            defaults into the case's DEFAULT status.             *
       *================================================================*
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -12,6 +18,9 @@
            SELECT COVENANT-FILE ASSIGN TO 'COVENANT.DAT'
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-COV-STATUS.
+           SELECT CASE-FILE ASSIGN TO 'COVCASE.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CASEFILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  COVENANT-FILE.
@@ -30,6 +39,16 @@
            05  CV-REQ-CURRENT       PIC 9V99.
            05  CV-REQ-TNW           PIC 9(11)V99.
            05  CV-CURE-DAYS         PIC 9(03).
+       FD  CASE-FILE.
+       01  CASE-RECORD.
+           05  CS-LOAN-NUM           PIC X(12).
+           05  CS-BORROWER           PIC X(25).
+           05  CS-OPEN-DATE          PIC 9(08).
+           05  CS-CURE-DEADLINE      PIC 9(08).
+           05  CS-STATUS             PIC X(01).
+               88  CS-CURE-PENDING   VALUE 'C'.
+               88  CS-CURED          VALUE 'R'.
+               88  CS-DEFAULTED      VALUE 'D'.
        WORKING-STORAGE SECTION.
        01  WS-COV-STATUS          PIC XX VALUE SPACES.
        01  WS-EOF                 PIC X VALUE 'N'.
@@ -55,12 +74,32 @@
            05  WS-CUR-YEAR       PIC 9(04).
            05  WS-CUR-MONTH      PIC 9(02).
            05  WS-CUR-DAY        PIC 9(02).
+       01  WS-CURRENT-DATE-NUM REDEFINES WS-CURRENT-DATE
+                                 PIC 9(08).
+       01  WS-CASEFILE-STATUS     PIC XX VALUE SPACES.
+       01  WS-CASE-TABLE.
+           05  WS-CASE-ENTRY      OCCURS 200 TIMES
+                   INDEXED BY WS-CSE-IDX.
+               10  WS-CSE-LOAN-NUM      PIC X(12).
+               10  WS-CSE-BORROWER      PIC X(25).
+               10  WS-CSE-OPEN-DATE     PIC 9(08).
+               10  WS-CSE-CURE-DEADLINE PIC 9(08).
+               10  WS-CSE-STATUS        PIC X(01).
+                   88  WS-CSE-CURE-PENDING VALUE 'C'.
+                   88  WS-CSE-CURED        VALUE 'R'.
+                   88  WS-CSE-DEFAULTED    VALUE 'D'.
+       01  WS-CASE-COUNT           PIC 9(4) VALUE 0.
+       01  WS-CASE-MAX             PIC 9(4) VALUE 200.
+       01  WS-CASE-MATCH-IDX       PIC 9(4) VALUE 0.
+       01  WS-CURE-DEADLINE-DATE   PIC 9(08).
        PROCEDURE DIVISION.
        0000-MAIN-CONTROL.
            PERFORM 1000-INITIALIZE
+           PERFORM 1200-LOAD-CASE-TABLE
            PERFORM 2000-PROCESS-COVENANTS
                UNTIL END-OF-FILE
            PERFORM 9000-FINALIZE
+           PERFORM 9100-SAVE-CASE-TABLE
            STOP RUN.
        1000-INITIALIZE.
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
@@ -74,6 +113,29 @@
            READ COVENANT-FILE
                AT END SET END-OF-FILE TO TRUE
            END-READ.
+       1200-LOAD-CASE-TABLE.
+           MOVE 0 TO WS-CASE-COUNT
+           OPEN INPUT CASE-FILE
+           IF WS-CASEFILE-STATUS = '00'
+               PERFORM UNTIL WS-CASEFILE-STATUS NOT = '00'
+                   READ CASE-FILE
+                       AT END MOVE '10' TO WS-CASEFILE-STATUS
+                       NOT AT END PERFORM 1210-ADD-CASE-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE CASE-FILE
+           END-IF.
+       1210-ADD-CASE-ENTRY.
+           IF WS-CASE-COUNT < WS-CASE-MAX
+               ADD 1 TO WS-CASE-COUNT
+               SET WS-CSE-IDX TO WS-CASE-COUNT
+               MOVE CS-LOAN-NUM TO WS-CSE-LOAN-NUM(WS-CSE-IDX)
+               MOVE CS-BORROWER TO WS-CSE-BORROWER(WS-CSE-IDX)
+               MOVE CS-OPEN-DATE TO WS-CSE-OPEN-DATE(WS-CSE-IDX)
+               MOVE CS-CURE-DEADLINE
+                   TO WS-CSE-CURE-DEADLINE(WS-CSE-IDX)
+               MOVE CS-STATUS TO WS-CSE-STATUS(WS-CSE-IDX)
+           END-IF.
        2000-PROCESS-COVENANTS.
            ADD 1 TO WS-TOTAL-CHECKED
            MOVE ZERO TO WS-VIOLATION-CT
@@ -82,20 +144,60 @@
            PERFORM 3100-TEST-LEVERAGE
            PERFORM 3200-TEST-CURRENT-RATIO
            PERFORM 3300-TEST-TNW
+           PERFORM 3500-LOOKUP-CASE
            EVALUATE TRUE
                WHEN WS-VIOLATION-CT = 0
                    ADD 1 TO WS-COMPLIANT-CNT
+                   IF WS-CASE-MATCH-IDX > 0
+                       SET WS-CSE-CURED(WS-CASE-MATCH-IDX)
+                           TO TRUE
+                   END-IF
                WHEN WS-VIOLATION-CT > 0 AND
                     CV-CURE-DAYS > 0
                    ADD 1 TO WS-CURE-CNT
+                   PERFORM 3600-OPEN-OR-UPDATE-CASE
                    PERFORM 4000-SEND-CURE-NOTICE
                WHEN WS-VIOLATION-CT > 0 AND
                     CV-CURE-DAYS = 0
                    ADD 1 TO WS-DEFAULT-CNT
+                   PERFORM 3600-OPEN-OR-UPDATE-CASE
+                   SET WS-CSE-DEFAULTED(WS-CASE-MATCH-IDX)
+                       TO TRUE
                    PERFORM 5000-SEND-DEFAULT-NOTICE
            END-EVALUATE
            ADD WS-VIOLATION-CT TO WS-VIOLATION-CNT
            PERFORM 1100-READ-COVENANT.
+       3500-LOOKUP-CASE.
+           MOVE 0 TO WS-CASE-MATCH-IDX
+           PERFORM VARYING WS-CSE-IDX FROM 1 BY 1
+               UNTIL WS-CSE-IDX > WS-CASE-COUNT
+               IF WS-CSE-LOAN-NUM(WS-CSE-IDX) = CV-LOAN-NUM
+                   SET WS-CASE-MATCH-IDX TO WS-CSE-IDX
+               END-IF
+           END-PERFORM.
+       3600-OPEN-OR-UPDATE-CASE.
+           COMPUTE WS-CURE-DEADLINE-DATE = FUNCTION DATE-OF-INTEGER(
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-NUM)
+               + CV-CURE-DAYS)
+           IF WS-CASE-MATCH-IDX = 0
+               IF WS-CASE-COUNT < WS-CASE-MAX
+                   ADD 1 TO WS-CASE-COUNT
+                   SET WS-CASE-MATCH-IDX TO WS-CASE-COUNT
+                   SET WS-CSE-IDX TO WS-CASE-MATCH-IDX
+                   MOVE CV-LOAN-NUM
+                       TO WS-CSE-LOAN-NUM(WS-CSE-IDX)
+                   MOVE CV-BORROWER
+                       TO WS-CSE-BORROWER(WS-CSE-IDX)
+                   MOVE WS-CURRENT-DATE
+                       TO WS-CSE-OPEN-DATE(WS-CSE-IDX)
+               END-IF
+           END-IF
+           IF WS-CASE-MATCH-IDX > 0
+               SET WS-CSE-IDX TO WS-CASE-MATCH-IDX
+               MOVE WS-CURE-DEADLINE-DATE
+                   TO WS-CSE-CURE-DEADLINE(WS-CSE-IDX)
+               SET WS-CSE-CURE-PENDING(WS-CSE-IDX) TO TRUE
+           END-IF.
        3000-TEST-DSCR.
            IF CV-DEBT-SERVICE > ZERO
                COMPUTE WS-ACTUAL-DSCR ROUNDED =
@@ -172,10 +274,15 @@
                DELIMITED BY SIZE
                CV-LOAN-NUM
                DELIMITED BY SIZE
+               ' BORROWER='
+               DELIMITED BY SIZE
+               CV-BORROWER
+               DELIMITED BY SIZE
                ' VIOLATIONS='
                DELIMITED BY SIZE
                INTO WS-NOTICE-LINE
            DISPLAY WS-NOTICE-LINE
+           DISPLAY '  CURE DEADLINE: ' WS-CURE-DEADLINE-DATE
            PERFORM VARYING WS-IDX FROM 1 BY 1
                UNTIL WS-IDX > WS-VIOLATION-CT
                DISPLAY '  ' VE-TYPE(WS-IDX)
@@ -202,3 +309,16 @@
            DISPLAY 'VIOLATIONS: ' WS-VIOLATION-CNT
            DISPLAY 'CURE PERIOD:' WS-CURE-CNT
            DISPLAY 'DEFAULTS:   ' WS-DEFAULT-CNT.
+       9100-SAVE-CASE-TABLE.
+           OPEN OUTPUT CASE-FILE
+           PERFORM VARYING WS-CSE-IDX FROM 1 BY 1
+               UNTIL WS-CSE-IDX > WS-CASE-COUNT
+               MOVE WS-CSE-LOAN-NUM(WS-CSE-IDX) TO CS-LOAN-NUM
+               MOVE WS-CSE-BORROWER(WS-CSE-IDX) TO CS-BORROWER
+               MOVE WS-CSE-OPEN-DATE(WS-CSE-IDX) TO CS-OPEN-DATE
+               MOVE WS-CSE-CURE-DEADLINE(WS-CSE-IDX)
+                   TO CS-CURE-DEADLINE
+               MOVE WS-CSE-STATUS(WS-CSE-IDX) TO CS-STATUS
+               WRITE CASE-RECORD
+           END-PERFORM
+           CLOSE CASE-FILE.
