@@ -5,8 +5,31 @@
       * Builds monthly statements with transaction details, running    *
       * balance, interest earned, fees charged, and summary totals.    *
       *================================================================*
+      * 2026-08-08 Statements for e-statement customers are now queued *
+      *            to DELIV-QUEUE.DAT for downstream PDF rendering and *
+      *            email delivery instead of only being displayed; a  *
+      *            paper-delivery customer still gets the print only. *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DELIV-QUEUE-FILE ASSIGN TO 'DELIV-QUEUE.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DQ-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD DELIV-QUEUE-FILE.
+       01 DQ-RECORD.
+           05 DQ-ACCOUNT-NUM         PIC 9(10).
+           05 DQ-CUSTOMER-NAME       PIC X(40).
+           05 DQ-EMAIL-ADDR          PIC X(50).
+           05 DQ-PERIOD-FROM         PIC 9(8).
+           05 DQ-PERIOD-TO           PIC 9(8).
+           05 DQ-DELIVERY-METHOD     PIC X(5).
+           05 DQ-QUEUE-STATUS        PIC X(10).
+           05 DQ-QUEUED-DATE         PIC 9(8).
        WORKING-STORAGE SECTION.
+       01 WS-DQ-STATUS               PIC XX.
       *--- Customer/Account ---
        01  WS-CUSTOMER-NAME           PIC X(40).
        01  WS-ACCOUNT-NUM             PIC 9(10).
@@ -59,6 +82,12 @@
        01  WS-DISP-CT                 PIC ZZ9.
       *--- Tallying ---
        01  WS-FEE-TALLY               PIC S9(5) COMP-3.
+      *--- Delivery Preference ---
+       01  WS-DELIVERY-PREF           PIC X(5).
+           88  WS-PREF-EMAIL          VALUE 'EMAIL'.
+           88  WS-PREF-PAPER          VALUE 'PAPER'.
+       01  WS-CUST-EMAIL               PIC X(50).
+       01  WS-CURRENT-DATE             PIC 9(8).
 
        PROCEDURE DIVISION.
 
@@ -70,6 +99,7 @@
            PERFORM 5000-ASSESS-FEES
            PERFORM 6000-COMPUTE-CLOSING
            PERFORM 7000-PRINT-STATEMENT
+           PERFORM 7500-QUEUE-DELIVERY
            STOP RUN.
 
        1000-INITIALIZE.
@@ -94,7 +124,10 @@
                WS-ANNUAL-RATE / 365
            MOVE 28 TO WS-DAYS-IN-PERIOD
            MOVE 1500.00 TO WS-MIN-BALANCE
-           MOVE 12.00 TO WS-MAINT-FEE.
+           MOVE 12.00 TO WS-MAINT-FEE
+           MOVE 'EMAIL' TO WS-DELIVERY-PREF
+           MOVE 'MARIA.JOHNSON@EXAMPLE.COM' TO WS-CUST-EMAIL
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
 
        2000-LOAD-TRANSACTIONS.
            MOVE 8 TO WS-TXN-COUNT
@@ -228,3 +261,26 @@
            MOVE WS-CLOSING-BAL TO WS-DISP-BAL
            DISPLAY "CLOSING:   " WS-DISP-BAL
            DISPLAY "========================================".
+
+       7500-QUEUE-DELIVERY.
+           IF WS-PREF-EMAIL
+               OPEN EXTEND DELIV-QUEUE-FILE
+               IF WS-DQ-STATUS NOT = '00' AND
+                   WS-DQ-STATUS NOT = '05'
+                   OPEN OUTPUT DELIV-QUEUE-FILE
+               END-IF
+               MOVE WS-ACCOUNT-NUM TO DQ-ACCOUNT-NUM
+               MOVE WS-CUSTOMER-NAME TO DQ-CUSTOMER-NAME
+               MOVE WS-CUST-EMAIL TO DQ-EMAIL-ADDR
+               MOVE WS-PERIOD-FROM TO DQ-PERIOD-FROM
+               MOVE WS-PERIOD-TO TO DQ-PERIOD-TO
+               MOVE 'EMAIL' TO DQ-DELIVERY-METHOD
+               MOVE 'PENDING' TO DQ-QUEUE-STATUS
+               MOVE WS-CURRENT-DATE TO DQ-QUEUED-DATE
+               WRITE DQ-RECORD
+               CLOSE DELIV-QUEUE-FILE
+               DISPLAY "E-STATEMENT QUEUED FOR PDF/EMAIL: "
+                   WS-CUST-EMAIL
+           ELSE
+               DISPLAY "PAPER STATEMENT - NO DELIVERY QUEUE ENTRY"
+           END-IF.
