@@ -1,5 +1,13 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DEP-IRA-CONTRIB.
+      *================================================================*
+      * 2024-11-04 Added the excess-contribution correction workflow - *
+      *            attributable earnings (or loss) on the excess is    *
+      *            computed from the account's opening and current     *
+      *            balance, the corrective withdrawal amount is the    *
+      *            excess plus that earnings, and a corrective         *
+      *            withdrawal always sets the 1099-R tax-doc flag.     *
+      *================================================================*
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
@@ -21,18 +29,30 @@
        01 WS-EXCESS-AMT              PIC S9(7)V99 COMP-3.
        01 WS-CATCHUP-FLAG            PIC X VALUE 'N'.
            88 WS-CATCHUP-ELIGIBLE    VALUE 'Y'.
+       01 WS-ACB-OPENING             PIC S9(9)V99 COMP-3.
+       01 WS-ACB-CURRENT             PIC S9(9)V99 COMP-3.
+       01 WS-NET-INCOME-ATTRIB       PIC S9(7)V99 COMP-3.
+       01 WS-CORRECTIVE-WD-AMT       PIC S9(7)V99 COMP-3.
+       01 WS-TAX-DOC-FLAG            PIC X VALUE 'N'.
+           88 WS-TAX-DOC-REQUIRED    VALUE 'Y'.
        PROCEDURE DIVISION.
        0000-MAIN-PROCESS.
            PERFORM 1000-INITIALIZE
            PERFORM 2000-SET-LIMITS
            PERFORM 3000-CALC-ALLOWED
+           IF WS-EXCESS-AMT > 0
+               PERFORM 5000-CORRECT-EXCESS-CONTRIB
+           END-IF
            PERFORM 4000-DISPLAY-RESULTS
            STOP RUN.
        1000-INITIALIZE.
            MOVE 7000,00 TO WS-BASE-LIMIT
            MOVE 1000,00 TO WS-CATCHUP-LIMIT
            MOVE 0 TO WS-EXCESS-AMT
-           MOVE 'N' TO WS-CATCHUP-FLAG.
+           MOVE 0 TO WS-NET-INCOME-ATTRIB
+           MOVE 0 TO WS-CORRECTIVE-WD-AMT
+           MOVE 'N' TO WS-CATCHUP-FLAG
+           MOVE 'N' TO WS-TAX-DOC-FLAG.
        2000-SET-LIMITS.
            IF WS-AGE >= 50
                MOVE 'Y' TO WS-CATCHUP-FLAG
@@ -54,6 +74,21 @@
                COMPUTE WS-EXCESS-AMT =
                    WS-NEW-CONTRIB - WS-REMAINING-ROOM
            END-IF.
+       5000-CORRECT-EXCESS-CONTRIB.
+           IF WS-ACB-OPENING = 0
+               MOVE 0 TO WS-NET-INCOME-ATTRIB
+           ELSE
+               COMPUTE WS-NET-INCOME-ATTRIB =
+                   WS-EXCESS-AMT *
+                   (WS-ACB-CURRENT - WS-ACB-OPENING) /
+                   WS-ACB-OPENING
+           END-IF
+           COMPUTE WS-CORRECTIVE-WD-AMT =
+               WS-EXCESS-AMT + WS-NET-INCOME-ATTRIB
+           IF WS-CORRECTIVE-WD-AMT < 0
+               MOVE 0 TO WS-CORRECTIVE-WD-AMT
+           END-IF
+           SET WS-TAX-DOC-REQUIRED TO TRUE.
        4000-DISPLAY-RESULTS.
            DISPLAY 'IRA CONTRIBUTION'
            DISPLAY '================'
@@ -64,4 +99,9 @@
            DISPLAY 'ALLOWED:    ' WS-ALLOWED-CONTRIB
            IF WS-EXCESS-AMT > 0
                DISPLAY 'EXCESS:     ' WS-EXCESS-AMT
+               DISPLAY 'ATTRIB EARN:' WS-NET-INCOME-ATTRIB
+               DISPLAY 'CORR WD AMT:' WS-CORRECTIVE-WD-AMT
+               IF WS-TAX-DOC-REQUIRED
+                   DISPLAY 'TAX DOC:    1099-R REQUIRED'
+               END-IF
            END-IF.
