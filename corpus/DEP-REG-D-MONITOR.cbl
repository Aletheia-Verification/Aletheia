@@ -1,7 +1,27 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DEP-REG-D-MONITOR.
+      *================================================================*
+      * 2026-08-08 Monthly transfer count is now broken out by         *
+      *            transfer type (only the "convenient" types count   *
+      *            toward the limit) and consecutive-violation history *
+      *            is carried forward across monthly runs in           *
+      *            REGD-HIST.DAT instead of always starting at zero.   *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIST-FILE ASSIGN TO 'REGD-HIST.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD HIST-FILE.
+       01 HIST-RECORD.
+           05 HR-ACCT-NUM            PIC X(12).
+           05 HR-CONSEC-VIOL         PIC 9(2).
+           05 HR-LAST-STATUS         PIC X(1).
        WORKING-STORAGE SECTION.
+       01 WS-HIST-STATUS              PIC XX.
        01 WS-ACCT-NUM                PIC X(12).
        01 WS-MONTH-TXN-COUNT         PIC 9(3).
        01 WS-REG-D-LIMIT             PIC 9(2) VALUE 6.
@@ -15,17 +35,90 @@
            88 WS-VIOLATION            VALUE 'V'.
        01 WS-CONSECUTIVE-VIOLATIONS   PIC 9(2).
        01 WS-TXN-IDX                  PIC 9(3).
+      *--- Transfer-Type Breakout ---
+      *    Per Reg D, POS/debit-card withdrawals made in person and   *
+      *    overdraft-protection transfers do not count toward the     *
+      *    limit; preauthorized, telephone, ACH and check/draft       *
+      *    transfers do.                                              *
+       01 WS-TXN-TYPE-COUNTS.
+           05 WS-CNT-PREAUTH          PIC 9(3).
+           05 WS-CNT-TELEPHONE        PIC 9(3).
+           05 WS-CNT-ACH              PIC 9(3).
+           05 WS-CNT-CHECK-DRAFT      PIC 9(3).
+           05 WS-CNT-POS-DEBIT        PIC 9(3).
+           05 WS-CNT-OVERDRAFT-XFER   PIC 9(3).
+      *--- Carried History Table ---
+       01 WS-HIST-TABLE.
+           05 WS-HIST-ENTRY OCCURS 500 TIMES.
+               10 WS-HT-ACCT           PIC X(12).
+               10 WS-HT-CONSEC-VIOL    PIC 9(2).
+               10 WS-HT-LAST-STATUS    PIC X(1).
+       01 WS-HIST-COUNT               PIC 9(4) VALUE 0.
+       01 WS-HIST-MAX                 PIC 9(4) VALUE 500.
+       01 WS-HIST-IDX                 PIC 9(4).
+       01 WS-HIST-MATCH-IDX           PIC 9(4) VALUE 0.
        PROCEDURE DIVISION.
        0000-MAIN-PROCESS.
            PERFORM 1000-INITIALIZE
+           PERFORM 1100-LOAD-HISTORY
+           PERFORM 1200-APPLY-CARRIED-HISTORY
+           PERFORM 1500-BREAKOUT-TRANSFER-TYPES
            PERFORM 2000-CHECK-COMPLIANCE
            PERFORM 3000-CALC-FEES
+           PERFORM 3500-UPDATE-HISTORY
            PERFORM 4000-DISPLAY-RESULTS
+           PERFORM 5000-SAVE-HISTORY
            STOP RUN.
        1000-INITIALIZE.
            MOVE 0 TO WS-EXCESS-COUNT
            MOVE 0 TO WS-TOTAL-FEES
-           SET WS-COMPLIANT TO TRUE.
+           MOVE 0 TO WS-HIST-COUNT
+           MOVE 0 TO WS-CONSECUTIVE-VIOLATIONS
+           SET WS-COMPLIANT TO TRUE
+           MOVE '555666777000' TO WS-ACCT-NUM
+           MOVE 2 TO WS-CNT-PREAUTH
+           MOVE 1 TO WS-CNT-TELEPHONE
+           MOVE 3 TO WS-CNT-ACH
+           MOVE 2 TO WS-CNT-CHECK-DRAFT
+           MOVE 5 TO WS-CNT-POS-DEBIT
+           MOVE 1 TO WS-CNT-OVERDRAFT-XFER.
+       1100-LOAD-HISTORY.
+           OPEN INPUT HIST-FILE
+           IF WS-HIST-STATUS = '00'
+               PERFORM UNTIL WS-HIST-STATUS NOT = '00'
+                   READ HIST-FILE
+                       AT END MOVE '10' TO WS-HIST-STATUS
+                       NOT AT END
+                           PERFORM 1110-ADD-HIST-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE HIST-FILE
+           END-IF.
+       1110-ADD-HIST-ENTRY.
+           IF WS-HIST-COUNT < WS-HIST-MAX
+               ADD 1 TO WS-HIST-COUNT
+               MOVE HR-ACCT-NUM TO WS-HT-ACCT(WS-HIST-COUNT)
+               MOVE HR-CONSEC-VIOL TO
+                   WS-HT-CONSEC-VIOL(WS-HIST-COUNT)
+               MOVE HR-LAST-STATUS TO
+                   WS-HT-LAST-STATUS(WS-HIST-COUNT)
+           END-IF.
+       1200-APPLY-CARRIED-HISTORY.
+           MOVE 0 TO WS-HIST-MATCH-IDX
+           PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+               UNTIL WS-HIST-IDX > WS-HIST-COUNT
+               IF WS-HT-ACCT(WS-HIST-IDX) = WS-ACCT-NUM
+                   MOVE WS-HIST-IDX TO WS-HIST-MATCH-IDX
+               END-IF
+           END-PERFORM
+           IF WS-HIST-MATCH-IDX > 0
+               MOVE WS-HT-CONSEC-VIOL(WS-HIST-MATCH-IDX)
+                   TO WS-CONSECUTIVE-VIOLATIONS
+           END-IF.
+       1500-BREAKOUT-TRANSFER-TYPES.
+           COMPUTE WS-MONTH-TXN-COUNT =
+               WS-CNT-PREAUTH + WS-CNT-TELEPHONE
+               + WS-CNT-ACH + WS-CNT-CHECK-DRAFT.
        2000-CHECK-COMPLIANCE.
            IF WS-MONTH-TXN-COUNT > WS-REG-D-LIMIT
                COMPUTE WS-EXCESS-COUNT =
@@ -33,6 +126,7 @@
                SET WS-VIOLATION TO TRUE
                ADD 1 TO WS-CONSECUTIVE-VIOLATIONS
            ELSE
+               MOVE 0 TO WS-CONSECUTIVE-VIOLATIONS
                IF WS-MONTH-TXN-COUNT > 4
                    SET WS-WARNING TO TRUE
                ELSE
@@ -46,13 +140,36 @@
                    ADD WS-EXCESS-FEE TO WS-TOTAL-FEES
                END-PERFORM
            END-IF.
+       3500-UPDATE-HISTORY.
+           IF WS-HIST-MATCH-IDX = 0
+               IF WS-HIST-COUNT < WS-HIST-MAX
+                   ADD 1 TO WS-HIST-COUNT
+                   MOVE WS-HIST-COUNT TO WS-HIST-MATCH-IDX
+                   MOVE WS-ACCT-NUM TO WS-HT-ACCT(WS-HIST-MATCH-IDX)
+               END-IF
+           END-IF
+           IF WS-HIST-MATCH-IDX > 0
+               MOVE WS-CONSECUTIVE-VIOLATIONS TO
+                   WS-HT-CONSEC-VIOL(WS-HIST-MATCH-IDX)
+               MOVE WS-REG-D-STATUS TO
+                   WS-HT-LAST-STATUS(WS-HIST-MATCH-IDX)
+           END-IF.
        4000-DISPLAY-RESULTS.
            DISPLAY 'REG D MONITORING'
            DISPLAY '================'
            DISPLAY 'ACCOUNT:   ' WS-ACCT-NUM
+           DISPLAY '--- TRANSFER TYPE BREAKOUT ---'
+           DISPLAY '  PREAUTHORIZED:    ' WS-CNT-PREAUTH
+           DISPLAY '  TELEPHONE:        ' WS-CNT-TELEPHONE
+           DISPLAY '  ACH:              ' WS-CNT-ACH
+           DISPLAY '  CHECK/DRAFT:      ' WS-CNT-CHECK-DRAFT
+           DISPLAY '  POS/DEBIT (N/A):  ' WS-CNT-POS-DEBIT
+           DISPLAY '  OVERDRAFT (N/A):  ' WS-CNT-OVERDRAFT-XFER
            DISPLAY 'TXN COUNT: ' WS-MONTH-TXN-COUNT
            DISPLAY 'EXCESS:    ' WS-EXCESS-COUNT
            DISPLAY 'FEES:      ' WS-TOTAL-FEES
+           DISPLAY 'CONSECUTIVE VIOLATIONS (CARRIED): '
+               WS-CONSECUTIVE-VIOLATIONS
            IF WS-COMPLIANT
                DISPLAY 'STATUS: COMPLIANT'
            END-IF
@@ -62,3 +179,15 @@
            IF WS-VIOLATION
                DISPLAY 'STATUS: VIOLATION'
            END-IF.
+       5000-SAVE-HISTORY.
+           OPEN OUTPUT HIST-FILE
+           PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+               UNTIL WS-HIST-IDX > WS-HIST-COUNT
+               MOVE WS-HT-ACCT(WS-HIST-IDX) TO HR-ACCT-NUM
+               MOVE WS-HT-CONSEC-VIOL(WS-HIST-IDX) TO
+                   HR-CONSEC-VIOL
+               MOVE WS-HT-LAST-STATUS(WS-HIST-IDX) TO
+                   HR-LAST-STATUS
+               WRITE HIST-RECORD
+           END-PERFORM
+           CLOSE HIST-FILE.
