@@ -4,9 +4,25 @@
       * Federal Funds Rate Application Engine
       * Applies FOMC rate decisions to bank product pricing,
       * computes prime rate, deposit rate adjustments, margin impact.
+      *================================================================
+      * 2024-11-04 Added a daily rate-history table and a configurable
+      *            N-day trailing average - products whose terms call
+      *            for an averaging period (WS-PROD-AVG-DAYS > 0) are
+      *            repriced off that trailing average instead of the
+      *            current effective rate alone.
       *================================================================
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       01 WS-RATE-HISTORY-TABLE.
+           05 WS-RATE-HIST-ENTRY OCCURS 30 TIMES
+                  INDEXED BY WS-HIST-IDX.
+               10 WS-HIST-DATE         PIC 9(8).
+               10 WS-HIST-RATE         PIC S9(2)V9(4) COMP-3.
+       01 WS-HIST-COUNT                PIC 9(2) VALUE 0.
+       01 WS-HIST-MAX                  PIC 9(2) VALUE 30.
+       01 WS-AVG-DAYS-USED             PIC 9(2).
+       01 WS-AVG-SUM                   PIC S9(4)V9(4) COMP-3.
+       01 WS-TRAILING-AVG-RATE         PIC S9(2)V9(4) COMP-3.
        01 WS-RATE-DECISION.
            05 WS-FOMC-DATE             PIC 9(8).
            05 WS-TARGET-LOW            PIC S9(2)V9(4) COMP-3.
@@ -30,6 +46,7 @@
                10 WS-PROD-OLD-RATE     PIC S9(2)V9(4) COMP-3.
                10 WS-PROD-NEW-RATE     PIC S9(2)V9(4) COMP-3.
                10 WS-PROD-BALANCE      PIC S9(13)V99 COMP-3.
+               10 WS-PROD-AVG-DAYS     PIC 9(2).
        01 WS-PROD-COUNT                PIC 9(2) VALUE 10.
        01 WS-PRICING-FIELDS.
            05 WS-PRIME-RATE            PIC S9(2)V9(4) COMP-3.
@@ -71,7 +88,18 @@
        1000-INITIALIZE.
            ACCEPT WS-PROCESS-DATE FROM DATE YYYYMMDD
            MOVE 0 TO WS-NII-IMPACT
-           MOVE 0 TO WS-GAP.
+           MOVE 0 TO WS-GAP
+           PERFORM 1050-LOAD-RATE-HISTORY.
+       1050-LOAD-RATE-HISTORY.
+           MOVE 30 TO WS-HIST-COUNT
+           PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+               UNTIL WS-HIST-IDX > WS-HIST-COUNT
+               COMPUTE WS-HIST-DATE(WS-HIST-IDX) =
+                   WS-PROCESS-DATE - WS-HIST-IDX
+               COMPUTE WS-HIST-RATE(WS-HIST-IDX) =
+                   WS-EFFECTIVE-RATE -
+                   ((WS-HIST-IDX - 1) * 0.0100)
+           END-PERFORM.
        2000-DETERMINE-DIRECTION.
            COMPUTE WS-RATE-CHANGE =
                WS-EFFECTIVE-RATE - WS-PRIOR-RATE
@@ -90,9 +118,16 @@
                UNTIL WS-PROD-IDX > WS-PROD-COUNT
                MOVE WS-PROD-NEW-RATE(WS-PROD-IDX)
                    TO WS-PROD-OLD-RATE(WS-PROD-IDX)
-               COMPUTE WS-TEMP-RATE =
-                   WS-EFFECTIVE-RATE +
-                   WS-PROD-SPREAD(WS-PROD-IDX)
+               IF WS-PROD-AVG-DAYS(WS-PROD-IDX) > 0
+                   PERFORM 4050-CALC-TRAILING-AVG
+                   COMPUTE WS-TEMP-RATE =
+                       WS-TRAILING-AVG-RATE +
+                       WS-PROD-SPREAD(WS-PROD-IDX)
+               ELSE
+                   COMPUTE WS-TEMP-RATE =
+                       WS-EFFECTIVE-RATE +
+                       WS-PROD-SPREAD(WS-PROD-IDX)
+               END-IF
                IF WS-TEMP-RATE < WS-PROD-FLOOR(WS-PROD-IDX)
                    MOVE WS-PROD-FLOOR(WS-PROD-IDX)
                        TO WS-PROD-NEW-RATE(WS-PROD-IDX)
@@ -105,6 +140,22 @@
                        TO WS-PROD-NEW-RATE(WS-PROD-IDX)
                END-IF
            END-PERFORM.
+       4050-CALC-TRAILING-AVG.
+           MOVE 0 TO WS-AVG-SUM
+           MOVE 0 TO WS-AVG-DAYS-USED
+           PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+               UNTIL WS-HIST-IDX > WS-HIST-COUNT OR
+                     WS-AVG-DAYS-USED >=
+                         WS-PROD-AVG-DAYS(WS-PROD-IDX)
+               ADD WS-HIST-RATE(WS-HIST-IDX) TO WS-AVG-SUM
+               ADD 1 TO WS-AVG-DAYS-USED
+           END-PERFORM
+           IF WS-AVG-DAYS-USED > 0
+               COMPUTE WS-TRAILING-AVG-RATE ROUNDED =
+                   WS-AVG-SUM / WS-AVG-DAYS-USED
+           ELSE
+               MOVE WS-EFFECTIVE-RATE TO WS-TRAILING-AVG-RATE
+           END-IF.
        5000-CALC-MARGIN-IMPACT.
            COMPUTE WS-GAP =
                WS-ASSET-REPRICING - WS-LIAB-REPRICING
