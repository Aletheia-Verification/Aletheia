@@ -1,7 +1,41 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FRAUD-RULE-ENGINE.
+      *================================================================*
+      * 2024-11-14 A declined transaction now opens a SAR referral      *
+      *            case on SARCASE.DAT, carrying forward the next case  *
+      *            number across runs, instead of the decline simply    *
+      *            being displayed and lost once the job ended.         *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAR-FILE ASSIGN TO 'SARCASE.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SAR-FS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  SAR-FILE.
+       01  SAR-REC.
+           05  SAR-CASE-NUM        PIC 9(8).
+           05  SAR-ACCT-NUM        PIC X(12).
+           05  SAR-AMOUNT          PIC S9(9)V99.
+           05  SAR-COUNTRY         PIC X(3).
+           05  SAR-MCC             PIC X(4).
+           05  SAR-CHANNEL         PIC X(1).
+           05  SAR-TOTAL-POINTS    PIC S9(3).
+           05  SAR-RULES-FIRED     PIC 9(2).
+           05  SAR-FILED-DATE      PIC 9(8).
+           05  SAR-NARRATIVE       PIC X(60).
        WORKING-STORAGE SECTION.
+       01  WS-SAR-FS                 PIC XX.
+       01  WS-SAR-EOF                PIC X VALUE 'N'.
+           88  SAR-AT-EOF            VALUE 'Y'.
+       01  WS-SAR-NEXT-CASE          PIC 9(8) VALUE 1.
+       01  WS-SAR-FILED-DATE         PIC 9(8).
+       01  WS-SAR-NARRATIVE          PIC X(60).
+       01  WS-SAR-CASE-FILED         PIC X VALUE 'N'.
+           88  WS-SAR-WAS-FILED      VALUE 'Y'.
+       01  WS-SAR-POINTS-DISP         PIC ZZ9.
        01 WS-TXN-DATA.
            05 WS-ACCT-NUM            PIC X(12).
            05 WS-TXN-AMOUNT          PIC S9(9)V99 COMP-3.
@@ -29,15 +63,24 @@
        PROCEDURE DIVISION.
        0000-MAIN-PROCESS.
            PERFORM 1000-INITIALIZE
+           PERFORM 1100-LOAD-NEXT-SAR-CASE
            PERFORM 2000-EVALUATE-RULES
            PERFORM 3000-CALC-TOTAL
            PERFORM 4000-MAKE-DECISION
+           IF WS-DECLINE
+               PERFORM 4100-FILE-SAR-REFERRAL
+           END-IF
            PERFORM 5000-DISPLAY-RESULTS
            STOP RUN.
        1000-INITIALIZE.
            MOVE 0 TO WS-TOTAL-POINTS
            MOVE 0 TO WS-RULES-FIRED
            SET WS-APPROVE TO TRUE
+           MOVE '123456789012' TO WS-ACCT-NUM
+           MOVE 8500.00 TO WS-TXN-AMOUNT
+           MOVE 'RUS' TO WS-TXN-COUNTRY
+           MOVE '7995' TO WS-TXN-MCC
+           MOVE 'X' TO WS-TXN-CHANNEL
            MOVE 1 TO WS-RL-ID(1)
            MOVE 'HIGH AMOUNT' TO WS-RL-NAME(1)
            MOVE 25 TO WS-RL-POINTS(1)
@@ -50,6 +93,23 @@
            MOVE 4 TO WS-RL-ID(4)
            MOVE 'ODD CHANNEL' TO WS-RL-NAME(4)
            MOVE 15 TO WS-RL-POINTS(4).
+       1100-LOAD-NEXT-SAR-CASE.
+           MOVE 1 TO WS-SAR-NEXT-CASE
+           OPEN INPUT SAR-FILE
+           IF WS-SAR-FS = '00'
+               PERFORM UNTIL SAR-AT-EOF
+                   READ SAR-FILE
+                       AT END SET SAR-AT-EOF TO TRUE
+                       NOT AT END
+                           IF SAR-CASE-NUM >= WS-SAR-NEXT-CASE
+                               COMPUTE WS-SAR-NEXT-CASE =
+                                   SAR-CASE-NUM + 1
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SAR-FILE
+           END-IF.
+
        2000-EVALUATE-RULES.
            IF WS-TXN-AMOUNT > 5000
                MOVE 'Y' TO WS-RL-TRIGGERED(1)
@@ -88,6 +148,31 @@
                WHEN OTHER
                    SET WS-APPROVE TO TRUE
            END-EVALUATE.
+       4100-FILE-SAR-REFERRAL.
+           ACCEPT WS-SAR-FILED-DATE FROM DATE YYYYMMDD
+           MOVE WS-TOTAL-POINTS TO WS-SAR-POINTS-DISP
+           STRING 'FRAUD RULE ENGINE DECLINE - ' WS-RULES-FIRED
+               ' RULE(S) FIRED, ' WS-SAR-POINTS-DISP ' POINTS'
+               DELIMITED BY SIZE
+               INTO WS-SAR-NARRATIVE
+           OPEN EXTEND SAR-FILE
+           IF WS-SAR-FS NOT = '00' AND WS-SAR-FS NOT = '05'
+               OPEN OUTPUT SAR-FILE
+           END-IF
+           MOVE WS-SAR-NEXT-CASE TO SAR-CASE-NUM
+           MOVE WS-ACCT-NUM TO SAR-ACCT-NUM
+           MOVE WS-TXN-AMOUNT TO SAR-AMOUNT
+           MOVE WS-TXN-COUNTRY TO SAR-COUNTRY
+           MOVE WS-TXN-MCC TO SAR-MCC
+           MOVE WS-TXN-CHANNEL TO SAR-CHANNEL
+           MOVE WS-TOTAL-POINTS TO SAR-TOTAL-POINTS
+           MOVE WS-RULES-FIRED TO SAR-RULES-FIRED
+           MOVE WS-SAR-FILED-DATE TO SAR-FILED-DATE
+           MOVE WS-SAR-NARRATIVE TO SAR-NARRATIVE
+           WRITE SAR-REC
+           CLOSE SAR-FILE
+           MOVE 'Y' TO WS-SAR-CASE-FILED.
+
        5000-DISPLAY-RESULTS.
            DISPLAY 'FRAUD RULE ENGINE'
            DISPLAY '================='
@@ -111,4 +196,7 @@
            END-IF
            IF WS-DECLINE
                DISPLAY 'DECISION: DECLINE'
+           END-IF
+           IF WS-SAR-WAS-FILED
+               DISPLAY 'SAR REFERRAL CASE #: ' WS-SAR-NEXT-CASE
            END-IF.
