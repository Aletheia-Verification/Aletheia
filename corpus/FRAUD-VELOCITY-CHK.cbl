@@ -1,14 +1,26 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FRAUD-VELOCITY-CHK.
+      *================================================================*
+      * 2024-11-04 WS-TH-TYPE (previously unused) now drives per-      *
+      *            channel (card/ACH/wire) 24-hour sub-totals in       *
+      *            addition to the existing combined WS-24HR-TOTAL,    *
+      *            so a cross-channel burst that stays under every     *
+      *            single channel's own limit still trips WS-BLOCK     *
+      *            once the combined total across channels is over.    *
+      *================================================================*
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WS-ACCT-NUM                PIC X(12).
        01 WS-CURRENT-TXN-AMT        PIC S9(9)V99 COMP-3.
+       01 WS-CURRENT-TXN-CHANNEL    PIC X(2) VALUE 'CD'.
        01 WS-TXN-HISTORY.
            05 WS-TXN-ENTRY OCCURS 20.
                10 WS-TH-AMOUNT       PIC S9(9)V99 COMP-3.
                10 WS-TH-TIME         PIC 9(6).
                10 WS-TH-TYPE         PIC X(2).
+                   88 TH-CARD         VALUE 'CD'.
+                   88 TH-ACH          VALUE 'AC'.
+                   88 TH-WIRE         VALUE 'WR'.
        01 WS-TH-IDX                  PIC 9(2).
        01 WS-TH-COUNT                PIC 9(2).
        01 WS-VELOCITY-FIELDS.
@@ -16,6 +28,19 @@
            05 WS-1HR-TOTAL           PIC S9(9)V99 COMP-3.
            05 WS-24HR-COUNT          PIC 9(3).
            05 WS-24HR-TOTAL          PIC S9(11)V99 COMP-3.
+       01 WS-CHANNEL-TOTALS.
+           05 WS-CARD-24HR-TOTAL     PIC S9(9)V99 COMP-3.
+           05 WS-ACH-24HR-TOTAL      PIC S9(9)V99 COMP-3.
+           05 WS-WIRE-24HR-TOTAL     PIC S9(9)V99 COMP-3.
+       01 WS-CHANNEL-LIMITS.
+           05 WS-CARD-24HR-LIM       PIC S9(7)V99 COMP-3
+               VALUE 10000.00.
+           05 WS-ACH-24HR-LIM        PIC S9(7)V99 COMP-3
+               VALUE 15000.00.
+           05 WS-WIRE-24HR-LIM       PIC S9(9)V99 COMP-3
+               VALUE 25000.00.
+       01 WS-CROSS-CHANNEL-BURST     PIC X(1) VALUE 'N'.
+           88 WS-IS-CROSS-CHANNEL     VALUE 'Y'.
        01 WS-LIMITS.
            05 WS-1HR-COUNT-LIM       PIC 9(2) VALUE 5.
            05 WS-1HR-TOTAL-LIM       PIC S9(7)V99 COMP-3
@@ -40,7 +65,11 @@
            MOVE 0 TO WS-1HR-TOTAL
            MOVE 0 TO WS-24HR-COUNT
            MOVE 0 TO WS-24HR-TOTAL
+           MOVE 0 TO WS-CARD-24HR-TOTAL
+           MOVE 0 TO WS-ACH-24HR-TOTAL
+           MOVE 0 TO WS-WIRE-24HR-TOTAL
            MOVE 0 TO WS-RISK-SCORE
+           MOVE 'N' TO WS-CROSS-CHANNEL-BURST
            SET WS-NO-ALERT TO TRUE.
        2000-CALC-VELOCITY.
            PERFORM VARYING WS-TH-IDX FROM 1 BY 1
@@ -48,6 +77,7 @@
                ADD 1 TO WS-24HR-COUNT
                ADD WS-TH-AMOUNT(WS-TH-IDX) TO
                    WS-24HR-TOTAL
+               PERFORM 2100-ADD-CHANNEL-TOTAL
                IF WS-TH-TIME(WS-TH-IDX) > 0
                    ADD 1 TO WS-1HR-COUNT
                    ADD WS-TH-AMOUNT(WS-TH-IDX) TO
@@ -57,7 +87,24 @@
            ADD 1 TO WS-24HR-COUNT
            ADD WS-CURRENT-TXN-AMT TO WS-24HR-TOTAL
            ADD 1 TO WS-1HR-COUNT
-           ADD WS-CURRENT-TXN-AMT TO WS-1HR-TOTAL.
+           ADD WS-CURRENT-TXN-AMT TO WS-1HR-TOTAL
+           EVALUATE WS-CURRENT-TXN-CHANNEL
+               WHEN 'CD'
+                   ADD WS-CURRENT-TXN-AMT TO WS-CARD-24HR-TOTAL
+               WHEN 'AC'
+                   ADD WS-CURRENT-TXN-AMT TO WS-ACH-24HR-TOTAL
+               WHEN 'WR'
+                   ADD WS-CURRENT-TXN-AMT TO WS-WIRE-24HR-TOTAL
+           END-EVALUATE.
+       2100-ADD-CHANNEL-TOTAL.
+           EVALUATE TRUE
+               WHEN TH-CARD(WS-TH-IDX)
+                   ADD WS-TH-AMOUNT(WS-TH-IDX) TO WS-CARD-24HR-TOTAL
+               WHEN TH-ACH(WS-TH-IDX)
+                   ADD WS-TH-AMOUNT(WS-TH-IDX) TO WS-ACH-24HR-TOTAL
+               WHEN TH-WIRE(WS-TH-IDX)
+                   ADD WS-TH-AMOUNT(WS-TH-IDX) TO WS-WIRE-24HR-TOTAL
+           END-EVALUATE.
        3000-ASSESS-RISK.
            IF WS-1HR-COUNT > WS-1HR-COUNT-LIM
                ADD 30 TO WS-RISK-SCORE
@@ -70,6 +117,12 @@
            END-IF
            IF WS-24HR-TOTAL > WS-24HR-TOTAL-LIM
                ADD 25 TO WS-RISK-SCORE
+               IF WS-CARD-24HR-TOTAL NOT > WS-CARD-24HR-LIM
+                   AND WS-ACH-24HR-TOTAL NOT > WS-ACH-24HR-LIM
+                   AND WS-WIRE-24HR-TOTAL NOT > WS-WIRE-24HR-LIM
+                   SET WS-IS-CROSS-CHANNEL TO TRUE
+                   ADD 20 TO WS-RISK-SCORE
+               END-IF
            END-IF
            EVALUATE TRUE
                WHEN WS-RISK-SCORE >= 50
@@ -88,6 +141,12 @@
            DISPLAY '1HR TOTAL:   ' WS-1HR-TOTAL
            DISPLAY '24HR COUNT:  ' WS-24HR-COUNT
            DISPLAY '24HR TOTAL:  ' WS-24HR-TOTAL
+           DISPLAY '  CARD 24HR: ' WS-CARD-24HR-TOTAL
+           DISPLAY '  ACH  24HR: ' WS-ACH-24HR-TOTAL
+           DISPLAY '  WIRE 24HR: ' WS-WIRE-24HR-TOTAL
+           IF WS-IS-CROSS-CHANNEL
+               DISPLAY 'CROSS-CHANNEL BURST DETECTED'
+           END-IF
            DISPLAY 'RISK SCORE:  ' WS-RISK-SCORE
            IF WS-BLOCK
                DISPLAY 'ALERT: BLOCK TRANSACTION'
