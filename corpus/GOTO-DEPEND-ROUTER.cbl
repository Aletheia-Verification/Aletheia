@@ -1,5 +1,11 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GOTO-DEPEND-ROUTER.
+      *================================================================*
+      * 2024-11-04 Added TXN-TYPE 6 (overdraft-protection sweep from a *
+      *            linked account) and TXN-TYPE 7 (administrative hold*
+      *            placement/release) to the same GO TO DEPENDING ON  *
+      *            dispatch used by the other transaction types.       *
+      *================================================================*
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WS-TXN-TYPE                PIC 9(1).
@@ -11,6 +17,16 @@
        01 WS-STATUS                  PIC X(1).
            88 WS-SUCCESS             VALUE 'S'.
            88 WS-FAILURE             VALUE 'F'.
+       01 WS-LINKED-ACCT-NUM         PIC X(12).
+       01 WS-LINKED-BALANCE          PIC S9(9)V99 COMP-3.
+       01 WS-OD-SWEEP-AMT            PIC S9(9)V99 COMP-3.
+       01 WS-OD-TRANSFER-FEE         PIC S9(5)V99 COMP-3
+                                      VALUE 10.00.
+       01 WS-HOLD-ACTION             PIC X(1).
+           88 HOLD-PLACE              VALUE 'P'.
+           88 HOLD-RELEASE            VALUE 'R'.
+       01 WS-HOLD-AMOUNT             PIC S9(9)V99 COMP-3.
+       01 WS-HOLD-AVAILABLE          PIC S9(9)V99 COMP-3.
        PROCEDURE DIVISION.
        0000-MAIN-PROCESS.
            PERFORM 1000-INITIALIZE
@@ -18,9 +34,15 @@
                   3000-WITHDRAWAL
                   4000-TRANSFER
                   5000-INQUIRY
+                  5500-UNUSED-TYPE
+                  6000-OVERDRAFT-SWEEP
+                  7000-HOLD-ACTION
                DEPENDING ON WS-TXN-TYPE
            MOVE 'INVALID TYPE' TO WS-RESULT
            GO TO 9000-DISPLAY.
+       5500-UNUSED-TYPE.
+           MOVE 'INVALID TYPE' TO WS-RESULT
+           GO TO 9000-DISPLAY.
        1000-INITIALIZE.
            MOVE 0 TO WS-FEE
            SET WS-FAILURE TO TRUE
@@ -54,6 +76,50 @@
            MOVE 'INQUIRY COMPLETE' TO WS-RESULT
            SET WS-SUCCESS TO TRUE
            GO TO 9000-DISPLAY.
+       6000-OVERDRAFT-SWEEP.
+           IF WS-AMOUNT > WS-BALANCE
+               COMPUTE WS-OD-SWEEP-AMT =
+                   WS-AMOUNT - WS-BALANCE + WS-OD-TRANSFER-FEE
+               IF WS-LINKED-ACCT-NUM = SPACES
+                   MOVE 'NO LINKED ACCOUNT' TO WS-RESULT
+               ELSE
+                   IF WS-OD-SWEEP-AMT > WS-LINKED-BALANCE
+                       MOVE 'LINKED ACCT SHORT' TO WS-RESULT
+                   ELSE
+                       SUBTRACT WS-OD-SWEEP-AMT FROM WS-LINKED-BALANCE
+                       ADD WS-OD-SWEEP-AMT TO WS-BALANCE
+                       SUBTRACT WS-AMOUNT FROM WS-BALANCE
+                       MOVE WS-OD-TRANSFER-FEE TO WS-FEE
+                       SUBTRACT WS-FEE FROM WS-BALANCE
+                       MOVE 'OD SWEEP OK' TO WS-RESULT
+                       SET WS-SUCCESS TO TRUE
+                   END-IF
+               END-IF
+           ELSE
+               SUBTRACT WS-AMOUNT FROM WS-BALANCE
+               MOVE 'WITHDRAWAL OK' TO WS-RESULT
+               SET WS-SUCCESS TO TRUE
+           END-IF
+           GO TO 9000-DISPLAY.
+       7000-HOLD-ACTION.
+           EVALUATE TRUE
+               WHEN HOLD-PLACE
+                   COMPUTE WS-HOLD-AVAILABLE =
+                       WS-BALANCE - WS-HOLD-AMOUNT
+                   IF WS-HOLD-AVAILABLE < 0
+                       MOVE 'HOLD EXCEEDS BAL' TO WS-RESULT
+                   ELSE
+                       MOVE 'HOLD PLACED' TO WS-RESULT
+                       SET WS-SUCCESS TO TRUE
+                   END-IF
+               WHEN HOLD-RELEASE
+                   MOVE 0 TO WS-HOLD-AMOUNT
+                   MOVE 'HOLD RELEASED' TO WS-RESULT
+                   SET WS-SUCCESS TO TRUE
+               WHEN OTHER
+                   MOVE 'INVALID HOLD ACTION' TO WS-RESULT
+           END-EVALUATE
+           GO TO 9000-DISPLAY.
        9000-DISPLAY.
            DISPLAY 'GOTO DEPENDING ROUTER'
            DISPLAY '====================='
@@ -63,4 +129,5 @@
            DISPLAY 'BALANCE:  ' WS-BALANCE
            DISPLAY 'FEE:      ' WS-FEE
            DISPLAY 'RESULT:   ' WS-RESULT
+           DISPLAY 'HOLD AMT: ' WS-HOLD-AMOUNT
            STOP RUN.
