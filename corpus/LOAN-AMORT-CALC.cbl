@@ -4,6 +4,10 @@
       * LOAN AMORTIZATION CALCULATOR                                   *
       * Computes monthly payment schedule for fixed-rate mortgages     *
       * with optional extra principal payments and PMI removal logic.  *
+      * 2024-11-15 ARM loans now recompute the rate (index + margin,   *
+      *            capped) and re-amortize the remaining balance over  *
+      *            the remaining term at every reset, instead of       *
+      *            running the whole schedule at the note rate.        *
       *================================================================*
        DATA DIVISION.
        WORKING-STORAGE SECTION.
@@ -13,6 +17,21 @@
            05 WS-TERM-MONTHS        PIC S9(3) COMP-3.
            05 WS-EXTRA-PAYMENT      PIC S9(7)V99 COMP-3.
            05 WS-ORIG-APPRAISED     PIC S9(9)V99 COMP-3.
+       01 WS-ARM-PARAMS.
+           05 WS-LOAN-TYPE          PIC X VALUE 'F'.
+               88 WS-FIXED-RATE     VALUE 'F'.
+               88 WS-ARM-RATE       VALUE 'A'.
+           05 WS-ARM-INITIAL-MONTHS PIC S9(3) COMP-3.
+           05 WS-ARM-RESET-MONTHS   PIC S9(3) COMP-3.
+           05 WS-ARM-MARGIN         PIC S9(2)V9(4) COMP-3.
+           05 WS-ARM-INDEX-RATE     PIC S9(2)V9(4) COMP-3.
+           05 WS-ARM-PERIODIC-CAP   PIC S9(2)V9(4) COMP-3.
+           05 WS-ARM-LIFETIME-CAP   PIC S9(2)V9(4) COMP-3.
+           05 WS-ARM-FLOOR-RATE     PIC S9(2)V9(4) COMP-3.
+           05 WS-ARM-INITIAL-RATE   PIC S9(2)V9(6) COMP-3.
+           05 WS-ARM-RESET-COUNT    PIC S9(3) COMP-3.
+           05 WS-ARM-PRIOR-RATE     PIC S9(2)V9(6) COMP-3.
+           05 WS-ARM-DESIRED-RATE   PIC S9(2)V9(6) COMP-3.
        01 WS-CALC-FIELDS.
            05 WS-MONTHLY-RATE       PIC S9(1)V9(8) COMP-3.
            05 WS-MONTHLY-PMT        PIC S9(7)V99 COMP-3.
@@ -64,6 +83,16 @@
            MOVE 360 TO WS-TERM-MONTHS
            MOVE 200.00 TO WS-EXTRA-PAYMENT
            MOVE 400000.00 TO WS-ORIG-APPRAISED
+           MOVE 'A' TO WS-LOAN-TYPE
+           MOVE 60 TO WS-ARM-INITIAL-MONTHS
+           MOVE 12 TO WS-ARM-RESET-MONTHS
+           MOVE 2.5000 TO WS-ARM-MARGIN
+           MOVE 5.1000 TO WS-ARM-INDEX-RATE
+           MOVE 2.0000 TO WS-ARM-PERIODIC-CAP
+           MOVE 5.0000 TO WS-ARM-LIFETIME-CAP
+           MOVE 2.5000 TO WS-ARM-FLOOR-RATE
+           MOVE WS-ANNUAL-RATE TO WS-ARM-INITIAL-RATE
+           MOVE 0 TO WS-ARM-RESET-COUNT
            MOVE 0 TO WS-CUM-INTEREST
            MOVE 0 TO WS-CUM-PRINCIPAL
            MOVE 0 TO WS-PMI-TOTAL
@@ -113,12 +142,59 @@
            PERFORM VARYING WS-MONTH-IDX FROM 1 BY 1
                UNTIL WS-MONTH-IDX > WS-TERM-MONTHS
                OR WS-REMAINING-BAL <= 0
+               IF WS-ARM-RATE
+                   PERFORM 4050-CHECK-RATE-RESET
+               END-IF
                PERFORM 4100-CALC-MONTH
                PERFORM 4200-CHECK-PMI
                PERFORM 4300-ANNUAL-SUMMARY
            END-PERFORM
            COMPUTE WS-MONTHS-SAVED =
                WS-TERM-MONTHS - WS-MONTH-IDX + 1.
+       4050-CHECK-RATE-RESET.
+           IF WS-MONTH-IDX > WS-ARM-INITIAL-MONTHS
+               AND FUNCTION MOD(WS-MONTH-IDX -
+                   WS-ARM-INITIAL-MONTHS - 1,
+                   WS-ARM-RESET-MONTHS) = 0
+               PERFORM 4060-RESET-ARM-RATE
+           END-IF.
+       4060-RESET-ARM-RATE.
+           MOVE WS-ANNUAL-RATE TO WS-ARM-PRIOR-RATE
+           COMPUTE WS-ARM-DESIRED-RATE ROUNDED =
+               WS-ARM-INDEX-RATE + WS-ARM-MARGIN
+           EVALUATE TRUE
+               WHEN WS-ARM-DESIRED-RATE - WS-ARM-PRIOR-RATE
+                   > WS-ARM-PERIODIC-CAP
+                   COMPUTE WS-ANNUAL-RATE =
+                       WS-ARM-PRIOR-RATE + WS-ARM-PERIODIC-CAP
+               WHEN WS-ARM-PRIOR-RATE - WS-ARM-DESIRED-RATE
+                   > WS-ARM-PERIODIC-CAP
+                   COMPUTE WS-ANNUAL-RATE =
+                       WS-ARM-PRIOR-RATE - WS-ARM-PERIODIC-CAP
+               WHEN OTHER
+                   MOVE WS-ARM-DESIRED-RATE TO WS-ANNUAL-RATE
+           END-EVALUATE
+           IF WS-ANNUAL-RATE > WS-ARM-INITIAL-RATE +
+               WS-ARM-LIFETIME-CAP
+               COMPUTE WS-ANNUAL-RATE =
+                   WS-ARM-INITIAL-RATE + WS-ARM-LIFETIME-CAP
+           END-IF
+           IF WS-ANNUAL-RATE < WS-ARM-FLOOR-RATE
+               MOVE WS-ARM-FLOOR-RATE TO WS-ANNUAL-RATE
+           END-IF
+           COMPUTE WS-MONTHLY-RATE =
+               WS-ANNUAL-RATE / 1200
+           COMPUTE WS-RATE-FACTOR =
+               (1 + WS-MONTHLY-RATE) **
+               (WS-TERM-MONTHS - WS-MONTH-IDX + 1)
+           COMPUTE WS-MONTHLY-PMT ROUNDED =
+               WS-REMAINING-BAL *
+               (WS-MONTHLY-RATE * WS-RATE-FACTOR) /
+               (WS-RATE-FACTOR - 1)
+           ADD 1 TO WS-ARM-RESET-COUNT
+           DISPLAY 'ARM RESET AT MONTH ' WS-MONTH-IDX
+               ' NEW RATE: ' WS-ANNUAL-RATE
+               ' NEW PMT: ' WS-MONTHLY-PMT.
        4100-CALC-MONTH.
            COMPUTE WS-INTEREST-PORTION ROUNDED =
                WS-REMAINING-BAL * WS-MONTHLY-RATE
@@ -192,6 +268,10 @@
                DISPLAY 'TOTAL COST:         ' WS-TOTAL-PAID
                DISPLAY 'MONTHS SAVED:       ' WS-MONTHS-SAVED
                DISPLAY 'REMAINING BALANCE:  ' WS-REMAINING-BAL
+               IF WS-ARM-RATE
+                   DISPLAY 'ARM RESETS:         ' WS-ARM-RESET-COUNT
+                   DISPLAY 'FINAL RATE:         ' WS-ANNUAL-RATE
+               END-IF
            ELSE
                DISPLAY 'ERROR: ' WS-RESULT-MSG
            END-IF
