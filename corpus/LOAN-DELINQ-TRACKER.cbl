@@ -1,7 +1,49 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LOAN-DELINQ-TRACKER.
+      *================================================================*
+      * 2024-11-16 Accounts 60+ days delinquent now open a loss-        *
+      *            mitigation case that advances through review,       *
+      *            modification-offered, and trial-period stages on    *
+      *            successive runs, persisted per account in           *
+      *            LOSSMIT.DAT instead of only ever seeing the current  *
+      *            run's collection action.                            *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOSSMIT-FILE ASSIGN TO 'LOSSMIT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LM-FS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOSSMIT-FILE.
+       01  LM-REC.
+           05  LM-ACCT-NUM         PIC X(12).
+           05  LM-STAGE            PIC X(2).
+           05  LM-STAGE-DATE       PIC 9(8).
+           05  LM-TRIAL-PMTS       PIC 9(2).
        WORKING-STORAGE SECTION.
+       01  WS-LM-FS                PIC XX.
+       01  WS-LM-TABLE.
+           05  WS-LM-ENTRY OCCURS 200 TIMES.
+               10  WS-LM-ACCT       PIC X(12).
+               10  WS-LM-STAGE      PIC X(2).
+               10  WS-LM-STAGE-DATE PIC 9(8).
+               10  WS-LM-TRIAL-PMTS PIC 9(2).
+       01  WS-LM-COUNT              PIC 9(4) VALUE 0.
+       01  WS-LM-MAX                PIC 9(4) VALUE 200.
+       01  WS-LM-IDX                PIC 9(4).
+       01  WS-LM-MATCH-IDX          PIC 9(4) VALUE 0.
+      *--- Current Case Working Fields ---
+       01  WS-CASE-STAGE            PIC X(2) VALUE SPACES.
+           88  WS-CASE-NONE         VALUE SPACES.
+           88  WS-CASE-PKG-REQ      VALUE '10'.
+           88  WS-CASE-UNDR-REVW    VALUE '20'.
+           88  WS-CASE-MOD-OFFERED  VALUE '30'.
+           88  WS-CASE-TRIAL        VALUE '40'.
+           88  WS-CASE-PERM-MOD     VALUE '50'.
+           88  WS-CASE-CLOSED       VALUE 'CL'.
+       01  WS-CASE-TRIAL-PMTS       PIC 9(2) VALUE 0.
        01 WS-LOAN-INFO.
            05 WS-ACCT-NUM            PIC X(12).
            05 WS-BORROWER-NAME       PIC X(30).
@@ -32,14 +74,20 @@
        01 WS-PMT-IDX                 PIC 9(2).
        01 WS-LATE-FEE-PCT            PIC S9(1)V9(4) COMP-3.
        01 WS-DAILY-RATE              PIC S9(1)V9(10) COMP-3.
+       01 WS-DPD-DISP                PIC ZZ9.
+       01 WS-TOTAL-DUE-DISP          PIC ZZZ,ZZZ,ZZ9.99.
        PROCEDURE DIVISION.
        0000-MAIN-PROCESS.
            PERFORM 1000-INITIALIZE
+           PERFORM 1100-LOAD-LOSSMIT-TABLE
+           PERFORM 1200-APPLY-LOSSMIT-STATE
            PERFORM 2000-CLASSIFY-DELINQUENCY
            PERFORM 3000-CALC-ARREARS
            PERFORM 4000-DETERMINE-ACTION
+           PERFORM 4500-UPDATE-LOSSMIT-WORKFLOW
            PERFORM 5000-BUILD-NOTICE
            PERFORM 6000-DISPLAY-RESULTS
+           PERFORM 7000-SAVE-LOSSMIT-TABLE
            STOP RUN.
        1000-INITIALIZE.
            MOVE 0 TO WS-TOTAL-ARREARS
@@ -47,8 +95,49 @@
            MOVE 0 TO WS-ACCRUED-INT
            SET WS-CURRENT TO TRUE
            SET WS-NO-ACTION TO TRUE
+           MOVE '987654321000' TO WS-ACCT-NUM
+           MOVE 'MARTINEZ, JOSE' TO WS-BORROWER-NAME
+           MOVE 185000.00 TO WS-CURRENT-BAL
+           MOVE 1450.00 TO WS-MONTHLY-PMT
+           MOVE 5.250000 TO WS-ANNUAL-RATE
+           MOVE 75 TO WS-DAYS-PAST-DUE
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            COMPUTE WS-DAILY-RATE =
                WS-ANNUAL-RATE / 360.
+       1100-LOAD-LOSSMIT-TABLE.
+           MOVE 0 TO WS-LM-COUNT
+           OPEN INPUT LOSSMIT-FILE
+           IF WS-LM-FS = '00'
+               PERFORM UNTIL WS-LM-FS NOT = '00'
+                   READ LOSSMIT-FILE
+                       AT END MOVE '10' TO WS-LM-FS
+                       NOT AT END
+                           PERFORM 1110-ADD-LOSSMIT-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE LOSSMIT-FILE
+           END-IF.
+       1110-ADD-LOSSMIT-ENTRY.
+           IF WS-LM-COUNT < WS-LM-MAX
+               ADD 1 TO WS-LM-COUNT
+               MOVE LM-ACCT-NUM TO WS-LM-ACCT(WS-LM-COUNT)
+               MOVE LM-STAGE TO WS-LM-STAGE(WS-LM-COUNT)
+               MOVE LM-STAGE-DATE TO WS-LM-STAGE-DATE(WS-LM-COUNT)
+               MOVE LM-TRIAL-PMTS TO WS-LM-TRIAL-PMTS(WS-LM-COUNT)
+           END-IF.
+       1200-APPLY-LOSSMIT-STATE.
+           MOVE 0 TO WS-LM-MATCH-IDX
+           MOVE SPACES TO WS-CASE-STAGE
+           MOVE 0 TO WS-CASE-TRIAL-PMTS
+           PERFORM VARYING WS-LM-IDX FROM 1 BY 1
+               UNTIL WS-LM-IDX > WS-LM-COUNT
+               IF WS-LM-ACCT(WS-LM-IDX) = WS-ACCT-NUM
+                   MOVE WS-LM-IDX TO WS-LM-MATCH-IDX
+                   MOVE WS-LM-STAGE(WS-LM-IDX) TO WS-CASE-STAGE
+                   MOVE WS-LM-TRIAL-PMTS(WS-LM-IDX)
+                       TO WS-CASE-TRIAL-PMTS
+               END-IF
+           END-PERFORM.
        2000-CLASSIFY-DELINQUENCY.
            EVALUATE TRUE
                WHEN WS-DAYS-PAST-DUE <= 0
@@ -109,16 +198,42 @@
                WHEN WS-DELINQ-120
                    SET WS-FORECLOSURE-REF TO TRUE
            END-EVALUATE.
+       4500-UPDATE-LOSSMIT-WORKFLOW.
+           EVALUATE TRUE
+               WHEN WS-CURRENT AND NOT WS-CASE-NONE
+                   SET WS-CASE-CLOSED TO TRUE
+               WHEN (WS-CASE-NONE OR WS-CASE-CLOSED) AND
+                       (WS-DELINQ-60 OR WS-DELINQ-90 OR
+                        WS-DELINQ-120)
+                   SET WS-CASE-PKG-REQ TO TRUE
+                   MOVE 0 TO WS-CASE-TRIAL-PMTS
+               WHEN WS-CASE-PKG-REQ
+                   SET WS-CASE-UNDR-REVW TO TRUE
+               WHEN WS-CASE-UNDR-REVW
+                   SET WS-CASE-MOD-OFFERED TO TRUE
+               WHEN WS-CASE-MOD-OFFERED
+                   SET WS-CASE-TRIAL TO TRUE
+                   MOVE 0 TO WS-CASE-TRIAL-PMTS
+               WHEN WS-CASE-TRIAL
+                   ADD 1 TO WS-CASE-TRIAL-PMTS
+                   IF WS-CASE-TRIAL-PMTS >= 3
+                       SET WS-CASE-PERM-MOD TO TRUE
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
        5000-BUILD-NOTICE.
            IF WS-CURRENT
                MOVE SPACES TO WS-NOTICE-MSG
            ELSE
+               MOVE WS-DAYS-PAST-DUE TO WS-DPD-DISP
+               MOVE WS-TOTAL-DUE TO WS-TOTAL-DUE-DISP
                STRING 'ACCT ' DELIMITED BY SIZE
                       WS-ACCT-NUM DELIMITED BY SIZE
                       ' DPD=' DELIMITED BY SIZE
-                      WS-DAYS-PAST-DUE DELIMITED BY SIZE
+                      WS-DPD-DISP DELIMITED BY SIZE
                       ' DUE=' DELIMITED BY SIZE
-                      WS-TOTAL-DUE DELIMITED BY SIZE
+                      WS-TOTAL-DUE-DISP DELIMITED BY SIZE
                       INTO WS-NOTICE-MSG
                END-STRING
            END-IF.
@@ -150,4 +265,45 @@
            DISPLAY 'ACCRUED INT:   ' WS-ACCRUED-INT
            DISPLAY 'TOTAL DUE:     ' WS-TOTAL-DUE
            DISPLAY 'ACTION:        ' WS-ACTION-CODE
-           DISPLAY 'NOTICE:        ' WS-NOTICE-MSG.
+           DISPLAY 'NOTICE:        ' WS-NOTICE-MSG
+           IF NOT WS-CASE-NONE
+               DISPLAY '--- LOSS MITIGATION CASE ---'
+               EVALUATE TRUE
+                   WHEN WS-CASE-PKG-REQ
+                       DISPLAY 'LOSS MIT STAGE: PACKAGE REQUESTED'
+                   WHEN WS-CASE-UNDR-REVW
+                       DISPLAY 'LOSS MIT STAGE: UNDER REVIEW'
+                   WHEN WS-CASE-MOD-OFFERED
+                       DISPLAY 'LOSS MIT STAGE: MODIFICATION OFFERED'
+                   WHEN WS-CASE-TRIAL
+                       DISPLAY 'LOSS MIT STAGE: TRIAL PERIOD'
+                       DISPLAY 'TRIAL PMTS MADE: ' WS-CASE-TRIAL-PMTS
+                   WHEN WS-CASE-PERM-MOD
+                       DISPLAY 'LOSS MIT STAGE: PERMANENT MOD'
+                   WHEN WS-CASE-CLOSED
+                       DISPLAY 'LOSS MIT STAGE: CLOSED - CURED'
+               END-EVALUATE
+           END-IF.
+       7000-SAVE-LOSSMIT-TABLE.
+           IF NOT WS-CASE-NONE
+               IF WS-LM-MATCH-IDX = 0
+                   ADD 1 TO WS-LM-COUNT
+                   MOVE WS-LM-COUNT TO WS-LM-MATCH-IDX
+                   MOVE WS-ACCT-NUM TO WS-LM-ACCT(WS-LM-MATCH-IDX)
+               END-IF
+               MOVE WS-CASE-STAGE TO WS-LM-STAGE(WS-LM-MATCH-IDX)
+               MOVE WS-CURRENT-DATE
+                   TO WS-LM-STAGE-DATE(WS-LM-MATCH-IDX)
+               MOVE WS-CASE-TRIAL-PMTS
+                   TO WS-LM-TRIAL-PMTS(WS-LM-MATCH-IDX)
+           END-IF
+           OPEN OUTPUT LOSSMIT-FILE
+           PERFORM VARYING WS-LM-IDX FROM 1 BY 1
+               UNTIL WS-LM-IDX > WS-LM-COUNT
+               MOVE WS-LM-ACCT(WS-LM-IDX) TO LM-ACCT-NUM
+               MOVE WS-LM-STAGE(WS-LM-IDX) TO LM-STAGE
+               MOVE WS-LM-STAGE-DATE(WS-LM-IDX) TO LM-STAGE-DATE
+               MOVE WS-LM-TRIAL-PMTS(WS-LM-IDX) TO LM-TRIAL-PMTS
+               WRITE LM-REC
+           END-PERFORM
+           CLOSE LOSSMIT-FILE.
