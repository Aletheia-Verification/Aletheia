@@ -4,6 +4,12 @@
       * MORTGAGE ESCROW ANALYSIS                                       *
       * Computes annual escrow requirements for taxes, insurance,      *
       * and PMI. Identifies shortage/surplus and payment adjustments.  *
+      *================================================================*
+      * 2024-11-17 Escrow shortages are now spread over a 12-month      *
+      *            recoupment schedule per RESPA instead of only        *
+      *            showing a single blended new-PITI figure, and the   *
+      *            report shows the PITI reverting once the spread      *
+      *            ends.                                                *
       *================================================================*
        DATA DIVISION.
        WORKING-STORAGE SECTION.
@@ -49,6 +55,11 @@
        01 WS-NEW-TOTAL-PITI        PIC S9(7)V99 COMP-3.
        01 WS-STATUS                PIC X(15).
        01 WS-PREV-BAL              PIC S9(9)V99 COMP-3.
+       01 WS-SHORT-SCHEDULE.
+           05 WS-SHORT-ENTRY OCCURS 12.
+               10 WS-SHORT-PMT-AMT    PIC S9(5)V99 COMP-3.
+               10 WS-SHORT-REM-BAL    PIC S9(7)V99 COMP-3.
+       01 WS-POST-SPREAD-PITI      PIC S9(7)V99 COMP-3.
        PROCEDURE DIVISION.
        0000-MAIN-CONTROL.
            PERFORM 1000-INITIALIZE
@@ -57,6 +68,7 @@
            PERFORM 4000-PROJECT-12-MONTHS
            PERFORM 5000-ANALYZE-SHORTAGE
                THRU 5500-CALC-ADJUSTMENT
+           PERFORM 5600-BUILD-SHORTAGE-SCHEDULE
            PERFORM 6000-DISPLAY-REPORT
            STOP RUN.
        1000-INITIALIZE.
@@ -164,7 +176,28 @@
            COMPUTE WS-TOTAL-PITI =
                WS-MONTHLY-PI + WS-MO-TOTAL-ESC
            COMPUTE WS-NEW-TOTAL-PITI =
-               WS-TOTAL-PITI + WS-ADJUSTMENT.
+               WS-TOTAL-PITI + WS-ADJUSTMENT
+           MOVE WS-TOTAL-PITI TO WS-POST-SPREAD-PITI.
+       5600-BUILD-SHORTAGE-SCHEDULE.
+           MOVE WS-SHORTAGE TO WS-PREV-BAL
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > 12
+               IF WS-SHORTAGE > 0
+                   IF WS-IDX = 12
+                       MOVE WS-PREV-BAL TO
+                           WS-SHORT-PMT-AMT(WS-IDX)
+                   ELSE
+                       MOVE WS-ADJUSTMENT TO
+                           WS-SHORT-PMT-AMT(WS-IDX)
+                   END-IF
+                   COMPUTE WS-SHORT-REM-BAL(WS-IDX) =
+                       WS-PREV-BAL - WS-SHORT-PMT-AMT(WS-IDX)
+                   MOVE WS-SHORT-REM-BAL(WS-IDX) TO WS-PREV-BAL
+               ELSE
+                   MOVE 0 TO WS-SHORT-PMT-AMT(WS-IDX)
+                   MOVE 0 TO WS-SHORT-REM-BAL(WS-IDX)
+               END-IF
+           END-PERFORM.
        6000-DISPLAY-REPORT.
            DISPLAY '========================================='
            DISPLAY 'ESCROW ANALYSIS REPORT'
@@ -193,5 +226,19 @@
            DISPLAY 'SURPLUS:         ' WS-SURPLUS
            DISPLAY 'ADJUSTMENT:      ' WS-ADJUSTMENT
            DISPLAY 'CURRENT PITI:    ' WS-TOTAL-PITI
-           DISPLAY 'NEW PITI:        ' WS-NEW-TOTAL-PITI
+           IF WS-SHORTAGE > 0
+               DISPLAY '----- 12-MONTH SHORTAGE SPREAD -----'
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > 12
+                   DISPLAY 'MONTH ' WS-IDX
+                       ' PMT: ' WS-SHORT-PMT-AMT(WS-IDX)
+                       ' REMAINING: ' WS-SHORT-REM-BAL(WS-IDX)
+               END-PERFORM
+               DISPLAY 'PITI DURING SPREAD (MO 1-12): '
+                   WS-NEW-TOTAL-PITI
+               DISPLAY 'PITI AFTER SPREAD (MO 13+):   '
+                   WS-POST-SPREAD-PITI
+           ELSE
+               DISPLAY 'NEW PITI:        ' WS-NEW-TOTAL-PITI
+           END-IF
            DISPLAY '========================================='.
