@@ -1,14 +1,45 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MR-ALTER-BATCH-CTRL.
+      *================================================================
+      * 2024-11-04 Replaced the ALTER-based GO TO dispatch with a
+      *            checkpointed, restartable step table - each step's
+      *            start/end time and record/error counts are tracked
+      *            in WS-STEP-TABLE, and the last-completed step is
+      *            persisted per batch ID to BATCHCTL.DAT so a rerun
+      *            resumes after the last successful step instead of
+      *            starting over from step 1.
+      *================================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO 'BATCHCTL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTLFILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  BC-BATCH-ID             PIC X(10).
+           05  BC-LAST-STEP-DONE       PIC 9(02).
+           05  BC-LAST-STATUS          PIC X(01).
+           05  BC-LAST-RUN-DATE        PIC 9(08).
+           05  BC-RECORD-COUNT         PIC 9(05).
+           05  BC-STEP-ENTRY OCCURS 20 TIMES.
+               10  BC-STEP-NUM         PIC 9(02).
+               10  BC-STEP-START-TIME  PIC 9(08).
+               10  BC-STEP-END-TIME    PIC 9(08).
+               10  BC-STEP-REC-CT      PIC 9(05).
+               10  BC-STEP-ERR-CT      PIC 9(03).
+               10  BC-STEP-STATUS      PIC X(01).
        WORKING-STORAGE SECTION.
+       01 WS-CTLFILE-STATUS        PIC XX VALUE SPACES.
        01 WS-BATCH-STATUS          PIC X(1).
            88 BATCH-INIT            VALUE 'I'.
            88 BATCH-RUNNING         VALUE 'R'.
            88 BATCH-COMPLETE        VALUE 'C'.
            88 BATCH-ERROR           VALUE 'E'.
        01 WS-STEP-NUMBER           PIC 9(2).
-       01 WS-MAX-STEPS             PIC 9(2) VALUE 5.
+       01 WS-MAX-STEPS             PIC 9(2) VALUE 3.
        01 WS-STEP-RESULT           PIC X(4).
        01 WS-RECORD-COUNT          PIC 9(5).
        01 WS-ERROR-COUNT           PIC 9(3).
@@ -16,48 +47,256 @@
        01 WS-BATCH-ID              PIC X(10).
        01 WS-START-TIME            PIC 9(8).
        01 WS-END-TIME              PIC 9(8).
+       01 WS-CURRENT-DATE          PIC 9(8).
+       01 WS-RESUME-STEP           PIC 9(2) VALUE 0.
+      *--- Restartable Step Table ---
+       01 WS-STEP-TABLE.
+           05 WS-STEP-ENTRY OCCURS 20 TIMES
+                  INDEXED BY WS-STEP-IDX.
+               10 WS-STEP-NUM        PIC 9(02).
+               10 WS-STEP-START-TIME PIC 9(08).
+               10 WS-STEP-END-TIME   PIC 9(08).
+               10 WS-STEP-REC-CT     PIC 9(05).
+               10 WS-STEP-ERR-CT     PIC 9(03).
+               10 WS-STEP-STATUS     PIC X(01).
+                   88 WS-STEP-PENDING  VALUE 'P'.
+                   88 WS-STEP-RUNNING  VALUE 'R'.
+                   88 WS-STEP-DONE     VALUE 'C'.
+                   88 WS-STEP-FAILED   VALUE 'E'.
+      *--- Batch Control Table (one entry per known batch ID) ---
+       01 WS-CTL-TABLE.
+           05 WS-CTL-ENTRY OCCURS 100 TIMES
+                  INDEXED BY WS-CTL-IDX.
+               10 WS-CTL-BATCH-ID      PIC X(10).
+               10 WS-CTL-LAST-STEP     PIC 9(02).
+               10 WS-CTL-STATUS        PIC X(01).
+               10 WS-CTL-RUN-DATE      PIC 9(08).
+               10 WS-CTL-RECORD-COUNT  PIC 9(05).
+               10 WS-CTL-STEP-ENTRY OCCURS 20 TIMES.
+                   15 WS-CTL-STEP-NUM        PIC 9(02).
+                   15 WS-CTL-STEP-START-TIME PIC 9(08).
+                   15 WS-CTL-STEP-END-TIME   PIC 9(08).
+                   15 WS-CTL-STEP-REC-CT     PIC 9(05).
+                   15 WS-CTL-STEP-ERR-CT     PIC 9(03).
+                   15 WS-CTL-STEP-STATUS     PIC X(01).
+       01 WS-CTL-COUNT              PIC 9(3) VALUE 0.
+       01 WS-CTL-MAX                PIC 9(3) VALUE 100.
+       01 WS-CTL-MATCH-IDX          PIC 9(3) VALUE 0.
+       01 WS-CTL-STEP-IDX           PIC 9(02).
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INIT
-           ALTER 2000-DISPATCH TO PROCEED TO 2100-STEP-1
-           PERFORM 2000-DISPATCH
+           PERFORM 1100-LOAD-CONTROL-TABLE
+           PERFORM 1200-LOOKUP-RESUME-POINT
+           PERFORM 2000-RUN-STEPS
+               VARYING WS-STEP-NUMBER FROM WS-RESUME-STEP BY 1
+               UNTIL WS-STEP-NUMBER > WS-MAX-STEPS
+                  OR BATCH-ERROR
+           IF NOT BATCH-ERROR
+               PERFORM 9000-SAVE-CHECKPOINT
+           END-IF
+           PERFORM 9100-SAVE-CONTROL-TABLE
            DISPLAY 'BATCH ' WS-BATCH-ID ' COMPLETE'
            DISPLAY 'RECORDS: ' WS-RECORD-COUNT
            DISPLAY 'ERRORS:  ' WS-ERROR-COUNT
            STOP RUN.
        1000-INIT.
            MOVE 'I' TO WS-BATCH-STATUS
-           MOVE 0 TO WS-STEP-NUMBER
            MOVE 0 TO WS-RECORD-COUNT
            MOVE 0 TO WS-ERROR-COUNT
-           ACCEPT WS-START-TIME FROM TIME.
-       2000-DISPATCH.
-           GO TO 2100-STEP-1.
-       2100-STEP-1.
-           MOVE 1 TO WS-STEP-NUMBER
-           MOVE 'R' TO WS-BATCH-STATUS
-           ADD 100 TO WS-RECORD-COUNT
-           MOVE 'PASS' TO WS-STEP-RESULT
-           IF WS-STEP-RESULT = 'PASS'
-               ALTER 2000-DISPATCH TO PROCEED TO 2200-STEP-2
-               PERFORM 2000-DISPATCH
+           MOVE 'BATCH0001' TO WS-BATCH-ID
+           ACCEPT WS-START-TIME FROM TIME
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+       1100-LOAD-CONTROL-TABLE.
+           MOVE 0 TO WS-CTL-COUNT
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTLFILE-STATUS = '00'
+               PERFORM UNTIL WS-CTLFILE-STATUS NOT = '00'
+                   READ CONTROL-FILE
+                       AT END MOVE '10' TO WS-CTLFILE-STATUS
+                       NOT AT END PERFORM 1110-ADD-CONTROL-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE CONTROL-FILE
+           END-IF.
+       1110-ADD-CONTROL-ENTRY.
+           IF WS-CTL-COUNT < WS-CTL-MAX
+               ADD 1 TO WS-CTL-COUNT
+               SET WS-CTL-IDX TO WS-CTL-COUNT
+               MOVE BC-BATCH-ID TO WS-CTL-BATCH-ID(WS-CTL-IDX)
+               MOVE BC-LAST-STEP-DONE TO WS-CTL-LAST-STEP(WS-CTL-IDX)
+               MOVE BC-LAST-STATUS TO WS-CTL-STATUS(WS-CTL-IDX)
+               MOVE BC-LAST-RUN-DATE TO WS-CTL-RUN-DATE(WS-CTL-IDX)
+               MOVE BC-RECORD-COUNT
+                   TO WS-CTL-RECORD-COUNT(WS-CTL-IDX)
+               PERFORM VARYING WS-CTL-STEP-IDX FROM 1 BY 1
+                   UNTIL WS-CTL-STEP-IDX > WS-MAX-STEPS
+                   PERFORM 1120-LOAD-STEP-ENTRY
+               END-PERFORM
+           END-IF.
+       1120-LOAD-STEP-ENTRY.
+           MOVE BC-STEP-NUM(WS-CTL-STEP-IDX)
+               TO WS-CTL-STEP-NUM(WS-CTL-IDX, WS-CTL-STEP-IDX)
+           MOVE BC-STEP-START-TIME(WS-CTL-STEP-IDX)
+               TO WS-CTL-STEP-START-TIME(WS-CTL-IDX, WS-CTL-STEP-IDX)
+           MOVE BC-STEP-END-TIME(WS-CTL-STEP-IDX)
+               TO WS-CTL-STEP-END-TIME(WS-CTL-IDX, WS-CTL-STEP-IDX)
+           MOVE BC-STEP-REC-CT(WS-CTL-STEP-IDX)
+               TO WS-CTL-STEP-REC-CT(WS-CTL-IDX, WS-CTL-STEP-IDX)
+           MOVE BC-STEP-ERR-CT(WS-CTL-STEP-IDX)
+               TO WS-CTL-STEP-ERR-CT(WS-CTL-IDX, WS-CTL-STEP-IDX)
+           MOVE BC-STEP-STATUS(WS-CTL-STEP-IDX)
+               TO WS-CTL-STEP-STATUS(WS-CTL-IDX, WS-CTL-STEP-IDX).
+       1200-LOOKUP-RESUME-POINT.
+           MOVE 0 TO WS-CTL-MATCH-IDX
+           MOVE 1 TO WS-RESUME-STEP
+           PERFORM VARYING WS-CTL-IDX FROM 1 BY 1
+               UNTIL WS-CTL-IDX > WS-CTL-COUNT
+               IF WS-CTL-BATCH-ID(WS-CTL-IDX) = WS-BATCH-ID
+                   SET WS-CTL-MATCH-IDX TO WS-CTL-IDX
+               END-IF
+           END-PERFORM
+           IF WS-CTL-MATCH-IDX > 0
+               IF WS-CTL-STATUS(WS-CTL-MATCH-IDX) = 'C'
+                   COMPUTE WS-RESUME-STEP = WS-MAX-STEPS + 1
+               ELSE
+                   COMPUTE WS-RESUME-STEP =
+                       WS-CTL-LAST-STEP(WS-CTL-MATCH-IDX) + 1
+               END-IF
+               PERFORM 1210-RESTORE-STEP-STATE
+           END-IF
+           IF WS-RESUME-STEP > WS-MAX-STEPS
+               SET BATCH-COMPLETE TO TRUE
            ELSE
-               MOVE 'E' TO WS-BATCH-STATUS
+               SET BATCH-RUNNING TO TRUE
            END-IF.
-       2200-STEP-2.
-           MOVE 2 TO WS-STEP-NUMBER
-           ADD 200 TO WS-RECORD-COUNT
-           MOVE 'PASS' TO WS-STEP-RESULT
+       1210-RESTORE-STEP-STATE.
+           MOVE WS-CTL-RECORD-COUNT(WS-CTL-MATCH-IDX)
+               TO WS-RECORD-COUNT
+           PERFORM VARYING WS-CTL-STEP-IDX FROM 1 BY 1
+               UNTIL WS-CTL-STEP-IDX > WS-MAX-STEPS
+               PERFORM 1220-RESTORE-STEP-ENTRY
+           END-PERFORM.
+       1220-RESTORE-STEP-ENTRY.
+           SET WS-STEP-IDX TO WS-CTL-STEP-IDX
+           MOVE WS-CTL-STEP-NUM(WS-CTL-MATCH-IDX, WS-CTL-STEP-IDX)
+               TO WS-STEP-NUM(WS-STEP-IDX)
+           MOVE WS-CTL-STEP-START-TIME
+               (WS-CTL-MATCH-IDX, WS-CTL-STEP-IDX)
+               TO WS-STEP-START-TIME(WS-STEP-IDX)
+           MOVE WS-CTL-STEP-END-TIME
+               (WS-CTL-MATCH-IDX, WS-CTL-STEP-IDX)
+               TO WS-STEP-END-TIME(WS-STEP-IDX)
+           MOVE WS-CTL-STEP-REC-CT(WS-CTL-MATCH-IDX, WS-CTL-STEP-IDX)
+               TO WS-STEP-REC-CT(WS-STEP-IDX)
+           MOVE WS-CTL-STEP-ERR-CT(WS-CTL-MATCH-IDX, WS-CTL-STEP-IDX)
+               TO WS-STEP-ERR-CT(WS-STEP-IDX)
+           MOVE WS-CTL-STEP-STATUS(WS-CTL-MATCH-IDX, WS-CTL-STEP-IDX)
+               TO WS-STEP-STATUS(WS-STEP-IDX).
+       2000-RUN-STEPS.
+           SET WS-STEP-IDX TO WS-STEP-NUMBER
+           MOVE WS-STEP-NUMBER TO WS-STEP-NUM(WS-STEP-IDX)
+           ACCEPT WS-STEP-START-TIME(WS-STEP-IDX) FROM TIME
+           SET WS-STEP-RUNNING(WS-STEP-IDX) TO TRUE
+           EVALUATE WS-STEP-NUMBER
+               WHEN 1
+                   PERFORM 2100-STEP-1
+               WHEN 2
+                   PERFORM 2200-STEP-2
+               WHEN 3
+                   PERFORM 2300-STEP-3
+               WHEN OTHER
+                   MOVE 'PASS' TO WS-STEP-RESULT
+           END-EVALUATE
+           ACCEPT WS-STEP-END-TIME(WS-STEP-IDX) FROM TIME
+           MOVE WS-RECORD-COUNT TO WS-STEP-REC-CT(WS-STEP-IDX)
+           MOVE WS-ERROR-COUNT TO WS-STEP-ERR-CT(WS-STEP-IDX)
            IF WS-STEP-RESULT = 'PASS'
-               ALTER 2000-DISPATCH TO PROCEED TO 2300-STEP-3
-               PERFORM 2000-DISPATCH
+               SET WS-STEP-DONE(WS-STEP-IDX) TO TRUE
+               PERFORM 9000-SAVE-CHECKPOINT
            ELSE
-               ADD 1 TO WS-ERROR-COUNT
-               MOVE 'STEP 2 FAILED' TO WS-ERROR-MSG
+               SET WS-STEP-FAILED(WS-STEP-IDX) TO TRUE
+               SET BATCH-ERROR TO TRUE
            END-IF.
+       2100-STEP-1.
+           ADD 100 TO WS-RECORD-COUNT
+           MOVE 'PASS' TO WS-STEP-RESULT.
+       2200-STEP-2.
+           ADD 200 TO WS-RECORD-COUNT
+           MOVE 'PASS' TO WS-STEP-RESULT.
        2300-STEP-3.
-           MOVE 3 TO WS-STEP-NUMBER
            ADD 150 TO WS-RECORD-COUNT
-           MOVE 'C' TO WS-BATCH-STATUS
+           MOVE 'PASS' TO WS-STEP-RESULT
            ACCEPT WS-END-TIME FROM TIME
+           SET BATCH-COMPLETE TO TRUE
            DISPLAY 'STEP 3 FINAL: RECORDS=' WS-RECORD-COUNT.
+       9000-SAVE-CHECKPOINT.
+           IF WS-CTL-MATCH-IDX = 0
+               IF WS-CTL-COUNT < WS-CTL-MAX
+                   ADD 1 TO WS-CTL-COUNT
+                   SET WS-CTL-MATCH-IDX TO WS-CTL-COUNT
+                   MOVE WS-BATCH-ID
+                       TO WS-CTL-BATCH-ID(WS-CTL-MATCH-IDX)
+               END-IF
+           END-IF
+           IF WS-CTL-MATCH-IDX > 0
+               MOVE WS-STEP-NUMBER
+                   TO WS-CTL-LAST-STEP(WS-CTL-MATCH-IDX)
+               MOVE WS-BATCH-STATUS TO WS-CTL-STATUS(WS-CTL-MATCH-IDX)
+               MOVE WS-CURRENT-DATE
+                   TO WS-CTL-RUN-DATE(WS-CTL-MATCH-IDX)
+               MOVE WS-RECORD-COUNT
+                   TO WS-CTL-RECORD-COUNT(WS-CTL-MATCH-IDX)
+               PERFORM VARYING WS-CTL-STEP-IDX FROM 1 BY 1
+                   UNTIL WS-CTL-STEP-IDX > WS-MAX-STEPS
+                   PERFORM 9010-SAVE-STEP-ENTRY
+               END-PERFORM
+           END-IF.
+       9010-SAVE-STEP-ENTRY.
+           SET WS-STEP-IDX TO WS-CTL-STEP-IDX
+           MOVE WS-STEP-NUM(WS-STEP-IDX)
+               TO WS-CTL-STEP-NUM(WS-CTL-MATCH-IDX, WS-CTL-STEP-IDX)
+           MOVE WS-STEP-START-TIME(WS-STEP-IDX)
+               TO WS-CTL-STEP-START-TIME
+                   (WS-CTL-MATCH-IDX, WS-CTL-STEP-IDX)
+           MOVE WS-STEP-END-TIME(WS-STEP-IDX)
+               TO WS-CTL-STEP-END-TIME
+                   (WS-CTL-MATCH-IDX, WS-CTL-STEP-IDX)
+           MOVE WS-STEP-REC-CT(WS-STEP-IDX)
+               TO WS-CTL-STEP-REC-CT(WS-CTL-MATCH-IDX, WS-CTL-STEP-IDX)
+           MOVE WS-STEP-ERR-CT(WS-STEP-IDX)
+               TO WS-CTL-STEP-ERR-CT(WS-CTL-MATCH-IDX, WS-CTL-STEP-IDX)
+           MOVE WS-STEP-STATUS(WS-STEP-IDX)
+               TO WS-CTL-STEP-STATUS
+                   (WS-CTL-MATCH-IDX, WS-CTL-STEP-IDX).
+       9100-SAVE-CONTROL-TABLE.
+           OPEN OUTPUT CONTROL-FILE
+           PERFORM VARYING WS-CTL-IDX FROM 1 BY 1
+               UNTIL WS-CTL-IDX > WS-CTL-COUNT
+               MOVE WS-CTL-BATCH-ID(WS-CTL-IDX) TO BC-BATCH-ID
+               MOVE WS-CTL-LAST-STEP(WS-CTL-IDX)
+                   TO BC-LAST-STEP-DONE
+               MOVE WS-CTL-STATUS(WS-CTL-IDX) TO BC-LAST-STATUS
+               MOVE WS-CTL-RUN-DATE(WS-CTL-IDX) TO BC-LAST-RUN-DATE
+               MOVE WS-CTL-RECORD-COUNT(WS-CTL-IDX)
+                   TO BC-RECORD-COUNT
+               PERFORM VARYING WS-CTL-STEP-IDX FROM 1 BY 1
+                   UNTIL WS-CTL-STEP-IDX > WS-MAX-STEPS
+                   PERFORM 9110-SAVE-STEP-TO-RECORD
+               END-PERFORM
+               WRITE CONTROL-RECORD
+           END-PERFORM
+           CLOSE CONTROL-FILE.
+       9110-SAVE-STEP-TO-RECORD.
+           MOVE WS-CTL-STEP-NUM(WS-CTL-IDX, WS-CTL-STEP-IDX)
+               TO BC-STEP-NUM(WS-CTL-STEP-IDX)
+           MOVE WS-CTL-STEP-START-TIME(WS-CTL-IDX, WS-CTL-STEP-IDX)
+               TO BC-STEP-START-TIME(WS-CTL-STEP-IDX)
+           MOVE WS-CTL-STEP-END-TIME(WS-CTL-IDX, WS-CTL-STEP-IDX)
+               TO BC-STEP-END-TIME(WS-CTL-STEP-IDX)
+           MOVE WS-CTL-STEP-REC-CT(WS-CTL-IDX, WS-CTL-STEP-IDX)
+               TO BC-STEP-REC-CT(WS-CTL-STEP-IDX)
+           MOVE WS-CTL-STEP-ERR-CT(WS-CTL-IDX, WS-CTL-STEP-IDX)
+               TO BC-STEP-ERR-CT(WS-CTL-STEP-IDX)
+           MOVE WS-CTL-STEP-STATUS(WS-CTL-IDX, WS-CTL-STEP-IDX)
+               TO BC-STEP-STATUS(WS-CTL-STEP-IDX).
