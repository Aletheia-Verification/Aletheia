@@ -6,8 +6,56 @@
       * change, hold/unhold, and beneficiary updates.                  *
       * EXEC CICS triggers REQUIRES_MANUAL_REVIEW.                    *
       *================================================================*
+      * 2024-11-23 Account maintenance now loads and rewrites the real *
+      *            account master file (ACCTMAST.DAT) keyed by account *
+      *            number instead of operating on a single hardcoded   *
+      *            in-memory account that never persisted a change.    *
+      * 2026-08-09 3900-WRITE-AUDIT now appends each audit entry to    *
+      *            ACCTAUDIT.DAT instead of only DISPLAYing it, so     *
+      *            the maintenance trail survives past the CICS screen.*
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-MASTER-FILE ASSIGN TO 'ACCTMAST.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AM-FS.
+           SELECT AUDIT-FILE ASSIGN TO 'ACCTAUDIT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-MASTER-FILE.
+       01  ACCT-MASTER-REC.
+           05  AM-ACCT-NUM           PIC X(12).
+           05  AM-ACCT-NAME          PIC X(30).
+           05  AM-ADDR-LINE1         PIC X(35).
+           05  AM-ADDR-LINE2         PIC X(35).
+           05  AM-ADDR-CITY          PIC X(20).
+           05  AM-ADDR-STATE         PIC X(2).
+           05  AM-ADDR-ZIP           PIC X(10).
+           05  AM-ACCT-STATUS        PIC X(1).
+           05  AM-BALANCE            PIC S9(11)V99 COMP-3.
+       FD  AUDIT-FILE.
+       01  AUDIT-FILE-REC            PIC X(120).
        WORKING-STORAGE SECTION.
+       01  WS-AM-FS                  PIC XX.
+       01  WS-AUDIT-FS               PIC XX.
+       01  WS-ACCT-TABLE.
+           05  WS-AM-ENTRY OCCURS 500 TIMES.
+               10  WS-AM-ACCT-NUM    PIC X(12).
+               10  WS-AM-ACCT-NAME   PIC X(30).
+               10  WS-AM-LINE1       PIC X(35).
+               10  WS-AM-LINE2       PIC X(35).
+               10  WS-AM-CITY        PIC X(20).
+               10  WS-AM-STATE       PIC X(2).
+               10  WS-AM-ZIP         PIC X(10).
+               10  WS-AM-STATUS      PIC X(1).
+               10  WS-AM-BALANCE     PIC S9(11)V99 COMP-3.
+       01  WS-AM-COUNT               PIC 9(4) VALUE 0.
+       01  WS-AM-MAX                 PIC 9(4) VALUE 500.
+       01  WS-AM-IDX                 PIC 9(4).
+       01  WS-AM-MATCH-IDX           PIC 9(4) VALUE 0.
        01 WS-MAINT-REQUEST.
            05 WS-ACCT-NUM           PIC X(12).
            05 WS-MAINT-TYPE         PIC X(2).
@@ -52,6 +100,7 @@
        PROCEDURE DIVISION.
        0000-MAIN-CONTROL.
            PERFORM 1000-INITIALIZE
+           PERFORM 1050-LOAD-ACCT-MASTER
            EXEC CICS RECEIVE MAP(WS-MAP-NAME)
                MAPSET(WS-MAPSET-NAME)
                INTO(WS-MAINT-REQUEST)
@@ -61,6 +110,7 @@
                PERFORM 2000-LOAD-ACCOUNT
                IF WS-IS-VALID
                    PERFORM 3000-PROCESS-MAINTENANCE
+                   PERFORM 3950-SAVE-ACCT-MASTER
                END-IF
                PERFORM 4000-SEND-RESULT
            ELSE
@@ -73,20 +123,105 @@
        1000-INITIALIZE.
            MOVE 0 TO WS-CHANGES-MADE
            MOVE SPACES TO WS-RESULT-MSG
-           MOVE SPACES TO WS-AUDIT-REC.
+           MOVE SPACES TO WS-AUDIT-REC
+           MOVE 0 TO WS-AM-COUNT
+           MOVE 0 TO WS-AM-MATCH-IDX.
+       1050-LOAD-ACCT-MASTER.
+           OPEN INPUT ACCT-MASTER-FILE
+           IF WS-AM-FS = '00'
+               PERFORM UNTIL WS-AM-FS NOT = '00'
+                   READ ACCT-MASTER-FILE
+                       AT END MOVE '10' TO WS-AM-FS
+                       NOT AT END
+                           PERFORM 1060-ADD-ACCT-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE ACCT-MASTER-FILE
+           END-IF
+           IF WS-AM-COUNT = 0
+               PERFORM 1070-SEED-ACCT-MASTER
+           END-IF.
+       1060-ADD-ACCT-ENTRY.
+           IF WS-AM-COUNT < WS-AM-MAX
+               ADD 1 TO WS-AM-COUNT
+               MOVE AM-ACCT-NUM TO WS-AM-ACCT-NUM(WS-AM-COUNT)
+               MOVE AM-ACCT-NAME TO WS-AM-ACCT-NAME(WS-AM-COUNT)
+               MOVE AM-ADDR-LINE1 TO WS-AM-LINE1(WS-AM-COUNT)
+               MOVE AM-ADDR-LINE2 TO WS-AM-LINE2(WS-AM-COUNT)
+               MOVE AM-ADDR-CITY TO WS-AM-CITY(WS-AM-COUNT)
+               MOVE AM-ADDR-STATE TO WS-AM-STATE(WS-AM-COUNT)
+               MOVE AM-ADDR-ZIP TO WS-AM-ZIP(WS-AM-COUNT)
+               MOVE AM-ACCT-STATUS TO WS-AM-STATUS(WS-AM-COUNT)
+               MOVE AM-BALANCE TO WS-AM-BALANCE(WS-AM-COUNT)
+           END-IF.
+       1070-SEED-ACCT-MASTER.
+           MOVE 1 TO WS-AM-COUNT
+           MOVE '456789012345' TO WS-AM-ACCT-NUM(1)
+           MOVE 'JOHNSON, PATRICIA L' TO WS-AM-ACCT-NAME(1)
+           MOVE '456 OAK AVENUE' TO WS-AM-LINE1(1)
+           MOVE 'SUITE 200' TO WS-AM-LINE2(1)
+           MOVE 'CHICAGO' TO WS-AM-CITY(1)
+           MOVE 'IL' TO WS-AM-STATE(1)
+           MOVE '60601' TO WS-AM-ZIP(1)
+           MOVE 'A' TO WS-AM-STATUS(1)
+           MOVE 125450.00 TO WS-AM-BALANCE(1).
        2000-LOAD-ACCOUNT.
-           MOVE 'JOHNSON, PATRICIA L' TO WS-ACCT-NAME
-           MOVE '456 OAK AVENUE' TO WS-ADDR-LINE1
-           MOVE 'SUITE 200' TO WS-ADDR-LINE2
-           MOVE 'CHICAGO' TO WS-ADDR-CITY
-           MOVE 'IL' TO WS-ADDR-STATE
-           MOVE '60601' TO WS-ADDR-ZIP
-           MOVE 'A' TO WS-ACCT-STATUS
-           MOVE 125450.00 TO WS-BALANCE
-           IF WS-ACCT-CLOSED
+           MOVE 0 TO WS-AM-MATCH-IDX
+           PERFORM VARYING WS-AM-IDX FROM 1 BY 1
+               UNTIL WS-AM-IDX > WS-AM-COUNT
+               IF WS-AM-ACCT-NUM(WS-AM-IDX) = WS-ACCT-NUM
+                   MOVE WS-AM-IDX TO WS-AM-MATCH-IDX
+               END-IF
+           END-PERFORM
+           IF WS-AM-MATCH-IDX = 0
                MOVE 'N' TO WS-VALID-FLAG
-               MOVE 'ACCOUNT IS CLOSED' TO WS-RESULT-MSG
+               MOVE 'ACCOUNT NOT FOUND' TO WS-RESULT-MSG
+           ELSE
+               MOVE WS-AM-ACCT-NAME(WS-AM-MATCH-IDX)
+                   TO WS-ACCT-NAME
+               MOVE WS-AM-LINE1(WS-AM-MATCH-IDX)
+                   TO WS-ADDR-LINE1
+               MOVE WS-AM-LINE2(WS-AM-MATCH-IDX)
+                   TO WS-ADDR-LINE2
+               MOVE WS-AM-CITY(WS-AM-MATCH-IDX)
+                   TO WS-ADDR-CITY
+               MOVE WS-AM-STATE(WS-AM-MATCH-IDX)
+                   TO WS-ADDR-STATE
+               MOVE WS-AM-ZIP(WS-AM-MATCH-IDX)
+                   TO WS-ADDR-ZIP
+               MOVE WS-AM-STATUS(WS-AM-MATCH-IDX)
+                   TO WS-ACCT-STATUS
+               MOVE WS-AM-BALANCE(WS-AM-MATCH-IDX)
+                   TO WS-BALANCE
+               IF WS-ACCT-CLOSED
+                   MOVE 'N' TO WS-VALID-FLAG
+                   MOVE 'ACCOUNT IS CLOSED' TO WS-RESULT-MSG
+               END-IF
            END-IF.
+       3950-SAVE-ACCT-MASTER.
+           MOVE WS-ACCT-NAME TO WS-AM-ACCT-NAME(WS-AM-MATCH-IDX)
+           MOVE WS-ADDR-LINE1 TO WS-AM-LINE1(WS-AM-MATCH-IDX)
+           MOVE WS-ADDR-LINE2 TO WS-AM-LINE2(WS-AM-MATCH-IDX)
+           MOVE WS-ADDR-CITY TO WS-AM-CITY(WS-AM-MATCH-IDX)
+           MOVE WS-ADDR-STATE TO WS-AM-STATE(WS-AM-MATCH-IDX)
+           MOVE WS-ADDR-ZIP TO WS-AM-ZIP(WS-AM-MATCH-IDX)
+           MOVE WS-ACCT-STATUS TO WS-AM-STATUS(WS-AM-MATCH-IDX)
+           MOVE WS-BALANCE TO WS-AM-BALANCE(WS-AM-MATCH-IDX)
+           OPEN OUTPUT ACCT-MASTER-FILE
+           PERFORM VARYING WS-AM-IDX FROM 1 BY 1
+               UNTIL WS-AM-IDX > WS-AM-COUNT
+               MOVE WS-AM-ACCT-NUM(WS-AM-IDX) TO AM-ACCT-NUM
+               MOVE WS-AM-ACCT-NAME(WS-AM-IDX) TO AM-ACCT-NAME
+               MOVE WS-AM-LINE1(WS-AM-IDX) TO AM-ADDR-LINE1
+               MOVE WS-AM-LINE2(WS-AM-IDX) TO AM-ADDR-LINE2
+               MOVE WS-AM-CITY(WS-AM-IDX) TO AM-ADDR-CITY
+               MOVE WS-AM-STATE(WS-AM-IDX) TO AM-ADDR-STATE
+               MOVE WS-AM-ZIP(WS-AM-IDX) TO AM-ADDR-ZIP
+               MOVE WS-AM-STATUS(WS-AM-IDX) TO AM-ACCT-STATUS
+               MOVE WS-AM-BALANCE(WS-AM-IDX) TO AM-BALANCE
+               WRITE ACCT-MASTER-REC
+           END-PERFORM
+           CLOSE ACCT-MASTER-FILE.
        3000-PROCESS-MAINTENANCE.
            EVALUATE TRUE
                WHEN WS-ADDR-CHANGE
@@ -167,7 +302,14 @@
                '|' DELIMITED BY SIZE
                WS-RESULT-MSG DELIMITED BY SPACES
                INTO WS-AUDIT-REC
-           DISPLAY 'AUDIT: ' WS-AUDIT-REC.
+           DISPLAY 'AUDIT: ' WS-AUDIT-REC
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FS NOT = '00' AND WS-AUDIT-FS NOT = '05'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE WS-AUDIT-REC TO AUDIT-FILE-REC
+           WRITE AUDIT-FILE-REC
+           CLOSE AUDIT-FILE.
        4000-SEND-RESULT.
            EXEC CICS SEND MAP(WS-MAP-NAME)
                MAPSET(WS-MAPSET-NAME)
