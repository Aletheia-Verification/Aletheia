@@ -1,9 +1,39 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MR-EXEC-SQL-REPORT.
+      *================================================================*
+      * 2024-11-24 CTR extract now filters on a date range instead of  *
+      *            a single transaction date, and the report output   *
+      *            paginates with page headers/footers instead of one  *
+      *            unbroken stream of DISPLAY lines.                   *
+      * 2024-11-30 The cursor now also filters on branch, and a        *
+      *            restart run resumes the fetch after the last        *
+      *            account processed instead of always starting the   *
+      *            extract over from row 1 (checkpoint persisted to    *
+      *            SQLRPTCK.DAT, same idiom as BATCH-EOD-BALANCE).     *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CKPT-FILE ASSIGN TO 'SQLRPTCK.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CKPT-FILE.
+       01  CKPT-REC.
+           05  CK-ACCT-ID              PIC X(12).
+           05  CK-RECORDS-READ         PIC S9(5) COMP-3.
+           05  CK-CTR-COUNT            PIC S9(5) COMP-3.
+           05  CK-TOTAL-AMOUNT         PIC S9(11)V99 COMP-3.
        WORKING-STORAGE SECTION.
+       01 WS-CKPT-FS                  PIC XX.
        01 WS-SQLCODE                  PIC S9(9) COMP-3.
-       01 WS-REPORT-DATE             PIC X(10).
+       01 WS-START-DATE               PIC X(10).
+       01 WS-END-DATE                 PIC X(10).
+       01 WS-BRANCH-ID                PIC X(4).
+       01 WS-RESTART-MODE             PIC X VALUE 'N'.
+           88 IS-RESTART-RUN           VALUE 'Y'.
+       01 WS-RESUME-ACCT-ID           PIC X(12) VALUE SPACES.
        01 WS-CTR-FIELDS.
            05 WS-ACCT-ID             PIC X(12).
            05 WS-CUST-NAME           PIC X(30).
@@ -21,9 +51,15 @@
        01 WS-REPORT-LINE             PIC X(80).
        01 WS-PROCESS-FLAG            PIC X VALUE 'Y'.
            88 WS-CONTINUE             VALUE 'Y'.
+       01 WS-PAGE-SIZE                PIC 9(3) VALUE 20.
+       01 WS-LINE-COUNT               PIC 9(3) VALUE 0.
+       01 WS-PAGE-NUM                 PIC 9(5) VALUE 0.
        PROCEDURE DIVISION.
        0000-MAIN-CONTROL.
            PERFORM 1000-INITIALIZE
+           IF IS-RESTART-RUN
+               PERFORM 1100-LOAD-CHECKPOINT
+           END-IF
            PERFORM 2000-OPEN-CURSOR
            IF WS-CONTINUE
                PERFORM 3000-FETCH-LOOP UNTIL WS-EOF
@@ -35,7 +71,37 @@
            MOVE 0 TO WS-RECORDS-READ
            MOVE 0 TO WS-CTR-COUNT
            MOVE 0 TO WS-TOTAL-AMOUNT
-           MOVE 'N' TO WS-EOF-FLAG.
+           MOVE 'N' TO WS-EOF-FLAG
+           MOVE 0 TO WS-LINE-COUNT
+           MOVE 0 TO WS-PAGE-NUM
+           MOVE SPACES TO WS-RESUME-ACCT-ID.
+       1100-LOAD-CHECKPOINT.
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-FS = '00'
+               PERFORM UNTIL WS-CKPT-FS NOT = '00'
+                   READ CKPT-FILE
+                       AT END MOVE '10' TO WS-CKPT-FS
+                       NOT AT END
+                           MOVE CK-ACCT-ID TO WS-RESUME-ACCT-ID
+                           MOVE CK-RECORDS-READ TO WS-RECORDS-READ
+                           MOVE CK-CTR-COUNT TO WS-CTR-COUNT
+                           MOVE CK-TOTAL-AMOUNT TO WS-TOTAL-AMOUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CKPT-FILE
+               DISPLAY 'RESUMING AFTER CHECKPOINT ACCT='
+                   WS-RESUME-ACCT-ID
+           ELSE
+               DISPLAY 'NO CHECKPOINT FOUND - STARTING FROM FIRST ROW'
+           END-IF.
+       1200-SAVE-CHECKPOINT.
+           MOVE WS-ACCT-ID TO CK-ACCT-ID
+           MOVE WS-RECORDS-READ TO CK-RECORDS-READ
+           MOVE WS-CTR-COUNT TO CK-CTR-COUNT
+           MOVE WS-TOTAL-AMOUNT TO CK-TOTAL-AMOUNT
+           OPEN OUTPUT CKPT-FILE
+           WRITE CKPT-REC
+           CLOSE CKPT-FILE.
        2000-OPEN-CURSOR.
            EXEC SQL
                DECLARE CTR_CURSOR CURSOR FOR
@@ -48,8 +114,11 @@
                JOIN CUSTOMER C
                    ON A.CUST_ID = C.CUST_ID
                WHERE T.TXN_AMOUNT >= :WS-CTR-THRESHOLD
-                 AND T.TXN_DATE = :WS-REPORT-DATE
-               ORDER BY T.TXN_AMOUNT DESC
+                 AND T.TXN_DATE BETWEEN :WS-START-DATE
+                                 AND :WS-END-DATE
+                 AND A.BRANCH_ID = :WS-BRANCH-ID
+                 AND A.ACCT_ID > :WS-RESUME-ACCT-ID
+               ORDER BY A.ACCT_ID, T.TXN_DATE, T.TXN_AMOUNT DESC
            END-EXEC
            EXEC SQL
                OPEN CTR_CURSOR
@@ -75,9 +144,13 @@
                    ADD 1 TO WS-CTR-COUNT
                    ADD WS-TXN-AMOUNT TO WS-TOTAL-AMOUNT
                    PERFORM 3100-FORMAT-LINE
+                   PERFORM 1200-SAVE-CHECKPOINT
                END-IF
            END-IF.
        3100-FORMAT-LINE.
+           IF WS-LINE-COUNT = 0
+               PERFORM 3150-NEW-PAGE-HEADER
+           END-IF
            STRING WS-ACCT-ID DELIMITED BY SIZE
                   '|' DELIMITED BY SIZE
                   WS-CUST-NAME DELIMITED BY '  '
@@ -87,16 +160,32 @@
                   WS-TXN-TYPE DELIMITED BY SIZE
                   INTO WS-REPORT-LINE
            END-STRING
-           DISPLAY WS-REPORT-LINE.
+           DISPLAY WS-REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT
+           IF WS-LINE-COUNT >= WS-PAGE-SIZE
+               DISPLAY '--- END OF PAGE ' WS-PAGE-NUM ' ---'
+               MOVE 0 TO WS-LINE-COUNT
+           END-IF.
+       3150-NEW-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUM
+           DISPLAY ' '
+           DISPLAY '=== CTR EXTRACT - PAGE ' WS-PAGE-NUM ' ==='
+           DISPLAY 'ACCT ID     |CUST NAME         |AMOUNT|TYPE'.
        4000-CLOSE-CURSOR.
            EXEC SQL
                CLOSE CTR_CURSOR
            END-EXEC.
        5000-DISPLAY-REPORT.
+           IF WS-LINE-COUNT > 0
+               DISPLAY '--- END OF PAGE ' WS-PAGE-NUM ' ---'
+           END-IF
+           DISPLAY ' '
            DISPLAY 'CTR EXTRACT REPORT'
            DISPLAY '=================='
-           DISPLAY 'REPORT DATE:   ' WS-REPORT-DATE
+           DISPLAY 'DATE RANGE:    ' WS-START-DATE
+               ' TO ' WS-END-DATE
            DISPLAY 'THRESHOLD:     ' WS-CTR-THRESHOLD
+           DISPLAY 'PAGES:         ' WS-PAGE-NUM
            DISPLAY 'RECORDS:       ' WS-RECORDS-READ
            DISPLAY 'CTR COUNT:     ' WS-CTR-COUNT
            DISPLAY 'TOTAL AMOUNT:  ' WS-TOTAL-AMOUNT.
