@@ -5,8 +5,110 @@
       * Aggregates balance sheet and income statement data for
       * quarterly regulatory reporting with validation checks.
       *================================================================
+      * 2024-11-04 Added XBRL-tagged output (CALLRPT-XBRL.XML) mapping
+      *            each balance sheet and income statement field to its
+      *            FFIEC MDRM code, for electronic submission via the
+      *            Central Data Repository.
+      *================================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT XBRL-FILE ASSIGN TO 'CALLRPT-XBRL.XML'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-XBRL-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  XBRL-FILE.
+       01  XBRL-LINE                  PIC X(200).
        WORKING-STORAGE SECTION.
+       01  WS-XBRL-STATUS             PIC XX VALUE SPACES.
+       01  WS-MDRM-TABLE.
+           05  FILLER.
+               10  FILLER PIC X(15) VALUE 'CASH-DUE'.
+               10  FILLER PIC X(8)  VALUE 'RCON0010'.
+           05  FILLER.
+               10  FILLER PIC X(15) VALUE 'SECURITIES'.
+               10  FILLER PIC X(8)  VALUE 'RCON0390'.
+           05  FILLER.
+               10  FILLER PIC X(15) VALUE 'FED-FUNDS-SOLD'.
+               10  FILLER PIC X(8)  VALUE 'RCONB987'.
+           05  FILLER.
+               10  FILLER PIC X(15) VALUE 'LOANS-NET'.
+               10  FILLER PIC X(8)  VALUE 'RCON2122'.
+           05  FILLER.
+               10  FILLER PIC X(15) VALUE 'PREMISES'.
+               10  FILLER PIC X(8)  VALUE 'RCON2145'.
+           05  FILLER.
+               10  FILLER PIC X(15) VALUE 'OTHER-ASSETS'.
+               10  FILLER PIC X(8)  VALUE 'RCON2160'.
+           05  FILLER.
+               10  FILLER PIC X(15) VALUE 'TOTAL-ASSETS'.
+               10  FILLER PIC X(8)  VALUE 'RCON2170'.
+           05  FILLER.
+               10  FILLER PIC X(15) VALUE 'DEPOSITS'.
+               10  FILLER PIC X(8)  VALUE 'RCON2200'.
+           05  FILLER.
+               10  FILLER PIC X(15) VALUE 'FED-FUNDS-PURCH'.
+               10  FILLER PIC X(8)  VALUE 'RCONB993'.
+           05  FILLER.
+               10  FILLER PIC X(15) VALUE 'OTHER-BORROWED'.
+               10  FILLER PIC X(8)  VALUE 'RCON3190'.
+           05  FILLER.
+               10  FILLER PIC X(15) VALUE 'SUB-DEBT'.
+               10  FILLER PIC X(8)  VALUE 'RCON3200'.
+           05  FILLER.
+               10  FILLER PIC X(15) VALUE 'OTHER-LIAB'.
+               10  FILLER PIC X(8)  VALUE 'RCON2930'.
+           05  FILLER.
+               10  FILLER PIC X(15) VALUE 'TOTAL-LIAB'.
+               10  FILLER PIC X(8)  VALUE 'RCON2948'.
+           05  FILLER.
+               10  FILLER PIC X(15) VALUE 'COMMON-STOCK'.
+               10  FILLER PIC X(8)  VALUE 'RCON3230'.
+           05  FILLER.
+               10  FILLER PIC X(15) VALUE 'SURPLUS'.
+               10  FILLER PIC X(8)  VALUE 'RCON3839'.
+           05  FILLER.
+               10  FILLER PIC X(15) VALUE 'RETAINED-EARN'.
+               10  FILLER PIC X(8)  VALUE 'RCON3632'.
+           05  FILLER.
+               10  FILLER PIC X(15) VALUE 'TOTAL-EQUITY'.
+               10  FILLER PIC X(8)  VALUE 'RCON3210'.
+           05  FILLER.
+               10  FILLER PIC X(15) VALUE 'INT-INCOME'.
+               10  FILLER PIC X(8)  VALUE 'RIAD4107'.
+           05  FILLER.
+               10  FILLER PIC X(15) VALUE 'INT-EXPENSE'.
+               10  FILLER PIC X(8)  VALUE 'RIAD4073'.
+           05  FILLER.
+               10  FILLER PIC X(15) VALUE 'NII'.
+               10  FILLER PIC X(8)  VALUE 'RIAD4074'.
+           05  FILLER.
+               10  FILLER PIC X(15) VALUE 'PROVISION'.
+               10  FILLER PIC X(8)  VALUE 'RIAD4230'.
+           05  FILLER.
+               10  FILLER PIC X(15) VALUE 'NONINT-INCOME'.
+               10  FILLER PIC X(8)  VALUE 'RIAD4079'.
+           05  FILLER.
+               10  FILLER PIC X(15) VALUE 'NONINT-EXPENSE'.
+               10  FILLER PIC X(8)  VALUE 'RIAD4093'.
+           05  FILLER.
+               10  FILLER PIC X(15) VALUE 'PRE-TAX-INCOME'.
+               10  FILLER PIC X(8)  VALUE 'RIAD4301'.
+           05  FILLER.
+               10  FILLER PIC X(15) VALUE 'TAX-EXPENSE'.
+               10  FILLER PIC X(8)  VALUE 'RIAD4302'.
+           05  FILLER.
+               10  FILLER PIC X(15) VALUE 'NET-INCOME'.
+               10  FILLER PIC X(8)  VALUE 'RIAD4340'.
+       01  WS-MDRM-ENTRIES REDEFINES WS-MDRM-TABLE.
+           05  WS-MDRM-ENTRY OCCURS 25 TIMES
+                   INDEXED BY WS-MDRM-IDX.
+               10  WS-MDRM-FIELD-NAME PIC X(15).
+               10  WS-MDRM-CODE       PIC X(08).
+       01  WS-XBRL-CUR-NAME             PIC X(15).
+       01  WS-XBRL-CUR-AMT              PIC S9(15)V99 COMP-3.
+       01  WS-XBRL-CUR-AMT-DISP         PIC -(15)9.99.
        01 WS-REPORT-HEADER.
            05 WS-RSSD-ID              PIC 9(7).
            05 WS-BANK-NAME            PIC X(30).
@@ -72,6 +174,9 @@
            PERFORM 4000-RUN-VALIDATIONS
            PERFORM 5000-TALLY-RESULTS
            PERFORM 6000-DISPLAY-REPORT
+           IF WS-CHECKS-FAILED = 0
+               PERFORM 7000-GENERATE-XBRL
+           END-IF
            STOP RUN.
        1000-INITIALIZE.
            ACCEPT WS-PROCESS-DATE FROM DATE YYYYMMDD
@@ -164,3 +269,115 @@
            ELSE
                DISPLAY "REPORT READY FOR SUBMISSION"
            END-IF.
+       7000-GENERATE-XBRL.
+           OPEN OUTPUT XBRL-FILE
+           IF WS-XBRL-STATUS NOT = '00'
+               DISPLAY 'XBRL FILE ERROR: ' WS-XBRL-STATUS
+           ELSE
+               MOVE '<?xml version="1.0" encoding="UTF-8"?>'
+                   TO XBRL-LINE
+               WRITE XBRL-LINE
+               MOVE '<xbrl>' TO XBRL-LINE
+               WRITE XBRL-LINE
+               MOVE 'CASH-DUE       ' TO WS-XBRL-CUR-NAME
+               MOVE WS-CASH-DUE TO WS-XBRL-CUR-AMT
+               PERFORM 7100-TAG-AMOUNT
+               MOVE 'SECURITIES     ' TO WS-XBRL-CUR-NAME
+               MOVE WS-SECURITIES TO WS-XBRL-CUR-AMT
+               PERFORM 7100-TAG-AMOUNT
+               MOVE 'FED-FUNDS-SOLD ' TO WS-XBRL-CUR-NAME
+               MOVE WS-FED-FUNDS-SOLD TO WS-XBRL-CUR-AMT
+               PERFORM 7100-TAG-AMOUNT
+               MOVE 'LOANS-NET      ' TO WS-XBRL-CUR-NAME
+               MOVE WS-LOANS-NET TO WS-XBRL-CUR-AMT
+               PERFORM 7100-TAG-AMOUNT
+               MOVE 'PREMISES       ' TO WS-XBRL-CUR-NAME
+               MOVE WS-PREMISES TO WS-XBRL-CUR-AMT
+               PERFORM 7100-TAG-AMOUNT
+               MOVE 'OTHER-ASSETS   ' TO WS-XBRL-CUR-NAME
+               MOVE WS-OTHER-ASSETS TO WS-XBRL-CUR-AMT
+               PERFORM 7100-TAG-AMOUNT
+               MOVE 'TOTAL-ASSETS   ' TO WS-XBRL-CUR-NAME
+               MOVE WS-TOTAL-ASSETS TO WS-XBRL-CUR-AMT
+               PERFORM 7100-TAG-AMOUNT
+               MOVE 'DEPOSITS       ' TO WS-XBRL-CUR-NAME
+               MOVE WS-DEPOSITS TO WS-XBRL-CUR-AMT
+               PERFORM 7100-TAG-AMOUNT
+               MOVE 'FED-FUNDS-PURCH' TO WS-XBRL-CUR-NAME
+               MOVE WS-FED-FUNDS-PURCH TO WS-XBRL-CUR-AMT
+               PERFORM 7100-TAG-AMOUNT
+               MOVE 'OTHER-BORROWED ' TO WS-XBRL-CUR-NAME
+               MOVE WS-OTHER-BORROWED TO WS-XBRL-CUR-AMT
+               PERFORM 7100-TAG-AMOUNT
+               MOVE 'SUB-DEBT       ' TO WS-XBRL-CUR-NAME
+               MOVE WS-SUB-DEBT TO WS-XBRL-CUR-AMT
+               PERFORM 7100-TAG-AMOUNT
+               MOVE 'OTHER-LIAB     ' TO WS-XBRL-CUR-NAME
+               MOVE WS-OTHER-LIAB TO WS-XBRL-CUR-AMT
+               PERFORM 7100-TAG-AMOUNT
+               MOVE 'TOTAL-LIAB     ' TO WS-XBRL-CUR-NAME
+               MOVE WS-TOTAL-LIAB TO WS-XBRL-CUR-AMT
+               PERFORM 7100-TAG-AMOUNT
+               MOVE 'COMMON-STOCK   ' TO WS-XBRL-CUR-NAME
+               MOVE WS-COMMON-STOCK TO WS-XBRL-CUR-AMT
+               PERFORM 7100-TAG-AMOUNT
+               MOVE 'SURPLUS        ' TO WS-XBRL-CUR-NAME
+               MOVE WS-SURPLUS TO WS-XBRL-CUR-AMT
+               PERFORM 7100-TAG-AMOUNT
+               MOVE 'RETAINED-EARN  ' TO WS-XBRL-CUR-NAME
+               MOVE WS-RETAINED-EARN TO WS-XBRL-CUR-AMT
+               PERFORM 7100-TAG-AMOUNT
+               MOVE 'TOTAL-EQUITY   ' TO WS-XBRL-CUR-NAME
+               MOVE WS-TOTAL-EQUITY TO WS-XBRL-CUR-AMT
+               PERFORM 7100-TAG-AMOUNT
+               MOVE 'INT-INCOME     ' TO WS-XBRL-CUR-NAME
+               MOVE WS-INT-INCOME TO WS-XBRL-CUR-AMT
+               PERFORM 7100-TAG-AMOUNT
+               MOVE 'INT-EXPENSE    ' TO WS-XBRL-CUR-NAME
+               MOVE WS-INT-EXPENSE TO WS-XBRL-CUR-AMT
+               PERFORM 7100-TAG-AMOUNT
+               MOVE 'NII            ' TO WS-XBRL-CUR-NAME
+               MOVE WS-NII TO WS-XBRL-CUR-AMT
+               PERFORM 7100-TAG-AMOUNT
+               MOVE 'PROVISION      ' TO WS-XBRL-CUR-NAME
+               MOVE WS-PROVISION TO WS-XBRL-CUR-AMT
+               PERFORM 7100-TAG-AMOUNT
+               MOVE 'NONINT-INCOME  ' TO WS-XBRL-CUR-NAME
+               MOVE WS-NONINT-INCOME TO WS-XBRL-CUR-AMT
+               PERFORM 7100-TAG-AMOUNT
+               MOVE 'NONINT-EXPENSE ' TO WS-XBRL-CUR-NAME
+               MOVE WS-NONINT-EXPENSE TO WS-XBRL-CUR-AMT
+               PERFORM 7100-TAG-AMOUNT
+               MOVE 'PRE-TAX-INCOME ' TO WS-XBRL-CUR-NAME
+               MOVE WS-PRE-TAX-INCOME TO WS-XBRL-CUR-AMT
+               PERFORM 7100-TAG-AMOUNT
+               MOVE 'TAX-EXPENSE    ' TO WS-XBRL-CUR-NAME
+               MOVE WS-TAX-EXPENSE TO WS-XBRL-CUR-AMT
+               PERFORM 7100-TAG-AMOUNT
+               MOVE 'NET-INCOME     ' TO WS-XBRL-CUR-NAME
+               MOVE WS-NET-INCOME TO WS-XBRL-CUR-AMT
+               PERFORM 7100-TAG-AMOUNT
+               MOVE '</xbrl>' TO XBRL-LINE
+               WRITE XBRL-LINE
+               CLOSE XBRL-FILE
+           END-IF.
+       7100-TAG-AMOUNT.
+           SET WS-MDRM-IDX TO 1
+           SEARCH WS-MDRM-ENTRY
+               AT END
+                   MOVE SPACES TO XBRL-LINE
+               WHEN WS-MDRM-FIELD-NAME(WS-MDRM-IDX) = WS-XBRL-CUR-NAME
+                   MOVE SPACES TO XBRL-LINE
+                   MOVE WS-XBRL-CUR-AMT TO WS-XBRL-CUR-AMT-DISP
+                   STRING '  <' DELIMITED BY SIZE
+                       WS-MDRM-CODE(WS-MDRM-IDX) DELIMITED BY SIZE
+                       '>' DELIMITED BY SIZE
+                       WS-XBRL-CUR-AMT-DISP DELIMITED BY SIZE
+                       '</' DELIMITED BY SIZE
+                       WS-MDRM-CODE(WS-MDRM-IDX) DELIMITED BY SIZE
+                       '>' DELIMITED BY SIZE
+                       INTO XBRL-LINE
+           END-SEARCH
+           IF XBRL-LINE NOT = SPACES
+               WRITE XBRL-LINE
+           END-IF.
