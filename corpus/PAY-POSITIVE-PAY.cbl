@@ -1,5 +1,12 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PAY-POSITIVE-PAY.
+      *================================================================*
+      * 2026-08-08 A serial/amount match with a payee name that is not *
+      *            a close match is no longer auto-approved as MATCH - *
+      *            the payee is now fuzzy-compared character by        *
+      *            character and flagged PAYE-DIF below the match      *
+      *            threshold (catches altered-payee check fraud).      *
+      *================================================================*
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WS-ISSUED-CHECKS.
@@ -28,6 +35,14 @@
        01 WS-FOUND-FLAG          PIC X.
        01 WS-AMT-TOLERANCE       PIC S9(3)V99 COMP-3
            VALUE 0.00.
+      *--- Payee Fuzzy Match ---
+       01 WS-PAYEE-MATCH-CT      PIC 9(2).
+       01 WS-PAYEE-MATCH-PCT     PIC 9(3)V99 COMP-3.
+       01 WS-PAYEE-FUZZY-PCT     PIC 9(3)V99 COMP-3
+           VALUE 80.00.
+       01 WS-PAYEE-DIFF-COUNT    PIC 99.
+       01 WS-CHAR-IDX            PIC 99.
+       01 WS-PAYEE-LEN           PIC 99 VALUE 25.
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INIT
@@ -40,7 +55,34 @@
            MOVE 0 TO WS-EXCEPTION-COUNT
            MOVE 0 TO WS-STALE-COUNT
            MOVE 0 TO WS-MATCHED-AMT
-           MOVE 0 TO WS-EXCEPTION-AMT.
+           MOVE 0 TO WS-EXCEPTION-AMT
+           MOVE 0 TO WS-PAYEE-DIFF-COUNT
+           MOVE 4 TO WS-ISS-COUNT
+           MOVE 4 TO WS-PRS-COUNT
+           MOVE '1001      ' TO WS-IS-SERIAL(1)
+           MOVE 450.00 TO WS-IS-AMOUNT(1)
+           MOVE 'ACME SUPPLY CO          ' TO WS-IS-PAYEE(1)
+           MOVE '1002      ' TO WS-IS-SERIAL(2)
+           MOVE 1200.00 TO WS-IS-AMOUNT(2)
+           MOVE 'JOHN Q PUBLIC           ' TO WS-IS-PAYEE(2)
+           MOVE '1003      ' TO WS-IS-SERIAL(3)
+           MOVE 275.50 TO WS-IS-AMOUNT(3)
+           MOVE 'RIVERSIDE LANDSCAPING   ' TO WS-IS-PAYEE(3)
+           MOVE '1004      ' TO WS-IS-SERIAL(4)
+           MOVE 980.00 TO WS-IS-AMOUNT(4)
+           MOVE 'METRO OFFICE SUPPLY     ' TO WS-IS-PAYEE(4)
+           MOVE '1001      ' TO WS-PR-SERIAL(1)
+           MOVE 450.00 TO WS-PR-AMOUNT(1)
+           MOVE 'ACME SUPPLY CO          ' TO WS-PR-PAYEE(1)
+           MOVE '1002      ' TO WS-PR-SERIAL(2)
+           MOVE 1200.00 TO WS-PR-AMOUNT(2)
+           MOVE 'J Q PUBLIC              ' TO WS-PR-PAYEE(2)
+           MOVE '1003      ' TO WS-PR-SERIAL(3)
+           MOVE 275.50 TO WS-PR-AMOUNT(3)
+           MOVE 'MAXWELL CONSTRUCTION    ' TO WS-PR-PAYEE(3)
+           MOVE '1004      ' TO WS-PR-SERIAL(4)
+           MOVE 980.00 TO WS-PR-AMOUNT(4)
+           MOVE 'METRO OFFICE SUPPLY CO  ' TO WS-PR-PAYEE(4).
        2000-MATCH-CHECKS.
            PERFORM VARYING WS-IDX FROM 1 BY 1
                UNTIL WS-IDX > WS-PRS-COUNT
@@ -52,14 +94,25 @@
                        AND NOT WAS-MATCHED(WS-JDX)
                        IF WS-PR-AMOUNT(WS-IDX) =
                            WS-IS-AMOUNT(WS-JDX)
-                           MOVE 'MATCH   ' TO
-                               WS-PR-STATUS(WS-IDX)
+                           PERFORM 2100-FUZZY-MATCH-PAYEE
+                           IF WS-PAYEE-MATCH-PCT >=
+                               WS-PAYEE-FUZZY-PCT
+                               MOVE 'MATCH   ' TO
+                                   WS-PR-STATUS(WS-IDX)
+                               ADD 1 TO WS-MATCH-COUNT
+                               ADD WS-PR-AMOUNT(WS-IDX) TO
+                                   WS-MATCHED-AMT
+                           ELSE
+                               MOVE 'PAYE-DIF' TO
+                                   WS-PR-STATUS(WS-IDX)
+                               ADD 1 TO WS-PAYEE-DIFF-COUNT
+                               ADD 1 TO WS-EXCEPTION-COUNT
+                               ADD WS-PR-AMOUNT(WS-IDX) TO
+                                   WS-EXCEPTION-AMT
+                           END-IF
                            MOVE 'Y' TO
                                WS-IS-MATCHED(WS-JDX)
                            MOVE 'Y' TO WS-FOUND-FLAG
-                           ADD 1 TO WS-MATCH-COUNT
-                           ADD WS-PR-AMOUNT(WS-IDX) TO
-                               WS-MATCHED-AMT
                        ELSE
                            MOVE 'AMT-DIFF' TO
                                WS-PR-STATUS(WS-IDX)
@@ -77,6 +130,17 @@
                        WS-EXCEPTION-AMT
                END-IF
            END-PERFORM.
+       2100-FUZZY-MATCH-PAYEE.
+           MOVE 0 TO WS-PAYEE-MATCH-CT
+           PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+               UNTIL WS-CHAR-IDX > WS-PAYEE-LEN
+               IF WS-PR-PAYEE(WS-IDX)(WS-CHAR-IDX:1) =
+                   WS-IS-PAYEE(WS-JDX)(WS-CHAR-IDX:1)
+                   ADD 1 TO WS-PAYEE-MATCH-CT
+               END-IF
+           END-PERFORM
+           COMPUTE WS-PAYEE-MATCH-PCT ROUNDED =
+               WS-PAYEE-MATCH-CT / WS-PAYEE-LEN * 100.
        3000-FLAG-EXCEPTIONS.
            PERFORM VARYING WS-JDX FROM 1 BY 1
                UNTIL WS-JDX > WS-ISS-COUNT
@@ -91,6 +155,7 @@
            DISPLAY 'PRESENTED:  ' WS-PRS-COUNT
            DISPLAY 'MATCHED:    ' WS-MATCH-COUNT
            DISPLAY 'EXCEPTIONS: ' WS-EXCEPTION-COUNT
+           DISPLAY 'PAYEE DIFF: ' WS-PAYEE-DIFF-COUNT
            DISPLAY 'STALE/VOID: ' WS-STALE-COUNT
            DISPLAY 'MATCHED$:   $' WS-MATCHED-AMT
            DISPLAY 'EXCEPTION$: $' WS-EXCEPTION-AMT
