@@ -1,5 +1,12 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PAY-ZELLE-LIMIT.
+      *================================================================*
+      * 2026-08-08 Added a fraud/device signal check between the limit *
+      *            checks and the balance check - an unrecognized      *
+      *            device, a burst of new payees, or a device/account  *
+      *            location mismatch now declines the payment even     *
+      *            when it is within the sender's dollar limits.       *
+      *================================================================*
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WS-PAYMENT-REQUEST.
@@ -26,14 +33,44 @@
        01 WS-DECLINE-REASON      PIC X(30).
        01 WS-CURRENT-DATE        PIC 9(8).
        01 WS-MONTHS-ENROLLED     PIC 9(3).
+      *--- Fraud/Device Signal Check ---
+       01 WS-DEVICE-INFO.
+           05 WS-DEVICE-ID            PIC X(20).
+           05 WS-DEVICE-KNOWN-FLAG    PIC X.
+               88 WS-DEVICE-IS-KNOWN  VALUE 'Y'.
+           05 WS-NEW-RECIPIENT-FLAG   PIC X.
+               88 WS-IS-NEW-RECIPIENT VALUE 'Y'.
+           05 WS-RECENT-NEW-RECIP-CT  PIC 9(2).
+           05 WS-GEO-MISMATCH-FLAG    PIC X.
+               88 WS-GEO-IS-MISMATCH  VALUE 'Y'.
+       01 WS-NEW-RECIP-VELOCITY-LIMIT PIC 9(2) VALUE 2.
+       01 WS-NEW-DEVICE-CAP           PIC S9(7)V99 COMP-3
+           VALUE 200.00.
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-SET-LIMITS
            PERFORM 2000-CHECK-LIMITS
+           PERFORM 2500-CHECK-FRAUD-SIGNALS
            PERFORM 3000-CHECK-BALANCE
            PERFORM 4000-OUTPUT
            STOP RUN.
        1000-SET-LIMITS.
+           MOVE '555666777888' TO WS-SENDER-ACCT
+           MOVE 'jsmith@example.com            ' TO
+               WS-RECIPIENT-ID
+           MOVE 150.00 TO WS-AMOUNT
+           MOVE 'RENT SHARE' TO WS-MEMO
+           MOVE 20240101 TO WS-ENROLLED-DATE
+           MOVE 0 TO WS-DAILY-SENT
+           MOVE 0 TO WS-WEEKLY-SENT
+           MOVE 0 TO WS-MONTHLY-SENT
+           MOVE 5000.00 TO WS-ACCT-BALANCE
+           MOVE 2 TO WS-CUST-TIER
+           MOVE 'DEVICE-7F3A9C21     ' TO WS-DEVICE-ID
+           MOVE 'N' TO WS-DEVICE-KNOWN-FLAG
+           MOVE 'Y' TO WS-NEW-RECIPIENT-FLAG
+           MOVE 3 TO WS-RECENT-NEW-RECIP-CT
+           MOVE 'N' TO WS-GEO-MISMATCH-FLAG
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            COMPUTE WS-MONTHS-ENROLLED =
                (WS-CURRENT-DATE - WS-ENROLLED-DATE) / 100
@@ -99,6 +136,31 @@
                        WS-DECLINE-REASON
                END-IF
            END-IF.
+       2500-CHECK-FRAUD-SIGNALS.
+           IF WS-RESULT = 'APPROVED    '
+               IF NOT WS-DEVICE-IS-KNOWN
+                   AND WS-AMOUNT > WS-NEW-DEVICE-CAP
+                   MOVE 'DECLINED    ' TO WS-RESULT
+                   MOVE 'UNRECOGNIZED DEVICE OVER CAP' TO
+                       WS-DECLINE-REASON
+               END-IF
+           END-IF
+           IF WS-RESULT = 'APPROVED    '
+               IF WS-IS-NEW-RECIPIENT
+                   AND WS-RECENT-NEW-RECIP-CT >=
+                       WS-NEW-RECIP-VELOCITY-LIMIT
+                   MOVE 'DECLINED    ' TO WS-RESULT
+                   MOVE 'NEW-PAYEE VELOCITY - POSSIBLE FRAUD'
+                       TO WS-DECLINE-REASON
+               END-IF
+           END-IF
+           IF WS-RESULT = 'APPROVED    '
+               IF WS-GEO-IS-MISMATCH
+                   MOVE 'DECLINED    ' TO WS-RESULT
+                   MOVE 'DEVICE LOCATION MISMATCH' TO
+                       WS-DECLINE-REASON
+               END-IF
+           END-IF.
        3000-CHECK-BALANCE.
            IF WS-RESULT = 'APPROVED    '
                IF WS-AMOUNT > WS-ACCT-BALANCE
