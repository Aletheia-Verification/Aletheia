@@ -5,8 +5,62 @@
       * Evaluates lending, investment, and service tests for
       * CRA compliance rating determination.
       *================================================================
+      * 2024-11-04 Replaced the pre-computed HMDA/small-business LMI
+      *            percentages with a census-tract income-level
+      *            reference table - each loan is classified LMI by
+      *            looking up its tract, rather than taking the LMI
+      *            count as a direct input.
+      * 2024-11-09 Tract table now loads from an external reference
+      *            file (CRATRACT.DAT) instead of hardcoded literals,
+      *            consistent with the other rate/reference-table
+      *            lookups in this system. Each tract also carries its
+      *            AMI ratio (tract median family income as a percent
+      *            of area median income) and a distressed/underserved
+      *            nonmetro designation; loans in a distressed or
+      *            underserved tract earn CRA lending credit alongside
+      *            the existing low/moderate-income tract test.
+      *================================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRACT-FILE ASSIGN TO 'CRATRACT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRACT-FS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRACT-FILE.
+       01  TRACT-REC.
+           05  TF-TRACT-ID          PIC X(11).
+           05  TF-INC-LEVEL         PIC X(1).
+           05  TF-AMI-RATIO         PIC 9(3)V99.
+           05  TF-DU-CODE           PIC X(1).
        WORKING-STORAGE SECTION.
+       01 WS-TRACT-FS                  PIC XX.
+       01 WS-TRACT-TABLE.
+           05 WS-TRACT-ENTRY OCCURS 50 TIMES
+                  INDEXED BY WS-TRACT-IDX.
+               10 WS-TRACT-ID          PIC X(11).
+               10 WS-TRACT-INC-LEVEL   PIC X(1).
+                   88 WS-TRACT-LOW     VALUE 'L'.
+                   88 WS-TRACT-MOD     VALUE 'M'.
+                   88 WS-TRACT-MIDDLE  VALUE 'D'.
+                   88 WS-TRACT-UPPER   VALUE 'U'.
+               10 WS-TRACT-AMI-RATIO   PIC 9(3)V99.
+               10 WS-TRACT-DU-CODE     PIC X(1).
+                   88 WS-TRACT-DISTRESSED  VALUE 'D'.
+                   88 WS-TRACT-UNDERSERVED VALUE 'U'.
+                   88 WS-TRACT-NOT-DU      VALUE 'N'.
+       01 WS-TRACT-COUNT               PIC 9(2) VALUE 0.
+       01 WS-TRACT-MATCH-IDX           PIC 9(2) VALUE 0.
+       01 WS-LOAN-TABLE.
+           05 WS-LOAN-ENTRY OCCURS 12 TIMES
+                  INDEXED BY WS-LOAN-IDX.
+               10 WS-LOAN-TRACT-ID     PIC X(11).
+               10 WS-LOAN-TYPE         PIC X(1).
+                   88 WS-LOAN-IS-HMDA    VALUE 'H'.
+                   88 WS-LOAN-IS-SM-BIZ  VALUE 'S'.
+               10 WS-LOAN-AMOUNT       PIC S9(9)V99 COMP-3.
+       01 WS-LOAN-COUNT                PIC 9(2) VALUE 12.
        01 WS-BANK-DATA.
            05 WS-BANK-ID              PIC X(10).
            05 WS-BANK-NAME            PIC X(30).
@@ -19,9 +73,12 @@
            05 WS-HMDA-LOANS           PIC 9(5).
            05 WS-HMDA-LMI             PIC 9(5).
            05 WS-HMDA-LMI-PCT         PIC S9(3)V9(4) COMP-3.
+           05 WS-HMDA-DU              PIC 9(5).
+           05 WS-TOTAL-DU             PIC 9(5).
            05 WS-SM-BIZ-LOANS         PIC 9(5).
            05 WS-SM-BIZ-LMI           PIC 9(5).
            05 WS-SM-BIZ-LMI-PCT       PIC S9(3)V9(4) COMP-3.
+           05 WS-SM-BIZ-DU            PIC 9(5).
            05 WS-CD-LOANS-AMT         PIC S9(11)V99 COMP-3.
            05 WS-LENDING-SCORE        PIC 9(2).
        01 WS-INVEST-TEST.
@@ -70,6 +127,7 @@
        PROCEDURE DIVISION.
        0000-MAIN-PROCESS.
            PERFORM 1000-INITIALIZE
+           PERFORM 1500-CLASSIFY-LOANS
            PERFORM 2000-SCORE-LENDING
            PERFORM 3000-SCORE-INVESTMENT
            PERFORM 4000-SCORE-SERVICE
@@ -82,7 +140,162 @@
            MOVE 0 TO WS-LENDING-SCORE
            MOVE 0 TO WS-INVEST-SCORE
            MOVE 0 TO WS-SERVICE-SCORE
-           MOVE 0 TO WS-COMPOSITE-SCORE.
+           MOVE 0 TO WS-COMPOSITE-SCORE
+           MOVE 0 TO WS-HMDA-LOANS
+           MOVE 0 TO WS-HMDA-LMI
+           MOVE 0 TO WS-HMDA-DU
+           MOVE 0 TO WS-SM-BIZ-LOANS
+           MOVE 0 TO WS-SM-BIZ-LMI
+           MOVE 0 TO WS-SM-BIZ-DU
+           PERFORM 1050-LOAD-TRACT-TABLE
+           MOVE '11001000100' TO WS-LOAN-TRACT-ID(1)
+           SET WS-LOAN-IS-HMDA(1) TO TRUE
+           MOVE 150000.00 TO WS-LOAN-AMOUNT(1)
+           MOVE '11001000200' TO WS-LOAN-TRACT-ID(2)
+           SET WS-LOAN-IS-HMDA(2) TO TRUE
+           MOVE 175000.00 TO WS-LOAN-AMOUNT(2)
+           MOVE '11001000300' TO WS-LOAN-TRACT-ID(3)
+           SET WS-LOAN-IS-HMDA(3) TO TRUE
+           MOVE 200000.00 TO WS-LOAN-AMOUNT(3)
+           MOVE '11001000500' TO WS-LOAN-TRACT-ID(4)
+           SET WS-LOAN-IS-HMDA(4) TO TRUE
+           MOVE 225000.00 TO WS-LOAN-AMOUNT(4)
+           MOVE '11001000600' TO WS-LOAN-TRACT-ID(5)
+           SET WS-LOAN-IS-HMDA(5) TO TRUE
+           MOVE 250000.00 TO WS-LOAN-AMOUNT(5)
+           MOVE '11001000800' TO WS-LOAN-TRACT-ID(6)
+           SET WS-LOAN-IS-HMDA(6) TO TRUE
+           MOVE 300000.00 TO WS-LOAN-AMOUNT(6)
+           MOVE '11001000900' TO WS-LOAN-TRACT-ID(7)
+           SET WS-LOAN-IS-HMDA(7) TO TRUE
+           MOVE 320000.00 TO WS-LOAN-AMOUNT(7)
+           MOVE '11001001000' TO WS-LOAN-TRACT-ID(8)
+           SET WS-LOAN-IS-HMDA(8) TO TRUE
+           MOVE 350000.00 TO WS-LOAN-AMOUNT(8)
+           MOVE '11001000100' TO WS-LOAN-TRACT-ID(9)
+           SET WS-LOAN-IS-SM-BIZ(9) TO TRUE
+           MOVE 50000.00 TO WS-LOAN-AMOUNT(9)
+           MOVE '11001000400' TO WS-LOAN-TRACT-ID(10)
+           SET WS-LOAN-IS-SM-BIZ(10) TO TRUE
+           MOVE 75000.00 TO WS-LOAN-AMOUNT(10)
+           MOVE '11001000700' TO WS-LOAN-TRACT-ID(11)
+           SET WS-LOAN-IS-SM-BIZ(11) TO TRUE
+           MOVE 100000.00 TO WS-LOAN-AMOUNT(11)
+           MOVE '11001000900' TO WS-LOAN-TRACT-ID(12)
+           SET WS-LOAN-IS-SM-BIZ(12) TO TRUE
+           MOVE 125000.00 TO WS-LOAN-AMOUNT(12).
+       1050-LOAD-TRACT-TABLE.
+           MOVE 0 TO WS-TRACT-COUNT
+           OPEN INPUT TRACT-FILE
+           IF WS-TRACT-FS NOT = '00'
+               DISPLAY 'TRACT FILE ERROR: ' WS-TRACT-FS
+                   ' - USING DEFAULT TRACT TABLE'
+               PERFORM 1060-LOAD-DEFAULT-TRACTS
+           ELSE
+               PERFORM UNTIL WS-TRACT-FS NOT = '00'
+                   READ TRACT-FILE
+                       AT END MOVE '10' TO WS-TRACT-FS
+                       NOT AT END PERFORM 1055-ADD-TRACT-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE TRACT-FILE
+           END-IF.
+       1055-ADD-TRACT-ENTRY.
+           IF WS-TRACT-COUNT < 50
+               ADD 1 TO WS-TRACT-COUNT
+               MOVE TF-TRACT-ID TO WS-TRACT-ID(WS-TRACT-COUNT)
+               MOVE TF-INC-LEVEL TO
+                   WS-TRACT-INC-LEVEL(WS-TRACT-COUNT)
+               MOVE TF-AMI-RATIO TO
+                   WS-TRACT-AMI-RATIO(WS-TRACT-COUNT)
+               MOVE TF-DU-CODE TO
+                   WS-TRACT-DU-CODE(WS-TRACT-COUNT)
+           END-IF.
+       1060-LOAD-DEFAULT-TRACTS.
+           MOVE 10 TO WS-TRACT-COUNT
+           MOVE '11001000100' TO WS-TRACT-ID(1)
+           SET WS-TRACT-LOW(1) TO TRUE
+           MOVE 42.50 TO WS-TRACT-AMI-RATIO(1)
+           SET WS-TRACT-NOT-DU(1) TO TRUE
+           MOVE '11001000200' TO WS-TRACT-ID(2)
+           SET WS-TRACT-LOW(2) TO TRUE
+           MOVE 47.25 TO WS-TRACT-AMI-RATIO(2)
+           SET WS-TRACT-NOT-DU(2) TO TRUE
+           MOVE '11001000300' TO WS-TRACT-ID(3)
+           SET WS-TRACT-MOD(3) TO TRUE
+           MOVE 62.00 TO WS-TRACT-AMI-RATIO(3)
+           SET WS-TRACT-NOT-DU(3) TO TRUE
+           MOVE '11001000400' TO WS-TRACT-ID(4)
+           SET WS-TRACT-MOD(4) TO TRUE
+           MOVE 71.75 TO WS-TRACT-AMI-RATIO(4)
+           SET WS-TRACT-NOT-DU(4) TO TRUE
+           MOVE '11001000500' TO WS-TRACT-ID(5)
+           SET WS-TRACT-MIDDLE(5) TO TRUE
+           MOVE 95.00 TO WS-TRACT-AMI-RATIO(5)
+           SET WS-TRACT-DISTRESSED(5) TO TRUE
+           MOVE '11001000600' TO WS-TRACT-ID(6)
+           SET WS-TRACT-MIDDLE(6) TO TRUE
+           MOVE 101.50 TO WS-TRACT-AMI-RATIO(6)
+           SET WS-TRACT-UNDERSERVED(6) TO TRUE
+           MOVE '11001000700' TO WS-TRACT-ID(7)
+           SET WS-TRACT-MIDDLE(7) TO TRUE
+           MOVE 110.00 TO WS-TRACT-AMI-RATIO(7)
+           SET WS-TRACT-NOT-DU(7) TO TRUE
+           MOVE '11001000800' TO WS-TRACT-ID(8)
+           SET WS-TRACT-UPPER(8) TO TRUE
+           MOVE 135.00 TO WS-TRACT-AMI-RATIO(8)
+           SET WS-TRACT-NOT-DU(8) TO TRUE
+           MOVE '11001000900' TO WS-TRACT-ID(9)
+           SET WS-TRACT-UPPER(9) TO TRUE
+           MOVE 148.50 TO WS-TRACT-AMI-RATIO(9)
+           SET WS-TRACT-NOT-DU(9) TO TRUE
+           MOVE '11001001000' TO WS-TRACT-ID(10)
+           SET WS-TRACT-UPPER(10) TO TRUE
+           MOVE 162.00 TO WS-TRACT-AMI-RATIO(10)
+           SET WS-TRACT-NOT-DU(10) TO TRUE.
+       1500-CLASSIFY-LOANS.
+           PERFORM VARYING WS-LOAN-IDX FROM 1 BY 1
+               UNTIL WS-LOAN-IDX > WS-LOAN-COUNT
+               PERFORM 1510-LOOKUP-TRACT
+               PERFORM 1520-TALLY-LOAN
+           END-PERFORM.
+       1510-LOOKUP-TRACT.
+           MOVE 0 TO WS-TRACT-MATCH-IDX
+           PERFORM VARYING WS-TRACT-IDX FROM 1 BY 1
+               UNTIL WS-TRACT-IDX > WS-TRACT-COUNT
+               IF WS-TRACT-ID(WS-TRACT-IDX) =
+                       WS-LOAN-TRACT-ID(WS-LOAN-IDX)
+                   SET WS-TRACT-MATCH-IDX TO WS-TRACT-IDX
+               END-IF
+           END-PERFORM.
+       1520-TALLY-LOAN.
+           IF WS-TRACT-MATCH-IDX > 0
+               IF WS-LOAN-IS-HMDA(WS-LOAN-IDX)
+                   ADD 1 TO WS-HMDA-LOANS
+                   IF WS-TRACT-LOW(WS-TRACT-MATCH-IDX) OR
+                      WS-TRACT-MOD(WS-TRACT-MATCH-IDX) OR
+                      WS-TRACT-AMI-RATIO(WS-TRACT-MATCH-IDX) < 80
+                       ADD 1 TO WS-HMDA-LMI
+                   END-IF
+                   IF WS-TRACT-DISTRESSED(WS-TRACT-MATCH-IDX) OR
+                      WS-TRACT-UNDERSERVED(WS-TRACT-MATCH-IDX)
+                       ADD 1 TO WS-HMDA-DU
+                   END-IF
+               ELSE
+                   IF WS-LOAN-IS-SM-BIZ(WS-LOAN-IDX)
+                       ADD 1 TO WS-SM-BIZ-LOANS
+                       IF WS-TRACT-LOW(WS-TRACT-MATCH-IDX) OR
+                          WS-TRACT-MOD(WS-TRACT-MATCH-IDX) OR
+                          WS-TRACT-AMI-RATIO(WS-TRACT-MATCH-IDX) < 80
+                           ADD 1 TO WS-SM-BIZ-LMI
+                       END-IF
+                       IF WS-TRACT-DISTRESSED(WS-TRACT-MATCH-IDX) OR
+                          WS-TRACT-UNDERSERVED(WS-TRACT-MATCH-IDX)
+                           ADD 1 TO WS-SM-BIZ-DU
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
        2000-SCORE-LENDING.
            IF WS-HMDA-LOANS > 0
                COMPUTE WS-HMDA-LMI-PCT =
@@ -101,7 +314,14 @@
                    MOVE 50 TO WS-LENDING-SCORE
                WHEN OTHER
                    MOVE 30 TO WS-LENDING-SCORE
-           END-EVALUATE.
+           END-EVALUATE
+           COMPUTE WS-TOTAL-DU = WS-HMDA-DU + WS-SM-BIZ-DU
+           IF WS-TOTAL-DU > 0
+               ADD 5 TO WS-LENDING-SCORE
+           END-IF
+           IF WS-LENDING-SCORE > 100
+               MOVE 100 TO WS-LENDING-SCORE
+           END-IF.
        3000-SCORE-INVESTMENT.
            IF WS-QI-AMOUNT > 0
                IF WS-QI-AS-PCT-ASSETS >= 2.0
@@ -166,6 +386,7 @@
            DISPLAY "DATE: " WS-PROCESS-DATE
            DISPLAY "BANK: " WS-BANK-NAME
            DISPLAY "AREA: " WS-ASSESSMENT-AREA
+           DISPLAY "DISTRESSED/UNDERSERVED LOANS: " WS-TOTAL-DU
            DISPLAY "LENDING SCORE: " WS-LENDING-SCORE
            DISPLAY "INVESTMENT SCORE: " WS-INVEST-SCORE
            DISPLAY "SERVICE SCORE: " WS-SERVICE-SCORE
