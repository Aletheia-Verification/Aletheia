@@ -1,5 +1,13 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. REG-HMDA-EXTRACT.
+      *================================================================*
+      * 2024-11-21 Extended the LAR extract to carry the current HMDA  *
+      *            data points (loan term, property value, CLTV, DTI,  *
+      *            lien status, loan type, occupancy, construction     *
+      *            method, total units, denial reasons, AUS result,    *
+      *            reverse mortgage / open-end LOC / business-purpose   *
+      *            flags) instead of the pre-2018 field set only.       *
+      *================================================================*
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -17,6 +25,21 @@
            05 LR-ACTION              PIC X(1).
            05 LR-RATE                PIC 9(2)V9(4).
            05 LR-CENSUS-TRACT        PIC X(11).
+           05 LR-LOAN-TERM           PIC 9(3).
+           05 LR-PROPERTY-VALUE      PIC 9(9).
+           05 LR-CLTV                PIC 9(3)V99.
+           05 LR-DTI                 PIC 9(3)V99.
+           05 LR-LIEN-STATUS         PIC X(1).
+           05 LR-LOAN-TYPE           PIC X(1).
+           05 LR-OCCUPANCY           PIC X(1).
+           05 LR-CONSTR-METHOD       PIC X(1).
+           05 LR-TOTAL-UNITS         PIC 9(3).
+           05 LR-DENIAL-REASON-1     PIC X(2).
+           05 LR-DENIAL-REASON-2     PIC X(2).
+           05 LR-AUS-RESULT          PIC X(2).
+           05 LR-REVERSE-MORTGAGE    PIC X(1).
+           05 LR-OPEN-END-LOC        PIC X(1).
+           05 LR-BUSINESS-PURPOSE    PIC X(1).
        FD HMDA-FILE.
        01 HMDA-RECORD.
            05 HR-LOAN-ID             PIC X(12).
@@ -25,6 +48,21 @@
            05 HR-ACTION              PIC X(1).
            05 HR-RATE-SPREAD         PIC S9(2)V9(4).
            05 HR-HOEPA               PIC X(1).
+           05 HR-LOAN-TERM           PIC 9(3).
+           05 HR-PROPERTY-VALUE      PIC 9(9).
+           05 HR-CLTV                PIC 9(3)V99.
+           05 HR-DTI                 PIC 9(3)V99.
+           05 HR-LIEN-STATUS         PIC X(1).
+           05 HR-LOAN-TYPE           PIC X(1).
+           05 HR-OCCUPANCY           PIC X(1).
+           05 HR-CONSTR-METHOD       PIC X(1).
+           05 HR-TOTAL-UNITS         PIC 9(3).
+           05 HR-DENIAL-REASON-1     PIC X(2).
+           05 HR-DENIAL-REASON-2     PIC X(2).
+           05 HR-AUS-RESULT          PIC X(2).
+           05 HR-REVERSE-MORTGAGE    PIC X(1).
+           05 HR-OPEN-END-LOC        PIC X(1).
+           05 HR-BUSINESS-PURPOSE    PIC X(1).
        WORKING-STORAGE SECTION.
        01 WS-LOAN-STATUS             PIC XX.
        01 WS-HMDA-STATUS             PIC XX.
@@ -46,6 +84,10 @@
            05 WS-TOTAL-DENIED        PIC S9(5) COMP-3.
            05 WS-TOTAL-AMOUNT        PIC S9(11)V99 COMP-3.
            05 WS-HOEPA-COUNT         PIC S9(5) COMP-3.
+           05 WS-REVERSE-COUNT       PIC S9(5) COMP-3.
+           05 WS-OPEN-END-COUNT      PIC S9(5) COMP-3.
+           05 WS-BUS-PURPOSE-COUNT   PIC S9(5) COMP-3.
+           05 WS-EDIT-FAIL-COUNT     PIC S9(5) COMP-3.
        PROCEDURE DIVISION.
        0000-MAIN-PROCESS.
            PERFORM 1000-INITIALIZE
@@ -59,7 +101,11 @@
            MOVE 0 TO WS-TOTAL-ORIGINATED
            MOVE 0 TO WS-TOTAL-DENIED
            MOVE 0 TO WS-TOTAL-AMOUNT
-           MOVE 0 TO WS-HOEPA-COUNT.
+           MOVE 0 TO WS-HOEPA-COUNT
+           MOVE 0 TO WS-REVERSE-COUNT
+           MOVE 0 TO WS-OPEN-END-COUNT
+           MOVE 0 TO WS-BUS-PURPOSE-COUNT
+           MOVE 0 TO WS-EDIT-FAIL-COUNT.
        1100-OPEN-FILES.
            OPEN INPUT LOAN-FILE
            OPEN OUTPUT HMDA-FILE.
@@ -96,7 +142,43 @@
            ELSE
                MOVE 'N' TO HR-HOEPA
            END-IF
+           MOVE LR-LOAN-TERM TO HR-LOAN-TERM
+           MOVE LR-PROPERTY-VALUE TO HR-PROPERTY-VALUE
+           MOVE LR-CLTV TO HR-CLTV
+           MOVE LR-DTI TO HR-DTI
+           MOVE LR-LIEN-STATUS TO HR-LIEN-STATUS
+           MOVE LR-LOAN-TYPE TO HR-LOAN-TYPE
+           MOVE LR-OCCUPANCY TO HR-OCCUPANCY
+           MOVE LR-CONSTR-METHOD TO HR-CONSTR-METHOD
+           MOVE LR-TOTAL-UNITS TO HR-TOTAL-UNITS
+           MOVE LR-DENIAL-REASON-1 TO HR-DENIAL-REASON-1
+           MOVE LR-DENIAL-REASON-2 TO HR-DENIAL-REASON-2
+           MOVE LR-AUS-RESULT TO HR-AUS-RESULT
+           MOVE LR-REVERSE-MORTGAGE TO HR-REVERSE-MORTGAGE
+           MOVE LR-OPEN-END-LOC TO HR-OPEN-END-LOC
+           MOVE LR-BUSINESS-PURPOSE TO HR-BUSINESS-PURPOSE
+           IF LR-REVERSE-MORTGAGE = 'Y'
+               ADD 1 TO WS-REVERSE-COUNT
+           END-IF
+           IF LR-OPEN-END-LOC = 'Y'
+               ADD 1 TO WS-OPEN-END-COUNT
+           END-IF
+           IF LR-BUSINESS-PURPOSE = 'Y'
+               ADD 1 TO WS-BUS-PURPOSE-COUNT
+           END-IF
+           PERFORM 2200-VALIDATE-LAR-FIELDS
            WRITE HMDA-RECORD.
+       2200-VALIDATE-LAR-FIELDS.
+           IF WS-DENIED AND LR-DENIAL-REASON-1 = SPACES
+               ADD 1 TO WS-EDIT-FAIL-COUNT
+               DISPLAY 'LAR EDIT FAIL: DENIED LOAN ' LR-LOAN-ID
+                   ' MISSING DENIAL REASON'
+           END-IF
+           IF LR-TOTAL-UNITS = 0
+               ADD 1 TO WS-EDIT-FAIL-COUNT
+               DISPLAY 'LAR EDIT FAIL: LOAN ' LR-LOAN-ID
+                   ' MISSING TOTAL UNITS'
+           END-IF.
        3000-CLOSE-FILES.
            CLOSE LOAN-FILE
            CLOSE HMDA-FILE.
@@ -107,4 +189,8 @@
            DISPLAY 'ORIGINATED:      ' WS-TOTAL-ORIGINATED
            DISPLAY 'DENIED:          ' WS-TOTAL-DENIED
            DISPLAY 'TOTAL AMOUNT:    ' WS-TOTAL-AMOUNT
-           DISPLAY 'HOEPA FLAGS:     ' WS-HOEPA-COUNT.
+           DISPLAY 'HOEPA FLAGS:     ' WS-HOEPA-COUNT
+           DISPLAY 'REVERSE MTGS:    ' WS-REVERSE-COUNT
+           DISPLAY 'OPEN-END LOC:    ' WS-OPEN-END-COUNT
+           DISPLAY 'BUS PURPOSE:     ' WS-BUS-PURPOSE-COUNT
+           DISPLAY 'LAR EDIT FAILS:  ' WS-EDIT-FAIL-COUNT.
