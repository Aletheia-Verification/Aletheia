@@ -1,5 +1,11 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SORT-MERGE-RECON.
+      *================================================================*
+      * 2026-08-08 After the sort, the output is now scanned for       *
+      *            duplicate keys and gaps in the key sequence and     *
+      *            both are reported as reconciliation exceptions      *
+      *            instead of the sort result alone.                   *
+      *================================================================*
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -34,10 +40,23 @@
        01 WS-SORT-STATUS             PIC X(1).
            88 WS-SORT-OK             VALUE 'Y'.
            88 WS-SORT-FAIL           VALUE 'N'.
+      *--- Duplicate/Gap Exception Scan ---
+       01 WS-SCAN-EOF-FLAG           PIC X VALUE 'N'.
+           88 WS-SCAN-AT-EOF        VALUE 'Y'.
+       01 WS-FIRST-REC-FLAG          PIC X VALUE 'Y'.
+           88 WS-IS-FIRST-REC       VALUE 'Y'.
+       01 WS-PREV-KEY                PIC X(12) VALUE SPACES.
+       01 WS-PREV-NUM                PIC 9(12) VALUE 0.
+       01 WS-CUR-NUM                 PIC 9(12).
+       01 WS-TOTAL-RECS              PIC 9(7) VALUE 0.
+       01 WS-DUP-COUNT                PIC 9(5) VALUE 0.
+       01 WS-GAP-COUNT                PIC 9(5) VALUE 0.
+       01 WS-NONNUM-COUNT             PIC 9(5) VALUE 0.
        PROCEDURE DIVISION.
        0000-MAIN-PROCESS.
            PERFORM 1000-INITIALIZE
            PERFORM 2000-SORT-FILE
+           PERFORM 2500-SCAN-FOR-EXCEPTIONS
            PERFORM 3000-DISPLAY-RESULTS
            STOP RUN.
        1000-INITIALIZE.
@@ -48,6 +67,40 @@
                USING INPUT-FILE
                GIVING OUTPUT-FILE
            MOVE 'Y' TO WS-SORT-STATUS.
+       2500-SCAN-FOR-EXCEPTIONS.
+           OPEN INPUT OUTPUT-FILE
+           IF WS-OUT-STATUS = '00'
+               PERFORM UNTIL WS-SCAN-AT-EOF
+                   READ OUTPUT-FILE
+                       AT END SET WS-SCAN-AT-EOF TO TRUE
+                       NOT AT END PERFORM 2550-CHECK-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE OUTPUT-FILE
+           END-IF.
+       2550-CHECK-RECORD.
+           ADD 1 TO WS-TOTAL-RECS
+           IF OR-KEY IS NOT NUMERIC
+               ADD 1 TO WS-NONNUM-COUNT
+               DISPLAY '  NON-NUMERIC KEY: ' OR-KEY
+           ELSE
+               MOVE OR-KEY TO WS-CUR-NUM
+               IF NOT WS-IS-FIRST-REC
+                   IF WS-CUR-NUM = WS-PREV-NUM
+                       ADD 1 TO WS-DUP-COUNT
+                       DISPLAY '  DUPLICATE KEY: ' OR-KEY
+                   ELSE
+                       IF WS-CUR-NUM > WS-PREV-NUM + 1
+                           ADD 1 TO WS-GAP-COUNT
+                           DISPLAY '  GAP IN SEQUENCE: ' WS-PREV-KEY
+                               ' TO ' OR-KEY
+                       END-IF
+                   END-IF
+               END-IF
+               MOVE OR-KEY TO WS-PREV-KEY
+               MOVE WS-CUR-NUM TO WS-PREV-NUM
+               MOVE 'N' TO WS-FIRST-REC-FLAG
+           END-IF.
        3000-DISPLAY-RESULTS.
            DISPLAY 'SORT MERGE RECONCILIATION'
            DISPLAY '========================='
@@ -55,4 +108,9 @@
                DISPLAY 'SORT: COMPLETED'
            ELSE
                DISPLAY 'SORT: FAILED'
-           END-IF.
+           END-IF
+           DISPLAY '--- EXCEPTION REPORT ---'
+           DISPLAY 'RECORDS SCANNED: ' WS-TOTAL-RECS
+           DISPLAY 'DUPLICATE KEYS:  ' WS-DUP-COUNT
+           DISPLAY 'SEQUENCE GAPS:   ' WS-GAP-COUNT
+           DISPLAY 'NON-NUMERIC KEYS:' WS-NONNUM-COUNT.
