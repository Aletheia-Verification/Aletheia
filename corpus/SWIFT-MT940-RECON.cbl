@@ -1,6 +1,12 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SWIFT-MT940-RECON.
-
+      *================================================================*
+      * 2024-11-18 Added MT942 intraday report processing so same-day  *
+      *            activity reported before the final MT940 statement  *
+      *            can be compared against it, surfacing any activity  *
+      *            posted late in the day that the last intraday       *
+      *            snapshot had not yet picked up.                     *
+      *================================================================*
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
@@ -63,11 +69,38 @@
        01 WS-DETAIL-PTR               PIC 9(3).
        01 WS-ZERO-TALLY               PIC 9(3).
 
+      *--- MT942 Intraday Report Entries ---
+       01 WS-INTRADAY-ENTRIES.
+           05 WS-ID-RPT OCCURS 10.
+               10 WS-ID-TIME          PIC 9(4).
+               10 WS-ID-DC            PIC X(1).
+                   88 WS-ID-CREDIT    VALUE 'C'.
+                   88 WS-ID-DEBIT     VALUE 'D'.
+               10 WS-ID-AMOUNT        PIC S9(13)V99 COMP-3.
+               10 WS-ID-REF           PIC X(16).
+       01 WS-INTRADAY-COUNT           PIC 9(2) VALUE 0.
+       01 WS-ID-IDX                   PIC 9(2).
+       01 WS-ID-AVAIL-DC              PIC X(1).
+           88 WS-ID-AVAIL-CREDIT      VALUE 'C'.
+           88 WS-ID-AVAIL-DEBIT       VALUE 'D'.
+       01 WS-ID-AVAIL-BAL             PIC S9(13)V99 COMP-3.
+       01 WS-ID-LAST-TIME             PIC 9(4).
+       01 WS-ID-SUM-CREDITS           PIC S9(15)V99 COMP-3
+           VALUE 0.
+       01 WS-ID-SUM-DEBITS            PIC S9(15)V99 COMP-3
+           VALUE 0.
+       01 WS-LATE-CREDITS             PIC S9(15)V99 COMP-3.
+       01 WS-LATE-DEBITS              PIC S9(15)V99 COMP-3.
+       01 WS-LATE-ACTIVITY-FLAG       PIC X(1) VALUE 'N'.
+           88 WS-HAS-LATE-ACTIVITY    VALUE 'Y'.
+
        PROCEDURE DIVISION.
        0000-MAIN-CONTROL.
            PERFORM 1000-INITIALIZE
            PERFORM 2000-PROCESS-TRANSACTIONS
+           PERFORM 2500-PROCESS-INTRADAY
            PERFORM 3000-RECONCILE
+           PERFORM 3500-COMPARE-INTRADAY-TO-FINAL
            PERFORM 4000-DISPLAY-RESULTS
            STOP RUN.
 
@@ -76,7 +109,47 @@
            MOVE 0 TO WS-SUM-DEBITS
            MOVE 0 TO WS-CREDIT-COUNT
            MOVE 0 TO WS-DEBIT-COUNT
-           MOVE 'U' TO WS-RECON-STATUS.
+           MOVE 0 TO WS-ID-SUM-CREDITS
+           MOVE 0 TO WS-ID-SUM-DEBITS
+           MOVE 'U' TO WS-RECON-STATUS
+           MOVE 'DE89370400440532013000' TO WS-ACCT-ID
+           MOVE 145 TO WS-STATEMENT-NUM
+           MOVE 1 TO WS-SEQUENCE-NUM
+           MOVE 'C' TO WS-OPEN-DC
+           MOVE 241118 TO WS-OPEN-DATE
+           MOVE 'EUR' TO WS-OPEN-CCY
+           MOVE 50000.00 TO WS-OPEN-AMOUNT
+           MOVE 'C' TO WS-CLOSE-DC
+           MOVE 241118 TO WS-CLOSE-DATE
+           MOVE 'EUR' TO WS-CLOSE-CCY
+           MOVE 58500.00 TO WS-CLOSE-AMOUNT
+           MOVE 3 TO WS-TXN-COUNT
+           MOVE 241118 TO WS-TX-DATE(1)
+           MOVE 'C' TO WS-TX-DC(1)
+           MOVE 10000.00 TO WS-TX-AMOUNT(1)
+           MOVE 'REF001' TO WS-TX-REF(1)
+           MOVE 'WIRE IN' TO WS-TX-DESC(1)
+           MOVE 241118 TO WS-TX-DATE(2)
+           MOVE 'D' TO WS-TX-DC(2)
+           MOVE 2500.00 TO WS-TX-AMOUNT(2)
+           MOVE 'REF002' TO WS-TX-REF(2)
+           MOVE 'WIRE OUT' TO WS-TX-DESC(2)
+           MOVE 241118 TO WS-TX-DATE(3)
+           MOVE 'C' TO WS-TX-DC(3)
+           MOVE 1000.00 TO WS-TX-AMOUNT(3)
+           MOVE 'REF003' TO WS-TX-REF(3)
+           MOVE 'LATE DEPOSIT' TO WS-TX-DESC(3)
+           MOVE 2 TO WS-INTRADAY-COUNT
+           MOVE 1030 TO WS-ID-TIME(1)
+           MOVE 'C' TO WS-ID-DC(1)
+           MOVE 10000.00 TO WS-ID-AMOUNT(1)
+           MOVE 'REF001' TO WS-ID-REF(1)
+           MOVE 1430 TO WS-ID-TIME(2)
+           MOVE 'D' TO WS-ID-DC(2)
+           MOVE 2500.00 TO WS-ID-AMOUNT(2)
+           MOVE 'REF002' TO WS-ID-REF(2)
+           MOVE 'C' TO WS-ID-AVAIL-DC
+           MOVE 57500.00 TO WS-ID-AVAIL-BAL.
 
        2000-PROCESS-TRANSACTIONS.
            PERFORM VARYING WS-TXN-IDX FROM 1 BY 1
@@ -97,6 +170,24 @@
                END-EVALUATE
            END-PERFORM.
 
+       2500-PROCESS-INTRADAY.
+           PERFORM VARYING WS-ID-IDX FROM 1 BY 1
+               UNTIL WS-ID-IDX > WS-INTRADAY-COUNT
+               EVALUATE TRUE
+                   WHEN WS-ID-CREDIT(WS-ID-IDX)
+                       ADD WS-ID-AMOUNT(WS-ID-IDX) TO
+                           WS-ID-SUM-CREDITS
+                   WHEN WS-ID-DEBIT(WS-ID-IDX)
+                       ADD WS-ID-AMOUNT(WS-ID-IDX) TO
+                           WS-ID-SUM-DEBITS
+                   WHEN OTHER
+                       DISPLAY 'UNKNOWN DC INDICATOR ON MT942: '
+                           WS-ID-DC(WS-ID-IDX)
+                           ' REF: ' WS-ID-REF(WS-ID-IDX)
+               END-EVALUATE
+               MOVE WS-ID-TIME(WS-ID-IDX) TO WS-ID-LAST-TIME
+           END-PERFORM.
+
        3000-RECONCILE.
            ADD 1 TO WS-RECON-COUNT
            IF WS-OPEN-CREDIT
@@ -128,6 +219,17 @@
                ADD 1 TO WS-FAIL-COUNT
            END-IF.
 
+       3500-COMPARE-INTRADAY-TO-FINAL.
+           COMPUTE WS-LATE-CREDITS =
+               WS-SUM-CREDITS - WS-ID-SUM-CREDITS
+           COMPUTE WS-LATE-DEBITS =
+               WS-SUM-DEBITS - WS-ID-SUM-DEBITS
+           IF WS-LATE-CREDITS NOT = 0 OR WS-LATE-DEBITS NOT = 0
+               MOVE 'Y' TO WS-LATE-ACTIVITY-FLAG
+           ELSE
+               MOVE 'N' TO WS-LATE-ACTIVITY-FLAG
+           END-IF.
+
        4000-DISPLAY-RESULTS.
            MOVE SPACES TO WS-DETAIL-BUF
            MOVE 1 TO WS-DETAIL-PTR
@@ -158,4 +260,19 @@
            DISPLAY 'DIFFERENCE:      ' WS-RECON-DIFF
            DISPLAY 'STATUS:          ' WS-DETAIL-BUF
            DISPLAY 'CREDIT TXN CNT:  ' WS-CREDIT-COUNT
-           DISPLAY 'DEBIT TXN CNT:   ' WS-DEBIT-COUNT.
+           DISPLAY 'DEBIT TXN CNT:   ' WS-DEBIT-COUNT
+           IF WS-INTRADAY-COUNT > 0
+               DISPLAY '----- MT942 INTRADAY REPORT -----'
+               DISPLAY 'LAST REPORT TIME:   ' WS-ID-LAST-TIME
+               DISPLAY 'AVAILABLE BALANCE:  ' WS-ID-AVAIL-BAL
+               DISPLAY 'INTRADAY CREDITS:   ' WS-ID-SUM-CREDITS
+               DISPLAY 'INTRADAY DEBITS:    ' WS-ID-SUM-DEBITS
+               IF WS-HAS-LATE-ACTIVITY
+                   DISPLAY '*** ACTIVITY POSTED AFTER LAST '
+                       'INTRADAY REPORT ***'
+                   DISPLAY 'LATE CREDITS:       ' WS-LATE-CREDITS
+                   DISPLAY 'LATE DEBITS:        ' WS-LATE-DEBITS
+               ELSE
+                   DISPLAY 'NO LATE-POSTED ACTIVITY DETECTED'
+               END-IF
+           END-IF.
