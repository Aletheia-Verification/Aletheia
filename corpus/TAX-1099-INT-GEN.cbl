@@ -1,5 +1,12 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TAX-1099-INT-GEN.
+      *================================================================*
+      * 2024-11-22 Added 24% backup withholding for accounts with an   *
+      *            invalid/missing TIN, and corrected-1099 detection   *
+      *            by comparing against the prior filing persisted in  *
+      *            PRIOR-1099.DAT instead of always stamping the form  *
+      *            as an original.                                    *
+      *================================================================*
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -7,6 +14,9 @@
                FILE STATUS IS WS-ACCT-STATUS.
            SELECT TAX-FILE ASSIGN TO 'TAX-1099.DAT'
                FILE STATUS IS WS-TAX-STATUS.
+           SELECT PRIOR-FILE ASSIGN TO 'PRIOR-1099.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRIOR-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD ACCT-FILE.
@@ -23,26 +33,50 @@
            05 TR-INT-INCOME          PIC 9(9)V99.
            05 TR-FED-WITHHELD        PIC 9(7)V99.
            05 TR-1099-FLAG           PIC X(1).
+           05 TR-BACKUP-WH-FLAG      PIC X(1).
+           05 TR-CORRECTED-FLAG      PIC X(1).
+       FD PRIOR-FILE.
+       01 PRIOR-RECORD.
+           05 PR-SSN                 PIC X(9).
+           05 PR-INT-INCOME          PIC 9(9)V99.
+           05 PR-FED-WITHHELD        PIC 9(7)V99.
        WORKING-STORAGE SECTION.
        01 WS-ACCT-STATUS             PIC XX.
        01 WS-TAX-STATUS              PIC XX.
+       01 WS-PRIOR-STATUS            PIC XX.
        01 WS-EOF-FLAG                PIC X VALUE 'N'.
            88 WS-EOF                  VALUE 'Y'.
        01 WS-MIN-REPORT-AMT          PIC S9(5)V99 COMP-3
            VALUE 10.00.
+       01 WS-BACKUP-WH-RATE          PIC S9(1)V9(4) COMP-3
+           VALUE 0.2400.
+       01 WS-REQUIRED-WH             PIC S9(9)V99 COMP-3.
        01 WS-TOTALS.
            05 WS-TOTAL-INT           PIC S9(11)V99 COMP-3.
            05 WS-TOTAL-WITHHELD      PIC S9(9)V99 COMP-3.
            05 WS-RECORDS-READ        PIC S9(5) COMP-3.
            05 WS-RECORDS-WRITTEN     PIC S9(5) COMP-3.
            05 WS-BELOW-THRESHOLD     PIC S9(5) COMP-3.
+           05 WS-BACKUP-WH-COUNT     PIC S9(5) COMP-3.
+           05 WS-CORRECTED-COUNT     PIC S9(5) COMP-3.
        01 WS-FORM-MSG                PIC X(60).
+       01 WS-PRIOR-TABLE.
+           05 WS-PRIOR-ENTRY OCCURS 2000 TIMES.
+               10 WS-PR-SSN           PIC X(9).
+               10 WS-PR-INT-INCOME    PIC 9(9)V99.
+               10 WS-PR-FED-WITHHELD  PIC 9(7)V99.
+       01 WS-PRIOR-COUNT             PIC 9(4) VALUE 0.
+       01 WS-PRIOR-MAX               PIC 9(4) VALUE 2000.
+       01 WS-PRIOR-IDX               PIC 9(4).
+       01 WS-PRIOR-MATCH-IDX         PIC 9(4) VALUE 0.
        PROCEDURE DIVISION.
        0000-MAIN-PROCESS.
            PERFORM 1000-INITIALIZE
+           PERFORM 1050-LOAD-PRIOR-FILINGS
            PERFORM 1100-OPEN-FILES
            PERFORM 2000-READ-ACCOUNTS UNTIL WS-EOF
            PERFORM 3000-CLOSE-FILES
+           PERFORM 3500-SAVE-PRIOR-FILINGS
            PERFORM 4000-DISPLAY-SUMMARY
            STOP RUN.
        1000-INITIALIZE.
@@ -50,7 +84,31 @@
            MOVE 0 TO WS-TOTAL-WITHHELD
            MOVE 0 TO WS-RECORDS-READ
            MOVE 0 TO WS-RECORDS-WRITTEN
-           MOVE 0 TO WS-BELOW-THRESHOLD.
+           MOVE 0 TO WS-BELOW-THRESHOLD
+           MOVE 0 TO WS-BACKUP-WH-COUNT
+           MOVE 0 TO WS-CORRECTED-COUNT
+           MOVE 0 TO WS-PRIOR-COUNT.
+       1050-LOAD-PRIOR-FILINGS.
+           OPEN INPUT PRIOR-FILE
+           IF WS-PRIOR-STATUS = '00'
+               PERFORM UNTIL WS-PRIOR-STATUS NOT = '00'
+                   READ PRIOR-FILE
+                       AT END MOVE '10' TO WS-PRIOR-STATUS
+                       NOT AT END
+                           PERFORM 1060-ADD-PRIOR-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE PRIOR-FILE
+           END-IF.
+       1060-ADD-PRIOR-ENTRY.
+           IF WS-PRIOR-COUNT < WS-PRIOR-MAX
+               ADD 1 TO WS-PRIOR-COUNT
+               MOVE PR-SSN TO WS-PR-SSN(WS-PRIOR-COUNT)
+               MOVE PR-INT-INCOME TO
+                   WS-PR-INT-INCOME(WS-PRIOR-COUNT)
+               MOVE PR-FED-WITHHELD TO
+                   WS-PR-FED-WITHHELD(WS-PRIOR-COUNT)
+           END-IF.
        1100-OPEN-FILES.
            OPEN INPUT ACCT-FILE
            OPEN OUTPUT TAX-FILE.
@@ -62,13 +120,16 @@
        2100-PROCESS-ACCT.
            ADD 1 TO WS-RECORDS-READ
            ADD AR-INT-EARNED TO WS-TOTAL-INT
-           ADD AR-WITHHELD TO WS-TOTAL-WITHHELD
            IF AR-INT-EARNED >= WS-MIN-REPORT-AMT
                MOVE AR-SSN TO TR-SSN
                MOVE AR-NAME TO TR-NAME
                MOVE AR-INT-EARNED TO TR-INT-INCOME
                MOVE AR-WITHHELD TO TR-FED-WITHHELD
                MOVE 'Y' TO TR-1099-FLAG
+               MOVE 'N' TO TR-BACKUP-WH-FLAG
+               PERFORM 2150-APPLY-BACKUP-WITHHOLDING
+               ADD TR-FED-WITHHELD TO WS-TOTAL-WITHHELD
+               PERFORM 2160-CHECK-CORRECTED
                WRITE TAX-RECORD
                ADD 1 TO WS-RECORDS-WRITTEN
                STRING '1099 ' DELIMITED BY SIZE
@@ -78,11 +139,66 @@
                       INTO WS-FORM-MSG
                END-STRING
            ELSE
+               ADD AR-WITHHELD TO WS-TOTAL-WITHHELD
                ADD 1 TO WS-BELOW-THRESHOLD
            END-IF.
+       2150-APPLY-BACKUP-WITHHOLDING.
+           IF AR-SSN NOT NUMERIC OR AR-SSN = SPACES
+               COMPUTE WS-REQUIRED-WH ROUNDED =
+                   AR-INT-EARNED * WS-BACKUP-WH-RATE
+               IF AR-WITHHELD < WS-REQUIRED-WH
+                   COMPUTE TR-FED-WITHHELD =
+                       WS-REQUIRED-WH
+                   MOVE 'Y' TO TR-BACKUP-WH-FLAG
+                   ADD 1 TO WS-BACKUP-WH-COUNT
+               END-IF
+           END-IF.
+       2160-CHECK-CORRECTED.
+           MOVE 0 TO WS-PRIOR-MATCH-IDX
+           PERFORM VARYING WS-PRIOR-IDX FROM 1 BY 1
+               UNTIL WS-PRIOR-IDX > WS-PRIOR-COUNT
+               IF WS-PR-SSN(WS-PRIOR-IDX) = AR-SSN
+                   MOVE WS-PRIOR-IDX TO WS-PRIOR-MATCH-IDX
+               END-IF
+           END-PERFORM
+           IF WS-PRIOR-MATCH-IDX > 0 AND
+               (WS-PR-INT-INCOME(WS-PRIOR-MATCH-IDX) NOT =
+                   TR-INT-INCOME OR
+                WS-PR-FED-WITHHELD(WS-PRIOR-MATCH-IDX) NOT =
+                   TR-FED-WITHHELD)
+               MOVE 'Y' TO TR-CORRECTED-FLAG
+               ADD 1 TO WS-CORRECTED-COUNT
+           ELSE
+               MOVE 'N' TO TR-CORRECTED-FLAG
+           END-IF
+           IF WS-PRIOR-MATCH-IDX = 0
+               IF WS-PRIOR-COUNT < WS-PRIOR-MAX
+                   ADD 1 TO WS-PRIOR-COUNT
+                   MOVE WS-PRIOR-COUNT TO WS-PRIOR-MATCH-IDX
+                   MOVE AR-SSN TO WS-PR-SSN(WS-PRIOR-MATCH-IDX)
+               END-IF
+           END-IF
+           IF WS-PRIOR-MATCH-IDX > 0
+               MOVE TR-INT-INCOME TO
+                   WS-PR-INT-INCOME(WS-PRIOR-MATCH-IDX)
+               MOVE TR-FED-WITHHELD TO
+                   WS-PR-FED-WITHHELD(WS-PRIOR-MATCH-IDX)
+           END-IF.
        3000-CLOSE-FILES.
            CLOSE ACCT-FILE
            CLOSE TAX-FILE.
+       3500-SAVE-PRIOR-FILINGS.
+           OPEN OUTPUT PRIOR-FILE
+           PERFORM VARYING WS-PRIOR-IDX FROM 1 BY 1
+               UNTIL WS-PRIOR-IDX > WS-PRIOR-COUNT
+               MOVE WS-PR-SSN(WS-PRIOR-IDX) TO PR-SSN
+               MOVE WS-PR-INT-INCOME(WS-PRIOR-IDX) TO
+                   PR-INT-INCOME
+               MOVE WS-PR-FED-WITHHELD(WS-PRIOR-IDX) TO
+                   PR-FED-WITHHELD
+               WRITE PRIOR-RECORD
+           END-PERFORM
+           CLOSE PRIOR-FILE.
        4000-DISPLAY-SUMMARY.
            DISPLAY '1099-INT GENERATION'
            DISPLAY '==================='
@@ -90,4 +206,6 @@
            DISPLAY '1099S GENERATED:  ' WS-RECORDS-WRITTEN
            DISPLAY 'BELOW THRESHOLD:  ' WS-BELOW-THRESHOLD
            DISPLAY 'TOTAL INTEREST:   ' WS-TOTAL-INT
-           DISPLAY 'TOTAL WITHHELD:   ' WS-TOTAL-WITHHELD.
+           DISPLAY 'TOTAL WITHHELD:   ' WS-TOTAL-WITHHELD
+           DISPLAY 'BACKUP WITHHOLDING:' WS-BACKUP-WH-COUNT
+           DISPLAY 'CORRECTED 1099S:  ' WS-CORRECTED-COUNT.
