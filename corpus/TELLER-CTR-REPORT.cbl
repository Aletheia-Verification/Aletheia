@@ -4,33 +4,64 @@
       * Currency Transaction Report (CTR) Generator                    *
       * Detects cash transactions exceeding BSA threshold ($10K),      *
       * aggregates related transactions, generates FinCEN CTR data.    *
+      * 2024-11-10 Customer aggregation now scans the shared teller    *
+      *            journal (TLRJRNL.DAT) for every teller at the      *
+      *            branch for the run date, instead of one teller's   *
+      *            10-slot in-memory buffer, so structuring across     *
+      *            multiple windows is caught. The journal carries no  *
+      *            customer ID, so the account number is used as the   *
+      *            aggregation key in its place.                       *
+      * 2026-08-09 WS-AGG-TELLER-CT now counts distinct tellers seen   *
+      *            on an account, not teller-to-teller transitions, so *
+      *            an account bouncing between the same two tellers    *
+      *            reports a count of 2, not one per switch.           *
       *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOURNAL-FILE ASSIGN TO 'TLRJRNL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JRNL-FS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  JOURNAL-FILE.
+       01  JOURNAL-REC.
+           05  TJ-TELLER-ID        PIC X(8).
+           05  TJ-BRANCH-NUM       PIC X(6).
+           05  TJ-SESSION-DATE     PIC 9(8).
+           05  TJ-TXN-SEQ          PIC 9(6).
+           05  TJ-TXN-TIME         PIC 9(6).
+           05  TJ-TXN-TYPE         PIC X(3).
+           05  TJ-TXN-ACCT         PIC 9(10).
+           05  TJ-TXN-AMT          PIC S9(9)V99.
+           05  TJ-TXN-STATUS       PIC X(1).
        WORKING-STORAGE SECTION.
-      *--- Customer Transaction Log ---
-       01  WS-TXN-LOG-TABLE.
-           05  WS-TXN-LOG OCCURS 10 TIMES.
-               10  WS-TL-CUST-ID     PIC 9(10).
-               10  WS-TL-CUST-NAME   PIC X(30).
-               10  WS-TL-TXN-TYPE    PIC X(3).
-               10  WS-TL-AMOUNT      PIC S9(9)V99 COMP-3.
-               10  WS-TL-CASH-FLAG   PIC 9.
-               10  WS-TL-CTR-FLAG    PIC 9.
-       01  WS-TL-IDX                 PIC 9(3).
-       01  WS-TL-COUNT               PIC 9(3).
-      *--- Customer Aggregation ---
+       01  WS-JRNL-FS                PIC XX.
+       01  WS-JRNL-EOF                PIC X VALUE 'N'.
+           88 JRNL-AT-EOF            VALUE 'Y'.
+      *--- Run Selection ---
+       01  WS-RUN-BRANCH             PIC X(6).
+       01  WS-RUN-DATE               PIC 9(8).
+      *--- Customer Aggregation (keyed by account - the journal has   ---*
+      *--- no customer ID, so account number stands in for it)        ---*
        01  WS-CUST-AGG-TABLE.
-           05  WS-CUST-AGG OCCURS 5 TIMES.
-               10  WS-AGG-CUST-ID    PIC 9(10).
-               10  WS-AGG-CUST-NAME  PIC X(30).
+           05  WS-CUST-AGG OCCURS 500 TIMES.
+               10  WS-AGG-ACCT       PIC 9(10).
                10  WS-AGG-CASH-IN    PIC S9(11)V99 COMP-3.
                10  WS-AGG-CASH-OUT   PIC S9(11)V99 COMP-3.
                10  WS-AGG-TOTAL      PIC S9(11)V99 COMP-3.
                10  WS-AGG-CTR-REQ    PIC 9.
                10  WS-AGG-TXN-CT     PIC S9(3) COMP-3.
-       01  WS-AGG-IDX                PIC 9(3).
-       01  WS-AGG-COUNT              PIC 9(3).
+               10  WS-AGG-TELLER-CT  PIC S9(2) COMP-3.
+               10  WS-AGG-TELLER-SEEN OCCURS 10 TIMES
+                       PIC X(8).
+       01  WS-AGG-IDX                PIC 9(4).
+       01  WS-AGG-COUNT              PIC 9(4).
        01  WS-AGG-FOUND              PIC 9.
+       01  WS-MAX-AGG                PIC 9(4) VALUE 500.
+       01  WS-MAX-TLR-PER-ACCT       PIC 9(2) VALUE 10.
+       01  WS-TLR-IDX2               PIC 9(2).
+       01  WS-TLR-FOUND              PIC 9.
       *--- BSA Thresholds ---
        01  WS-CTR-THRESHOLD          PIC S9(9)V99 COMP-3.
        01  WS-STRUCTURING-LIMIT     PIC S9(9)V99 COMP-3.
@@ -39,133 +70,112 @@
        01  WS-STRUCTURING-ALERT-CT   PIC S9(3) COMP-3.
        01  WS-TOTAL-CASH-IN          PIC S9(11)V99 COMP-3.
        01  WS-TOTAL-CASH-OUT         PIC S9(11)V99 COMP-3.
+       01  WS-JRNL-READ-CT           PIC 9(7).
+       01  WS-JRNL-MATCH-CT          PIC 9(7).
       *--- Display ---
        01  WS-DISP-AMT               PIC -$$$,$$$,$$9.99.
        01  WS-DISP-CT                PIC ZZ9.
-      *--- Tally/String ---
-       01  WS-NAME-TALLY             PIC S9(5) COMP-3.
-       01  WS-CTR-LINE               PIC X(72).
+       01  WS-DISP-ACCT              PIC X(10).
 
        PROCEDURE DIVISION.
 
        0000-MAIN-CONTROL.
            PERFORM 1000-INITIALIZE
-           PERFORM 2000-LOAD-TRANSACTIONS
-           PERFORM 3000-AGGREGATE-BY-CUSTOMER
+           PERFORM 2000-SCAN-JOURNAL
            PERFORM 4000-CHECK-CTR-THRESHOLD
            PERFORM 5000-CHECK-STRUCTURING
            PERFORM 6000-DISPLAY-REPORT
            STOP RUN.
 
        1000-INITIALIZE.
+           ACCEPT WS-RUN-BRANCH FROM COMMAND-LINE
+           IF WS-RUN-BRANCH = SPACES
+               MOVE 'BR0015' TO WS-RUN-BRANCH
+           END-IF
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
            MOVE 10000.00 TO WS-CTR-THRESHOLD
            MOVE 8000.00 TO WS-STRUCTURING-LIMIT
            MOVE 0 TO WS-AGG-COUNT
            MOVE 0 TO WS-CTR-REQUIRED-CT
            MOVE 0 TO WS-STRUCTURING-ALERT-CT
            MOVE 0 TO WS-TOTAL-CASH-IN
-           MOVE 0 TO WS-TOTAL-CASH-OUT.
+           MOVE 0 TO WS-TOTAL-CASH-OUT
+           MOVE 0 TO WS-JRNL-READ-CT
+           MOVE 0 TO WS-JRNL-MATCH-CT.
 
-       2000-LOAD-TRANSACTIONS.
-           MOVE 8 TO WS-TL-COUNT
-           MOVE 1001001001 TO WS-TL-CUST-ID(1)
-           MOVE "SMITH, ROBERT J"
-               TO WS-TL-CUST-NAME(1)
-           MOVE "DEP" TO WS-TL-TXN-TYPE(1)
-           MOVE 7500.00 TO WS-TL-AMOUNT(1)
-           MOVE 1 TO WS-TL-CASH-FLAG(1)
-           MOVE 0 TO WS-TL-CTR-FLAG(1)
-           MOVE 1001001001 TO WS-TL-CUST-ID(2)
-           MOVE "SMITH, ROBERT J"
-               TO WS-TL-CUST-NAME(2)
-           MOVE "DEP" TO WS-TL-TXN-TYPE(2)
-           MOVE 4500.00 TO WS-TL-AMOUNT(2)
-           MOVE 1 TO WS-TL-CASH-FLAG(2)
-           MOVE 0 TO WS-TL-CTR-FLAG(2)
-           MOVE 2002002002 TO WS-TL-CUST-ID(3)
-           MOVE "JONES, PATRICIA A"
-               TO WS-TL-CUST-NAME(3)
-           MOVE "WTH" TO WS-TL-TXN-TYPE(3)
-           MOVE 15000.00 TO WS-TL-AMOUNT(3)
-           MOVE 1 TO WS-TL-CASH-FLAG(3)
-           MOVE 0 TO WS-TL-CTR-FLAG(3)
-           MOVE 3003003003 TO WS-TL-CUST-ID(4)
-           MOVE "CHEN, WEI M"
-               TO WS-TL-CUST-NAME(4)
-           MOVE "DEP" TO WS-TL-TXN-TYPE(4)
-           MOVE 9500.00 TO WS-TL-AMOUNT(4)
-           MOVE 1 TO WS-TL-CASH-FLAG(4)
-           MOVE 0 TO WS-TL-CTR-FLAG(4)
-           MOVE 3003003003 TO WS-TL-CUST-ID(5)
-           MOVE "CHEN, WEI M"
-               TO WS-TL-CUST-NAME(5)
-           MOVE "DEP" TO WS-TL-TXN-TYPE(5)
-           MOVE 9800.00 TO WS-TL-AMOUNT(5)
-           MOVE 1 TO WS-TL-CASH-FLAG(5)
-           MOVE 0 TO WS-TL-CTR-FLAG(5)
-           MOVE 4004004004 TO WS-TL-CUST-ID(6)
-           MOVE "GARCIA, MARIA L"
-               TO WS-TL-CUST-NAME(6)
-           MOVE "DEP" TO WS-TL-TXN-TYPE(6)
-           MOVE 3000.00 TO WS-TL-AMOUNT(6)
-           MOVE 1 TO WS-TL-CASH-FLAG(6)
-           MOVE 0 TO WS-TL-CTR-FLAG(6)
-           MOVE 1001001001 TO WS-TL-CUST-ID(7)
-           MOVE "SMITH, ROBERT J"
-               TO WS-TL-CUST-NAME(7)
-           MOVE "WTH" TO WS-TL-TXN-TYPE(7)
-           MOVE 2000.00 TO WS-TL-AMOUNT(7)
-           MOVE 1 TO WS-TL-CASH-FLAG(7)
-           MOVE 0 TO WS-TL-CTR-FLAG(7)
-           MOVE 2002002002 TO WS-TL-CUST-ID(8)
-           MOVE "JONES, PATRICIA A"
-               TO WS-TL-CUST-NAME(8)
-           MOVE "DEP" TO WS-TL-TXN-TYPE(8)
-           MOVE 5000.00 TO WS-TL-AMOUNT(8)
-           MOVE 1 TO WS-TL-CASH-FLAG(8)
-           MOVE 0 TO WS-TL-CTR-FLAG(8).
+       2000-SCAN-JOURNAL.
+           OPEN INPUT JOURNAL-FILE
+           IF WS-JRNL-FS NOT = '00'
+               DISPLAY 'TELLER JOURNAL NOT AVAILABLE: ' WS-JRNL-FS
+           ELSE
+               PERFORM UNTIL JRNL-AT-EOF
+                   READ JOURNAL-FILE
+                       AT END SET JRNL-AT-EOF TO TRUE
+                       NOT AT END PERFORM 2100-EVALUATE-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE JOURNAL-FILE
+           END-IF.
 
-       3000-AGGREGATE-BY-CUSTOMER.
-           PERFORM VARYING WS-TL-IDX FROM 1 BY 1
-               UNTIL WS-TL-IDX > WS-TL-COUNT
-               IF WS-TL-CASH-FLAG(WS-TL-IDX) = 1
-                   PERFORM 3100-FIND-OR-ADD-CUSTOMER
-                   IF WS-TL-TXN-TYPE(WS-TL-IDX) = "DEP"
-                       ADD WS-TL-AMOUNT(WS-TL-IDX)
-                           TO WS-AGG-CASH-IN(WS-AGG-IDX)
-                       ADD WS-TL-AMOUNT(WS-TL-IDX)
-                           TO WS-TOTAL-CASH-IN
-                   ELSE
-                       ADD WS-TL-AMOUNT(WS-TL-IDX)
-                           TO WS-AGG-CASH-OUT(WS-AGG-IDX)
-                       ADD WS-TL-AMOUNT(WS-TL-IDX)
-                           TO WS-TOTAL-CASH-OUT
-                   END-IF
-                   ADD 1 TO WS-AGG-TXN-CT(WS-AGG-IDX)
+       2100-EVALUATE-ENTRY.
+           ADD 1 TO WS-JRNL-READ-CT
+           IF TJ-BRANCH-NUM = WS-RUN-BRANCH
+               AND TJ-SESSION-DATE = WS-RUN-DATE
+               AND TJ-TXN-STATUS = 'A'
+               AND (TJ-TXN-TYPE = 'DEP' OR TJ-TXN-TYPE = 'WTH'
+                    OR TJ-TXN-TYPE = 'CCH')
+               ADD 1 TO WS-JRNL-MATCH-CT
+               PERFORM 3100-FIND-OR-ADD-CUSTOMER
+               IF TJ-TXN-TYPE = 'DEP'
+                   ADD TJ-TXN-AMT TO WS-AGG-CASH-IN(WS-AGG-IDX)
+                   ADD TJ-TXN-AMT TO WS-TOTAL-CASH-IN
+               ELSE
+                   ADD TJ-TXN-AMT TO WS-AGG-CASH-OUT(WS-AGG-IDX)
+                   ADD TJ-TXN-AMT TO WS-TOTAL-CASH-OUT
                END-IF
-           END-PERFORM.
+               ADD 1 TO WS-AGG-TXN-CT(WS-AGG-IDX)
+               PERFORM 2150-TRACK-TELLER
+           END-IF.
+
+       2150-TRACK-TELLER.
+           MOVE 0 TO WS-TLR-FOUND
+           PERFORM VARYING WS-TLR-IDX2 FROM 1 BY 1
+               UNTIL WS-TLR-IDX2 > WS-AGG-TELLER-CT(WS-AGG-IDX)
+                  OR WS-TLR-FOUND = 1
+               IF WS-AGG-TELLER-SEEN(WS-AGG-IDX, WS-TLR-IDX2)
+                       = TJ-TELLER-ID
+                   MOVE 1 TO WS-TLR-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-TLR-FOUND = 0
+               IF WS-AGG-TELLER-CT(WS-AGG-IDX) < WS-MAX-TLR-PER-ACCT
+                   ADD 1 TO WS-AGG-TELLER-CT(WS-AGG-IDX)
+                   MOVE TJ-TELLER-ID TO
+                       WS-AGG-TELLER-SEEN(WS-AGG-IDX,
+                           WS-AGG-TELLER-CT(WS-AGG-IDX))
+               END-IF
+           END-IF.
 
        3100-FIND-OR-ADD-CUSTOMER.
            MOVE 0 TO WS-AGG-FOUND
            PERFORM VARYING WS-AGG-IDX FROM 1 BY 1
                UNTIL WS-AGG-IDX > WS-AGG-COUNT
                   OR WS-AGG-FOUND = 1
-               IF WS-AGG-CUST-ID(WS-AGG-IDX) =
-                   WS-TL-CUST-ID(WS-TL-IDX)
+               IF WS-AGG-ACCT(WS-AGG-IDX) = TJ-TXN-ACCT
                    MOVE 1 TO WS-AGG-FOUND
                END-IF
            END-PERFORM
            IF WS-AGG-FOUND = 0
-               ADD 1 TO WS-AGG-COUNT
-               MOVE WS-AGG-COUNT TO WS-AGG-IDX
-               MOVE WS-TL-CUST-ID(WS-TL-IDX)
-                   TO WS-AGG-CUST-ID(WS-AGG-IDX)
-               MOVE WS-TL-CUST-NAME(WS-TL-IDX)
-                   TO WS-AGG-CUST-NAME(WS-AGG-IDX)
-               MOVE 0 TO WS-AGG-CASH-IN(WS-AGG-IDX)
-               MOVE 0 TO WS-AGG-CASH-OUT(WS-AGG-IDX)
-               MOVE 0 TO WS-AGG-TXN-CT(WS-AGG-IDX)
-               MOVE 0 TO WS-AGG-CTR-REQ(WS-AGG-IDX)
+               IF WS-AGG-COUNT < WS-MAX-AGG
+                   ADD 1 TO WS-AGG-COUNT
+                   MOVE WS-AGG-COUNT TO WS-AGG-IDX
+                   MOVE TJ-TXN-ACCT TO WS-AGG-ACCT(WS-AGG-IDX)
+                   MOVE 0 TO WS-AGG-CASH-IN(WS-AGG-IDX)
+                   MOVE 0 TO WS-AGG-CASH-OUT(WS-AGG-IDX)
+                   MOVE 0 TO WS-AGG-TXN-CT(WS-AGG-IDX)
+                   MOVE 0 TO WS-AGG-CTR-REQ(WS-AGG-IDX)
+                   MOVE 0 TO WS-AGG-TELLER-CT(WS-AGG-IDX)
+               END-IF
            ELSE
                SUBTRACT 1 FROM WS-AGG-IDX
            END-IF.
@@ -201,12 +211,12 @@
            DISPLAY "========================================"
            DISPLAY "   CTR ANALYSIS REPORT"
            DISPLAY "========================================"
+           DISPLAY "BRANCH: " WS-RUN-BRANCH "  DATE: " WS-RUN-DATE
            PERFORM VARYING WS-AGG-IDX FROM 1 BY 1
                UNTIL WS-AGG-IDX > WS-AGG-COUNT
-               MOVE 0 TO WS-NAME-TALLY
-               INSPECT WS-AGG-CUST-NAME(WS-AGG-IDX)
-                   TALLYING WS-NAME-TALLY FOR ALL ","
-               DISPLAY WS-AGG-CUST-NAME(WS-AGG-IDX)
+               MOVE WS-AGG-ACCT(WS-AGG-IDX) TO WS-DISP-ACCT
+               DISPLAY "ACCT: " WS-DISP-ACCT
+                   "  TELLERS: " WS-AGG-TELLER-CT(WS-AGG-IDX)
                MOVE WS-AGG-TOTAL(WS-AGG-IDX)
                    TO WS-DISP-AMT
                DISPLAY "  TOTAL CASH: " WS-DISP-AMT
@@ -215,6 +225,8 @@
                END-IF
            END-PERFORM
            DISPLAY "--- SUMMARY ---"
+           DISPLAY "JOURNAL RECORDS READ:  " WS-JRNL-READ-CT
+           DISPLAY "CASH TXNS MATCHED:     " WS-JRNL-MATCH-CT
            MOVE WS-CTR-REQUIRED-CT TO WS-DISP-CT
            DISPLAY "CTR FILINGS:   " WS-DISP-CT
            MOVE WS-STRUCTURING-ALERT-CT TO WS-DISP-CT
