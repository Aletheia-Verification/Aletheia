@@ -4,9 +4,33 @@
       * Teller Transaction Log Processor                               *
       * Captures each teller operation, validates limits, builds       *
       * formatted log entries with sequence numbers and timestamps.    *
+      * 2024-11-09 Each WS-TXN-RECORD is now appended to the daily      *
+      *            teller journal (TLRJRNL.DAT), keyed by              *
+      *            WS-TELLER-ID/WS-BRANCH-NUM/WS-SESSION-DATE, as it    *
+      *            is logged, instead of living only in the 10-slot    *
+      *            in-memory buffer that disappeared at STOP RUN.      *
       *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOURNAL-FILE ASSIGN TO 'TLRJRNL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JRNL-FS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  JOURNAL-FILE.
+       01  JOURNAL-REC.
+           05  TJ-TELLER-ID        PIC X(8).
+           05  TJ-BRANCH-NUM       PIC X(6).
+           05  TJ-SESSION-DATE     PIC 9(8).
+           05  TJ-TXN-SEQ          PIC 9(6).
+           05  TJ-TXN-TIME         PIC 9(6).
+           05  TJ-TXN-TYPE         PIC X(3).
+           05  TJ-TXN-ACCT         PIC 9(10).
+           05  TJ-TXN-AMT          PIC S9(9)V99.
+           05  TJ-TXN-STATUS       PIC X(1).
        WORKING-STORAGE SECTION.
+       01  WS-JRNL-FS              PIC XX.
       *--- Teller Info ---
        01  WS-TELLER-ID              PIC X(8).
        01  WS-BRANCH-NUM             PIC X(6).
@@ -78,7 +102,11 @@
            MOVE 0 TO WS-APPROVED-CT
            MOVE 0 TO WS-DECLINED-CT
            MOVE 0 TO WS-CTR-CT
-           MOVE 100001 TO WS-NEXT-SEQ.
+           MOVE 100001 TO WS-NEXT-SEQ
+           OPEN EXTEND JOURNAL-FILE
+           IF WS-JRNL-FS NOT = '00' AND WS-JRNL-FS NOT = '05'
+               OPEN OUTPUT JOURNAL-FILE
+           END-IF.
 
        2000-LOAD-TRANSACTIONS.
            MOVE 7 TO WS-TXN-COUNT
@@ -142,7 +170,21 @@
                            CONTINUE
                    END-EVALUATE
                END-IF
-           END-PERFORM.
+               PERFORM 3100-WRITE-JOURNAL
+           END-PERFORM
+           CLOSE JOURNAL-FILE.
+
+       3100-WRITE-JOURNAL.
+           MOVE WS-TELLER-ID TO TJ-TELLER-ID
+           MOVE WS-BRANCH-NUM TO TJ-BRANCH-NUM
+           MOVE WS-SESSION-DATE TO TJ-SESSION-DATE
+           MOVE WS-TXN-SEQ(WS-TXN-IDX) TO TJ-TXN-SEQ
+           MOVE WS-TXN-TIME(WS-TXN-IDX) TO TJ-TXN-TIME
+           MOVE WS-TXN-TYPE(WS-TXN-IDX) TO TJ-TXN-TYPE
+           MOVE WS-TXN-ACCT(WS-TXN-IDX) TO TJ-TXN-ACCT
+           MOVE WS-TXN-AMT(WS-TXN-IDX) TO TJ-TXN-AMT
+           MOVE WS-TXN-STATUS(WS-TXN-IDX) TO TJ-TXN-STATUS
+           WRITE JOURNAL-REC.
 
        4000-CHECK-CTR.
            IF WS-DAILY-CASH-TOTAL > WS-CTR-THRESHOLD
