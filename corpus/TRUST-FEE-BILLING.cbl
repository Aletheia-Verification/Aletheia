@@ -1,6 +1,13 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TRUST-FEE-BILLING.
-
+      *================================================================*
+      * 2024-11-04 TF-CUSTOM-BPS changed from one flat rate to a       *
+      *            4-entry table keyed by the same AUM breakpoints as  *
+      *            the standard/premium schedules, so a custom-        *
+      *            schedule trust can be negotiated with a different   *
+      *            bps rate at each breakpoint instead of one blended  *
+      *            rate across the whole market value.                *
+      *================================================================*
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -29,7 +36,9 @@
                88 TF-STANDARD-FEE     VALUE 'S'.
                88 TF-PREMIUM-FEE      VALUE 'P'.
                88 TF-CUSTOM-FEE       VALUE 'C'.
-           05 TF-CUSTOM-BPS           PIC S9(3)V99 COMP-3.
+           05 TF-CUSTOM-BPS-TABLE.
+               10 TF-CUSTOM-BPS       PIC S9(3)V99 COMP-3
+                   OCCURS 4 TIMES.
 
        FD BILL-FILE.
        01 BILL-RECORD.
@@ -164,7 +173,8 @@
                        MOVE WS-FT-PREM-BPS(WS-TIER-IDX)
                            TO WS-BPS-RATE
                    WHEN TF-CUSTOM-FEE
-                       MOVE TF-CUSTOM-BPS TO WS-BPS-RATE
+                       MOVE TF-CUSTOM-BPS(WS-TIER-IDX)
+                           TO WS-BPS-RATE
                    WHEN OTHER
                        MOVE WS-FT-STD-BPS(WS-TIER-IDX)
                            TO WS-BPS-RATE
