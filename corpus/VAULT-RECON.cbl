@@ -4,9 +4,44 @@
       * Branch Vault Reconciliation                                    *
       * Counts denomination inventory, compares against book           *
       * balance, calculates insurance limits, flags discrepancies.     *
+      * 2024-11-11 Each day's variance is now appended to a per-branch  *
+      *            history file (VAULTHST.DAT) and the prior entries   *
+      *            are read back to trend the variance over time and   *
+      *            flag a run of same-direction shortages/overages.    *
       *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIST-FILE ASSIGN TO 'VAULTHST.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HIST-FS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  HIST-FILE.
+       01  HIST-REC.
+           05  VH-BRANCH-ID        PIC X(6).
+           05  VH-VAULT-DATE       PIC 9(8).
+           05  VH-PHYSICAL-TOTAL   PIC S9(11)V99.
+           05  VH-BOOK-BALANCE     PIC S9(11)V99.
+           05  VH-VARIANCE         PIC S9(11)V99.
        WORKING-STORAGE SECTION.
+       01  WS-HIST-FS                PIC XX.
+      *--- Variance Trend ---
+       01  WS-TREND-TBL.
+           05  WS-TREND-ENTRY OCCURS 30 TIMES.
+               10  WS-TREND-DATE     PIC 9(8).
+               10  WS-TREND-VARIANCE PIC S9(11)V99 COMP-3.
+       01  WS-TREND-IDX              PIC 9(3).
+       01  WS-TREND-COUNT            PIC 9(3).
+       01  WS-TREND-MAX              PIC 9(3) VALUE 30.
+       01  WS-TREND-AVG              PIC S9(11)V99 COMP-3.
+       01  WS-TREND-SUM              PIC S9(13)V99 COMP-3.
+       01  WS-TREND-RUN-CT           PIC 9(3).
+       01  WS-TREND-RUN-SIGN         PIC X.
+           88  WS-RUN-SHORT          VALUE 'S'.
+           88  WS-RUN-OVER           VALUE 'O'.
+       01  WS-TREND-ALERT            PIC 9.
+       01  WS-TREND-ALERT-LIMIT      PIC 9(3) VALUE 3.
       *--- Vault Identity ---
        01  WS-BRANCH-ID              PIC X(6).
        01  WS-VAULT-DATE             PIC 9(8).
@@ -64,12 +99,15 @@
 
        0000-MAIN-CONTROL.
            PERFORM 1000-INITIALIZE
+           PERFORM 1100-LOAD-TREND-HISTORY
            PERFORM 2000-COUNT-CURRENCY
            PERFORM 3000-COUNT-COINS
            PERFORM 4000-COMPUTE-TOTALS
            PERFORM 5000-RECONCILE
+           PERFORM 5500-ANALYZE-TREND
            PERFORM 6000-CHECK-LIMITS
            PERFORM 7000-DETERMINE-SHIPMENT
+           PERFORM 7500-RECORD-HISTORY
            PERFORM 8000-DISPLAY-REPORT
            STOP RUN.
 
@@ -109,7 +147,39 @@
            MOVE 40 TO WS-COINS-PER-ROLL(1)
            MOVE 50 TO WS-COINS-PER-ROLL(2)
            MOVE 40 TO WS-COINS-PER-ROLL(3)
-           MOVE 50 TO WS-COINS-PER-ROLL(4).
+           MOVE 50 TO WS-COINS-PER-ROLL(4)
+           MOVE 0 TO WS-TREND-COUNT
+           MOVE 0 TO WS-TREND-ALERT.
+
+       1100-LOAD-TREND-HISTORY.
+           OPEN INPUT HIST-FILE
+           IF WS-HIST-FS = '00'
+               PERFORM UNTIL WS-HIST-FS NOT = '00'
+                   READ HIST-FILE
+                       AT END MOVE '10' TO WS-HIST-FS
+                       NOT AT END
+                           IF VH-BRANCH-ID = WS-BRANCH-ID
+                               PERFORM 1110-ADD-TREND-ENTRY
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HIST-FILE
+           END-IF.
+
+       1110-ADD-TREND-ENTRY.
+           IF WS-TREND-COUNT < WS-TREND-MAX
+               ADD 1 TO WS-TREND-COUNT
+           ELSE
+               PERFORM VARYING WS-TREND-IDX FROM 1 BY 1
+                   UNTIL WS-TREND-IDX > WS-TREND-MAX - 1
+                   MOVE WS-TREND-DATE(WS-TREND-IDX + 1)
+                       TO WS-TREND-DATE(WS-TREND-IDX)
+                   MOVE WS-TREND-VARIANCE(WS-TREND-IDX + 1)
+                       TO WS-TREND-VARIANCE(WS-TREND-IDX)
+               END-PERFORM
+           END-IF
+           MOVE VH-VAULT-DATE TO WS-TREND-DATE(WS-TREND-COUNT)
+           MOVE VH-VARIANCE TO WS-TREND-VARIANCE(WS-TREND-COUNT).
 
        2000-COUNT-CURRENCY.
            PERFORM VARYING WS-CURR-IDX FROM 1 BY 1
@@ -150,6 +220,46 @@
                MOVE WS-VARIANCE TO WS-ABS-VARIANCE
            END-IF.
 
+       5500-ANALYZE-TREND.
+           MOVE 0 TO WS-TREND-SUM
+           MOVE 0 TO WS-TREND-RUN-CT
+           MOVE SPACE TO WS-TREND-RUN-SIGN
+           PERFORM VARYING WS-TREND-IDX FROM 1 BY 1
+               UNTIL WS-TREND-IDX > WS-TREND-COUNT
+               ADD WS-TREND-VARIANCE(WS-TREND-IDX) TO WS-TREND-SUM
+           END-PERFORM
+           PERFORM VARYING WS-TREND-IDX FROM 1 BY 1
+               UNTIL WS-TREND-IDX > WS-TREND-COUNT
+               IF WS-TREND-VARIANCE(WS-TREND-IDX) < 0
+                   IF WS-RUN-SHORT
+                       ADD 1 TO WS-TREND-RUN-CT
+                   ELSE
+                       MOVE 1 TO WS-TREND-RUN-CT
+                       MOVE 'S' TO WS-TREND-RUN-SIGN
+                   END-IF
+               ELSE
+                   IF WS-TREND-VARIANCE(WS-TREND-IDX) > 0
+                       IF WS-RUN-OVER
+                           ADD 1 TO WS-TREND-RUN-CT
+                       ELSE
+                           MOVE 1 TO WS-TREND-RUN-CT
+                           MOVE 'O' TO WS-TREND-RUN-SIGN
+                       END-IF
+                   ELSE
+                       MOVE 0 TO WS-TREND-RUN-CT
+                       MOVE SPACE TO WS-TREND-RUN-SIGN
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-TREND-COUNT > 0
+               COMPUTE WS-TREND-AVG = WS-TREND-SUM / WS-TREND-COUNT
+           ELSE
+               MOVE 0 TO WS-TREND-AVG
+           END-IF
+           IF WS-TREND-RUN-CT >= WS-TREND-ALERT-LIMIT
+               MOVE 1 TO WS-TREND-ALERT
+           END-IF.
+
        6000-CHECK-LIMITS.
            EVALUATE TRUE
                WHEN WS-PHYSICAL-TOTAL < WS-MIN-OPERATING
@@ -178,6 +288,19 @@
                    WS-PHYSICAL-TOTAL - WS-MAX-HOLDING
            END-IF.
 
+       7500-RECORD-HISTORY.
+           OPEN EXTEND HIST-FILE
+           IF WS-HIST-FS NOT = '00' AND WS-HIST-FS NOT = '05'
+               OPEN OUTPUT HIST-FILE
+           END-IF
+           MOVE WS-BRANCH-ID TO VH-BRANCH-ID
+           MOVE WS-VAULT-DATE TO VH-VAULT-DATE
+           MOVE WS-PHYSICAL-TOTAL TO VH-PHYSICAL-TOTAL
+           MOVE WS-BOOK-BALANCE TO VH-BOOK-BALANCE
+           MOVE WS-VARIANCE TO VH-VARIANCE
+           WRITE HIST-REC
+           CLOSE HIST-FILE.
+
        8000-DISPLAY-REPORT.
            DISPLAY "========================================"
            DISPLAY "   VAULT RECONCILIATION REPORT"
@@ -200,4 +323,14 @@
            IF WS-EXCESS-CASH > 0
                DISPLAY "*** EXCEEDS INSURANCE LIMIT ***"
            END-IF
+           DISPLAY "--- VARIANCE TREND ---"
+           MOVE WS-TREND-COUNT TO WS-DISP-CT
+           DISPLAY "DAYS IN HISTORY: " WS-DISP-CT
+           MOVE WS-TREND-AVG TO WS-DISP-VAR
+           DISPLAY "AVG VARIANCE:    " WS-DISP-VAR
+           IF WS-TREND-ALERT = 1
+               DISPLAY "*** " WS-TREND-RUN-CT
+                   " CONSECUTIVE DAYS SAME-DIRECTION VARIANCE -"
+                   " POSSIBLE SHRINKAGE PATTERN ***"
+           END-IF
            DISPLAY "========================================".
