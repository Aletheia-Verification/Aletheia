@@ -1,10 +1,46 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. WIRE-TRANSFER-CALC.
+      *================================================================*
+      * 2024-11-12 The quote is now gated on an actual sanctions        *
+      *            screen of the beneficiary name/destination country   *
+      *            against the published SDN extract (SDNLIST.DAT) -    *
+      *            WS-SANCTION-FLAG used to be dead, nothing ever set   *
+      *            it, so a sanctioned wire would still get priced.     *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SDN-FILE ASSIGN TO 'SDNLIST.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SDN-FS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  SDN-FILE.
+       01  SDN-EXTRACT-REC.
+           05  SX-NAME             PIC X(30).
+           05  SX-COUNTRY          PIC X(02).
+           05  SX-TYPE             PIC X(01).
        WORKING-STORAGE SECTION.
+       01  WS-SDN-FS               PIC XX VALUE SPACES.
+       01  WS-SDN-TABLE.
+           05  WS-SDN-ENTRY OCCURS 5000 TIMES.
+               10  SDN-NAME        PIC X(30).
+               10  SDN-COUNTRY     PIC X(02).
+               10  SDN-TYPE        PIC X(01).
+       01  WS-SDN-COUNT            PIC 9(05) VALUE 0.
+       01  WS-SDN-IDX              PIC 9(05).
+       01  WS-SANC-MATCH-SCORE     PIC 9(03).
+       01  WS-SANC-THRESHOLD       PIC 9(03) VALUE 70.
+       01  WS-SANC-NAME-UPPER      PIC X(30).
+       01  WS-SANC-SDN-UPPER       PIC X(30).
+       01  WS-SANC-NAME-TALLY      PIC 9(03).
+       01  WS-SANC-COMMON-TALLY    PIC 9(03).
+       01  WS-SANC-CHAR-IDX        PIC 9(02).
        01 WS-TRANSFER-REQUEST.
            05 WS-SENDER-ACCT      PIC X(16).
            05 WS-BENEF-ACCT       PIC X(34).
+           05 WS-BENEF-NAME       PIC X(30).
+           05 WS-DEST-COUNTRY     PIC X(2).
            05 WS-SEND-AMOUNT      PIC S9(11)V99 COMP-3.
            05 WS-SOURCE-CURR      PIC X(3).
            05 WS-DEST-CURRENCY    PIC X(3).
@@ -108,7 +144,27 @@
            MOVE 'DEUTSCHE BANK' TO WS-CORR-NAME(2)
            MOVE 0.0015 TO WS-CORR-FEE-PCT(2)
            COMPUTE WS-DAILY-REMAIN =
-               WS-DAILY-LIMIT - WS-DAILY-USED.
+               WS-DAILY-LIMIT - WS-DAILY-USED
+           PERFORM 0150-LOAD-SDN-LIST.
+       0150-LOAD-SDN-LIST.
+           MOVE 0 TO WS-SDN-COUNT
+           OPEN INPUT SDN-FILE
+           IF WS-SDN-FS = '00'
+               PERFORM UNTIL WS-SDN-FS NOT = '00'
+                   READ SDN-FILE
+                       AT END MOVE '10' TO WS-SDN-FS
+                       NOT AT END PERFORM 0160-ADD-SDN-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE SDN-FILE
+           END-IF.
+       0160-ADD-SDN-ENTRY.
+           IF WS-SDN-COUNT < 5000
+               ADD 1 TO WS-SDN-COUNT
+               MOVE SX-NAME TO SDN-NAME(WS-SDN-COUNT)
+               MOVE SX-COUNTRY TO SDN-COUNTRY(WS-SDN-COUNT)
+               MOVE SX-TYPE TO SDN-TYPE(WS-SDN-COUNT)
+           END-IF.
        1000-CHECK-LIMITS.
            IF WS-SEND-AMOUNT > WS-SINGLE-LIMIT
                MOVE 'Y' TO WS-HOLD-FLAG
@@ -130,6 +186,7 @@
                MOVE 'Y' TO WS-CTR-FLAG
                COMPUTE WS-REGULATORY-FEE = 15.00
            END-IF
+           PERFORM 2010-SANCTIONS-SCREEN
            IF WS-SANCTIONED
                MOVE 'N' TO WS-PROCESS-STATUS
                MOVE 'E003' TO WS-RESULT-CODE
@@ -145,6 +202,42 @@
                MOVE 'PENDING AML REVIEW' TO
                    WS-HOLD-REASON
            END-IF.
+       2010-SANCTIONS-SCREEN.
+           MOVE 0 TO WS-SANC-MATCH-SCORE
+           MOVE FUNCTION UPPER-CASE(WS-BENEF-NAME)
+               TO WS-SANC-NAME-UPPER
+           PERFORM VARYING WS-SDN-IDX FROM 1 BY 1
+               UNTIL WS-SDN-IDX > WS-SDN-COUNT
+                  OR WS-SANC-MATCH-SCORE >= WS-SANC-THRESHOLD
+               PERFORM 2020-SCORE-SDN-ENTRY
+           END-PERFORM
+           IF WS-SANC-MATCH-SCORE >= WS-SANC-THRESHOLD
+               MOVE 'Y' TO WS-SANCTION-FLAG
+           END-IF.
+       2020-SCORE-SDN-ENTRY.
+           MOVE FUNCTION UPPER-CASE(SDN-NAME(WS-SDN-IDX))
+               TO WS-SANC-SDN-UPPER
+           MOVE 0 TO WS-SANC-NAME-TALLY
+           MOVE 0 TO WS-SANC-COMMON-TALLY
+           PERFORM VARYING WS-SANC-CHAR-IDX FROM 1 BY 1
+               UNTIL WS-SANC-CHAR-IDX > 30
+               IF WS-SANC-NAME-UPPER(WS-SANC-CHAR-IDX:1)
+                   NOT = SPACE
+                   ADD 1 TO WS-SANC-NAME-TALLY
+                   IF WS-SANC-SDN-UPPER(WS-SANC-CHAR-IDX:1) =
+                       WS-SANC-NAME-UPPER(WS-SANC-CHAR-IDX:1)
+                       ADD 1 TO WS-SANC-COMMON-TALLY
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-SANC-NAME-TALLY > 0
+               COMPUTE WS-SANC-MATCH-SCORE =
+                   (WS-SANC-COMMON-TALLY * 100) / WS-SANC-NAME-TALLY
+           END-IF
+           IF WS-DEST-COUNTRY = SDN-COUNTRY(WS-SDN-IDX)
+               AND SDN-TYPE(WS-SDN-IDX) = 'C'
+               MOVE 100 TO WS-SANC-MATCH-SCORE
+           END-IF.
        3000-CONVERT-CURRENCY.
            IF WS-SOURCE-CURR = WS-DEST-CURRENCY
                MOVE WS-SEND-AMOUNT TO WS-CONVERTED-AMT
@@ -260,6 +353,8 @@
            DISPLAY 'WIRE TRANSFER CALCULATION'
            DISPLAY 'SENDER ACCOUNT:  ' WS-SENDER-ACCT
            DISPLAY 'BENEF ACCOUNT:   ' WS-BENEF-ACCT
+           DISPLAY 'BENEF NAME:      ' WS-BENEF-NAME
+               ' (' WS-DEST-COUNTRY ')'
            DISPLAY 'SEND AMOUNT:     ' WS-SEND-AMOUNT
                ' ' WS-SOURCE-CURR
            DISPLAY 'CONVERTED:       ' WS-CONVERTED-AMT
